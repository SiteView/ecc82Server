@@ -0,0 +1,38 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUDAYS.CBL
+      *
+      *  Function = Shared utility - convert a DB2 history/monitor
+      *             timestamp text field (LS-TIMESTAMP-TEXT, the
+      *             "YYYYMMDDHHMMSS" form returned by db2gHistoryGetEntry
+      *             and friends) into whole days since the Unix epoch
+      *             (LS-EPOCH-DAYS), the same epoch MFCUTIME returns
+      *             whole seconds in. Callers subtract LS-EPOCH-DAYS from
+      *             today's epoch day (also returned by this program when
+      *             called with LS-TIMESTAMP-TEXT of all zeros) to get an
+      *             age in days.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCUDAYS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-EPOCH-OFFSET-DAYS       PIC 9(9) COMP-5 VALUE 134775.
+       77 WS-YYYYMMDD                PIC 9(8).
+       77 WS-CURRENT-DATE-TIME       PIC X(21).
+       LINKAGE SECTION.
+       01 LS-TIMESTAMP-TEXT          PIC X(14).
+       01 LS-EPOCH-DAYS              PIC 9(9) COMP-5.
+       PROCEDURE DIVISION USING LS-TIMESTAMP-TEXT LS-EPOCH-DAYS.
+       0000-MAIN.
+           IF LS-TIMESTAMP-TEXT(1:8) = "00000000"
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-YYYYMMDD
+           ELSE
+               MOVE LS-TIMESTAMP-TEXT(1:8) TO WS-YYYYMMDD
+           END-IF
+           COMPUTE LS-EPOCH-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-YYYYMMDD)
+               - WS-EPOCH-OFFSET-DAYS
+           GOBACK.
