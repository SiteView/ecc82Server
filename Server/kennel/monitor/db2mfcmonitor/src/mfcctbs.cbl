@@ -0,0 +1,205 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCTBS.CBL
+      *
+      *  Function = Collector for table space utilization
+      *             and container health check.
+      *
+      *             db2GetSnapshot's SQLM-TABLESPACE element only carries
+      *             buffer-pool I/O counters for a table space, not its
+      *             size or container layout, so this collector instead
+      *             drives the two legacy table space query APIs directly
+      *             (the same "call the vendor API by name with its
+      *             generalized parameter structure" style already used
+      *             for db2GetSnapshot): "sqlbtbsq" fills SQLB-TBSPQRY-
+      *             DATA for one table space id at a time, and "sqlbctnq"
+      *             fills SQLB-TBSCONTQRY-DATA for one container id at a
+      *             time. Both are simple 0-based enumerations - table
+      *             space ids and container ids are dense and contiguous
+      *             in a DB2 database, so this collector just counts up
+      *             from 0 and stops at the first call that comes back
+      *             with a non-zero SQLCODE (no such id).
+      *
+      *             One flat extract record per table space goes to
+      *             MFCTBSPO (MFCTBSP.CBL) and one per container to
+      *             MFCTCNTO (MFCTCNT.CBL); MFC-TC-TBS-ID on the
+      *             container record is SQL-TBS-ID off the container
+      *             query, joining it back to its owning table space.
+      *             This is a point-in-time check, not a trend, so both
+      *             files are opened OUTPUT (overwritten each run), the
+      *             same as MFCC000/MFCCLKW.
+      *
+      *             Table space quiescer visibility: the
+      *             same SQLB-TBSPQRY-DATA call already carries the table
+      *             space's SQL-QUIESCER array (sqlutbsp.cbl) when
+      *             SQL-N-QUIESCERS is greater than zero, so one MFCTQSCO
+      *             record (MFCTQSC.CBL) is now written per occupied
+      *             SQL-QUIESCER entry, joined back to its table space by
+      *             MFC-TQ-TBS-ID the same way MFCTCNT's containers are.
+      *
+      *             Capacity trend report: each table space
+      *             poll also appends one row to MFCTBSHO (MFCTBSH.CBL),
+      *             a fill-percentage history file opened EXTEND rather
+      *             than OUTPUT, giving MFCR040 the same poll-over-poll
+      *             trend for table space capacity that MFCBUFPO already
+      *             gives it for buffer pool hit ratio.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCTBS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLESPACE-FILE ASSIGN TO "MFCTBSPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TB-STATUS.
+           SELECT CONTAINER-FILE ASSIGN TO "MFCTCNTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TC-STATUS.
+           SELECT QUIESCER-FILE ASSIGN TO "MFCTQSCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TQ-STATUS.
+           SELECT CAPACITY-HIST-FILE ASSIGN TO "MFCTBSHO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLESPACE-FILE
+           RECORDING MODE IS F.
+           COPY "mfctbsp.cbl".
+       FD  CONTAINER-FILE
+           RECORDING MODE IS F.
+           COPY "mfctcnt.cbl".
+       FD  QUIESCER-FILE
+           RECORDING MODE IS F.
+           COPY "mfctqsc.cbl".
+       FD  CAPACITY-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfctbsh.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlutbsp.cbl".
+       COPY "sqlutbcq.cbl".
+
+       01 WS-TB-STATUS                PIC XX.
+       01 WS-TC-STATUS                PIC XX.
+       01 WS-TQ-STATUS                PIC XX.
+       01 WS-CH-STATUS                PIC XX.
+       01 WS-POLL-SECS                PIC 9(9) COMP-5.
+       01 WS-FILL-PCT                 PIC 9(9) COMP-5.
+       01 WS-TS-ID                    PIC 9(9) COMP-5.
+       01 WS-CONT-ID                  PIC 9(9) COMP-5.
+       01 WS-MAX-TS                   PIC 9(9) COMP-5 VALUE 200.
+       01 WS-MAX-CONT                 PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-Q-IDX                    PIC 9(9) COMP-5.
+       01 WS-DONE                     PIC X VALUE "N".
+           88 QUERY-DONE              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COLLECT-TABLESPACES
+           PERFORM 3000-COLLECT-CONTAINERS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT TABLESPACE-FILE
+           OPEN OUTPUT CONTAINER-FILE
+           OPEN OUTPUT QUIESCER-FILE
+           OPEN EXTEND CAPACITY-HIST-FILE
+           IF WS-CH-STATUS = "35"
+               OPEN OUTPUT CAPACITY-HIST-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-POLL-SECS.
+
+       2000-COLLECT-TABLESPACES.
+           MOVE 0 TO WS-TS-ID
+           MOVE "N" TO WS-DONE
+           PERFORM UNTIL QUERY-DONE OR WS-TS-ID >= WS-MAX-TS
+               CALL "sqlbtbsq" USING WS-TS-ID SQLB-TBSPQRY-DATA SQLCA
+               IF SQLCODE NOT = 0
+                   SET QUERY-DONE TO TRUE
+               ELSE
+                   PERFORM 2100-WRITE-TABLESPACE
+                   ADD 1 TO WS-TS-ID
+               END-IF
+           END-PERFORM.
+
+       2100-WRITE-TABLESPACE.
+           MOVE WS-TS-ID TO MFC-TB-ID
+           MOVE SQL-NAME OF SQLB-TBSPQRY-DATA TO MFC-TB-NAME
+           MOVE SQL-TOTAL-PAGES OF SQLB-TBSPQRY-DATA
+               TO MFC-TB-TOTAL-PAGES
+           MOVE SQL-USEABLE-PAGES OF SQLB-TBSPQRY-DATA
+               TO MFC-TB-USEABLE-PAGES
+           MOVE SQL-PAGE-SIZE OF SQLB-TBSPQRY-DATA TO MFC-TB-PAGE-SIZE
+           MOVE SQL-TBS-STATE OF SQLB-TBSPQRY-DATA TO MFC-TB-STATE
+           MOVE SQL-N-CONTAINERS OF SQLB-TBSPQRY-DATA
+               TO MFC-TB-N-CONTAINERS
+           WRITE MFC-TABLESPACE-REC
+           PERFORM 2150-WRITE-CAPACITY-HIST
+           IF SQL-N-QUIESCERS OF SQLB-TBSPQRY-DATA > 0
+               MOVE 0 TO WS-Q-IDX
+               PERFORM SQL-N-QUIESCERS OF SQLB-TBSPQRY-DATA TIMES
+                   ADD 1 TO WS-Q-IDX
+                   PERFORM 2200-WRITE-QUIESCER
+               END-PERFORM
+           END-IF.
+
+       2150-WRITE-CAPACITY-HIST.
+           MOVE WS-POLL-SECS TO MFC-CH-COLLECT-SECS
+           MOVE MFC-TB-NAME TO MFC-CH-TB-NAME
+           MOVE MFC-TB-TOTAL-PAGES TO MFC-CH-TOTAL-PAGES
+           MOVE MFC-TB-USEABLE-PAGES TO MFC-CH-USEABLE-PAGES
+           IF MFC-TB-TOTAL-PAGES > 0
+               COMPUTE WS-FILL-PCT ROUNDED =
+                   ((MFC-TB-TOTAL-PAGES - MFC-TB-USEABLE-PAGES)
+                       / MFC-TB-TOTAL-PAGES) * 100
+           ELSE
+               MOVE 0 TO WS-FILL-PCT
+           END-IF
+           MOVE WS-FILL-PCT TO MFC-CH-FILL-PCT
+           WRITE MFC-TBS-CAPACITY-REC.
+
+       2200-WRITE-QUIESCER.
+           MOVE WS-TS-ID TO MFC-TQ-TBS-ID
+           MOVE SQL-NAME OF SQLB-TBSPQRY-DATA TO MFC-TQ-TBS-NAME
+           MOVE SQL-QUIESCE-ID OF SQL-QUIESCER(WS-Q-IDX)
+               TO MFC-TQ-QUIESCE-ID
+           MOVE SQL-QUIESCE-OBJECT OF SQL-QUIESCER(WS-Q-IDX)
+               TO MFC-TQ-QUIESCE-OBJECT
+           WRITE MFC-QUIESCER-REC.
+
+       3000-COLLECT-CONTAINERS.
+           MOVE 0 TO WS-CONT-ID
+           MOVE "N" TO WS-DONE
+           PERFORM UNTIL QUERY-DONE OR WS-CONT-ID >= WS-MAX-CONT
+               CALL "sqlbctnq" USING WS-CONT-ID SQLB-TBSCONTQRY-DATA
+                   SQLCA
+               IF SQLCODE NOT = 0
+                   SET QUERY-DONE TO TRUE
+               ELSE
+                   PERFORM 3100-WRITE-CONTAINER
+                   ADD 1 TO WS-CONT-ID
+               END-IF
+           END-PERFORM.
+
+       3100-WRITE-CONTAINER.
+           MOVE WS-CONT-ID TO MFC-TC-CONTAINER-ID
+           MOVE SQL-TBS-ID OF SQLB-TBSCONTQRY-DATA TO MFC-TC-TBS-ID
+           MOVE SQL-NAME OF SQLB-TBSCONTQRY-DATA TO MFC-TC-NAME
+           MOVE SQL-CONT-TYPE OF SQLB-TBSCONTQRY-DATA
+               TO MFC-TC-CONT-TYPE
+           MOVE SQL-TOTAL-PAGES OF SQLB-TBSCONTQRY-DATA
+               TO MFC-TC-TOTAL-PAGES
+           MOVE SQL-USEABLE-PAGES OF SQLB-TBSCONTQRY-DATA
+               TO MFC-TC-USEABLE-PAGES
+           MOVE SQL-OK OF SQLB-TBSCONTQRY-DATA TO MFC-TC-OK
+           WRITE MFC-CONTAINER-REC.
+
+       9000-TERMINATE.
+           CLOSE TABLESPACE-FILE
+           CLOSE CONTAINER-FILE
+           CLOSE QUIESCER-FILE
+           CLOSE CAPACITY-HIST-FILE.
