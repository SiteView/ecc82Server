@@ -0,0 +1,324 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR040.CBL
+      *
+      *  Function = Capacity trend report combining table
+      *             space and buffer pool history.
+      *
+      *             Prints two trend sections from two independently-
+      *             collected history files:
+      *               TABLE SPACE FILL % - one line per MFCCTBS poll off
+      *               MFCTBSHO (MFCTBSH.CBL), so a table
+      *               space filling up shows as a rising series over
+      *               successive polls, not just the single most recent
+      *               reading MFCR004 reports on.
+      *               BUFFER POOL HIT RATIO - one line per MFCCBUF poll
+      *               off MFCBUFPO, recomputed the same poll-over-poll
+      *               delta way MFCR003 already does,
+      *               keeping the running per-pool counters in
+      *               WS-POOL-TABLE.
+      *             Neither history file carries the other's data, so
+      *             this report reads each once, straight through, and
+      *             prints them as two sections rather than attempting to
+      *             merge them into one interleaved timeline.
+      *
+      *             While the table space section is read, the first and
+      *             most recent FILL-PCT/COLLECT-SECS seen for each
+      *             MFC-CH-TB-NAME are kept in WS-TBS-TABLE, and a third
+      *             section - TABLE SPACE GROWTH PROJECTION - prints a
+      *             straight-line pct/day growth rate and the projected
+      *             100%-full date for each table space with enough
+      *             history to trend, the same epoch-days-to-calendar-date
+      *             conversion MFCUDAYS/MFCCPRUN already use elsewhere in
+      *             this shop.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR040.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPACITY-HIST-FILE ASSIGN TO "MFCTBSHO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CH-STATUS.
+           SELECT BUFFERPOOL-HIST-FILE ASSIGN TO "MFCBUFPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR040O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPACITY-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfctbsh.cbl".
+       FD  BUFFERPOOL-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcbufpl.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-CH-STATUS                PIC XX.
+       01 WS-BP-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-CH                   PIC X VALUE "N".
+           88 EOF-CH                  VALUE "Y".
+       01 WS-EOF-BP                   PIC X VALUE "N".
+           88 EOF-BP                  VALUE "Y".
+
+       01 WS-MAX-POOLS                PIC 9(9) COMP-5 VALUE 200.
+       01 WS-POOL-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POOL-FOUND               PIC X VALUE "N".
+           88 POOL-FOUND              VALUE "Y".
+       01 WS-POOL-TABLE.
+           05 WS-POOL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-POOL-X.
+              10 WS-PT-NAME           PIC X(20).
+              10 WS-PT-DB-NAME        PIC X(20).
+              10 WS-PT-DATA-L-READS   PIC 9(9) COMP-5.
+              10 WS-PT-DATA-P-READS   PIC 9(9) COMP-5.
+              10 WS-PT-INDEX-L-READS  PIC 9(9) COMP-5.
+              10 WS-PT-INDEX-P-READS  PIC 9(9) COMP-5.
+
+       01 WS-DELTA-LOG                PIC S9(9) COMP-5.
+       01 WS-DELTA-PHYS               PIC S9(9) COMP-5.
+       01 WS-HIT-RATIO                PIC S9(3)V9(2).
+       01 WS-FIRST-SEEN               PIC X VALUE "N".
+           88 FIRST-SEEN              VALUE "Y".
+
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-RATIO               PIC ZZ9.99.
+       01 WS-DISP-TOTAL               PIC Z(8)9.
+       01 WS-DISP-USEABLE             PIC Z(8)9.
+       01 WS-DISP-FILL-PCT            PIC ZZ9.
+
+      * Per-table-space first/last poll seen, kept while the capacity
+      * section is read, so a growth rate and exhaustion date can be
+      * projected once the whole history file has gone by.
+       01 WS-MAX-TBS                  PIC 9(9) COMP-5 VALUE 200.
+       01 WS-TBS-COUNT                PIC 9(9) COMP-5 VALUE 0.
+       01 WS-TBS-FOUND                PIC X VALUE "N".
+           88 TBS-FOUND               VALUE "Y".
+       01 WS-TBS-TABLE.
+           05 WS-TBS-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-TBS-X.
+              10 WS-TT-NAME           PIC X(20).
+              10 WS-TT-FIRST-SECS     PIC 9(9) COMP-5.
+              10 WS-TT-FIRST-FILL     PIC 9(9) COMP-5.
+              10 WS-TT-LAST-SECS      PIC 9(9) COMP-5.
+              10 WS-TT-LAST-FILL      PIC 9(9) COMP-5.
+
+       01 WS-EPOCH-OFFSET-DAYS        PIC 9(9) COMP-5 VALUE 134775.
+       01 WS-ZERO-TIMESTAMP           PIC X(14) VALUE
+           "00000000000000".
+       01 WS-TODAY-EPOCH-DAYS         PIC 9(9) COMP-5.
+       01 WS-SECS-SPAN                PIC S9(9) COMP-5.
+       01 WS-FILL-SPAN                PIC S9(9) COMP-5.
+       01 WS-GROWTH-PER-DAY           PIC S9(6)V9(4).
+       01 WS-DAYS-TO-FULL             PIC S9(9) COMP-5.
+       01 WS-EXHAUST-EPOCH-DAY        PIC 9(9) COMP-5.
+       01 WS-EXHAUST-YYYYMMDD         PIC 9(8).
+       01 WS-EXHAUST-DATE-DISP.
+           05 WS-ED-YYYY               PIC 9(4).
+           05 FILLER                   PIC X VALUE "-".
+           05 WS-ED-MM                 PIC 9(2).
+           05 FILLER                   PIC X VALUE "-".
+           05 WS-ED-DD                 PIC 9(2).
+       01 WS-DISP-GROWTH-RATE         PIC -Z(5)9.9999.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-CAPACITY
+           PERFORM 3000-REPORT-BUFFERPOOLS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CAPACITY-HIST-FILE
+           OPEN INPUT BUFFERPOOL-HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "CAPACITY TREND REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "TABLE SPACE FILL %" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-REPORT-CAPACITY.
+           PERFORM UNTIL EOF-CH
+               READ CAPACITY-HIST-FILE
+                   AT END SET EOF-CH TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-CAPACITY-ROW
+               END-READ
+           END-PERFORM
+           CLOSE CAPACITY-HIST-FILE
+           PERFORM 2500-PRINT-GROWTH-PROJECTIONS.
+
+       2100-PRINT-ONE-CAPACITY-ROW.
+           MOVE MFC-CH-COLLECT-SECS TO WS-DISP-SECS
+           MOVE MFC-CH-TOTAL-PAGES TO WS-DISP-TOTAL
+           MOVE MFC-CH-USEABLE-PAGES TO WS-DISP-USEABLE
+           MOVE MFC-CH-FILL-PCT TO WS-DISP-FILL-PCT
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-DISP-SECS "  " MFC-CH-TB-NAME
+               "  TOTAL=" WS-DISP-TOTAL
+               "  USEABLE=" WS-DISP-USEABLE
+               "  FILL%=" WS-DISP-FILL-PCT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2600-UPDATE-TBS-ENTRY.
+
+       2500-PRINT-GROWTH-PROJECTIONS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "TABLE SPACE GROWTH PROJECTION" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-TBS-X FROM 1 BY 1
+                   UNTIL WS-TBS-X > WS-TBS-COUNT
+               PERFORM 2700-PRINT-ONE-PROJECTION
+           END-PERFORM.
+
+       2600-UPDATE-TBS-ENTRY.
+           MOVE "N" TO WS-TBS-FOUND
+           SET WS-TBS-X TO 1
+           SEARCH WS-TBS-ENTRY
+               AT END CONTINUE
+               WHEN WS-TT-NAME(WS-TBS-X) = MFC-CH-TB-NAME
+                   MOVE "Y" TO WS-TBS-FOUND
+           END-SEARCH
+           IF NOT TBS-FOUND
+               IF WS-TBS-COUNT < WS-MAX-TBS
+                   ADD 1 TO WS-TBS-COUNT
+                   SET WS-TBS-X TO WS-TBS-COUNT
+                   MOVE MFC-CH-TB-NAME TO WS-TT-NAME(WS-TBS-X)
+                   MOVE MFC-CH-COLLECT-SECS
+                       TO WS-TT-FIRST-SECS(WS-TBS-X)
+                   MOVE MFC-CH-FILL-PCT TO WS-TT-FIRST-FILL(WS-TBS-X)
+               END-IF
+           END-IF
+           MOVE MFC-CH-COLLECT-SECS TO WS-TT-LAST-SECS(WS-TBS-X)
+           MOVE MFC-CH-FILL-PCT TO WS-TT-LAST-FILL(WS-TBS-X).
+
+       2700-PRINT-ONE-PROJECTION.
+           COMPUTE WS-SECS-SPAN =
+               WS-TT-LAST-SECS(WS-TBS-X) - WS-TT-FIRST-SECS(WS-TBS-X)
+           COMPUTE WS-FILL-SPAN =
+               WS-TT-LAST-FILL(WS-TBS-X) - WS-TT-FIRST-FILL(WS-TBS-X)
+           MOVE SPACES TO REPORT-LINE
+           IF WS-SECS-SPAN <= 0 OR WS-FILL-SPAN <= 0
+               STRING WS-TT-NAME(WS-TBS-X)
+                   "  GROWTH-RATE=N/A  EXHAUST-DATE=N/A"
+                   " (insufficient/flat history)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               COMPUTE WS-GROWTH-PER-DAY ROUNDED =
+                   (WS-FILL-SPAN * 86400) / WS-SECS-SPAN
+               MOVE WS-GROWTH-PER-DAY TO WS-DISP-GROWTH-RATE
+               COMPUTE WS-DAYS-TO-FULL ROUNDED =
+                   (100 - WS-TT-LAST-FILL(WS-TBS-X)) / WS-GROWTH-PER-DAY
+               CALL "MFCUDAYS" USING WS-ZERO-TIMESTAMP
+                   WS-TODAY-EPOCH-DAYS
+               COMPUTE WS-EXHAUST-EPOCH-DAY =
+                   WS-TODAY-EPOCH-DAYS + WS-DAYS-TO-FULL
+                   + WS-EPOCH-OFFSET-DAYS
+               COMPUTE WS-EXHAUST-YYYYMMDD =
+                   FUNCTION DATE-OF-INTEGER(WS-EXHAUST-EPOCH-DAY)
+               MOVE WS-EXHAUST-YYYYMMDD(1:4) TO WS-ED-YYYY
+               MOVE WS-EXHAUST-YYYYMMDD(5:2) TO WS-ED-MM
+               MOVE WS-EXHAUST-YYYYMMDD(7:2) TO WS-ED-DD
+               STRING WS-TT-NAME(WS-TBS-X)
+                   "  GROWTH-RATE=" WS-DISP-GROWTH-RATE "%/DAY"
+                   "  EXHAUST-DATE=" WS-EXHAUST-DATE-DISP
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-REPORT-BUFFERPOOLS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "BUFFER POOL HIT RATIO" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM UNTIL EOF-BP
+               READ BUFFERPOOL-HIST-FILE
+                   AT END SET EOF-BP TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PROCESS-BP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BUFFERPOOL-HIST-FILE.
+
+       3100-PROCESS-BP-RECORD.
+           PERFORM 3200-FIND-POOL-ENTRY
+           IF FIRST-SEEN
+               MOVE MFC-BP-COLLECT-SECS TO WS-DISP-SECS
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-BP-NAME
+                   "  " MFC-BP-DB-NAME
+                   "  (no prior run)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM 3300-COMPUTE-AND-PRINT-RATIO
+           END-IF
+           PERFORM 3400-UPDATE-POOL-ENTRY.
+
+       3200-FIND-POOL-ENTRY.
+           MOVE "N" TO WS-POOL-FOUND
+           MOVE "N" TO WS-FIRST-SEEN
+           SET WS-POOL-X TO 1
+           SEARCH WS-POOL-ENTRY
+               AT END CONTINUE
+               WHEN WS-PT-NAME(WS-POOL-X) = MFC-BP-NAME
+                       AND WS-PT-DB-NAME(WS-POOL-X) = MFC-BP-DB-NAME
+                   MOVE "Y" TO WS-POOL-FOUND
+           END-SEARCH
+           IF NOT POOL-FOUND
+               MOVE "Y" TO WS-FIRST-SEEN
+           END-IF.
+
+       3300-COMPUTE-AND-PRINT-RATIO.
+           COMPUTE WS-DELTA-LOG =
+               (MFC-BP-DATA-L-READS + MFC-BP-INDEX-L-READS)
+               - (WS-PT-DATA-L-READS(WS-POOL-X)
+                   + WS-PT-INDEX-L-READS(WS-POOL-X))
+           COMPUTE WS-DELTA-PHYS =
+               (MFC-BP-DATA-P-READS + MFC-BP-INDEX-P-READS)
+               - (WS-PT-DATA-P-READS(WS-POOL-X)
+                   + WS-PT-INDEX-P-READS(WS-POOL-X))
+           IF WS-DELTA-LOG < 0 OR WS-DELTA-PHYS < 0
+               MOVE 0 TO WS-DELTA-LOG
+               MOVE 0 TO WS-DELTA-PHYS
+           END-IF
+           IF WS-DELTA-LOG = 0
+               MOVE 100.00 TO WS-HIT-RATIO
+           ELSE
+               COMPUTE WS-HIT-RATIO ROUNDED =
+                   ((WS-DELTA-LOG - WS-DELTA-PHYS) / WS-DELTA-LOG) * 100
+           END-IF
+           MOVE MFC-BP-COLLECT-SECS TO WS-DISP-SECS
+           MOVE WS-HIT-RATIO TO WS-DISP-RATIO
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-DISP-SECS "  " MFC-BP-NAME
+               "  " MFC-BP-DB-NAME
+               "  " WS-DISP-RATIO "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3400-UPDATE-POOL-ENTRY.
+           IF FIRST-SEEN AND WS-POOL-COUNT < WS-MAX-POOLS
+               ADD 1 TO WS-POOL-COUNT
+               SET WS-POOL-X TO WS-POOL-COUNT
+               MOVE MFC-BP-NAME TO WS-PT-NAME(WS-POOL-X)
+               MOVE MFC-BP-DB-NAME TO WS-PT-DB-NAME(WS-POOL-X)
+           END-IF
+           MOVE MFC-BP-DATA-L-READS TO WS-PT-DATA-L-READS(WS-POOL-X)
+           MOVE MFC-BP-DATA-P-READS TO WS-PT-DATA-P-READS(WS-POOL-X)
+           MOVE MFC-BP-INDEX-L-READS TO WS-PT-INDEX-L-READS(WS-POOL-X)
+           MOVE MFC-BP-INDEX-P-READS TO WS-PT-INDEX-P-READS(WS-POOL-X).
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
