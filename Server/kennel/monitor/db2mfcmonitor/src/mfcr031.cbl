@@ -0,0 +1,104 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR031.CBL
+      *
+      *  Function = Sort/table-queue heap overflow event
+      *             alerting report. Reads the overflow event history
+      *             MFCCOVFL has accumulated (MFCOVFLO/MFCOVFL.CBL) and
+      *             prints one line per overflow event along with the
+      *             running OVERFLOW-COUNT DB2 was carrying at the time.
+      *             Unlike most of this shop's history files, there is no
+      *             "healthy" case to filter out here - an overflow event
+      *             monitor only ever fires because a private sort or
+      *             table-queue heap was too small for what ran against
+      *             it, so every record in the history is itself the
+      *             alert condition.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR031.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERFLOW-HIST-FILE ASSIGN TO "MFCOVFLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OV-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR031O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcovfl.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-OV-STATUS                PIC XX.
+       01 WS-RPT-STATUS                PIC XX.
+       01 WS-EOF-OV                   PIC X VALUE "N".
+           88 EOF-OV                  VALUE "Y".
+       01 WS-EVENT-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-EVENT-COUNT          PIC Z(9)9.
+       01 WS-DISP-OVERFLOW-COUNT       PIC Z(9)9.
+       01 WS-DISP-FIRST-SECS           PIC Z(9)9.
+       01 WS-DISP-LAST-SECS            PIC Z(9)9.
+       01 WS-DISP-NODE-NUMBER          PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-EVENTS
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT OVERFLOW-HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "SORT/TABLE QUEUE OVERFLOW EVENT REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-EVENTS.
+           PERFORM UNTIL EOF-OV
+               READ OVERFLOW-HIST-FILE
+                   AT END SET EOF-OV TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-EVENT
+               END-READ
+           END-PERFORM
+           CLOSE OVERFLOW-HIST-FILE.
+
+       2100-PRINT-ONE-EVENT.
+           ADD 1 TO WS-EVENT-COUNT
+           MOVE MFC-OV-OVERFLOW-COUNT TO WS-DISP-OVERFLOW-COUNT
+           MOVE MFC-OV-FIRST-OVERFLOW-SECS TO WS-DISP-FIRST-SECS
+           MOVE MFC-OV-LAST-OVERFLOW-SECS TO WS-DISP-LAST-SECS
+           MOVE MFC-OV-NODE-NUMBER TO WS-DISP-NODE-NUMBER
+           MOVE SPACES TO REPORT-LINE
+           STRING "*** HEAP OVERFLOW - NODE=" WS-DISP-NODE-NUMBER
+               "  RUNNING-COUNT=" WS-DISP-OVERFLOW-COUNT
+               "  FIRST-SECS=" WS-DISP-FIRST-SECS
+               "  LAST-SECS=" WS-DISP-LAST-SECS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-PRINT-TOTALS.
+           MOVE WS-EVENT-COUNT TO WS-DISP-EVENT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL OVERFLOW EVENTS: " WS-DISP-EVENT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-EVENT-COUNT > 0
+               DISPLAY "MFCR031: " WS-DISP-EVENT-COUNT
+                   " SORT/TABLE QUEUE HEAP OVERFLOW EVENT(S) FOUND"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
