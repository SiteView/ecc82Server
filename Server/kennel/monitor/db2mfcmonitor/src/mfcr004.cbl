@@ -0,0 +1,353 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR004.CBL
+      *
+      *  Function = Table space utilization and container
+      *             health check.
+      *
+      *             Reads the point-in-time extract MFCCTBS collected
+      *             (MFCTBSPO/MFCTCNTO). Table space section prints each
+      *             table space's page counts and flags any whose state
+      *             is not SQLB-NORMAL (load pending, quiesced, etc. -
+      *             see SQLUTIL.CBL). Container section prints each
+      *             container against its owning table space name (looked
+      *             up from the table space pass, held in WS-TS-TABLE)
+      *             and flags any container whose SQL-OK came back 0 -
+      *             the container health check this report performs.
+      *
+      *             REPORT-MODE=1 in the PARM file switches
+      *             the run from the print-style report to a CSV extract
+      *             (MFCR004C), one unformatted row per table space/
+      *             container entity, for spreadsheet pickup.
+      *
+      *             FILL-PCT-THRESHOLD in the PARM file (default 85) is
+      *             the used-page percentage ((TOTAL-USEABLE)/TOTAL*100)
+      *             above which a table space is considered too full;
+      *             that breach and any container SQL-OK=0 both also get
+      *             a row on the consolidated threshold-alert file
+      *             MFCALRTO (MFCALERT.CBL/MFCUALRT.CBL).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR004.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR004P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT TABLESPACE-FILE ASSIGN TO "MFCTBSPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TB-STATUS.
+           SELECT CONTAINER-FILE ASSIGN TO "MFCTCNTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TC-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR004O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "MFCR004C"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  TABLESPACE-FILE
+           RECORDING MODE IS F.
+           COPY "mfctbsp.cbl".
+       FD  CONTAINER-FILE
+           RECORDING MODE IS F.
+           COPY "mfctcnt.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01 CSV-LINE                    PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlutil.cbl".
+
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-TB-STATUS                PIC XX.
+       01 WS-TC-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-CSV-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-FILL-PCT-THRESH       PIC 9(9) COMP-5 VALUE 85.
+       01 WS-FILL-PCT                 PIC 9(9) COMP-5.
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR004".
+       01 WS-AL-METRIC-TBS            PIC X(20) VALUE "TBSP-PCT-USED".
+       01 WS-AL-METRIC-CONT           PIC X(20)
+                                       VALUE "CONTAINER-NOT-OK".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60).
+       01 WS-AL-ZERO                  PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-FILL-PCT-THRESH     PIC ZZ9.
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-REPORT-MODE              PIC X VALUE "P".
+           88 RPT-MODE-CSV            VALUE "C".
+       01 WS-EOF-TB                   PIC X VALUE "N".
+           88 EOF-TB                  VALUE "Y".
+       01 WS-EOF-TC                   PIC X VALUE "N".
+           88 EOF-TC                  VALUE "Y".
+
+       01 WS-MAX-TS                   PIC 9(9) COMP-5 VALUE 200.
+       01 WS-TS-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-TS-TABLE.
+           05 WS-TS-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-TS-X.
+              10 WS-TS-ID             PIC 9(9) COMP-5.
+              10 WS-TS-NAME           PIC X(20).
+
+       01 WS-DISP-ID                  PIC ZZZZZZZZ9.
+       01 WS-DISP-STATE               PIC ZZZZZZZZ9.
+       01 WS-DISP-TOTAL               PIC ZZZZZZZZ9.
+       01 WS-DISP-USEABLE             PIC ZZZZZZZZ9.
+       01 WS-DISP-CONT-ID             PIC ZZZZZZZZ9.
+       01 WS-DISP-OK                  PIC ZZZZZZZZ9.
+       01 WS-MATCHED-NAME             PIC X(20) VALUE SPACES.
+
+       01 WS-CSV-ID                   PIC 9(9).
+       01 WS-CSV-STATE                PIC 9(9).
+       01 WS-CSV-TOTAL                PIC 9(9).
+       01 WS-CSV-USEABLE              PIC 9(9).
+       01 WS-CSV-CONT-ID              PIC 9(9).
+       01 WS-CSV-OK                   PIC 9(9).
+       01 WS-CSV-TS-HDR                PIC X(80) VALUE
+           "ENTITY,ID,NAME,TS-NAME,TOTAL-PAGES,USEABLE-PAGES,STATE-OR-O
+      -    "K,FLAGGED".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-TABLESPACES
+           PERFORM 3000-REPORT-CONTAINERS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "REPORT-MODE"
+                               AND MFC-THR-VALUE = 1
+                               SET RPT-MODE-CSV TO TRUE
+                           END-IF
+                           IF MFC-THR-NAME = "FILL-PCT-THRESHOLD"
+                               MOVE MFC-THR-VALUE TO WS-FILL-PCT-THRESH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT TABLESPACE-FILE
+           OPEN INPUT CONTAINER-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           IF RPT-MODE-CSV
+               OPEN OUTPUT CSV-FILE
+               MOVE WS-CSV-TS-HDR TO CSV-LINE
+               WRITE CSV-LINE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE "TABLE SPACE UTILIZATION" TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2000-REPORT-TABLESPACES.
+           PERFORM UNTIL EOF-TB
+               READ TABLESPACE-FILE
+                   AT END SET EOF-TB TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-TABLESPACE
+                       PERFORM 2200-REMEMBER-TABLESPACE
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-TABLESPACE.
+           IF MFC-TB-TOTAL-PAGES > 0
+               COMPUTE WS-FILL-PCT ROUNDED =
+                   ((MFC-TB-TOTAL-PAGES - MFC-TB-USEABLE-PAGES)
+                       / MFC-TB-TOTAL-PAGES) * 100
+           ELSE
+               MOVE 0 TO WS-FILL-PCT
+           END-IF
+           IF WS-FILL-PCT > WS-FILL-PCT-THRESH
+               PERFORM 2180-WRITE-TS-ALERT
+           END-IF
+           IF RPT-MODE-CSV
+               PERFORM 2150-WRITE-TS-CSV-ROW
+           ELSE
+               MOVE MFC-TB-ID TO WS-DISP-ID
+               MOVE MFC-TB-STATE TO WS-DISP-STATE
+               MOVE MFC-TB-TOTAL-PAGES TO WS-DISP-TOTAL
+               MOVE MFC-TB-USEABLE-PAGES TO WS-DISP-USEABLE
+               MOVE SPACES TO REPORT-LINE
+               IF MFC-TB-STATE = SQLB-NORMAL
+                   STRING "TS#" WS-DISP-ID "  " MFC-TB-NAME
+                       "  TOTAL-PG=" WS-DISP-TOTAL
+                       "  USEABLE-PG=" WS-DISP-USEABLE
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   STRING "TS#" WS-DISP-ID "  " MFC-TB-NAME
+                       "  TOTAL-PG=" WS-DISP-TOTAL
+                       "  USEABLE-PG=" WS-DISP-USEABLE
+                       "  *** STATE=" WS-DISP-STATE " NOT NORMAL ***"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+           END-IF.
+
+       2150-WRITE-TS-CSV-ROW.
+           MOVE MFC-TB-ID TO WS-CSV-ID
+           MOVE MFC-TB-STATE TO WS-CSV-STATE
+           MOVE MFC-TB-TOTAL-PAGES TO WS-CSV-TOTAL
+           MOVE MFC-TB-USEABLE-PAGES TO WS-CSV-USEABLE
+           MOVE SPACES TO CSV-LINE
+           IF MFC-TB-STATE = SQLB-NORMAL
+               STRING "TS," WS-CSV-ID DELIMITED BY SIZE
+                   "," MFC-TB-NAME DELIMITED BY SPACE
+                   "," MFC-TB-NAME DELIMITED BY SPACE
+                   "," WS-CSV-TOTAL DELIMITED BY SIZE
+                   "," WS-CSV-USEABLE DELIMITED BY SIZE
+                   "," WS-CSV-STATE DELIMITED BY SIZE
+                   ",N" DELIMITED BY SIZE
+                   INTO CSV-LINE
+           ELSE
+               STRING "TS," WS-CSV-ID DELIMITED BY SIZE
+                   "," MFC-TB-NAME DELIMITED BY SPACE
+                   "," MFC-TB-NAME DELIMITED BY SPACE
+                   "," WS-CSV-TOTAL DELIMITED BY SIZE
+                   "," WS-CSV-USEABLE DELIMITED BY SIZE
+                   "," WS-CSV-STATE DELIMITED BY SIZE
+                   ",Y" DELIMITED BY SIZE
+                   INTO CSV-LINE
+           END-IF
+           WRITE CSV-LINE.
+
+       2180-WRITE-TS-ALERT.
+           MOVE MFC-TB-NAME TO WS-AL-KEY
+           MOVE SPACES TO WS-AL-MESSAGE
+           MOVE WS-FILL-PCT-THRESH TO WS-DISP-FILL-PCT-THRESH
+           STRING "TABLE SPACE OVER " WS-DISP-FILL-PCT-THRESH
+               "% FILL THRESHOLD" DELIMITED BY SIZE INTO WS-AL-MESSAGE
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-TBS WS-AL-KEY
+               WS-FILL-PCT WS-FILL-PCT-THRESH WS-AL-MESSAGE
+               MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       2200-REMEMBER-TABLESPACE.
+           IF WS-TS-COUNT < WS-MAX-TS
+               ADD 1 TO WS-TS-COUNT
+               SET WS-TS-X TO WS-TS-COUNT
+               MOVE MFC-TB-ID TO WS-TS-ID(WS-TS-X)
+               MOVE MFC-TB-NAME TO WS-TS-NAME(WS-TS-X)
+           END-IF.
+
+       3000-REPORT-CONTAINERS.
+           IF NOT RPT-MODE-CSV
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "CONTAINER HEALTH" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           PERFORM UNTIL EOF-TC
+               READ CONTAINER-FILE
+                   AT END SET EOF-TC TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PRINT-CONTAINER
+               END-READ
+           END-PERFORM.
+
+       3100-PRINT-CONTAINER.
+           PERFORM 3200-FIND-TABLESPACE-NAME
+           IF MFC-TC-OK = 0
+               PERFORM 3180-WRITE-CONT-ALERT
+           END-IF
+           IF RPT-MODE-CSV
+               PERFORM 3150-WRITE-CONT-CSV-ROW
+           ELSE
+               MOVE MFC-TC-CONTAINER-ID TO WS-DISP-CONT-ID
+               MOVE MFC-TC-OK TO WS-DISP-OK
+               MOVE SPACES TO REPORT-LINE
+               IF MFC-TC-OK NOT = 0
+                   STRING "CONT#" WS-DISP-CONT-ID "  " MFC-TC-NAME
+                       "  TS=" WS-MATCHED-NAME
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   STRING "CONT#" WS-DISP-CONT-ID "  " MFC-TC-NAME
+                       "  TS=" WS-MATCHED-NAME
+                       "  *** NOT ACCESSIBLE ***"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+           END-IF.
+
+       3150-WRITE-CONT-CSV-ROW.
+           MOVE MFC-TC-CONTAINER-ID TO WS-CSV-CONT-ID
+           MOVE MFC-TC-OK TO WS-CSV-OK
+           MOVE MFC-TC-TOTAL-PAGES TO WS-CSV-TOTAL
+           MOVE MFC-TC-USEABLE-PAGES TO WS-CSV-USEABLE
+           MOVE SPACES TO CSV-LINE
+           IF MFC-TC-OK NOT = 0
+               STRING "CONT," WS-CSV-CONT-ID DELIMITED BY SIZE
+                   "," MFC-TC-NAME DELIMITED BY SPACE
+                   "," WS-MATCHED-NAME DELIMITED BY SPACE
+                   "," WS-CSV-TOTAL DELIMITED BY SIZE
+                   "," WS-CSV-USEABLE DELIMITED BY SIZE
+                   "," WS-CSV-OK DELIMITED BY SIZE
+                   ",N" DELIMITED BY SIZE
+                   INTO CSV-LINE
+           ELSE
+               STRING "CONT," WS-CSV-CONT-ID DELIMITED BY SIZE
+                   "," MFC-TC-NAME DELIMITED BY SPACE
+                   "," WS-MATCHED-NAME DELIMITED BY SPACE
+                   "," WS-CSV-TOTAL DELIMITED BY SIZE
+                   "," WS-CSV-USEABLE DELIMITED BY SIZE
+                   "," WS-CSV-OK DELIMITED BY SIZE
+                   ",Y" DELIMITED BY SIZE
+                   INTO CSV-LINE
+           END-IF
+           WRITE CSV-LINE.
+
+       3180-WRITE-CONT-ALERT.
+           MOVE WS-MATCHED-NAME TO WS-AL-KEY
+           MOVE "CONTAINER NOT ACCESSIBLE (SQL-OK=0)" TO WS-AL-MESSAGE
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-CONT
+               WS-AL-KEY WS-AL-ZERO WS-AL-ZERO WS-AL-MESSAGE
+               MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       3200-FIND-TABLESPACE-NAME.
+           MOVE SPACES TO WS-MATCHED-NAME
+           SET WS-TS-X TO 1
+           SEARCH WS-TS-ENTRY
+               AT END CONTINUE
+               WHEN WS-TS-ID(WS-TS-X) = MFC-TC-TBS-ID
+                   MOVE WS-TS-NAME(WS-TS-X) TO WS-MATCHED-NAME
+           END-SEARCH.
+
+       9000-TERMINATE.
+           CLOSE TABLESPACE-FILE
+           CLOSE CONTAINER-FILE
+           CLOSE ALERT-FILE
+           IF RPT-MODE-CSV
+               CLOSE CSV-FILE
+           ELSE
+               CLOSE REPORT-FILE
+           END-IF.
