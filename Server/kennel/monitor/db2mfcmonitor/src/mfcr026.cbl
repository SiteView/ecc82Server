@@ -0,0 +1,110 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR026.CBL
+      *
+      *  Function = Dynamic column export report. Reads
+      *             MFCDYNX, the self-describing export MFCUSQLD builds
+      *             one row at a time from a dynamic-SQL caller's
+      *             SQLDA, and prints each row entirely off the column
+      *             count/names/values it carries - this report has no
+      *             column layout of its own wired in ahead of time,
+      *             the same way MFCUSQLD has none either.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-FILE ASSIGN TO "MFCDYNX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR026O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdynx.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-EF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-EF                   PIC X VALUE "N".
+           88 EOF-EF                  VALUE "Y".
+       01 WS-ROW-COUNT                PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ROW-COUNT           PIC Z(9)9.
+       01 WS-COL-IDX                  PIC S9(4) COMP-5.
+       01 WS-DISP-COL-TYPE            PIC -(4)9.
+       01 WS-DISP-ROW-NUM             PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ROWS
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EXPORT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "DYNAMIC COLUMN EXPORT REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-ROWS.
+           PERFORM UNTIL EOF-EF
+               READ EXPORT-FILE
+                   AT END SET EOF-EF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ROW
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ROW.
+           ADD 1 TO WS-ROW-COUNT
+           MOVE MFC-DX-ROW-NUM TO WS-DISP-ROW-NUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "SOURCE=" MFC-DX-SOURCE-ID
+               "  ROW=" WS-DISP-ROW-NUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-COL-IDX
+           PERFORM UNTIL WS-COL-IDX >= MFC-DX-COLUMN-COUNT
+               ADD 1 TO WS-COL-IDX
+               PERFORM 2110-PRINT-ONE-COLUMN
+           END-PERFORM.
+
+       2110-PRINT-ONE-COLUMN.
+           SET MFC-DX-COL-X TO WS-COL-IDX
+           MOVE MFC-DX-COL-TYPE(MFC-DX-COL-X) TO WS-DISP-COL-TYPE
+           MOVE SPACES TO REPORT-LINE
+           IF MFC-DX-COL-IS-NULL(MFC-DX-COL-X)
+               STRING "    " MFC-DX-COL-NAME(MFC-DX-COL-X)
+                   " (TYPE=" WS-DISP-COL-TYPE ") = NULL"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "    " MFC-DX-COL-NAME(MFC-DX-COL-X)
+                   " (TYPE=" WS-DISP-COL-TYPE ") = "
+                   MFC-DX-COL-VALUE(MFC-DX-COL-X)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ROW-COUNT TO WS-DISP-ROW-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL ROWS: " WS-DISP-ROW-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE EXPORT-FILE
+           CLOSE REPORT-FILE.
