@@ -0,0 +1,41 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUTIME.CBL
+      *
+      *  Function = Shared utility - return the current time as DB2 monitor
+      *             elapsed-time fields (SQLM-TIME / SQLM-TIMESTAMP) use it:
+      *             whole seconds since 1970-01-01 00:00:00.
+      *
+      *  Called by any db2mfcmonitor report/alert program that needs to
+      *  compare a SQLM-*-TIME (SECONDS/MICROSEC) field against "now".
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCUTIME.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Days from the COBOL intrinsic-function date epoch (1601-01-01)
+      * to the Unix epoch (1970-01-01), used by every SQLM-*-TIME field.
+       77 WS-EPOCH-OFFSET-DAYS       PIC 9(9) COMP-5 VALUE 134775.
+       77 WS-TODAY-DAYS              PIC 9(9) COMP-5.
+       77 WS-CURRENT-DATE-TIME       PIC X(21).
+       77 WS-CURRENT-YYYYMMDD        PIC 9(8).
+       77 WS-HOURS                   PIC 9(2).
+       77 WS-MINUTES                 PIC 9(2).
+       77 WS-SECONDS                 PIC 9(2).
+       LINKAGE SECTION.
+       01 LS-EPOCH-SECONDS           PIC 9(9) COMP-5.
+       PROCEDURE DIVISION USING LS-EPOCH-SECONDS.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-CURRENT-YYYYMMDD
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-HOURS
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-MINUTES
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-SECONDS
+           COMPUTE WS-TODAY-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-YYYYMMDD)
+           COMPUTE LS-EPOCH-SECONDS =
+               (WS-TODAY-DAYS - WS-EPOCH-OFFSET-DAYS) * 86400
+               + (WS-HOURS * 3600) + (WS-MINUTES * 60) + WS-SECONDS
+           GOBACK.
