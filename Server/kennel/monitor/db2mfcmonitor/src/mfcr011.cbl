@@ -0,0 +1,167 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR011.CBL
+      *
+      *  Function = FCM buffer exhaustion alert.
+      *
+      *             Reads MFCCFCM's extracts (MFCFCMGO/MFCFCMNO) and
+      *             flags the instance-wide free FCM buffer count once it
+      *             drops below a site-configurable threshold (MFCTHR.CBL,
+      *             the MFCR000/MFCR008 threshold-parameter-file
+      *             convention), printing each node's connection status
+      *             and traffic alongside so a near-zero count can be
+      *             correlated back to which partitions are driving it -
+      *             the early warning this report exists to give, ahead of the
+      *             "connection reset" errors FCM exhaustion actually
+      *             causes.
+      *
+      *             A free-buffer breach also gets a row on the
+      *             consolidated threshold-alert file MFCALRTO
+      *             (MFCALERT.CBL/MFCUALRT.CBL) so operators watching
+      *             that one file catch it alongside every other job's
+      *             alerts, not just readers of this report.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR011.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCM-FILE ASSIGN TO "MFCFCMGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FM-STATUS.
+           SELECT FCM-NODE-FILE ASSIGN TO "MFCFCMNO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FN-STATUS.
+           SELECT PARM-FILE ASSIGN TO "MFCR011P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR011O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcfcm.cbl".
+       FD  FCM-NODE-FILE
+           RECORDING MODE IS F.
+           COPY "mfcfcmnd.cbl".
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-FM-STATUS                PIC XX.
+       01 WS-FN-STATUS                PIC XX.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-FN                   PIC X VALUE "N".
+           88 EOF-FN                  VALUE "Y".
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-FREE-THRESHOLD           PIC 9(9) COMP-5 VALUE 100.
+       01 WS-DISP-FREE                PIC Z(8)9.
+       01 WS-DISP-NODE                PIC Z(3)9.
+       01 WS-DISP-SENT                PIC Z(8)9.
+       01 WS-DISP-RCVD                PIC Z(8)9.
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR011".
+       01 WS-AL-METRIC                PIC X(20) VALUE "FCM-FREE".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE
+           "FCM FREE BUFFER COUNT NEAR EXHAUSTION".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-FCM-STATUS
+           PERFORM 3000-PRINT-NODES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT FCM-FILE
+           OPEN INPUT FCM-NODE-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "FCM-FREE-THRESHOLD"
+                               MOVE MFC-THR-VALUE TO WS-FREE-THRESHOLD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           MOVE "FCM BUFFER EXHAUSTION ALERT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-FCM-STATUS.
+           READ FCM-FILE
+               AT END
+                   MOVE "NO FCM SNAPSHOT DATA AVAILABLE" TO REPORT-LINE
+                   WRITE REPORT-LINE
+               NOT AT END
+                   MOVE MFC-FM-BUFF-FREE TO WS-DISP-FREE
+                   MOVE SPACES TO REPORT-LINE
+                   IF MFC-FM-BUFF-FREE < WS-FREE-THRESHOLD
+                       STRING "BUFF-FREE=" WS-DISP-FREE
+                           "  *** FCM BUFFER POOL NEAR EXHAUSTION ***"
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                       PERFORM 2500-WRITE-ALERT
+                   ELSE
+                       STRING "BUFF-FREE=" WS-DISP-FREE
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   END-IF
+                   WRITE REPORT-LINE
+           END-READ.
+
+       2500-WRITE-ALERT.
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               MFC-FM-BUFF-FREE WS-FREE-THRESHOLD WS-AL-MESSAGE
+               MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       3000-PRINT-NODES.
+           PERFORM UNTIL EOF-FN
+               READ FCM-NODE-FILE
+                   AT END SET EOF-FN TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PRINT-ONE-NODE
+               END-READ
+           END-PERFORM.
+
+       3100-PRINT-ONE-NODE.
+           MOVE MFC-FN-NODE-NUMBER TO WS-DISP-NODE
+           MOVE MFC-FN-BUFFERS-SENT TO WS-DISP-SENT
+           MOVE MFC-FN-BUFFERS-RCVD TO WS-DISP-RCVD
+           MOVE SPACES TO REPORT-LINE
+           STRING "  NODE=" WS-DISP-NODE
+               "  SENT=" WS-DISP-SENT
+               "  RCVD=" WS-DISP-RCVD
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE FCM-FILE
+           CLOSE FCM-NODE-FILE
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
