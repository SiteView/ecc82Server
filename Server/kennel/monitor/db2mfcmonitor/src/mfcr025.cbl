@@ -0,0 +1,133 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR025.CBL
+      *
+      *  Function = UDF scratchpad/DBINFO usage audit.
+      *             Reads the DBA-maintained UDF registry export
+      *             (MFCUDFP/mfcudfp.cbl) and prints every function that
+      *             uses a scratchpad (SQLUDF-SCRATCHPAD) and/or DBINFO
+      *             (SQLUDF-DBINFO) argument, since those are the
+      *             functions carrying state across calls or depending
+      *             on environment data DB2 only appends when the
+      *             keyword was specified on CREATE FUNCTION. The audit
+      *             flags the combination a long-time DB2 shop knows to
+      *             watch for: a NOT FENCED function that also uses a
+      *             scratchpad or DBINFO runs in the database engine's
+      *             own address space, so a bug in its state handling
+      *             can take the whole instance down rather than just
+      *             the UDF process.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRY-FILE ASSIGN TO "MFCUDFP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR025O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTRY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcudfp.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-RF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-RF                   PIC X VALUE "N".
+           88 EOF-RF                  VALUE "Y".
+       01 WS-UDF-COUNT                PIC 9(9) COMP-5 VALUE 0.
+       01 WS-STATEFUL-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-RISK-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-UDF-COUNT           PIC Z(9)9.
+       01 WS-DISP-STATEFUL-COUNT      PIC Z(9)9.
+       01 WS-DISP-RISK-COUNT          PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-FUNCTIONS
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT REGISTRY-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "UDF SCRATCHPAD/DBINFO USAGE AUDIT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-FUNCTIONS.
+           PERFORM UNTIL EOF-RF
+               READ REGISTRY-FILE
+                   AT END SET EOF-RF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-FUNCTION
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-FUNCTION.
+           ADD 1 TO WS-UDF-COUNT
+           IF MFC-UF-HAS-SCRATCHPAD OR MFC-UF-HAS-DBINFO
+               PERFORM 2110-PRINT-STATEFUL-FUNCTION
+           END-IF.
+
+       2110-PRINT-STATEFUL-FUNCTION.
+           ADD 1 TO WS-STATEFUL-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "FUNCTION=" MFC-UF-SCHEMA "." MFC-UF-FUNCTION-NAME
+               "  SPECIFIC=" MFC-UF-SPECIFIC-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "    LANGUAGE=" MFC-UF-LANGUAGE
+               "  FENCED=" MFC-UF-FENCED
+               "  THREADSAFE=" MFC-UF-THREADSAFE
+               "  SCRATCHPAD=" MFC-UF-USES-SCRATCHPAD
+               "  DBINFO=" MFC-UF-USES-DBINFO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF NOT MFC-UF-IS-FENCED
+               ADD 1 TO WS-RISK-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** NOT FENCED WITH SCRATCHPAD/DBINFO -"
+                   " REVIEW FOR ENGINE STABILITY RISK ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-UDF-COUNT TO WS-DISP-UDF-COUNT
+           MOVE WS-STATEFUL-COUNT TO WS-DISP-STATEFUL-COUNT
+           MOVE WS-RISK-COUNT TO WS-DISP-RISK-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL FUNCTIONS REVIEWED: " WS-DISP-UDF-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SCRATCHPAD/DBINFO FUNCTIONS: " WS-DISP-STATEFUL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "NOT-FENCED RISK FUNCTIONS: " WS-DISP-RISK-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-RISK-COUNT > 0
+               DISPLAY "MFCR025: " WS-RISK-COUNT
+                   " NOT-FENCED UDF(S) USING SCRATCHPAD/DBINFO"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REGISTRY-FILE
+           CLOSE REPORT-FILE.
