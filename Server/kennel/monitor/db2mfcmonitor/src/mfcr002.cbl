@@ -0,0 +1,125 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR002.CBL
+      *
+      *  Function = Deadlock/DLCONN event history report.
+      *
+      *             Prints the accumulated deadlock history MFCCDLK has
+      *             built up (MFCDLKEO/MFCDLKCO) as one block per
+      *             deadlock: the rolled-back application DB2 chose as
+      *             the victim, followed by every participant connection
+      *             and the table/lock it was contending for, joined on
+      *             the collector-assigned MFC-*-DEADLOCK-SEQ. Straight
+      *             sequential read/print, no in-memory table needed -
+      *             the two history files are already in deadlock order
+      *             and each deadlock's DLCONN rows immediately follow
+      *             its DEADLOCK-EVENT row.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR002.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEADLOCK-HIST-FILE ASSIGN TO "MFCDLKEO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DE-STATUS.
+           SELECT DLCONN-HIST-FILE ASSIGN TO "MFCDLKCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DC-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR002O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEADLOCK-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdlkev.cbl".
+       FD  DLCONN-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdlkcn.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-DE-STATUS                PIC XX.
+       01 WS-DC-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-DE                   PIC X VALUE "N".
+           88 EOF-DE                  VALUE "Y".
+       01 WS-EOF-DC                   PIC X VALUE "N".
+           88 EOF-DC                  VALUE "Y".
+       01 WS-DC-VALID                 PIC X VALUE "N".
+           88 DC-VALID                VALUE "Y".
+       01 WS-DISP-NUM                 PIC ZZZZZZZZ9.
+       01 WS-DISP-MODE                PIC ZZZZZZZZ9.
+       01 WS-DISP-SEQ                 PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-DEADLOCKS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT DEADLOCK-HIST-FILE
+           OPEN INPUT DLCONN-HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "DEADLOCK / DLCONN EVENT HISTORY"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2500-READ-NEXT-DLCONN.
+
+       2000-REPORT-DEADLOCKS.
+           PERFORM UNTIL EOF-DE
+               READ DEADLOCK-HIST-FILE
+                   AT END SET EOF-DE TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-DEADLOCK-HEADER
+                       PERFORM 2200-PRINT-DLCONNS-FOR-DEADLOCK
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-DEADLOCK-HEADER.
+           MOVE MFC-DE-DEADLOCK-SEQ TO WS-DISP-SEQ
+           MOVE MFC-DE-NUM-CONNS TO WS-DISP-NUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "DEADLOCK #" WS-DISP-SEQ
+               "  CONNS=" WS-DISP-NUM
+               "  VICTIM=" MFC-DE-ROLLED-BACK-APPL-ID
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2200-PRINT-DLCONNS-FOR-DEADLOCK.
+           PERFORM UNTIL NOT DC-VALID
+                   OR MFC-DC-DEADLOCK-SEQ NOT = MFC-DE-DEADLOCK-SEQ
+               MOVE MFC-DC-LOCK-MODE TO WS-DISP-MODE
+               MOVE SPACES TO REPORT-LINE
+               STRING "    " MFC-DC-APPL-ID
+                   " WAITED ON " MFC-DC-APPL-ID-HOLDING-LK
+                   " TABLE=" MFC-DC-TABLE-SCHEMA "."
+                   MFC-DC-TABLE-NAME
+                   " MODE=" WS-DISP-MODE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM 2500-READ-NEXT-DLCONN
+           END-PERFORM.
+
+       2500-READ-NEXT-DLCONN.
+           IF NOT EOF-DC
+               READ DLCONN-HIST-FILE
+                   AT END
+                       SET EOF-DC TO TRUE
+                       MOVE "N" TO WS-DC-VALID
+                   NOT AT END
+                       MOVE "Y" TO WS-DC-VALID
+               END-READ
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE DEADLOCK-HIST-FILE
+           CLOSE DLCONN-HIST-FILE
+           CLOSE REPORT-FILE.
