@@ -0,0 +1,205 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUMSGL.CBL
+      *
+      *  Function = Shared utility for business-friendly
+      *             SQLCODE/SQLSTATE message lookup.
+      *
+      *             Given an SQLCODE and SQLSTATE (e.g. straight out of
+      *             SQLCA after a failing CALL), returns a plain-English
+      *             explanation and a suggested next action for an error
+      *             log or operator console message. The most common
+      *             codes this shop actually sees are matched by name
+      *             against the SQL-RC-* constants in SQLCODES.cbl;
+      *             anything not individually named falls back to a
+      *             generic explanation keyed on the SQLSTATE class (the
+      *             first two bytes of SQLSTATE) against the
+      *             SQLSTATE-CLASS-* constants in SQLSTATE.cbl, which is
+      *             still useful to a first-line operator even when the
+      *             exact code isn't one of the ones named below. A
+      *             completely unrecognized SQLSTATE class returns
+      *             LS-FOUND "N" so the caller can fall back to printing
+      *             the raw SQLCODE/SQLSTATE and escalating.
+      *
+      *  Called by any db2mfcmonitor report/alert program that logs a
+      *  CALL failure and wants an operator-readable message alongside
+      *  the raw SQLCODE.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCUMSGL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "sqlcodes.cbl".
+       COPY "sqlstate.cbl".
+
+       01 WS-CLASS                   PIC X(2).
+
+       LINKAGE SECTION.
+       01 LS-SQLCODE                 PIC S9(9) COMP-5.
+       01 LS-SQLSTATE                PIC X(5).
+       01 LS-EXPLANATION             PIC X(60).
+       01 LS-ACTION                  PIC X(60).
+       01 LS-FOUND                   PIC X(1).
+           88 LS-WAS-FOUND           VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-SQLCODE LS-SQLSTATE
+               LS-EXPLANATION LS-ACTION LS-FOUND.
+       0000-MAIN.
+           MOVE SPACES TO LS-EXPLANATION LS-ACTION
+           MOVE "Y" TO LS-FOUND
+           EVALUATE LS-SQLCODE
+               WHEN SQL-RC-E104
+                   MOVE "SQL statement contains a syntax error"
+                       TO LS-EXPLANATION
+                   MOVE "Check the statement text and correct it"
+                       TO LS-ACTION
+               WHEN SQL-RC-E204
+                   MOVE "The named object does not exist"
+                       TO LS-EXPLANATION
+                   MOVE "Confirm the object/schema name and that it"
+                       TO LS-ACTION
+               WHEN SQL-RC-E206
+                   MOVE "Column not in any table named by statement"
+                       TO LS-EXPLANATION
+                   MOVE "Check the column name and the FROM clause"
+                       TO LS-ACTION
+               WHEN SQL-RC-E532
+                   MOVE "Delete/update violates a referential
+      -               " constraint on a dependent table"
+                       TO LS-EXPLANATION
+                   MOVE "Remove/update dependent rows, then resubmit"
+                       TO LS-ACTION
+               WHEN SQL-RC-E551
+                   MOVE "Auth ID lacks privilege for this operation"
+                       TO LS-EXPLANATION
+                   MOVE "Grant the privilege or rerun under an
+      -               " authorized ID"
+                       TO LS-ACTION
+               WHEN SQL-RC-E803
+                   MOVE "Would create a duplicate key/unique value"
+                       TO LS-EXPLANATION
+                   MOVE "Find and correct the duplicate key in input"
+                       TO LS-ACTION
+               WHEN SQL-RC-E805
+                   MOVE "Required bound package not found in the
+      -               " database"
+                       TO LS-EXPLANATION
+                   MOVE "Bind the package into this database"
+                       TO LS-ACTION
+               WHEN SQL-RC-E911
+                   MOVE "Unit of work rolled back - deadlock"
+                       TO LS-EXPLANATION
+                   MOVE "Resubmit; review lock contention via MFCR001"
+                       TO LS-ACTION
+               WHEN SQL-RC-E913
+                   MOVE "Unit of work rolled back - lock timeout"
+                       TO LS-EXPLANATION
+                   MOVE "Resubmit; review lock contention via MFCR001"
+                       TO LS-ACTION
+               WHEN SQL-RC-E964
+                   MOVE "Transaction log for the database is full"
+                       TO LS-EXPLANATION
+                   MOVE "Commit more often or free active log space"
+                       TO LS-ACTION
+               WHEN SQL-RC-E1042
+                   MOVE "Unexpected system error processing request"
+                       TO LS-EXPLANATION
+                   MOVE "Retry; if it recurs escalate to DBA on call"
+                       TO LS-ACTION
+               WHEN SQL-RC-E1046
+                   MOVE "Cannot connect to the application server
+      -               " right now"
+                       TO LS-EXPLANATION
+                   MOVE "Verify database is up and under connect
+      -               " limit"
+                       TO LS-ACTION
+               WHEN SQL-RC-E1476
+                   MOVE "Statement failed - a triggered SQL
+      -               " statement failed"
+                       TO LS-EXPLANATION
+                   MOVE "Check the trigger named in diagnostic text"
+                       TO LS-ACTION
+               WHEN SQL-RC-E30081
+                   MOVE "Communication error with the partner"
+                       TO LS-EXPLANATION
+                   MOVE "Check network/partner availability, retry"
+                       TO LS-ACTION
+               WHEN OTHER
+                   PERFORM 1000-LOOKUP-BY-SQLSTATE-CLASS
+           END-EVALUATE
+           GOBACK.
+
+       1000-LOOKUP-BY-SQLSTATE-CLASS.
+           MOVE LS-SQLSTATE(1:2) TO WS-CLASS
+           EVALUATE WS-CLASS
+               WHEN SQLSTATE-CLASS-SUCCESS
+                   MOVE "Statement completed successfully"
+                       TO LS-EXPLANATION
+                   MOVE "No action required" TO LS-ACTION
+               WHEN SQLSTATE-CLASS-WARNING
+                   MOVE "Statement completed with a warning"
+                       TO LS-EXPLANATION
+                   MOVE "Review the SQLCODE text; usually informational"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-NO-DATA
+                   MOVE "No rows satisfied the request"
+                       TO LS-EXPLANATION
+                   MOVE "Confirm this is expected for the input given"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-CONNECT-EXCEPT
+                   MOVE "A connection exception occurred"
+                       TO LS-EXPLANATION
+                   MOVE "Verify alias, network path, database is up"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-CONSTRAINT
+                   MOVE "A data integrity constraint was violated"
+                       TO LS-EXPLANATION
+                   MOVE "Correct the offending row(s) and resubmit"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-AUTHORZATION
+                   MOVE "An authorization violation occurred"
+                       TO LS-EXPLANATION
+                   MOVE "Grant the missing privilege or use an
+      -               " authorized ID"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-SYNTAX
+                   MOVE "A syntax error or access violation occurred"
+                       TO LS-EXPLANATION
+                   MOVE "Correct the statement text and resubmit"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-SERIALIZATION
+                   MOVE "A serialization failure (deadlock/lock
+      -               " timeout) occurred"
+                       TO LS-EXPLANATION
+                   MOVE "Resubmit; review lock contention if it
+      -               " recurs"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-LIMIT
+                   MOVE "An SQL or product limit was exceeded"
+                       TO LS-EXPLANATION
+                   MOVE "Reduce the request size or request a limit
+      -               " increase"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-RESOURCE
+                   MOVE "A required resource was unavailable or
+      -               " needs operator intervention"
+                       TO LS-EXPLANATION
+                   MOVE "Check device/media/utility availability"
+                       TO LS-ACTION
+               WHEN SQLSTATE-CLASS-SYSTEM-ERROR
+                   MOVE "An internal system error was detected"
+                       TO LS-EXPLANATION
+                   MOVE "Collect diagnostic logs, escalate to DBA
+      -               " on call"
+                       TO LS-ACTION
+               WHEN OTHER
+                   MOVE "No business-friendly text on file for this
+      -               " SQLCODE/SQLSTATE"
+                       TO LS-EXPLANATION
+                   MOVE "Look up the raw SQLCODE/SQLSTATE in the
+      -               " vendor reference and escalate if unclear"
+                       TO LS-ACTION
+                   MOVE "N" TO LS-FOUND
+           END-EVALUATE.
