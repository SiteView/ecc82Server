@@ -0,0 +1,137 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR023.CBL
+      *
+      *  Function = Node/connection topology inventory
+      *             report. Reads the node-config team's flattened node
+      *             directory export (MFCNODE/mfcnode.cbl) and prints
+      *             one line per node with its protocol translated to a
+      *             readable name, flagging any node still configured on
+      *             a legacy protocol (APPC, NetBIOS, or IPX/SPX - the
+      *             SQL-PROTOCOL-APPC/NETB/IPXSPX constants from
+      *             sqlenv.cbl) we are mid-migration to retire in favor
+      *             of TCP/IP-only connectivity.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NODE-FILE ASSIGN TO "MFCNODE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR023O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NODE-FILE
+           RECORDING MODE IS F.
+           COPY "mfcnode.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "sqlenv.cbl".
+
+       01 WS-NF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-NF                   PIC X VALUE "N".
+           88 EOF-NF                  VALUE "Y".
+       01 WS-PROTOCOL-NAME            PIC X(8).
+       01 WS-NODE-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-LEGACY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-NODE-COUNT          PIC Z(9)9.
+       01 WS-DISP-LEGACY-COUNT        PIC Z(9)9.
+       01 WS-LEGACY                   PIC X VALUE "N".
+           88 IS-LEGACY                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-NODES
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT NODE-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "NODE/CONNECTION TOPOLOGY INVENTORY" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-NODES.
+           PERFORM UNTIL EOF-NF
+               READ NODE-FILE
+                   AT END SET EOF-NF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-NODE
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-NODE.
+           ADD 1 TO WS-NODE-COUNT
+           PERFORM 2200-TRANSLATE-PROTOCOL
+           MOVE SPACES TO REPORT-LINE
+           STRING "NODE=" MFC-ND-NODENAME
+               "  PROTOCOL=" WS-PROTOCOL-NAME
+               "  DETAIL=" MFC-ND-DETAIL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF IS-LEGACY
+               ADD 1 TO WS-LEGACY-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** LEGACY PROTOCOL - TARGET FOR"
+                   " RETIREMENT ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2200-TRANSLATE-PROTOCOL.
+           MOVE "N" TO WS-LEGACY
+           EVALUATE MFC-ND-PROTOCOL
+               WHEN SQL-PROTOCOL-APPC
+                   MOVE "APPC" TO WS-PROTOCOL-NAME
+                   SET IS-LEGACY TO TRUE
+               WHEN SQL-PROTOCOL-NETB
+                   MOVE "NETBIOS" TO WS-PROTOCOL-NAME
+                   SET IS-LEGACY TO TRUE
+               WHEN SQL-PROTOCOL-APPN
+                   MOVE "APPN" TO WS-PROTOCOL-NAME
+               WHEN SQL-PROTOCOL-TCPIP
+                   MOVE "TCPIP" TO WS-PROTOCOL-NAME
+               WHEN SQL-PROTOCOL-CPIC
+                   MOVE "CPIC" TO WS-PROTOCOL-NAME
+               WHEN SQL-PROTOCOL-IPXSPX
+                   MOVE "IPXSPX" TO WS-PROTOCOL-NAME
+                   SET IS-LEGACY TO TRUE
+               WHEN SQL-PROTOCOL-LOCAL
+                   MOVE "LOCAL" TO WS-PROTOCOL-NAME
+               WHEN SQL-PROTOCOL-NPIPE
+                   MOVE "NPIPE" TO WS-PROTOCOL-NAME
+               WHEN SQL-PROTOCOL-SOCKS
+                   MOVE "SOCKS" TO WS-PROTOCOL-NAME
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-PROTOCOL-NAME
+           END-EVALUATE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-NODE-COUNT TO WS-DISP-NODE-COUNT
+           MOVE WS-LEGACY-COUNT TO WS-DISP-LEGACY-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL NODES: " WS-DISP-NODE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "LEGACY-PROTOCOL NODES: " WS-DISP-LEGACY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE NODE-FILE
+           CLOSE REPORT-FILE.
