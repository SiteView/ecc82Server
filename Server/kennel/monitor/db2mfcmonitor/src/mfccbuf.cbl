@@ -0,0 +1,129 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCBUF.CBL
+      *
+      *  Function = Collector that walks one db2GetSnapshot
+      *             buffer, picks out every SQLM-ELM-BUFFERPOOL element
+      *             (one per active buffer pool/database pair) and appends
+      *             one MFC-BUFFERPOOL-REC per element to the running
+      *             history file MFCBUFPO, stamped with the collection
+      *             time from MFCUTIME. The same overlay-the-pointer
+      *             technique as MFCCLKW/MFCC000, but this buffer really
+      *             is homogeneous (no owning-application context to carry
+      *             forward), so 3100-DISPATCH-ELEMENT only has one
+      *             element type to act on.
+      *
+      *             The history file is opened EXTEND (append), same
+      *             pattern as MFCCDLK, since this is a trend, not a
+      *             point-in-time figure - MFCR003 computes hit ratios
+      *             from the delta between consecutive runs for the same
+      *             buffer pool, so it needs more than one run's worth
+      *             of counters on file. The raw POOL-*-READS counters
+      *             are cumulative
+      *             since the last monitor reset, not per-interval, which
+      *             is why the extract keeps the raw counters rather than
+      *             a ratio computed here.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCBUF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUFFERPOOL-HIST-FILE ASSIGN TO "MFCBUFPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUFFERPOOL-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcbufpl.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-BP-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN EXTEND BUFFERPOOL-HIST-FILE
+           IF WS-BP-STATUS = "35"
+               OPEN OUTPUT BUFFERPOOL-HIST-FILE
+           END-IF.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCBUF: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-BUFFERPOOL
+                   SET ADDRESS OF SQLM-BUFFERPOOL TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-BUFFERPOOL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-BUFFERPOOL.
+           MOVE WS-COLLECT-SECS TO MFC-BP-COLLECT-SECS
+           MOVE BP-NAME OF SQLM-BUFFERPOOL TO MFC-BP-NAME
+           MOVE DB-NAME OF SQLM-BUFFERPOOL TO MFC-BP-DB-NAME
+           MOVE POOL-DATA-L-READS OF SQLM-BUFFERPOOL
+               TO MFC-BP-DATA-L-READS
+           MOVE POOL-DATA-P-READS OF SQLM-BUFFERPOOL
+               TO MFC-BP-DATA-P-READS
+           MOVE POOL-INDEX-L-READS OF SQLM-BUFFERPOOL
+               TO MFC-BP-INDEX-L-READS
+           MOVE POOL-INDEX-P-READS OF SQLM-BUFFERPOOL
+               TO MFC-BP-INDEX-P-READS
+           WRITE MFC-BUFFERPOOL-REC.
+
+       9000-TERMINATE.
+           CLOSE BUFFERPOOL-HIST-FILE.
