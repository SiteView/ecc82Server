@@ -0,0 +1,102 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR022.CBL
+      *
+      *  Function = INSPECT (DBCHECK) results report.
+      *             Simple sequential reader of MFCCINSP's extract
+      *             (MFCINSPO) - since that extract is already
+      *             exceptions-only (db2gInspect's own brief format only
+      *             reports objects with a problem), every row read here
+      *             is printed, and the run sets a non-zero RETURN-CODE
+      *             and raises a console alert if any row at all was
+      *             found: a structural-corruption signal that can't be
+      *             skimmed past the way the raw result file could be.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR022.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPT-FILE ASSIGN TO "MFCINSPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR022O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcinspo.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-EF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-EF                   PIC X VALUE "N".
+           88 EOF-EF                  VALUE "Y".
+       01 WS-EXCEPT-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-EXCEPT-COUNT        PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-EXCEPTIONS
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EXCEPT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "INSPECT (DBCHECK) EXCEPTIONS REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-EXCEPTIONS.
+           PERFORM UNTIL EOF-EF
+               READ EXCEPT-FILE
+                   AT END SET EOF-EF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-EXCEPTION
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "DB=" MFC-IX-DB-ALIAS
+               "  TABLESPACE=" MFC-IX-TABLESPACE-NAME
+               "  TABLE=" MFC-IX-TABLE-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "    " MFC-IX-RAW-TEXT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-EXCEPT-COUNT TO WS-DISP-EXCEPT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL EXCEPTIONS: " WS-DISP-EXCEPT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-EXCEPT-COUNT > 0
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** POSSIBLE STRUCTURAL CORRUPTION - REVIEW"
+                   " IMMEDIATELY ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY "MFCR022: " WS-EXCEPT-COUNT
+                   " INSPECT EXCEPTION(S) FOUND - POSSIBLE CORRUPTION"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE EXCEPT-FILE
+           CLOSE REPORT-FILE.
