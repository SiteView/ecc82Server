@@ -0,0 +1,222 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCSWTC.CBL
+      *
+      *  Function = Collector for monitor switch
+      *             configuration control with before/after audit.
+      *
+      *             Reads the site-maintained switch policy file
+      *             (MFCSWTCP/mfcswtc.cbl - one entry per SQLM-*-SW group
+      *             naming the ON/OFF/HOLD state that group should be
+      *             left in) and, the MFCCHADR way, calls the vendor
+      *             control API directly rather than leaving every job
+      *             that wants a switch changed to remember to record it:
+      *             whoever wants the switches reconciled to policy CALLs
+      *             MFCCSWTC.
+      *
+      *             db2MonitorSwitches is called twice. The first call
+      *             passes DB2-PI-GROUP-STATES as NULL, a query-only call
+      *             that changes nothing, to capture the BEFORE state of
+      *             all SQLM-NUM-GROUPS groups into DB2-PO-BUFFER. The
+      *             desired array is then built starting from that BEFORE
+      *             state (so a group the control file does not mention
+      *             is asked to stay exactly as it already was) with the
+      *             control file's entries overlaid on top, and a second
+      *             call passes that array as DB2-PI-GROUP-STATES to
+      *             apply it, capturing the AFTER state the same way.
+      *             MFCSWTAO then gets one MFC-SWITCH-AUDIT-REC per
+      *             group, every run, whether or not that group's state
+      *             actually changed - MFC-SA-CHANGED records which ones
+      *             did.
+      *
+      *             History file, not a point-in-time extract, so it is
+      *             opened EXTEND (append), the MFCCHADR/MFCHADRO
+      *             pattern, falling back to OPEN OUTPUT on file-status
+      *             "35" for the very first run.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCSWTC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "MFCSWTCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "MFCSWTAO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY "mfcswtc.cbl".
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcswta.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+       COPY "sqlmonct.cbl".
+
+       01 WS-CF-STATUS                PIC XX.
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-EOF-CF                   PIC X VALUE "N".
+           88 EOF-CF                  VALUE "Y".
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+
+       01 WS-GROUP-NAME-TABLE.
+           05 WS-GROUP-NAME OCCURS 7 TIMES PIC X(10) VALUE SPACES.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MATCHED                  PIC X VALUE "N".
+           88 GROUP-MATCHED           VALUE "Y".
+
+       01 WS-BEFORE-TABLE.
+           05 WS-BEFORE-STATE OCCURS 7 TIMES PIC 9(9) COMP-5.
+       01 WS-DESIRED-TABLE.
+           05 WS-DESIRED-STATE OCCURS 7 TIMES PIC 9(9) COMP-5.
+       01 WS-AFTER-TABLE.
+           05 WS-AFTER-STATE OCCURS 7 TIMES PIC 9(9) COMP-5.
+
+       01 WS-STATE-VALUE               PIC 9(9) COMP-5.
+       01 WS-STATE-TEXT                PIC X(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-QUERY-BEFORE-STATE
+           PERFORM 3000-BUILD-DESIRED-STATE
+           PERFORM 4000-APPLY-DESIRED-STATE
+           PERFORM 5000-WRITE-AUDIT-RECS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           MOVE "UOW" TO WS-GROUP-NAME(1)
+           MOVE "STMT" TO WS-GROUP-NAME(2)
+           MOVE "TABLE" TO WS-GROUP-NAME(3)
+           MOVE "BUFPOOL" TO WS-GROUP-NAME(4)
+           MOVE "LOCK" TO WS-GROUP-NAME(5)
+           MOVE "SORT" TO WS-GROUP-NAME(6)
+           MOVE "TSTAMP" TO WS-GROUP-NAME(7)
+           OPEN INPUT CONTROL-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AF-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       2000-QUERY-BEFORE-STATE.
+           SET DB2-PI-GROUP-STATES OF DB2G-MONITOR-SWITCHES-DATA TO NULL
+           SET DB2-PO-BUFFER OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF SQLM-RECORDING-GROUP
+           MOVE LENGTH OF SQLM-RECORDING-GROUP
+               TO DB2-I-BUFFER-SIZE OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-RETURN-DATA OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-MONITOR-SWITCHES-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-MONITOR-SWITCHES-DATA
+               TO NULL
+           CALL "db2MonitorSwitches" USING DB2VERSION810
+               DB2G-MONITOR-SWITCHES-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCSWTC: db2MonitorSwitches (query) SQLCODE="
+                   SQLCODE
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE INPUT-STATE OF SQLM-RECORDING-GROUP-STATES(WS-IDX)
+                   TO WS-BEFORE-STATE(WS-IDX)
+           END-PERFORM.
+
+       3000-BUILD-DESIRED-STATE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE WS-BEFORE-STATE(WS-IDX) TO WS-DESIRED-STATE(WS-IDX)
+           END-PERFORM
+           MOVE "N" TO WS-EOF-CF
+           PERFORM UNTIL EOF-CF
+               READ CONTROL-FILE
+                   AT END SET EOF-CF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-OVERLAY-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       3100-OVERLAY-ONE-ENTRY.
+           MOVE "N" TO WS-MATCHED
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               IF MFC-SC-GROUP-NAME = WS-GROUP-NAME(WS-IDX)
+                   SET GROUP-MATCHED TO TRUE
+                   EVALUATE MFC-SC-DESIRED-STATE
+                       WHEN "ON"
+                           MOVE SQLM-ON TO WS-DESIRED-STATE(WS-IDX)
+                       WHEN "OFF"
+                           MOVE SQLM-OFF TO WS-DESIRED-STATE(WS-IDX)
+                       WHEN "HOLD"
+                           MOVE SQLM-HOLD TO WS-DESIRED-STATE(WS-IDX)
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           IF NOT GROUP-MATCHED
+               DISPLAY "MFCCSWTC: unknown switch group in control file "
+                   MFC-SC-GROUP-NAME
+           END-IF.
+
+       4000-APPLY-DESIRED-STATE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE WS-DESIRED-STATE(WS-IDX)
+                   TO INPUT-STATE OF SQLM-RECORDING-GROUP-STATES(WS-IDX)
+           END-PERFORM
+           SET DB2-PI-GROUP-STATES OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF SQLM-RECORDING-GROUP
+           SET DB2-PO-BUFFER OF DB2G-MONITOR-SWITCHES-DATA
+               TO ADDRESS OF SQLM-RECORDING-GROUP
+           MOVE LENGTH OF SQLM-RECORDING-GROUP
+               TO DB2-I-BUFFER-SIZE OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-RETURN-DATA OF DB2G-MONITOR-SWITCHES-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-MONITOR-SWITCHES-DATA
+           SET DB2-PO-OUTPUT-FORMAT OF DB2G-MONITOR-SWITCHES-DATA
+               TO NULL
+           CALL "db2MonitorSwitches" USING DB2VERSION810
+               DB2G-MONITOR-SWITCHES-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCSWTC: db2MonitorSwitches (apply) SQLCODE="
+                   SQLCODE
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE OUTPUT-STATE OF SQLM-RECORDING-GROUP-STATES(WS-IDX)
+                   TO WS-AFTER-STATE(WS-IDX)
+           END-PERFORM.
+
+       5000-WRITE-AUDIT-RECS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE WS-COLLECT-SECS TO MFC-SA-TIMESTAMP-SECS
+               MOVE WS-GROUP-NAME(WS-IDX) TO MFC-SA-GROUP-NAME
+               MOVE WS-BEFORE-STATE(WS-IDX) TO WS-STATE-VALUE
+               PERFORM 5100-STATE-TO-TEXT
+               MOVE WS-STATE-TEXT TO MFC-SA-BEFORE-STATE
+               MOVE WS-AFTER-STATE(WS-IDX) TO WS-STATE-VALUE
+               PERFORM 5100-STATE-TO-TEXT
+               MOVE WS-STATE-TEXT TO MFC-SA-AFTER-STATE
+               IF WS-BEFORE-STATE(WS-IDX) = WS-AFTER-STATE(WS-IDX)
+                   MOVE "N" TO MFC-SA-CHANGED
+               ELSE
+                   MOVE "Y" TO MFC-SA-CHANGED
+               END-IF
+               MOVE SQLCODE TO MFC-SA-SQLCODE
+               WRITE MFC-SWITCH-AUDIT-REC
+           END-PERFORM.
+
+       5100-STATE-TO-TEXT.
+           EVALUATE WS-STATE-VALUE
+               WHEN SQLM-OFF
+                   MOVE "OFF" TO WS-STATE-TEXT
+               WHEN SQLM-ON
+                   MOVE "ON" TO WS-STATE-TEXT
+               WHEN SQLM-HOLD
+                   MOVE "HOLD" TO WS-STATE-TEXT
+               WHEN OTHER
+                   MOVE "?" TO WS-STATE-TEXT
+           END-EVALUATE.
+
+       9000-TERMINATE.
+           CLOSE CONTROL-FILE
+           CLOSE AUDIT-FILE.
