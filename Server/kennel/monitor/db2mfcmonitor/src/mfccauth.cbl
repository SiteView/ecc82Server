@@ -0,0 +1,154 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCAUTH.CBL
+      *
+      *  Function = Collector for authorization drill-down
+      *             extract.
+      *
+      *             sqlutil.cbl's SQL-AUTHORIZATIONS is "the structure
+      *             used by sqlgadau and sqluadau" per its own heading
+      *             comment, but sqlgadau/sqluadau are legacy entry
+      *             points with no generalized db2g* wrapper in this
+      *             kennel's copybooks, the sqlbtbsq/sqlbctnq gap
+      *             MFCCTBS hit for tablespace/container queries - the
+      *             same "call the legacy API by name, minimal args"
+      *             style applies here: CALL "sqlgadau" USING the
+      *             database alias, one AUTH-ID at a time, and
+      *             SQL-AUTHORIZATIONS/SQLCA.
+      *
+      *             The AUTH-IDs checked come from a site-maintained
+      *             parameter file (MFCR012P/MFCAUTHL.CBL) rather than a
+      *             snapshot walk, since DB2 has no "list every AUTH-ID
+      *             that ever connected" API - security review names the
+      *             ids it wants attested.
+      *
+      *             Point-in-time extract, not a trend file, so MFCAUTHO
+      *             is opened OUTPUT (overwritten) each run.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCAUTH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTHL-FILE ASSIGN TO "MFCR012P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+           SELECT AUTH-FILE ASSIGN TO "MFCAUTHO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTHL-FILE
+           RECORDING MODE IS F.
+           COPY "mfcauthl.cbl".
+       FD  AUTH-FILE
+           RECORDING MODE IS F.
+           COPY "mfcauth.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlutil.cbl".
+
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-AU-STATUS                PIC XX.
+       01 WS-EOF-AUTHL                PIC X VALUE "N".
+           88 EOF-AUTHL               VALUE "Y".
+       01 WS-DB-ALIAS                 PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-AUTH-IDS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUTHL-FILE
+           OPEN OUTPUT AUTH-FILE.
+
+       2000-CHECK-AUTH-IDS.
+           PERFORM UNTIL EOF-AUTHL
+               READ AUTHL-FILE
+                   AT END SET EOF-AUTHL TO TRUE
+                   NOT AT END
+                       PERFORM 2100-CHECK-ONE-AUTH-ID
+               END-READ
+           END-PERFORM.
+
+       2100-CHECK-ONE-AUTH-ID.
+           CALL "sqlgadau" USING WS-DB-ALIAS MFC-AL-AUTH-ID
+               SQL-AUTHORIZATIONS SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCAUTH: sqlgadau SQLCODE=" SQLCODE
+                   " FOR AUTH-ID=" MFC-AL-AUTH-ID
+           ELSE
+               PERFORM 2200-WRITE-AUTH-REC
+           END-IF.
+
+       2200-WRITE-AUTH-REC.
+           MOVE MFC-AL-AUTH-ID TO MFC-AU-AUTH-ID
+           IF SQL-SYSADM-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-SYSADM-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-SYSADM
+           ELSE
+               MOVE "N" TO MFC-AU-SYSADM
+           END-IF
+           IF SQL-DBADM-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-DBADM-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-DBADM
+           ELSE
+               MOVE "N" TO MFC-AU-DBADM
+           END-IF
+           IF SQL-SYSCTRL-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-SYSCTRL-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-SYSCTRL
+           ELSE
+               MOVE "N" TO MFC-AU-SYSCTRL
+           END-IF
+           IF SQL-SYSMAINT-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-SYSMAINT-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-SYSMAINT
+           ELSE
+               MOVE "N" TO MFC-AU-SYSMAINT
+           END-IF
+           IF SQL-SYSMON-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-SYSMON-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-SYSMON
+           ELSE
+               MOVE "N" TO MFC-AU-SYSMON
+           END-IF
+           IF SQL-SECURITY-ADMIN-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-SECURITY-ADMIN-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-SECURITY-ADMIN
+           ELSE
+               MOVE "N" TO MFC-AU-SECURITY-ADMIN
+           END-IF
+           IF SQL-LOAD-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-LOAD-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-LOAD
+           ELSE
+               MOVE "N" TO MFC-AU-LOAD
+           END-IF
+           IF SQL-BINDADD-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-BINDADD-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-BINDADD
+           ELSE
+               MOVE "N" TO MFC-AU-BINDADD
+           END-IF
+           IF SQL-CONNECT-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-CONNECT-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-CONNECT
+           ELSE
+               MOVE "N" TO MFC-AU-CONNECT
+           END-IF
+           IF SQL-CREATETAB-AUTH = SQL-USER-AUTHORIZED
+                   OR SQL-CREATETAB-GRP-AUTH = SQL-USER-AUTHORIZED
+               MOVE "Y" TO MFC-AU-CREATETAB
+           ELSE
+               MOVE "N" TO MFC-AU-CREATETAB
+           END-IF
+           WRITE MFC-AUTH-REC.
+
+       9000-TERMINATE.
+           CLOSE AUTHL-FILE
+           CLOSE AUTH-FILE.
