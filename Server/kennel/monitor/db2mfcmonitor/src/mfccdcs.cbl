@@ -0,0 +1,163 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCDCS.CBL
+      *
+      *  Function = Collector for DCS gateway application
+      *             tracking extract.
+      *
+      *             db2GetSnapshot (SQLM-CLASS-DEFAULT) is walked the same
+      *             way MFCCROLL walks it, but SQLM-DCS-APPLINFO (one per
+      *             DCS gateway connection) and SQLM-DCS-APPL-SNAP-STATS
+      *             (that connection's accumulated statement counters)
+      *             share a single dispatch tag, SQLM-ELM-DCS-APPL-INFO -
+      *             sqlmonct.cbl has no separate constant for the two, the
+      *             same gap MFCCROLL hit for SQLM-ROLLFWD-INFO/SQLM-
+      *             ROLLFWD-TS-INFO. SQLM-DCS-APPLINFO's own
+      *             NUM-SEC-DCS-APP-STRUCTS field says how many of the
+      *             following same-tagged occurrences are its secondary
+      *             structures, so this collector tracks that count down
+      *             with WS-STATS-REMAINING and assigns each gateway
+      *             connection its own MFC-DG-SEQ (WS-DCS-SEQ), stamped
+      *             onto every MFC-DCS-STATS-REC that follows it, the
+      *             MFCCROLL/MFCCDLK join convention.
+      *
+      *             SQLM-DCS-APPLID-INFO is a newer, longer-format
+      *             variant of the same gateway-connection element; the
+      *             OUTBOUND-APPL-ID/OUTBOUND-SEQUENCE-NO/AGENT-ID fields
+      *             this collector actually needs are already on the shorter
+      *             SQLM-DCS-APPLINFO layout this collector uses, so the
+      *             extended variant is not separately extracted.
+      *
+      *             Point-in-time dashboard, not a trend file, so both
+      *             extracts are opened OUTPUT (overwritten each run).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCDCS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCS-FILE ASSIGN TO "MFCDCSGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DG-STATUS.
+           SELECT DCS-STATS-FILE ASSIGN TO "MFCDCSSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DCS-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdcs.cbl".
+       FD  DCS-STATS-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdcsst.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-DG-STATUS                PIC XX.
+       01 WS-DS-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 5000.
+       01 WS-IDX                      PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DCS-SEQ                  PIC 9(9) COMP-5 VALUE 0.
+       01 WS-STATS-REMAINING          PIC 9(9) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DCS-FILE
+           OPEN OUTPUT DCS-STATS-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCDCS: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-DCS-APPL-INFO
+                   IF WS-STATS-REMAINING > 0
+                       SET ADDRESS OF SQLM-DCS-APPL-SNAP-STATS
+                           TO WS-OCC-PTR
+                       PERFORM 3300-WRITE-DCS-STATS
+                   ELSE
+                       SET ADDRESS OF SQLM-DCS-APPLINFO TO WS-OCC-PTR
+                       PERFORM 3200-WRITE-DCS-APPL
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-DCS-APPL.
+           ADD 1 TO WS-DCS-SEQ
+           MOVE WS-DCS-SEQ TO MFC-DG-SEQ
+           MOVE AGENT-ID OF SQLM-DCS-APPLINFO TO MFC-DG-AGENT-ID
+           MOVE APPL-ID OF SQLM-DCS-APPLINFO TO MFC-DG-APPL-ID
+           MOVE OUTBOUND-APPL-ID OF SQLM-DCS-APPLINFO
+               TO MFC-DG-OUTBOUND-APPL-ID
+           MOVE OUTBOUND-SEQUENCE-NO OF SQLM-DCS-APPLINFO
+               TO MFC-DG-OUTBOUND-SEQ-NO
+           MOVE DB-NAME OF SQLM-DCS-APPLINFO TO MFC-DG-DB-NAME
+           MOVE DCS-APPL-STATUS OF SQLM-DCS-APPLINFO
+               TO MFC-DG-APPL-STATUS
+           MOVE NUM-SEC-DCS-APP-STRUCTS OF SQLM-DCS-APPLINFO
+               TO WS-STATS-REMAINING
+           WRITE MFC-DCS-REC.
+
+       3300-WRITE-DCS-STATS.
+           MOVE WS-DCS-SEQ TO MFC-DS-SEQ
+           MOVE SQL-STMTS OF SQLM-DCS-APPL-STATS
+               OF SQLM-DCS-APPL-SNAP-STATS TO MFC-DS-SQL-STMTS
+           MOVE FAILED-SQL-STMTS OF SQLM-DCS-APPL-STATS
+               OF SQLM-DCS-APPL-SNAP-STATS TO MFC-DS-FAILED-SQL-STMTS
+           MOVE COMMIT-SQL-STMTS OF SQLM-DCS-APPL-STATS
+               OF SQLM-DCS-APPL-SNAP-STATS TO MFC-DS-COMMIT-SQL-STMTS
+           MOVE ROLLBACK-SQL-STMTS OF SQLM-DCS-APPL-STATS
+               OF SQLM-DCS-APPL-SNAP-STATS TO MFC-DS-ROLLBACK-SQL-STMTS
+           MOVE ROWS-SELECTED OF SQLM-DCS-APPL-STATS
+               OF SQLM-DCS-APPL-SNAP-STATS TO MFC-DS-ROWS-SELECTED
+           WRITE MFC-DCS-STATS-REC
+           SUBTRACT 1 FROM WS-STATS-REMAINING.
+
+       9000-TERMINATE.
+           CLOSE DCS-FILE
+           CLOSE DCS-STATS-FILE.
