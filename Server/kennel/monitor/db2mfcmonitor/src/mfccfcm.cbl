@@ -0,0 +1,133 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCFCM.CBL
+      *
+      *  Function = Collector for FCM buffer exhaustion
+      *             extract.
+      *
+      *             db2GetSnapshot (SQLM-CLASS-DEFAULT) is walked the same
+      *             way MFCCROLL/MFCCLKW walk it; unlike those, SQLM-FCM
+      *             and SQLM-FCM-NODE each have their own dispatch tag
+      *             (SQLM-ELM-FCM/SQLM-ELM-FCM-NODE), so no countdown or
+      *             SEQ-join is needed - SQLM-FCM is a single
+      *             instance-wide occurrence and SQLM-FCM-NODE repeats
+      *             once per node, each self-contained.
+      *
+      *             Point-in-time extract, not a trend file, so both
+      *             MFCFCMGO/MFCFCMNO are opened OUTPUT each run; MFCR011
+      *             is what turns the free-buffer count into an alert
+      *             against a site-configurable threshold.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCFCM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCM-FILE ASSIGN TO "MFCFCMGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FM-STATUS.
+           SELECT FCM-NODE-FILE ASSIGN TO "MFCFCMNO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcfcm.cbl".
+       FD  FCM-NODE-FILE
+           RECORDING MODE IS F.
+           COPY "mfcfcmnd.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-FM-STATUS                PIC XX.
+       01 WS-FN-STATUS                PIC XX.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-IDX                      PIC 9(9) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN OUTPUT FCM-FILE
+           OPEN OUTPUT FCM-NODE-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCFCM: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-FCM
+                   SET ADDRESS OF SQLM-FCM TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-FCM
+               WHEN SQLM-ELM-FCM-NODE
+                   SET ADDRESS OF SQLM-FCM-NODE TO WS-OCC-PTR
+                   PERFORM 3300-WRITE-FCM-NODE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-FCM.
+           MOVE WS-COLLECT-SECS TO MFC-FM-COLLECT-SECS
+           MOVE BUFF-FREE OF SQLM-FCM TO MFC-FM-BUFF-FREE
+           MOVE BUFF-FREE-BOTTOM OF SQLM-FCM TO MFC-FM-BUFF-FREE-BOTTOM
+           MOVE NUMBER-NODES OF SQLM-FCM TO MFC-FM-NUMBER-NODES
+           WRITE MFC-FCM-REC.
+
+       3300-WRITE-FCM-NODE.
+           MOVE NODE-NUMBER OF SQLM-FCM-NODE TO MFC-FN-NODE-NUMBER
+           MOVE CONNECTION-STATUS OF SQLM-FCM-NODE
+               TO MFC-FN-CONNECTION-STATUS
+           MOVE TOTAL-BUFFERS-SENT OF SQLM-FCM-NODE
+               TO MFC-FN-BUFFERS-SENT
+           MOVE TOTAL-BUFFERS-RCVD OF SQLM-FCM-NODE
+               TO MFC-FN-BUFFERS-RCVD
+           WRITE MFC-FCM-NODE-REC.
+
+       9000-TERMINATE.
+           CLOSE FCM-FILE
+           CLOSE FCM-NODE-FILE.
