@@ -0,0 +1,82 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR007.CBL
+      *
+      *  Function = HADR state and takeover audit trail
+      *             report. Simple sequential reader of MFCHADRO, the
+      *             standing audit file MFCCHADR appends to every time it
+      *             is called to issue an HADR start/stop/takeover - one
+      *             line per entry, in the order they occurred, so an
+      *             auditor can see exactly when and by what means a
+      *             failover happened without having to reconstruct it
+      *             from memory.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR007.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MFCHADRO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR007O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "mfchadra.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-AF                   PIC X VALUE "N".
+           88 EOF-AF                  VALUE "Y".
+       01 WS-DISP-SECS                PIC Z(9)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-AUDIT-TRAIL
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "HADR START/STOP/TAKEOVER AUDIT TRAIL" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-AUDIT-TRAIL.
+           PERFORM UNTIL EOF-AF
+               READ AUDIT-FILE
+                   AT END SET EOF-AF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ENTRY.
+           MOVE MFC-HA-TIMESTAMP-SECS TO WS-DISP-SECS
+           MOVE MFC-HA-SQLCODE TO WS-DISP-SQLCODE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TIME=" WS-DISP-SECS
+               "  OP=" MFC-HA-OPERATION
+               "  DB=" MFC-HA-DB-ALIAS
+               "  USER=" MFC-HA-USER-NAME
+               "  FORCE=" MFC-HA-BY-FORCE
+               "  RESULT-ROLE=" MFC-HA-RESULT-ROLE
+               "  SQLCODE=" WS-DISP-SQLCODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE.
