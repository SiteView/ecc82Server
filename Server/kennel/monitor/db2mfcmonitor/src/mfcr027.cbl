@@ -0,0 +1,137 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR027.CBL
+      *
+      *  Function = Client workload classification report.
+      *             Reads MFCWLDO (MFCCWLD's per-connection classification
+      *             extract) and lists every connected application with
+      *             the workload class it was matched to, flagging any
+      *             connection MFCCWLD could not match against MFCWLDP
+      *             (UNCLASSIFIED - needs a policy entry) and any matched
+      *             connection using a different protocol than its
+      *             workload's policy expects (a batch or reporting
+      *             workload showing up over an unexpected path is often
+      *             the first sign of a misconfigured client or a job
+      *             running from the wrong box).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR027.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "MFCWLDO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR027O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcwldo.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-EF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-EF                   PIC X VALUE "N".
+           88 EOF-EF                  VALUE "Y".
+       01 WS-CONN-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-UNCLASS-COUNT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-MISMATCH-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-CONN-COUNT          PIC Z(9)9.
+       01 WS-DISP-UNCLASS-COUNT       PIC Z(9)9.
+       01 WS-DISP-MISMATCH-COUNT      PIC Z(9)9.
+       01 WS-DISP-PLATFORM            PIC Z(4)9.
+       01 WS-DISP-PROTOCOL            PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-CONNECTIONS
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EXTRACT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "CLIENT WORKLOAD CLASSIFICATION REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-CONNECTIONS.
+           PERFORM UNTIL EOF-EF
+               READ EXTRACT-FILE
+                   AT END SET EOF-EF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-CONNECTION
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-CONNECTION.
+           ADD 1 TO WS-CONN-COUNT
+           MOVE MFC-WO-CLIENT-PLATFORM TO WS-DISP-PLATFORM
+           MOVE MFC-WO-CLIENT-PROTOCOL TO WS-DISP-PROTOCOL
+           MOVE SPACES TO REPORT-LINE
+           STRING "APPL-ID=" MFC-WO-APPL-ID
+               "  APPL-NAME=" MFC-WO-APPL-NAME
+               "  AUTH-ID=" MFC-WO-AUTH-ID
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "    CLASS=" MFC-WO-WORKLOAD-CLASS
+               "  PRDID=" MFC-WO-CLIENT-PRDID
+               "  PLATFORM=" WS-DISP-PLATFORM
+               "  PROTOCOL=" WS-DISP-PROTOCOL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF NOT MFC-WO-IS-MATCHED
+               ADD 1 TO WS-UNCLASS-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** UNCLASSIFIED - NO WORKLOAD POLICY"
+                   " MATCHES THIS APPL-NAME ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           IF MFC-WO-IS-MISMATCH
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** CONNECTING VIA UNEXPECTED PROTOCOL FOR"
+                   " ITS WORKLOAD CLASS ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-CONN-COUNT TO WS-DISP-CONN-COUNT
+           MOVE WS-UNCLASS-COUNT TO WS-DISP-UNCLASS-COUNT
+           MOVE WS-MISMATCH-COUNT TO WS-DISP-MISMATCH-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL CONNECTIONS: " WS-DISP-CONN-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "UNCLASSIFIED: " WS-DISP-UNCLASS-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "PROTOCOL MISMATCHES: " WS-DISP-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-UNCLASS-COUNT > 0 OR WS-MISMATCH-COUNT > 0
+               DISPLAY "MFCR027: " WS-UNCLASS-COUNT
+                   " UNCLASSIFIED, " WS-MISMATCH-COUNT
+                   " PROTOCOL MISMATCH(ES)"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE EXTRACT-FILE
+           CLOSE REPORT-FILE.
