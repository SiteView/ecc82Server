@@ -0,0 +1,106 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR014.CBL
+      *
+      *  Function = TP monitor correlation report.
+      *
+      *             Reads MFCCCONN's extract (MFCCONNO) and prints one
+      *             row per connection/transaction event showing the DB2
+      *             APPL-ID/AGENT-ID alongside the TP-monitor client
+      *             userid/workstation/application name carried on it, so
+      *             a DB2 monitor record can be handed back to the
+      *             transaction team without a second phone call. Rows
+      *             with no TPMON-INFO element attached (accounting
+      *             string collection was off for that event) print with
+      *             the TP-monitor columns blank rather than being
+      *             dropped, since "no correlation available" is itself
+      *             useful information here.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR014.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONN-FILE ASSIGN TO "MFCCONNO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR014O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONN-FILE
+           RECORDING MODE IS F.
+           COPY "mfcconn.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-CN-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-CN                   PIC X VALUE "N".
+           88 EOF-CN                  VALUE "Y".
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "TP MONITOR CORRELATION REPORT (SQLM-CONN-EVENT/SQLM-XACTION-
+      -    "EVENT + SQLM-TPMON-INFO)".
+       01 WS-HDR2                     PIC X(132) VALUE
+           "SRC APPL-ID                          AGENT-ID  TPMON-USERID
+      -    "        TPMON-WKSTN          TPMON-APP".
+       01 WS-DETAIL-LINE.
+           05 DL-SOURCE                PIC X(3).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-APPL-ID                PIC X(32).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-AGENT-ID                PIC ZZZZZZZZ9.
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-TPMON-USERID           PIC X(20).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-TPMON-WKSTN            PIC X(20).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-TPMON-APP              PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ROWS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONN-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-ROWS.
+           PERFORM UNTIL EOF-CN
+               READ CONN-FILE
+                   AT END SET EOF-CN TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ROW
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ROW.
+           IF MFC-CN-SRC-CONN
+               MOVE "CN" TO DL-SOURCE
+           ELSE
+               MOVE "XA" TO DL-SOURCE
+           END-IF
+           MOVE MFC-CN-APPL-ID TO DL-APPL-ID
+           MOVE MFC-CN-AGENT-ID TO DL-AGENT-ID
+           MOVE MFC-CN-TPMON-USERID TO DL-TPMON-USERID
+           MOVE MFC-CN-TPMON-WKSTN TO DL-TPMON-WKSTN
+           MOVE MFC-CN-TPMON-APP TO DL-TPMON-APP
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE CONN-FILE
+           CLOSE REPORT-FILE.
