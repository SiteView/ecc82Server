@@ -0,0 +1,151 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCROLL.CBL
+      *
+      *  Function = Collector for rollforward progress
+      *             dashboard extract.
+      *
+      *             db2GetSnapshot (SQLM-CLASS-DEFAULT) is walked the same
+      *             way MFCCBUF/MFCC000 walk it, but SQLM-ROLLFWD-INFO
+      *             (one per database currently being rolled forward) and
+      *             SQLM-ROLLFWD-TS-INFO (one per tablespace under that
+      *             rollforward, only present for a tablespace-level
+      *             rollforward) share a single dispatch tag,
+      *             SQLM-ELM-ROLLFORWARD - sqlmonct.cbl has no separate
+      *             constant for the two, unlike every other parent/child
+      *             pair this kennel has extracted so far. The occurrences
+      *             are laid out in the buffer as one SQLM-ROLLFWD-INFO
+      *             immediately followed by however many SQLM-ROLLFWD-TS-
+      *             INFO occurrences its own RF-NUM-TSPACES says belong to
+      *             it, so this collector tracks how many of the following
+      *             same-tagged occurrences are still children with
+      *             WS-TS-REMAINING, the same "remember how many of the
+      *             next occurrences belong to the parent" idea as the
+      *             deadlock/DLCONN MFC-*-SEQ join in MFCCDLK, just driven
+      *             by a countdown instead of a stamped-forward key. Each
+      *             database-level occurrence is also assigned its own
+      *             MFC-RF-SEQ (WS-ROLLFWD-SEQ), and that same number is
+      *             stamped onto every MFC-ROLLFWD-TS-REC that follows it,
+      *             so MFCR006 can join the two extract files the same way
+      *             MFCR002 joins MFCDLKEO/MFCDLKCO.
+      *
+      *             Point-in-time dashboard, not a trend file, so both
+      *             extracts are opened OUTPUT (overwritten each run).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROLLFWD-FILE ASSIGN TO "MFCROLFO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RF-STATUS.
+           SELECT ROLLFWD-TS-FILE ASSIGN TO "MFCROLTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROLLFWD-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrollf.cbl".
+       FD  ROLLFWD-TS-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrolft.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-RF-STATUS                PIC XX.
+       01 WS-RT-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 5000.
+       01 WS-IDX                      PIC 9(9) COMP-5 VALUE 0.
+       01 WS-ROLLFWD-SEQ              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-TS-REMAINING             PIC 9(9) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT ROLLFWD-FILE
+           OPEN OUTPUT ROLLFWD-TS-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCROLL: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-ROLLFORWARD
+                   IF WS-TS-REMAINING > 0
+                       SET ADDRESS OF SQLM-ROLLFWD-TS-INFO TO WS-OCC-PTR
+                       PERFORM 3300-WRITE-ROLLFWD-TS
+                   ELSE
+                       SET ADDRESS OF SQLM-ROLLFWD-INFO TO WS-OCC-PTR
+                       PERFORM 3200-WRITE-ROLLFWD
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-ROLLFWD.
+           ADD 1 TO WS-ROLLFWD-SEQ
+           MOVE WS-ROLLFWD-SEQ TO MFC-RF-SEQ
+           MOVE NODE-NUMBER OF SQLM-ROLLFWD-INFO TO MFC-RF-NODE-NUMBER
+           MOVE RF-TYPE OF SQLM-ROLLFWD-INFO TO MFC-RF-TYPE
+           MOVE RF-LOG-NUM OF SQLM-ROLLFWD-INFO TO MFC-RF-LOG-NUM
+           MOVE RF-STATUS OF SQLM-ROLLFWD-INFO TO MFC-RF-STATUS
+           MOVE RF-TIMESTAMP OF SQLM-ROLLFWD-INFO TO MFC-RF-TIMESTAMP
+           MOVE RF-NUM-TSPACES OF SQLM-ROLLFWD-INFO
+               TO MFC-RF-NUM-TSPACES
+           MOVE RF-NUM-TSPACES OF SQLM-ROLLFWD-INFO TO WS-TS-REMAINING
+           WRITE MFC-ROLLFWD-REC.
+
+       3300-WRITE-ROLLFWD-TS.
+           MOVE WS-ROLLFWD-SEQ TO MFC-RT-SEQ
+           MOVE TS-NAME OF SQLM-ROLLFWD-TS-INFO TO MFC-RT-TS-NAME
+           WRITE MFC-ROLLFWD-TS-REC
+           SUBTRACT 1 FROM WS-TS-REMAINING.
+
+       9000-TERMINATE.
+           CLOSE ROLLFWD-FILE
+           CLOSE ROLLFWD-TS-FILE.
