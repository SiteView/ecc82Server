@@ -0,0 +1,274 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR047.CBL
+      *
+      *  Function = Monitor header/collected-state sanity
+      *             check.
+      *
+      *             Calls db2GetSnapshot the same way MFCR000 does, but
+      *             instead of walking the SQLM-APPLINFO
+      *             occurrence stream this report reads the fixed-size
+      *             SQLM-COLLECTED structure db2GetSnapshot always
+      *             returns off DB2-PO-COLLECTED-DATA - the monitor's own
+      *             account of what it collected (application/database/
+      *             lock-database counts, the server product/version/
+      *             instance identity, and the TIME-STAMP the snapshot
+      *             was taken at). SQLM-HEADER-INFO (sqlmonct.cbl) is the
+      *             framing header for the older V6 dynamic monitor
+      *             stream format; this shop's collectors all request
+      *             SQLM-DBMON-VERSION8 and walk a buffer of self-
+      *             describing SQLM-ELM-* elements instead (see MFCCLKW,
+      *             MFCCSUBS, etc.), so there is no V6 stream here for
+      *             SQLM-HEADER-INFO to frame - this report's header-
+      *             level sanity check is done instead against the
+      *             header-like identity/timestamp fields SQLM-COLLECTED
+      *             itself carries.
+      *
+      *             Two sanity checks are made against a site-configurable
+      *             threshold (MFCR047P, MFCTHR.CBL convention): the
+      *             snapshot TIME-STAMP must not be older than
+      *             STALE-SNAPSHOT-SECS (a stuck/hung monitor agent would
+      *             keep returning an old timestamp), and APPLICATIONS
+      *             collected must not be zero (a healthy instance always
+      *             has at least this monitor's own connection active).
+      *             Either failing raises a consolidated alert via
+      *             MFCUALRT/MFCALRTO.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR047.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR047P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR047O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+
+       01 WS-STALE-SNAPSHOT-SECS      PIC 9(9) COMP-5 VALUE 300.
+       01 WS-CURRENT-EPOCH            PIC 9(9) COMP-5.
+       01 WS-SNAPSHOT-AGE             PIC 9(9) COMP-5.
+       01 WS-COLLECTED-PTR            USAGE POINTER.
+
+       01 WS-DISP-DB2                 PIC Z(8)9.
+       01 WS-DISP-DATABASES           PIC Z(8)9.
+       01 WS-DISP-APPLICATIONS        PIC Z(8)9.
+       01 WS-DISP-LOCK-DATABASES      PIC Z(8)9.
+       01 WS-DISP-NODE-NUMBER         PIC Z(4)9.
+       01 WS-DISP-SERVER-VERSION      PIC Z(8)9.
+       01 WS-DISP-AGE                 PIC Z(8)9.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR047".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+
+       01 WS-AL-METRIC-STALE          PIC X(20) VALUE
+           "SNAPSHOT-AGE".
+       01 WS-AL-MESSAGE-STALE         PIC X(60) VALUE
+           "MONITOR SNAPSHOT TIME-STAMP IS OLDER THAN THRESHOLD".
+
+       01 WS-AL-METRIC-NOAPPL         PIC X(20) VALUE
+           "COLLECTED-APPLS".
+       01 WS-AL-MESSAGE-NOAPPL        PIC X(60) VALUE
+           "SNAPSHOT REPORTS ZERO APPLICATIONS COLLECTED".
+
+       LINKAGE SECTION.
+      * Local overlay of SQLM-COLLECTED (defined in sqlmonct.cbl,
+      * which this program COPYs into WORKING-STORAGE for its 77-level
+      * constants) - a LINKAGE item is needed here so the pointer DB2
+      * hands back in DB2-PO-COLLECTED-DATA can be addressed, the same
+      * way WS-EVENT-HDR/WS-SQLM-ELEM-HDR overlay a snapshot pointer
+      * elsewhere in this suite.
+       01 WS-SNAP-COLLECTED.
+           05 SQLM-SIZE                PIC 9(9) COMP-5.
+           05 DB2                      PIC 9(9) COMP-5.
+           05 DATABASES                PIC 9(9) COMP-5.
+           05 TABLE-DATABASES          PIC 9(9) COMP-5.
+           05 LOCK-DATABASES           PIC 9(9) COMP-5.
+           05 APPLICATIONS             PIC 9(9) COMP-5.
+           05 APPLINFOS                PIC 9(9) COMP-5.
+           05 DCS-APPLINFOS            PIC 9(9) COMP-5.
+           05 SERVER-DB2-TYPE          PIC 9(9) COMP-5.
+           05 TIME-STAMP.
+               10 SECONDS              PIC 9(9) COMP-5.
+               10 MICROSEC             PIC 9(9) COMP-5.
+           05 GROUP-STATES OCCURS 6.
+               10 INPUT-STATE          PIC 9(9) COMP-5.
+               10 OUTPUT-STATE         PIC 9(9) COMP-5.
+               10 START-TIME.
+                   15 SECONDS          PIC 9(9) COMP-5.
+                   15 MICROSEC         PIC 9(9) COMP-5.
+           05 SERVER-PRDID             PIC X(20) USAGE DISPLAY NATIVE.
+           05 SERVER-NNAME             PIC X(20) USAGE DISPLAY NATIVE.
+           05 SERVER-INSTANCE-NAME     PIC X(20) USAGE DISPLAY NATIVE.
+           05 RESERVED                 PIC X(22) USAGE DISPLAY NATIVE.
+           05 NODE-NUMBER              PIC 9(5) COMP-5.
+           05 TIME-ZONE-DISP           PIC S9(9) COMP-5.
+           05 NUM-TOP-LEVEL-STRUCTS    PIC 9(9) COMP-5.
+           05 TABLESPACE-DATABASES     PIC 9(9) COMP-5.
+           05 SERVER-VERSION           PIC 9(9) COMP-5.
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-PRINT-COLLECTED-STATE
+           PERFORM 4000-SANITY-CHECKS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "STALE-SNAPSHOT-SECS"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-STALE-SNAPSHOT-SECS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-CURRENT-EPOCH
+           MOVE "MONITOR HEADER / COLLECTED-STATE SANITY CHECK"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCR047: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF
+           MOVE DB2-PO-COLLECTED-DATA OF DB2G-GET-SNAPSHOT-DATA
+               TO WS-COLLECTED-PTR
+           SET ADDRESS OF WS-SNAP-COLLECTED TO WS-COLLECTED-PTR.
+
+       3000-PRINT-COLLECTED-STATE.
+           MOVE DB2 OF WS-SNAP-COLLECTED TO WS-DISP-DB2
+           MOVE DATABASES OF WS-SNAP-COLLECTED TO WS-DISP-DATABASES
+           MOVE APPLICATIONS OF WS-SNAP-COLLECTED
+               TO WS-DISP-APPLICATIONS
+           MOVE LOCK-DATABASES OF WS-SNAP-COLLECTED
+               TO WS-DISP-LOCK-DATABASES
+           MOVE NODE-NUMBER OF WS-SNAP-COLLECTED TO WS-DISP-NODE-NUMBER
+           MOVE SERVER-VERSION OF WS-SNAP-COLLECTED
+               TO WS-DISP-SERVER-VERSION
+           MOVE SPACES TO REPORT-LINE
+           STRING "SERVER-PRDID       = "
+               SERVER-PRDID OF WS-SNAP-COLLECTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SERVER-NNAME       = "
+               SERVER-NNAME OF WS-SNAP-COLLECTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SERVER-INSTANCE    = "
+               SERVER-INSTANCE-NAME OF WS-SNAP-COLLECTED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SERVER-VERSION     = " WS-DISP-SERVER-VERSION
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "NODE-NUMBER        = " WS-DISP-NODE-NUMBER
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DB2 (SWITCH STATE) = " WS-DISP-DB2
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DATABASES          = " WS-DISP-DATABASES
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "APPLICATIONS       = " WS-DISP-APPLICATIONS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "LOCK-DATABASES     = " WS-DISP-LOCK-DATABASES
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       4000-SANITY-CHECKS.
+           COMPUTE WS-SNAPSHOT-AGE = WS-CURRENT-EPOCH -
+               SECONDS OF TIME-STAMP OF WS-SNAP-COLLECTED
+           MOVE WS-SNAPSHOT-AGE TO WS-DISP-AGE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SNAPSHOT-AGE-SECS  = " WS-DISP-AGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-SNAPSHOT-AGE > WS-STALE-SNAPSHOT-SECS
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** STALE - SNAPSHOT TIME-STAMP IS "
+                   WS-DISP-AGE " SECONDS OLD"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-STALE
+                   WS-AL-KEY WS-SNAPSHOT-AGE WS-STALE-SNAPSHOT-SECS
+                   WS-AL-MESSAGE-STALE MFC-ALERT-REC
+               WRITE MFC-ALERT-REC
+           END-IF
+           IF APPLICATIONS OF WS-SNAP-COLLECTED = 0
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** SANITY - ZERO APPLICATIONS COLLECTED"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-NOAPPL
+                   WS-AL-KEY APPLICATIONS OF WS-SNAP-COLLECTED 1
+                   WS-AL-MESSAGE-NOAPPL MFC-ALERT-REC
+               WRITE MFC-ALERT-REC
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
