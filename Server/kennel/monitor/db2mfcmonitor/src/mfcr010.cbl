@@ -0,0 +1,112 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR010.CBL
+      *
+      *  Function = DCS gateway application tracking report.
+      *
+      *             Reads MFCCDCS's two extracts (MFCDCSGO/MFCDCSSO) and
+      *             prints, per gateway connection, the local AGENT-ID/
+      *             APPL-ID alongside the OUTBOUND-APPL-ID/OUTBOUND-
+      *             SEQUENCE-NO the host side knows it by, plus that
+      *             connection's statement counters, so a host DBA's
+      *             runaway-thread call can be traced straight back to
+      *             our AGENT-ID instead of a phone call and guesswork.
+      *             Same collector/report split and SEQ-join reporting
+      *             style as MFCR006.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR010.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCS-FILE ASSIGN TO "MFCDCSGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DG-STATUS.
+           SELECT DCS-STATS-FILE ASSIGN TO "MFCDCSSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR010O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DCS-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdcs.cbl".
+       FD  DCS-STATS-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdcsst.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-DG-STATUS                PIC XX.
+       01 WS-DS-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-DG                   PIC X VALUE "N".
+           88 EOF-DG                  VALUE "Y".
+       01 WS-EOF-DS                   PIC X VALUE "N".
+           88 EOF-DS                  VALUE "Y".
+       01 WS-DISP-SEQ                 PIC Z(8)9.
+       01 WS-DISP-AGENT               PIC Z(8)9.
+       01 WS-DISP-STMTS               PIC Z(8)9.
+       01 WS-DISP-FAILED              PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-DCS-CONNS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT DCS-FILE
+           OPEN INPUT DCS-STATS-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "DCS GATEWAY APPLICATION TRACKING REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           READ DCS-STATS-FILE
+               AT END SET EOF-DS TO TRUE
+           END-READ.
+
+       2000-PRINT-DCS-CONNS.
+           PERFORM UNTIL EOF-DG
+               READ DCS-FILE
+                   AT END SET EOF-DG TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-CONN
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-CONN.
+           MOVE MFC-DG-SEQ TO WS-DISP-SEQ
+           MOVE MFC-DG-AGENT-ID TO WS-DISP-AGENT
+           MOVE SPACES TO REPORT-LINE
+           STRING "SEQ=" WS-DISP-SEQ
+               "  AGENT-ID=" WS-DISP-AGENT
+               "  APPL-ID=" MFC-DG-APPL-ID
+               "  OUTBOUND-APPL-ID=" MFC-DG-OUTBOUND-APPL-ID
+               "  OUTBOUND-SEQ=" MFC-DG-OUTBOUND-SEQ-NO
+               "  DB=" MFC-DG-DB-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM UNTIL EOF-DS OR MFC-DS-SEQ NOT = MFC-DG-SEQ
+               MOVE MFC-DS-SQL-STMTS TO WS-DISP-STMTS
+               MOVE MFC-DS-FAILED-SQL-STMTS TO WS-DISP-FAILED
+               MOVE SPACES TO REPORT-LINE
+               STRING "    STMTS=" WS-DISP-STMTS
+                   "  FAILED=" WS-DISP-FAILED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               READ DCS-STATS-FILE
+                   AT END SET EOF-DS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE DCS-FILE
+           CLOSE DCS-STATS-FILE
+           CLOSE REPORT-FILE.
