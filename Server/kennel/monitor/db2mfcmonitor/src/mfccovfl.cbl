@@ -0,0 +1,161 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCOVFL.CBL
+      *
+      *  Function = Collector for sort/table-queue heap
+      *             overflow event alerting.
+      *
+      *             Reads the raw DB2 event monitor output stream for the
+      *             overflow event monitor (a sequence of self-describing
+      *             variable length records, each led by SQLM-SIZE/
+      *             EVENT-TYPE) and appends every SQLM-OVERFLOW-EVENT
+      *             occurrence it finds to a shop-owned history file
+      *             (MFCOVFLO/MFCOVFL.CBL), the same collector shape
+      *             MFCCDLK uses for deadlock events - the
+      *             history file is opened EXTEND so repeated collector
+      *             runs accumulate a running history rather than
+      *             overwriting it, since an overflow event monitor fires
+      *             whenever a private sort or table-queue heap
+      *             overflows, not on a fixed schedule. MFCR031 is the
+      *             paired alerting report.
+      *
+      *             Restart checkpointing (MFCCKPOV/
+      *             mfcckpt.cbl) follows the MFCCDLK pattern: WS-PRIOR-CHECKPOINT
+      *             is loaded at start and used to skip re-dispatching
+      *             event records already accounted for on a prior run,
+      *             so a long extraction run interrupted partway through
+      *             a large event monitor file does not re-append history
+      *             rows it already wrote. The checkpoint is re-saved
+      *             every MFC-CHECKPOINT-INTERVAL records and again at
+      *             normal termination.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCOVFL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-FILE ASSIGN TO "MFCEVMOV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EV-STATUS.
+           SELECT OVERFLOW-HIST-FILE ASSIGN TO "MFCOVFLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OV-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MFCCKPOV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-FILE
+           RECORD IS VARYING IN SIZE FROM 8 TO 600 CHARACTERS
+               DEPENDING ON WS-EVENT-LEN
+           RECORDING MODE IS V.
+       01 EVENT-REC                   PIC X(600).
+       FD  OVERFLOW-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcovfl.cbl".
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcckpt.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlmonct.cbl".
+
+       01 WS-EV-STATUS                PIC XX.
+       01 WS-OV-STATUS                PIC XX.
+       01 WS-CK-STATUS                PIC XX.
+       01 WS-EVENT-LEN                PIC 9(9) COMP-5.
+       01 WS-EOF-EVENTS               PIC X VALUE "N".
+           88 EOF-EVENTS              VALUE "Y".
+       01 WS-PRIOR-CHECKPOINT         PIC 9(9) COMP-5 VALUE 0.
+       01 WS-RECORDS-READ             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(9) COMP-5 VALUE 1000.
+       01 WS-CHECKPOINT-QUOTIENT      PIC 9(9) COMP-5.
+       01 WS-CHECKPOINT-REMAINDER     PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First two fields common to every SQLM-*-EVENT record - read to
+      * decide which real event structure to overlay EVENT-REC with.
+       01 WS-EVENT-HDR.
+           05 WS-EVH-SIZE              PIC 9(9) COMP-5.
+           05 WS-EVH-EVENT-TYPE        PIC 9(9) COMP-5.
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-EVENTS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EVENT-FILE
+           OPEN EXTEND OVERFLOW-HIST-FILE
+           IF WS-OV-STATUS = "35"
+               OPEN OUTPUT OVERFLOW-HIST-FILE
+           END-IF
+           PERFORM 1100-LOAD-CHECKPOINT.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-PRIOR-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE MFC-CK-RECORDS-PROCESSED
+                           TO WS-PRIOR-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-READ-EVENTS.
+           PERFORM UNTIL EOF-EVENTS
+               READ EVENT-FILE
+                   AT END SET EOF-EVENTS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-PRIOR-CHECKPOINT
+                           PERFORM 2100-DISPATCH-EVENT
+                       END-IF
+                       DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 9100-SAVE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-DISPATCH-EVENT.
+           SET ADDRESS OF WS-EVENT-HDR TO ADDRESS OF EVENT-REC
+           EVALUATE WS-EVH-EVENT-TYPE OF WS-EVENT-HDR
+               WHEN SQLM-EVENT-OVERFLOW
+                   SET ADDRESS OF SQLM-OVERFLOW-EVENT
+                       TO ADDRESS OF EVENT-REC
+                   PERFORM 2200-WRITE-OVERFLOW-EVENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-WRITE-OVERFLOW-EVENT.
+           MOVE OVERFLOW-COUNT OF SQLM-OVERFLOW-EVENT
+               TO MFC-OV-OVERFLOW-COUNT
+           MOVE SECONDS OF FIRST-OVERFLOW-TIME OF SQLM-OVERFLOW-EVENT
+               TO MFC-OV-FIRST-OVERFLOW-SECS
+           MOVE SECONDS OF LAST-OVERFLOW-TIME OF SQLM-OVERFLOW-EVENT
+               TO MFC-OV-LAST-OVERFLOW-SECS
+           MOVE NODE-NUMBER OF SQLM-OVERFLOW-EVENT
+               TO MFC-OV-NODE-NUMBER
+           WRITE MFC-OVERFLOW-EVENT-REC.
+
+       9000-TERMINATE.
+           CLOSE EVENT-FILE
+           CLOSE OVERFLOW-HIST-FILE
+           PERFORM 9100-SAVE-CHECKPOINT.
+
+       9100-SAVE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO MFC-CK-RECORDS-PROCESSED
+           MOVE 0 TO MFC-CK-LAST-SEQ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE MFC-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
