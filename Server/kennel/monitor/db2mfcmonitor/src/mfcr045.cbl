@@ -0,0 +1,207 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR045.CBL
+      *
+      *  Function = Connection-setting drift report.
+      *
+      *             Loads this shop's required DUOW connection setting
+      *             values (MFCCNSP/mfccnsp.cbl, keyed by the SQL-*
+      *             connection setting type from sqlenv.cbl) into
+      *             memory, then reads the application team's per-
+      *             connection actual-value export (MFCCNSA/mfccnsa.cbl)
+      *             and flags every application/setting combination
+      *             whose actual value has drifted from the required
+      *             value - the same policy-vs-actual comparison MFCR035
+      *             already does for precompile/bind options, applied
+      *             here to SQLE-CONN-SETTING types
+      *             instead. An application that never reports a value
+      *             for a setting this shop has a policy on is not
+      *             flagged - not every connection sets every DUOW
+      *             setting, and a setting an application never touches
+      *             is not by itself drift.
+      *
+      *             Every drift found also raises a row on the
+      *             consolidated threshold-alert file MFCALRTO
+      *             via MFCUALRT.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR045.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCCNSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT ACTUAL-FILE ASSIGN TO "MFCCNSA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR045O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfccnsp.cbl".
+       FD  ACTUAL-FILE
+           RECORDING MODE IS F.
+           COPY "mfccnsa.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-EOF-AF                   PIC X VALUE "N".
+           88 EOF-AF                  VALUE "Y".
+
+       01 WS-MAX-POLICIES             PIC 9(9) COMP-5 VALUE 200.
+       01 WS-POLICY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POLICY-TABLE.
+           05 WS-PL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-PL-X.
+              10 WS-PL-SETTING-TYPE   PIC 9(9) COMP-5.
+              10 WS-PL-SETTING-LABEL  PIC X(20).
+              10 WS-PL-REQUIRED-VAL   PIC 9(9) COMP-5.
+
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DRIFT-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ENTRY-COUNT         PIC Z(9)9.
+       01 WS-DISP-DRIFT-COUNT         PIC Z(9)9.
+       01 WS-DISP-SETTING-TYPE        PIC Z(9)9.
+       01 WS-DISP-ACTUAL-VAL          PIC Z(9)9.
+       01 WS-DISP-REQUIRED-VAL        PIC Z(9)9.
+       01 WS-FOUND-POLICY             PIC X.
+           88 WS-HAD-POLICY           VALUE "Y".
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR045".
+       01 WS-AL-METRIC                PIC X(20) VALUE
+           "CONN-SETTING-DRIFT".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE
+           "CONNECTION SETTING DOES NOT MATCH REQUIRED VALUE".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-POLICIES
+           PERFORM 3000-CHECK-ACTUALS
+           PERFORM 4000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT POLICY-FILE
+           OPEN INPUT ACTUAL-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           MOVE "CONNECTION SETTING DRIFT REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-LOAD-POLICIES.
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-REMEMBER-POLICY
+               END-READ
+           END-PERFORM
+           CLOSE POLICY-FILE.
+
+       2100-REMEMBER-POLICY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               SET WS-PL-X TO WS-POLICY-COUNT
+               MOVE MFC-NP-SETTING-TYPE TO WS-PL-SETTING-TYPE(WS-PL-X)
+               MOVE MFC-NP-SETTING-LABEL TO WS-PL-SETTING-LABEL(WS-PL-X)
+               MOVE MFC-NP-REQUIRED-VAL TO WS-PL-REQUIRED-VAL(WS-PL-X)
+           END-IF.
+
+       3000-CHECK-ACTUALS.
+           PERFORM UNTIL EOF-AF
+               READ ACTUAL-FILE
+                   AT END SET EOF-AF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-CHECK-ONE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE ACTUAL-FILE.
+
+       3100-CHECK-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           MOVE "N" TO WS-FOUND-POLICY
+           IF WS-POLICY-COUNT > 0
+               SET WS-PL-X TO 1
+               SEARCH WS-PL-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-PL-SETTING-TYPE(WS-PL-X)
+                           = MFC-NA-SETTING-TYPE
+                       MOVE "Y" TO WS-FOUND-POLICY
+               END-SEARCH
+           END-IF
+           IF WS-HAD-POLICY
+               PERFORM 3200-COMPARE-TO-POLICY
+           END-IF.
+
+       3200-COMPARE-TO-POLICY.
+           IF MFC-NA-SETTING-VAL NOT = WS-PL-REQUIRED-VAL(WS-PL-X)
+               ADD 1 TO WS-DRIFT-COUNT
+               MOVE MFC-NA-SETTING-TYPE TO WS-DISP-SETTING-TYPE
+               MOVE MFC-NA-SETTING-VAL TO WS-DISP-ACTUAL-VAL
+               MOVE WS-PL-REQUIRED-VAL(WS-PL-X) TO WS-DISP-REQUIRED-VAL
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** DRIFT - APPL=" MFC-NA-APPL-NAME
+                   "  SETTING=" WS-PL-SETTING-LABEL(WS-PL-X)
+                   "(" WS-DISP-SETTING-TYPE ")"
+                   "  ACTUAL=" WS-DISP-ACTUAL-VAL
+                   "  REQUIRED=" WS-DISP-REQUIRED-VAL
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM 3300-WRITE-ALERT
+           END-IF.
+
+       3300-WRITE-ALERT.
+           MOVE MFC-NA-APPL-NAME TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               MFC-NA-SETTING-VAL WS-PL-REQUIRED-VAL(WS-PL-X)
+               WS-AL-MESSAGE MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       4000-PRINT-SUMMARY.
+           MOVE WS-ENTRY-COUNT TO WS-DISP-ENTRY-COUNT
+           MOVE WS-DRIFT-COUNT TO WS-DISP-DRIFT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SETTINGS CHECKED: " WS-DISP-ENTRY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SETTINGS DRIFTED: " WS-DISP-DRIFT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-DRIFT-COUNT > 0
+               DISPLAY "MFCR045: " WS-DISP-DRIFT-COUNT
+                   " CONNECTION SETTING DRIFT(S) FOUND"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
