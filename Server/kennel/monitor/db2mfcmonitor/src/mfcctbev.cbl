@@ -0,0 +1,162 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCTBEV.CBL
+      *
+      *  Function = Collector for table-level event audit
+      *             trail.
+      *
+      *             Reads the raw DB2 event monitor output stream for the
+      *             table event monitor (a sequence of self-describing
+      *             variable length records, each led by SQLM-SIZE/
+      *             EVENT-TYPE) and appends every SQLM-TABLE-EVENT
+      *             occurrence it finds to a shop-owned history file
+      *             (MFCTBEVO/MFCTBEV.CBL), the same collector shape
+      *             MFCCDLK and MFCCOVFL use
+      *             for their own event types - the history file is
+      *             opened EXTEND so repeated collector runs accumulate a
+      *             running audit trail of table activity rather than
+      *             overwriting it. MFCR043 is the paired reporting
+      *             program.
+      *
+      *             Restart checkpointing (MFCCKPTB/mfcckpt.cbl) follows
+      *             the same pattern MFCCDLK/MFCCOVFL use:
+      *             WS-PRIOR-CHECKPOINT is loaded at start and used to
+      *             skip re-dispatching event records already accounted
+      *             for on a prior run, re-saved every
+      *             MFC-CHECKPOINT-INTERVAL records and again at normal
+      *             termination. Table events carry no collector-assigned
+      *             sequence number, so MFC-CK-LAST-SEQ is left zero.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCTBEV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-FILE ASSIGN TO "MFCEVMTB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EV-STATUS.
+           SELECT TABLE-EVENT-HIST-FILE ASSIGN TO "MFCTBEVO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MFCCKPTB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-FILE
+           RECORD IS VARYING IN SIZE FROM 8 TO 600 CHARACTERS
+               DEPENDING ON WS-EVENT-LEN
+           RECORDING MODE IS V.
+       01 EVENT-REC                   PIC X(600).
+       FD  TABLE-EVENT-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfctbev.cbl".
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcckpt.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlmonct.cbl".
+
+       01 WS-EV-STATUS                PIC XX.
+       01 WS-TE-STATUS                PIC XX.
+       01 WS-CK-STATUS                PIC XX.
+       01 WS-EVENT-LEN                PIC 9(9) COMP-5.
+       01 WS-EOF-EVENTS               PIC X VALUE "N".
+           88 EOF-EVENTS              VALUE "Y".
+       01 WS-PRIOR-CHECKPOINT         PIC 9(9) COMP-5 VALUE 0.
+       01 WS-RECORDS-READ             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(9) COMP-5 VALUE 1000.
+       01 WS-CHECKPOINT-QUOTIENT      PIC 9(9) COMP-5.
+       01 WS-CHECKPOINT-REMAINDER     PIC 9(9) COMP-5.
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First two fields common to every SQLM-*-EVENT record - read to
+      * decide which real event structure to overlay EVENT-REC with.
+       01 WS-EVENT-HDR.
+           05 WS-EVH-SIZE              PIC 9(9) COMP-5.
+           05 WS-EVH-EVENT-TYPE        PIC 9(9) COMP-5.
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-EVENTS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EVENT-FILE
+           OPEN EXTEND TABLE-EVENT-HIST-FILE
+           IF WS-TE-STATUS = "35"
+               OPEN OUTPUT TABLE-EVENT-HIST-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           PERFORM 1100-LOAD-CHECKPOINT.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-PRIOR-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE MFC-CK-RECORDS-PROCESSED
+                           TO WS-PRIOR-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-READ-EVENTS.
+           PERFORM UNTIL EOF-EVENTS
+               READ EVENT-FILE
+                   AT END SET EOF-EVENTS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-PRIOR-CHECKPOINT
+                           PERFORM 2100-DISPATCH-EVENT
+                       END-IF
+                       DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 9100-SAVE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-DISPATCH-EVENT.
+           SET ADDRESS OF WS-EVENT-HDR TO ADDRESS OF EVENT-REC
+           EVALUATE WS-EVH-EVENT-TYPE OF WS-EVENT-HDR
+               WHEN SQLM-EVENT-TABLE
+                   SET ADDRESS OF SQLM-TABLE-EVENT
+                       TO ADDRESS OF EVENT-REC
+                   PERFORM 2200-WRITE-TABLE-EVENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-WRITE-TABLE-EVENT.
+           MOVE WS-NOW-SECS TO MFC-TE-EVENT-SECS
+           MOVE TABLE-NAME OF SQLM-TABLE-EVENT TO MFC-TE-TABLE-NAME
+           MOVE TABLE-SCHEMA OF SQLM-TABLE-EVENT TO MFC-TE-TABLE-SCHEMA
+           MOVE TABLE-TYPE OF SQLM-TABLE-EVENT TO MFC-TE-TABLE-TYPE
+           MOVE ROWS-WRITTEN OF SQLM-TABLE-EVENT TO MFC-TE-ROWS-WRITTEN
+           MOVE ROWS-READ OF SQLM-TABLE-EVENT TO MFC-TE-ROWS-READ
+           MOVE OVERFLOW-ACCESSES OF SQLM-TABLE-EVENT
+               TO MFC-TE-OVERFLOW-ACCESSES
+           MOVE PAGE-REORGS OF SQLM-TABLE-EVENT TO MFC-TE-PAGE-REORGS
+           WRITE MFC-TABLE-EVENT-REC.
+
+       9000-TERMINATE.
+           CLOSE EVENT-FILE
+           CLOSE TABLE-EVENT-HIST-FILE
+           PERFORM 9100-SAVE-CHECKPOINT.
+
+       9100-SAVE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO MFC-CK-RECORDS-PROCESSED
+           MOVE 0 TO MFC-CK-LAST-SEQ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE MFC-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
