@@ -0,0 +1,171 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR033.CBL
+      *
+      *  Function = Vendor media/backup device utilization
+      *             report.
+      *
+      *             Reads MFCCHRS's extract (MFCBKRSO, the same BACKUP/
+      *             RESTORE history extract MFCR005 reconciles) and
+      *             tallies every entry's MFC-BK-DEVICE-TYPE against a
+      *             fixed in-memory table of the SQLU-*-MEDIA device
+      *             codes (sqlutil.cbl) - local disk, TSM, the generic
+      *             XBSA vendor backup product, tape, and so on - giving
+      *             a per-device-type count of how many backup/restore
+      *             operations actually used it and how many of those
+      *             did not end ACTIVE/successfully. A vendor media
+      *             product (TSM/XBSA) carrying a disproportionate share
+      *             of failures is what this report is meant to surface.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR033.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCBKRSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR033O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcbkrs.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "sqlutil.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-HF                   PIC X VALUE "N".
+           88 EOF-HF                  VALUE "Y".
+
+       01 WS-NUM-DEVICE-TYPES          PIC 9(4) COMP-5 VALUE 8.
+       01 WS-DEVICE-TABLE.
+           05 WS-DV-ENTRY OCCURS 8 TIMES INDEXED BY WS-DV-X.
+              10 WS-DV-CODE            PIC X.
+              10 WS-DV-LABEL           PIC X(20).
+              10 WS-DV-COUNT           PIC 9(9) COMP-5.
+              10 WS-DV-FAIL-COUNT      PIC 9(9) COMP-5.
+       01 WS-UNKNOWN-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-TOTAL-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-FOUND-DEVICE               PIC X VALUE "N".
+           88 WS-HAD-DEVICE              VALUE "Y".
+
+       01 WS-DISP-COUNT                 PIC Z(9)9.
+       01 WS-DISP-FAIL-COUNT            PIC Z(9)9.
+       01 WS-DISP-UNKNOWN-COUNT         PIC Z(9)9.
+       01 WS-DISP-TOTAL-COUNT           PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TALLY-ENTRIES
+           PERFORM 3000-PRINT-DEVICE-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "VENDOR MEDIA / BACKUP DEVICE UTILIZATION REPORT"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SQLU-LOCAL-MEDIA TO WS-DV-CODE(1)
+           MOVE "LOCAL DISK/FILE" TO WS-DV-LABEL(1)
+           MOVE SQLU-TSM-MEDIA TO WS-DV-CODE(2)
+           MOVE "TSM" TO WS-DV-LABEL(2)
+           MOVE SQLU-XBSA-MEDIA TO WS-DV-CODE(3)
+           MOVE "XBSA VENDOR PRODUCT" TO WS-DV-LABEL(3)
+           MOVE SQLU-OTHER-MEDIA TO WS-DV-CODE(4)
+           MOVE "OTHER VENDOR PRODUCT" TO WS-DV-LABEL(4)
+           MOVE SQLU-DISK-MEDIA TO WS-DV-CODE(5)
+           MOVE "DISK" TO WS-DV-LABEL(5)
+           MOVE SQLU-DISKETTE-MEDIA TO WS-DV-CODE(6)
+           MOVE "DISKETTE" TO WS-DV-LABEL(6)
+           MOVE SQLU-TAPE-MEDIA TO WS-DV-CODE(7)
+           MOVE "TAPE" TO WS-DV-LABEL(7)
+           MOVE SQLU-PIPE-MEDIA TO WS-DV-CODE(8)
+           MOVE "PIPE" TO WS-DV-LABEL(8)
+           SET WS-DV-X TO 1
+           PERFORM WS-NUM-DEVICE-TYPES TIMES
+               MOVE 0 TO WS-DV-COUNT(WS-DV-X)
+               MOVE 0 TO WS-DV-FAIL-COUNT(WS-DV-X)
+               SET WS-DV-X UP BY 1
+           END-PERFORM.
+
+       2000-TALLY-ENTRIES.
+           PERFORM UNTIL EOF-HF
+               READ HIST-FILE
+                   AT END SET EOF-HF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-TALLY-ONE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE HIST-FILE.
+
+       2100-TALLY-ONE-ENTRY.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE "N" TO WS-FOUND-DEVICE
+           SET WS-DV-X TO 1
+           SEARCH WS-DV-ENTRY
+               AT END CONTINUE
+               WHEN WS-DV-CODE(WS-DV-X) = MFC-BK-DEVICE-TYPE
+                   MOVE "Y" TO WS-FOUND-DEVICE
+           END-SEARCH
+           IF WS-HAD-DEVICE
+               ADD 1 TO WS-DV-COUNT(WS-DV-X)
+               IF MFC-BK-STATUS NOT = DB2HISTORY-STATUS-ACTIVE
+                   ADD 1 TO WS-DV-FAIL-COUNT(WS-DV-X)
+               END-IF
+           ELSE
+               ADD 1 TO WS-UNKNOWN-COUNT
+           END-IF.
+
+       3000-PRINT-DEVICE-SUMMARY.
+           SET WS-DV-X TO 1
+           PERFORM WS-NUM-DEVICE-TYPES TIMES
+               PERFORM 3100-PRINT-ONE-DEVICE
+               SET WS-DV-X UP BY 1
+           END-PERFORM
+           MOVE WS-UNKNOWN-COUNT TO WS-DISP-UNKNOWN-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "UNRECOGNIZED DEVICE TYPE: " WS-DISP-UNKNOWN-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-COUNT TO WS-DISP-TOTAL-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL BACKUP/RESTORE ENTRIES: " WS-DISP-TOTAL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3100-PRINT-ONE-DEVICE.
+           IF WS-DV-COUNT(WS-DV-X) > 0
+               MOVE WS-DV-COUNT(WS-DV-X) TO WS-DISP-COUNT
+               MOVE WS-DV-FAIL-COUNT(WS-DV-X) TO WS-DISP-FAIL-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DV-LABEL(WS-DV-X)
+                   "  COUNT=" WS-DISP-COUNT
+                   "  NOT-ACTIVE=" WS-DISP-FAIL-COUNT
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               IF WS-DV-FAIL-COUNT(WS-DV-X) > 0
+                   DISPLAY "MFCR033: " WS-DV-LABEL(WS-DV-X)
+                       " HAS " WS-DISP-FAIL-COUNT
+                       " NON-ACTIVE ENTRY(IES)"
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
