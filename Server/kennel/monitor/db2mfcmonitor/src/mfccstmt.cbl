@@ -0,0 +1,225 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCSTMT.CBL
+      *
+      *  Function = Collector for statement-level slow-SQL
+      *             extract.
+      *
+      *             Two independent statement sources feed the one
+      *             MFCSTMTO extract (MFCSTMT.CBL), the same "collector
+      *             reconciles two origins into one flat record" approach
+      *             MFCCDLK uses for its two event types:
+      *
+      *             1. A db2GetSnapshot buffer walk, the MFCCLKW pattern -
+      *                SQLM-ELM-STMT elements do not carry their own
+      *                APPL-ID/AUTH-ID/DB-NAME, so the most recently seen
+      *                SQLM-ELM-APPL-INFO in the stream is carried forward
+      *                (WS-CUR-APPL-ID/WS-CUR-AUTH-ID/WS-CUR-DB-NAME) and
+      *                stamped onto every SQLM-STMT that follows it.
+      *
+      *             2. The raw event monitor output stream for the
+      *                statements event monitor, the MFCCDLK pattern -
+      *                SQLM-STMT-EVENT records already carry their own
+      *                APPL-ID, so no carry-forward is needed there (AUTH-
+      *                ID/DB-NAME are not on the event record and are left
+      *                spaces for those rows).
+      *
+      *             SQLM-STMT's STMT-TEXT-OFFSET/STMT-LENGTH point at the
+      *             actual SQL text elsewhere in the snapshot buffer (a
+      *             separate SQLM-ELM-STMT-TEXT element); the goal here is
+      *             to rank and attribute slow statements, not to capture
+      *             statement text, so this collector does not chase that
+      *             offset - MFCR009 identifies a row by its cursor name/
+      *             creator/package instead, the same identifying fields
+      *             an application team would recognize.
+      *
+      *             Point-in-time extract (each run reflects the current
+      *             snapshot plus whatever event records have arrived
+      *             since the event file was last emptied), so MFCSTMTO
+      *             is opened OUTPUT (overwritten) each run, matching
+      *             MFCC000/MFCCTBS rather than the MFCCDLK/MFCCHADR
+      *             history-file convention.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-FILE ASSIGN TO "MFCEVMST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EV-STATUS.
+           SELECT STMT-FILE ASSIGN TO "MFCSTMTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-FILE
+           RECORD IS VARYING IN SIZE FROM 8 TO 600 CHARACTERS
+               DEPENDING ON WS-EVENT-LEN
+           RECORDING MODE IS V.
+       01 EVENT-REC                   PIC X(600).
+       FD  STMT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcstmt.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-EV-STATUS                PIC XX.
+       01 WS-ST-STATUS                PIC XX.
+       01 WS-EVENT-LEN                PIC 9(9) COMP-5.
+       01 WS-EOF-EVENTS               PIC X VALUE "N".
+           88 EOF-EVENTS              VALUE "Y".
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+
+      * Owning application carried forward from the most recent
+      * SQLM-ELM-APPL-INFO element, for SQLM-STMT elements that follow it.
+       01 WS-CUR-APPL-ID              PIC X(32) VALUE SPACES.
+       01 WS-CUR-AUTH-ID              PIC X(20) VALUE SPACES.
+       01 WS-CUR-DB-NAME              PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+      * First two fields common to every SQLM-*-EVENT record - read to
+      * decide which real event structure to overlay EVENT-REC with.
+       01 WS-EVENT-HDR.
+           05 WS-EVH-SIZE              PIC 9(9) COMP-5.
+           05 WS-EVH-EVENT-TYPE        PIC 9(9) COMP-5.
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 4000-READ-EVENTS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT STMT-FILE
+           OPEN INPUT EVENT-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCSTMT: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-APPL-INFO
+                   SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+                   MOVE APPL-ID OF SQLM-APPLINFO TO WS-CUR-APPL-ID
+                   MOVE AUTH-ID OF SQLM-APPLINFO TO WS-CUR-AUTH-ID
+                   MOVE DB-NAME OF SQLM-APPLINFO TO WS-CUR-DB-NAME
+               WHEN SQLM-ELM-STMT
+                   SET ADDRESS OF SQLM-STMT TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-SNAPSHOT-STMT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-SNAPSHOT-STMT.
+           MOVE "S" TO MFC-ST-SOURCE
+           MOVE WS-CUR-APPL-ID TO MFC-ST-APPL-ID
+           MOVE WS-CUR-AUTH-ID TO MFC-ST-AUTH-ID
+           MOVE WS-CUR-DB-NAME TO MFC-ST-DB-NAME
+           MOVE STMT-TYPE OF SQLM-STMT TO MFC-ST-STMT-TYPE
+           MOVE STMT-OPERATION OF SQLM-STMT TO MFC-ST-STMT-OPERATION
+           MOVE CURSOR-NAME OF SQLM-STMT TO MFC-ST-CURSOR-NAME
+           MOVE CREATOR OF SQLM-STMT TO MFC-ST-CREATOR
+           MOVE PACKAGE-NAME OF SQLM-STMT TO MFC-ST-PACKAGE-NAME
+           IF SECONDS OF STMT-STOP OF SQLM-STMT >=
+                   SECONDS OF STMT-START OF SQLM-STMT
+               COMPUTE MFC-ST-ELAPSED-SECS =
+                   SECONDS OF STMT-STOP OF SQLM-STMT -
+                   SECONDS OF STMT-START OF SQLM-STMT
+           ELSE
+               MOVE 0 TO MFC-ST-ELAPSED-SECS
+           END-IF
+           MOVE MICROSEC OF STMT-STOP OF SQLM-STMT
+               TO MFC-ST-ELAPSED-MICROSEC
+           MOVE SECONDS OF STMT-USR-CPU-TIME OF SQLM-STMT
+               TO MFC-ST-CPU-SECS
+           MOVE MICROSEC OF STMT-USR-CPU-TIME OF SQLM-STMT
+               TO MFC-ST-CPU-MICROSEC
+           WRITE MFC-STMT-REC.
+
+       4000-READ-EVENTS.
+           PERFORM UNTIL EOF-EVENTS
+               READ EVENT-FILE
+                   AT END SET EOF-EVENTS TO TRUE
+                   NOT AT END
+                       PERFORM 4100-DISPATCH-EVENT
+               END-READ
+           END-PERFORM.
+
+       4100-DISPATCH-EVENT.
+           SET ADDRESS OF WS-EVENT-HDR TO ADDRESS OF EVENT-REC
+           IF WS-EVH-EVENT-TYPE OF WS-EVENT-HDR = SQLM-EVENT-STMT
+               SET ADDRESS OF SQLM-STMT-EVENT TO ADDRESS OF EVENT-REC
+               PERFORM 4200-WRITE-EVENT-STMT
+           END-IF.
+
+       4200-WRITE-EVENT-STMT.
+           MOVE "E" TO MFC-ST-SOURCE
+           MOVE APPL-ID OF SQLM-STMT-EVENT TO MFC-ST-APPL-ID
+           MOVE SPACES TO MFC-ST-AUTH-ID
+           MOVE SPACES TO MFC-ST-DB-NAME
+           MOVE STMT-TYPE OF SQLM-STMT-EVENT TO MFC-ST-STMT-TYPE
+           MOVE OPERATION OF SQLM-STMT-EVENT TO MFC-ST-STMT-OPERATION
+           MOVE CURSOR-NAME OF SQLM-STMT-EVENT TO MFC-ST-CURSOR-NAME
+           MOVE CREATOR OF SQLM-STMT-EVENT TO MFC-ST-CREATOR
+           MOVE PACKAGE-NAME OF SQLM-STMT-EVENT TO MFC-ST-PACKAGE-NAME
+           IF SECONDS OF STOP-TIME OF SQLM-STMT-EVENT >=
+                   SECONDS OF START-TIME OF SQLM-STMT-EVENT
+               COMPUTE MFC-ST-ELAPSED-SECS =
+                   SECONDS OF STOP-TIME OF SQLM-STMT-EVENT -
+                   SECONDS OF START-TIME OF SQLM-STMT-EVENT
+           ELSE
+               MOVE 0 TO MFC-ST-ELAPSED-SECS
+           END-IF
+           MOVE MICROSEC OF STOP-TIME OF SQLM-STMT-EVENT
+               TO MFC-ST-ELAPSED-MICROSEC
+           MOVE SECONDS OF USER-CPU-TIME OF SQLM-STMT-EVENT
+               TO MFC-ST-CPU-SECS
+           MOVE MICROSEC OF USER-CPU-TIME OF SQLM-STMT-EVENT
+               TO MFC-ST-CPU-MICROSEC
+           WRITE MFC-STMT-REC.
+
+       9000-TERMINATE.
+           CLOSE EVENT-FILE
+           CLOSE STMT-FILE.
