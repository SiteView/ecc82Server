@@ -0,0 +1,303 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCIOJB.CBL
+      *
+      *  Function = Collector for import/export job wrapper
+      *             with pre/post validation.
+      *
+      *             Reads a site-maintained worklist of import/export
+      *             jobs (MFCIOJBP/mfciojob.cbl) and, for each one, calls
+      *             db2gImport or db2gExport (DB2G-IMPORT-STRUCT/
+      *             DB2G-EXPORT-STRUCT, keyed off MFC-IJ-JOB-TYPE) against
+      *             the named table and data file - the same "site
+      *             worklist drives a live per-entry API call" shape
+      *             MFCCLOAD and MFCCPING already use.
+      *
+      *             PRE-VALIDATION: before issuing the import/export
+      *             call, the target database is heartbeated with
+      *             db2gDatabasePing (DB2G-DATABASE-PING-STRUCT, the same
+      *             call MFCCPING makes) - a job is not
+      *             even attempted against a database that does not
+      *             answer.
+      *
+      *             POST-VALIDATION: on return, a non-zero SQLCODE, any
+      *             rejected rows on an import, or zero rows exported on
+      *             an export are all treated as a failed job even though
+      *             the API call itself completed.
+      *
+      *             Every job's outcome - which validation (if any) held
+      *             it back, or that it ran clean - is written to
+      *             MFCIOJBO, and any failure also raises a row on the
+      *             consolidated alert file MFCALRTO via MFCUALRT.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCIOJB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-FILE ASSIGN TO "MFCIOJBP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JF-STATUS.
+           SELECT HIST-FILE ASSIGN TO "MFCIOJBO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IH-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-FILE
+           RECORDING MODE IS F.
+           COPY "mfciojob.cbl".
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfciojh.cbl".
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-JF-STATUS                PIC XX.
+       01 WS-IH-STATUS                PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-JF                   PIC X VALUE "N".
+           88 EOF-JF                  VALUE "Y".
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+
+       01 WS-CUR-DB-ALIAS             PIC X(20) VALUE SPACES.
+       01 WS-CUR-TABLE-NAME           PIC X(128) VALUE SPACES.
+       01 WS-CUR-DATA-FILE-NAME       PIC X(255) VALUE SPACES.
+       01 WS-CUR-FILE-TYPE            PIC X(10) VALUE SPACES.
+       01 WS-ACTION-STRING            PIC X(148) VALUE SPACES.
+
+       01 WS-PRE-VALID                PIC X VALUE "Y".
+           88 PRE-VALID-OK            VALUE "Y".
+       01 WS-POST-VALID                PIC X VALUE "Y".
+           88 POST-VALID-OK           VALUE "Y".
+       01 WS-OUTCOME                  PIC X(20) VALUE SPACES.
+       01 WS-ROWS-DONE                PIC 9(18) COMP-5 VALUE 0.
+       01 WS-ROWS-REJECTED            PIC 9(18) COMP-5 VALUE 0.
+       01 WS-FAILED-COUNT             PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCCIOJB".
+       01 WS-AL-METRIC                PIC X(20) VALUE "IOJOB-FAILURE".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE SPACES.
+       01 WS-AL-ZERO                  PIC 9(9) COMP-5 VALUE 0.
+       01 WS-AL-ONE                   PIC 9(9) COMP-5 VALUE 1.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-JOBS
+           PERFORM 9000-TERMINATE
+           IF WS-FAILED-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT JOB-FILE
+           OPEN EXTEND HIST-FILE
+           IF WS-IH-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-NOW-SECS.
+
+       2000-RUN-JOBS.
+           PERFORM UNTIL EOF-JF
+               READ JOB-FILE
+                   AT END SET EOF-JF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-RUN-ONE-JOB
+               END-READ
+           END-PERFORM
+           CLOSE JOB-FILE.
+
+       2100-RUN-ONE-JOB.
+           MOVE MFC-IJ-DB-ALIAS TO WS-CUR-DB-ALIAS
+           MOVE MFC-IJ-TABLE-NAME TO WS-CUR-TABLE-NAME
+           MOVE MFC-IJ-DATA-FILE-NAME TO WS-CUR-DATA-FILE-NAME
+           MOVE MFC-IJ-FILE-TYPE TO WS-CUR-FILE-TYPE
+           MOVE 0 TO WS-ROWS-DONE
+           MOVE 0 TO WS-ROWS-REJECTED
+           PERFORM 2200-PRE-VALIDATE
+           IF PRE-VALID-OK
+               IF MFC-IJ-IS-IMPORT
+                   PERFORM 2300-RUN-IMPORT
+               ELSE
+                   PERFORM 2400-RUN-EXPORT
+               END-IF
+           ELSE
+               MOVE "PRE-VALIDATE-FAIL" TO WS-OUTCOME
+               MOVE "IMPORT/EXPORT SKIPPED - TARGET DATABASE UNREACHABL"
+                   TO WS-AL-MESSAGE
+               MOVE 0 TO SQLCODE
+           END-IF
+           PERFORM 2900-WRITE-HISTORY
+           IF WS-OUTCOME NOT = "OK"
+               ADD 1 TO WS-FAILED-COUNT
+               PERFORM 2950-WRITE-ALERT
+           END-IF.
+
+       2200-PRE-VALIDATE.
+           MOVE MFC-IJ-DB-ALIAS
+               TO DB2-I-DB-ALIAS OF DB2G-DATABASE-PING-STRUCT
+           MOVE LENGTH OF DB2-I-DB-ALIAS OF DB2G-DATABASE-PING-STRUCT
+               TO DB2-I-DB-ALIAS-LENGTH OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO DB2-REQUEST-PACKET-SZ OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO DB2-RESPONSE-PACKET-SZ OF DB2G-DATABASE-PING-STRUCT
+           MOVE 1 TO DB2-I-NUM-ITERATIONS OF DB2G-DATABASE-PING-STRUCT
+           SET DB2-PO-ELAPSED-TIME OF DB2G-DATABASE-PING-STRUCT
+               TO ADDRESS OF WS-NOW-SECS
+           CALL "db2gDatabasePing" USING DB2VERSION810
+               DB2G-DATABASE-PING-STRUCT SQLCA
+           IF SQLCODE = 0
+               MOVE "Y" TO WS-PRE-VALID
+           ELSE
+               MOVE "N" TO WS-PRE-VALID
+           END-IF.
+
+       2300-RUN-IMPORT.
+           MOVE SPACES TO WS-ACTION-STRING
+           STRING "INSERT INTO " WS-CUR-TABLE-NAME
+               DELIMITED BY SIZE INTO WS-ACTION-STRING
+           SET DB2-PI-DATA-FILE-NAME OF DB2G-IMPORT-STRUCT
+               TO ADDRESS OF WS-CUR-DATA-FILE-NAME
+           MOVE LENGTH OF WS-CUR-DATA-FILE-NAME
+               TO DB2-I-DATA-FILE-NAME-LEN OF DB2G-IMPORT-STRUCT
+           SET DB2-PI-LOB-PATH-LIST OF DB2G-IMPORT-STRUCT TO NULL
+           SET DB2-PI-DATA-DESCRIPTOR OF DB2G-IMPORT-STRUCT TO NULL
+           SET DB2-PI-ACTION-STRING OF DB2G-IMPORT-STRUCT
+               TO ADDRESS OF WS-ACTION-STRING
+           SET DB2-PI-FILE-TYPE OF DB2G-IMPORT-STRUCT
+               TO ADDRESS OF WS-CUR-FILE-TYPE
+           MOVE LENGTH OF WS-CUR-FILE-TYPE
+               TO DB2-I-FILE-TYPE-LEN OF DB2G-IMPORT-STRUCT
+           SET DB2-PI-FILE-TYPE-MOD OF DB2G-IMPORT-STRUCT TO NULL
+           SET DB2-PI-MSG-FILE-NAME OF DB2G-IMPORT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-MSG-FILE-NAME-LEN OF DB2G-IMPORT-STRUCT
+           MOVE 0 TO DB2-I-CALLER-ACTION OF DB2G-IMPORT-STRUCT
+           MOVE 0 TO DB2-I-ROWCOUNT OF DB2G-IMPORT-IN
+           MOVE 0 TO DB2-I-RESTARTCOUNT OF DB2G-IMPORT-IN
+           MOVE 0 TO DB2-I-SKIPCOUNT OF DB2G-IMPORT-IN
+           SET DB2-PI-COMMITCOUNT OF DB2G-IMPORT-IN TO NULL
+           MOVE 0 TO DB2-I-WARNINGCOUNT OF DB2G-IMPORT-IN
+           MOVE DB2IMPORT-LOCKTIMEOUT
+               TO DB2-I-NO-TIMEOUT OF DB2G-IMPORT-IN
+           MOVE 0 TO DB2-I-ACCESS-LEVEL OF DB2G-IMPORT-IN
+           SET DB2-PI-IMPORT-INFO-IN OF DB2G-IMPORT-STRUCT
+               TO ADDRESS OF DB2G-IMPORT-IN
+           SET DB2-PO-IMPORT-INFO-OUT OF DB2G-IMPORT-STRUCT
+               TO ADDRESS OF DB2G-IMPORT-OUT
+           SET DB2-PI-NULL-INDICATORS OF DB2G-IMPORT-STRUCT TO NULL
+           CALL "db2gImport" USING DB2VERSION810
+               DB2G-IMPORT-STRUCT SQLCA
+           IF SQLCODE = 0
+               MOVE DB2-O-ROWS-INSERTED OF DB2G-IMPORT-OUT
+                   TO WS-ROWS-DONE
+               MOVE DB2-O-ROWS-REJECTED OF DB2G-IMPORT-OUT
+                   TO WS-ROWS-REJECTED
+           ELSE
+               DISPLAY "MFCCIOJB: db2gImport SQLCODE=" SQLCODE
+                   " TABLE=" WS-CUR-TABLE-NAME
+           END-IF
+           PERFORM 2500-POST-VALIDATE-IMPORT.
+
+       2400-RUN-EXPORT.
+           MOVE SPACES TO WS-ACTION-STRING
+           STRING "SELECT * FROM " WS-CUR-TABLE-NAME
+               DELIMITED BY SIZE INTO WS-ACTION-STRING
+           SET DB2-PI-DATA-FILE-NAME OF DB2G-EXPORT-STRUCT
+               TO ADDRESS OF WS-CUR-DATA-FILE-NAME
+           MOVE LENGTH OF WS-CUR-DATA-FILE-NAME
+               TO DB2-I-DATA-FILE-NAME-LEN OF DB2G-EXPORT-STRUCT
+           SET DB2-PI-LOB-PATH-LIST OF DB2G-EXPORT-STRUCT TO NULL
+           SET DB2-PI-LOB-FILE-LIST OF DB2G-EXPORT-STRUCT TO NULL
+           SET DB2-PI-DATA-DESCRIPTOR OF DB2G-EXPORT-STRUCT TO NULL
+           SET DB2-PI-ACTION-STRING OF DB2G-EXPORT-STRUCT
+               TO ADDRESS OF WS-ACTION-STRING
+           SET DB2-PI-FILE-TYPE OF DB2G-EXPORT-STRUCT
+               TO ADDRESS OF WS-CUR-FILE-TYPE
+           MOVE LENGTH OF WS-CUR-FILE-TYPE
+               TO DB2-I-FILE-TYPE-LEN OF DB2G-EXPORT-STRUCT
+           SET DB2-PI-FILE-TYPE-MOD OF DB2G-EXPORT-STRUCT TO NULL
+           SET DB2-PI-MSG-FILE-NAME OF DB2G-EXPORT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-MSG-FILE-NAME-LEN OF DB2G-EXPORT-STRUCT
+           MOVE 0 TO DB2-I-CALLER-ACTION OF DB2G-EXPORT-STRUCT
+           SET DB2-PO-EXPORT-INFO-OUT OF DB2G-EXPORT-STRUCT
+               TO ADDRESS OF DB2EXPORT-OUT
+           CALL "db2gExport" USING DB2VERSION810
+               DB2G-EXPORT-STRUCT SQLCA
+           IF SQLCODE = 0
+               MOVE DB2-O-ROWS-EXPORTED OF DB2EXPORT-OUT
+                   TO WS-ROWS-DONE
+           ELSE
+               DISPLAY "MFCCIOJB: db2gExport SQLCODE=" SQLCODE
+                   " TABLE=" WS-CUR-TABLE-NAME
+           END-IF
+           PERFORM 2600-POST-VALIDATE-EXPORT.
+
+       2500-POST-VALIDATE-IMPORT.
+           IF SQLCODE NOT = 0
+               MOVE "N" TO WS-POST-VALID
+               MOVE "API-FAILED" TO WS-OUTCOME
+               MOVE "IMPORT FAILED - SEE SQLCODE ON MFCIOJBO"
+                   TO WS-AL-MESSAGE
+           ELSE
+               IF WS-ROWS-REJECTED > 0
+                   MOVE "N" TO WS-POST-VALID
+                   MOVE "POST-VALIDATE-FAIL" TO WS-OUTCOME
+                   MOVE "IMPORT COMPLETED WITH REJECTED ROWS"
+                       TO WS-AL-MESSAGE
+               ELSE
+                   MOVE "Y" TO WS-POST-VALID
+                   MOVE "OK" TO WS-OUTCOME
+               END-IF
+           END-IF.
+
+       2600-POST-VALIDATE-EXPORT.
+           IF SQLCODE NOT = 0
+               MOVE "N" TO WS-POST-VALID
+               MOVE "API-FAILED" TO WS-OUTCOME
+               MOVE "EXPORT FAILED - SEE SQLCODE ON MFCIOJBO"
+                   TO WS-AL-MESSAGE
+           ELSE
+               IF WS-ROWS-DONE = 0
+                   MOVE "N" TO WS-POST-VALID
+                   MOVE "POST-VALIDATE-FAIL" TO WS-OUTCOME
+                   MOVE "EXPORT COMPLETED WITH ZERO ROWS"
+                       TO WS-AL-MESSAGE
+               ELSE
+                   MOVE "Y" TO WS-POST-VALID
+                   MOVE "OK" TO WS-OUTCOME
+               END-IF
+           END-IF.
+
+       2900-WRITE-HISTORY.
+           MOVE WS-NOW-SECS TO MFC-IH-RUN-SECS
+           MOVE MFC-IJ-JOB-TYPE TO MFC-IH-JOB-TYPE
+           MOVE WS-CUR-DB-ALIAS TO MFC-IH-DB-ALIAS
+           MOVE WS-CUR-TABLE-NAME TO MFC-IH-TABLE-NAME
+           MOVE SQLCODE TO MFC-IH-SQLCODE
+           MOVE WS-ROWS-DONE TO MFC-IH-ROWS-DONE
+           MOVE WS-ROWS-REJECTED TO MFC-IH-ROWS-REJECTED
+           MOVE WS-OUTCOME TO MFC-IH-OUTCOME
+           WRITE MFC-IOJOB-HIST-REC.
+
+       2950-WRITE-ALERT.
+           MOVE WS-CUR-TABLE-NAME(1:20) TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               WS-AL-ONE WS-AL-ZERO WS-AL-MESSAGE MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE
+           CLOSE ALERT-FILE.
