@@ -0,0 +1,124 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCAPPL.CBL
+      *
+      *  Function = Collector that walks one db2GetSnapshot
+      *             buffer, same overlay-the-pointer technique as MFCCBUF/
+      *             MFCCDBSS, this time picking out every SQLM-ELM-APPL
+      *             element (one per connected application, carrying that
+      *             application's own locking-information section -
+      *             LOCKS-HELD, LOCK-WAITS, LOCK-ESCALS, X-LOCK-ESCALS,
+      *             DEADLOCKS) and appending one MFC-APPL-LOCK-REC per
+      *             element to the running history file MFCAPLKO, stamped
+      *             with the collection time from MFCUTIME. This buffer is
+      *             homogeneous like MFCCBUF's, so 3100-DISPATCH-ELEMENT
+      *             only has one element type to act on.
+      *
+      *             The history file is opened EXTEND (append), same
+      *             pattern as MFCCBUF/MFCCDBSS, since MFCR049 rolls the
+      *             per-application lock-escalation count up from the
+      *             delta between consecutive runs, not a single run's
+      *             cumulative-since-connect counters.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCAPPL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPL-LOCK-HIST-FILE ASSIGN TO "MFCAPLKO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPL-LOCK-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcaplk.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PL-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN EXTEND APPL-LOCK-HIST-FILE
+           IF WS-PL-STATUS = "35"
+               OPEN OUTPUT APPL-LOCK-HIST-FILE
+           END-IF.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCAPPL: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-APPL
+                   SET ADDRESS OF SQLM-APPL TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-APPL-LOCK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-APPL-LOCK.
+           MOVE WS-COLLECT-SECS TO MFC-PL-COLLECT-SECS
+           MOVE APPL-ID OF SQLM-APPL TO MFC-PL-APPL-ID
+           MOVE APPL-NAME OF SQLM-APPL TO MFC-PL-APPL-NAME
+           MOVE DB-NAME OF SQLM-APPL TO MFC-PL-DB-NAME
+           MOVE AGENT-ID OF SQLM-APPL TO MFC-PL-AGENT-ID
+           MOVE LOCKS-HELD OF SQLM-APPL TO MFC-PL-LOCKS-HELD
+           MOVE LOCK-WAITS OF SQLM-APPL TO MFC-PL-LOCK-WAITS
+           MOVE LOCK-ESCALS OF SQLM-APPL TO MFC-PL-LOCK-ESCALS
+           MOVE X-LOCK-ESCALS OF SQLM-APPL TO MFC-PL-X-LOCK-ESCALS
+           MOVE DEADLOCKS OF SQLM-APPL TO MFC-PL-DEADLOCKS
+           WRITE MFC-APPL-LOCK-REC.
+
+       9000-TERMINATE.
+           CLOSE APPL-LOCK-HIST-FILE.
