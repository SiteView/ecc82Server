@@ -0,0 +1,115 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR021.CBL
+      *
+      *  Function = Business-friendly SQLCODE/SQLSTATE
+      *             message report. Simple sequential reader of
+      *             MFCERRLG (the shared error log any db2mfcmonitor
+      *             job may append to on a non-zero SQLCODE); for each
+      *             entry it calls MFCUMSGL to translate the raw
+      *             SQLCODE/SQLSTATE into a plain-English explanation
+      *             and a suggested next action, so the first-line
+      *             operator team can self-serve most routine entries
+      *             without going to the vendor SQLCODE manual.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR021.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "MFCERRLG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR021O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+           COPY "mfcerrlg.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-LF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-LF                   PIC X VALUE "N".
+           88 EOF-LF                  VALUE "Y".
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+       01 WS-EXPLANATION              PIC X(60).
+       01 WS-ACTION                   PIC X(60).
+       01 WS-FOUND                    PIC X(1).
+           88 WAS-FOUND                VALUE "Y".
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-UNMAPPED-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ENTRY-COUNT         PIC Z(9)9.
+       01 WS-DISP-UNMAPPED-COUNT      PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ENTRIES
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "SQLCODE/SQLSTATE MESSAGE TRANSLATION REPORT"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-ENTRIES.
+           PERFORM UNTIL EOF-LF
+               READ LOG-FILE
+                   AT END SET EOF-LF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           MOVE MFC-EL-SQLCODE TO WS-DISP-SQLCODE
+           CALL "MFCUMSGL" USING MFC-EL-SQLCODE MFC-EL-SQLSTATE
+               WS-EXPLANATION WS-ACTION WS-FOUND
+           IF NOT WAS-FOUND
+               ADD 1 TO WS-UNMAPPED-COUNT
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING "SOURCE=" MFC-EL-SOURCE
+               "  SQLCODE=" WS-DISP-SQLCODE
+               "  SQLSTATE=" MFC-EL-SQLSTATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "    " WS-EXPLANATION
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "    ACTION: " WS-ACTION
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ENTRY-COUNT TO WS-DISP-ENTRY-COUNT
+           MOVE WS-UNMAPPED-COUNT TO WS-DISP-UNMAPPED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL ENTRIES: " WS-DISP-ENTRY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "UNMAPPED SQLSTATE CLASSES: " WS-DISP-UNMAPPED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE LOG-FILE
+           CLOSE REPORT-FILE.
