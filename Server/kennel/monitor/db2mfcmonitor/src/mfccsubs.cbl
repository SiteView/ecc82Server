@@ -0,0 +1,170 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCSUBS.CBL
+      *
+      *  Function = Collector for statement subsection /
+      *             parallelism report.
+      *
+      *             Walks one db2GetSnapshot buffer the same way MFCCLKW
+      *             does for lock elements, this time pulling out every
+      *             SQLM-ELM-SUBSECTION element (SQLM-SUBSECTION in
+      *             sqlmon.cbl) - each one is a piece of a (possibly
+      *             parallel) SQL statement running on one database
+      *             partition/subagent. SQLM-SUBSECTION does not carry
+      *             its own application identity, so the most recently
+      *             seen SQLM-ELM-APPL-INFO in the stream is carried
+      *             forward as the owning application for whatever
+      *             subsection elements follow it, same as MFCCLKW does
+      *             for lock-wait/lock elements. One flat extract record
+      *             per subsection goes to MFCSUBSO (MFCSUBS.CBL);
+      *             MFCR030 is the paired report.
+      *
+      *             A second extract off the same
+      *             buffer walk uses the same two-extracts-from-one-collector
+      *             shape MFCCLKW already uses for its lock-wait/lock-
+      *             held pair: every SQLM-ELM-AGENT element that follows
+      *             a subsection in the stream is one of that
+      *             subsection's subagent PIDs, so it is written to
+      *             MFCAGMPO (MFCAGMP.CBL) carrying forward the owning
+      *             application and the most recently seen subsection's
+      *             number/node the same way subsection elements carry
+      *             forward the owning application. MFCR046 is the
+      *             paired mapping report.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCSUBS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBSECTION-FILE ASSIGN TO "MFCSUBSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SS-STATUS.
+           SELECT AGENT-MAP-FILE ASSIGN TO "MFCAGMPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBSECTION-FILE
+           RECORDING MODE IS F.
+           COPY "mfcsubs.cbl".
+       FD  AGENT-MAP-FILE
+           RECORDING MODE IS F.
+           COPY "mfcagmp.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-SS-STATUS                PIC XX.
+       01 WS-AM-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+
+      * Owning application carried forward from the most recent
+      * SQLM-ELM-APPL-INFO element, for subsection elements that follow it.
+       01 WS-CUR-APPL-ID              PIC X(32) VALUE SPACES.
+       01 WS-CUR-AGENT-ID             PIC 9(9) COMP-5 VALUE 0.
+
+      * Owning subsection carried forward from the most recent
+      * SQLM-ELM-SUBSECTION element, for agent elements that follow it.
+       01 WS-CUR-SS-NUMBER            PIC 9(4) COMP-5 VALUE 0.
+       01 WS-CUR-SS-NODE-NUMBER       PIC 9(4) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT SUBSECTION-FILE
+           OPEN OUTPUT AGENT-MAP-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCSUBS: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-APPL-INFO
+                   SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+                   MOVE APPL-ID OF SQLM-APPLINFO TO WS-CUR-APPL-ID
+                   MOVE AGENT-ID OF SQLM-APPLINFO TO WS-CUR-AGENT-ID
+               WHEN SQLM-ELM-SUBSECTION
+                   SET ADDRESS OF SQLM-SUBSECTION TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-SUBSECTION
+               WHEN SQLM-ELM-AGENT
+                   SET ADDRESS OF SQLM-AGENT TO WS-OCC-PTR
+                   PERFORM 3300-WRITE-AGENT-MAP
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-SUBSECTION.
+           MOVE WS-CUR-APPL-ID TO MFC-SS-APPL-ID
+           MOVE WS-CUR-AGENT-ID TO MFC-SS-AGENT-ID
+           MOVE SS-NUMBER OF SQLM-SUBSECTION TO MFC-SS-NUMBER
+           MOVE SS-STATUS OF SQLM-SUBSECTION TO MFC-SS-STATUS
+           MOVE SS-NODE-NUMBER OF SQLM-SUBSECTION
+               TO MFC-SS-NODE-NUMBER
+           MOVE SS-EXEC-TIME OF SQLM-SUBSECTION TO MFC-SS-EXEC-TIME
+           MOVE TQ-TOT-SEND-SPILLS OF SQLM-SUBSECTION
+               TO MFC-SS-TOT-SEND-SPILLS
+           MOVE TQ-CUR-SEND-SPILLS OF SQLM-SUBSECTION
+               TO MFC-SS-CUR-SEND-SPILLS
+           MOVE ROWS-READ OF SQLM-SUBSECTION TO MFC-SS-ROWS-READ
+           MOVE ROWS-WRITTEN OF SQLM-SUBSECTION TO MFC-SS-ROWS-WRITTEN
+           MOVE NUM-AGENTS OF SQLM-SUBSECTION TO MFC-SS-NUM-AGENTS
+           WRITE MFC-SUBSECTION-REC
+           MOVE SS-NUMBER OF SQLM-SUBSECTION TO WS-CUR-SS-NUMBER
+           MOVE SS-NODE-NUMBER OF SQLM-SUBSECTION
+               TO WS-CUR-SS-NODE-NUMBER.
+
+       3300-WRITE-AGENT-MAP.
+           MOVE WS-CUR-APPL-ID TO MFC-AM-APPL-ID
+           MOVE WS-CUR-SS-NUMBER TO MFC-AM-SS-NUMBER
+           MOVE WS-CUR-SS-NODE-NUMBER TO MFC-AM-SS-NODE-NUMBER
+           MOVE AGENT-PID OF SQLM-AGENT TO MFC-AM-AGENT-PID
+           WRITE MFC-AGENT-MAP-REC.
+
+       9000-TERMINATE.
+           CLOSE SUBSECTION-FILE
+           CLOSE AGENT-MAP-FILE.
