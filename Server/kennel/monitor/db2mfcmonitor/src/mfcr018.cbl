@@ -0,0 +1,120 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR018.CBL
+      *
+      *  Function = Database directory audit report.
+      *             Simple sequential reader of MFCDDIRO, the
+      *             point-in-time extract MFCCDDIR just wrote of every
+      *             entry in the database directory, printing one line
+      *             per entry and flagging the two things an auditor
+      *             reviewing the catalog actually cares about: an entry
+      *             with no comment on file (nobody documented what it
+      *             is or who owns it), and an entry whose authentication
+      *             type is not the site's expected default, surfaced so
+      *             a stray SERVER_ENCRYPT or CLIENT catalog entry does
+      *             not go unnoticed.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR018.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBDIR-FILE ASSIGN TO "MFCDDIRO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR018O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBDIR-FILE
+           RECORDING MODE IS F.
+           COPY "mfcddir.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-DF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-DF                   PIC X VALUE "N".
+           88 EOF-DF                  VALUE "Y".
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-NO-COMMENT-COUNT         PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ENTRY-COUNT         PIC Z(9)9.
+       01 WS-DISP-NO-COMMENT-COUNT    PIC Z(9)9.
+       01 WS-DISP-AUTHENTICATION      PIC Z(4)9.
+       01 WS-EXPECT-AUTHENTICATION    PIC 9(4) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-AUDIT
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT DBDIR-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "DATABASE DIRECTORY AUDIT REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-AUDIT.
+           PERFORM UNTIL EOF-DF
+               READ DBDIR-FILE
+                   AT END SET EOF-DF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           MOVE MFC-DD-AUTHENTICATION TO WS-DISP-AUTHENTICATION
+           MOVE SPACES TO REPORT-LINE
+           STRING "ALIAS=" MFC-DD-ALIAS
+               "  DBNAME=" MFC-DD-DBNAME
+               "  NODE=" MFC-DD-NODENAME
+               "  TYPE=" MFC-DD-ENTRY-TYPE
+               "  AUTH=" WS-DISP-AUTHENTICATION
+               "  DRIVE=" MFC-DD-DRIVE
+               "  COMMENT=" MFC-DD-COMMENT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF MFC-DD-COMMENT = SPACES
+               ADD 1 TO WS-NO-COMMENT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** NO COMMENT ON FILE FOR " MFC-DD-ALIAS
+                   " ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           IF MFC-DD-AUTHENTICATION NOT = WS-EXPECT-AUTHENTICATION
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** " MFC-DD-ALIAS
+                   " AUTHENTICATION TYPE " WS-DISP-AUTHENTICATION
+                   " IS NOT THE SITE DEFAULT ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ENTRY-COUNT TO WS-DISP-ENTRY-COUNT
+           MOVE WS-NO-COMMENT-COUNT TO WS-DISP-NO-COMMENT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL DIRECTORY ENTRIES: " WS-DISP-ENTRY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "ENTRIES WITH NO COMMENT: " WS-DISP-NO-COMMENT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE DBDIR-FILE
+           CLOSE REPORT-FILE.
