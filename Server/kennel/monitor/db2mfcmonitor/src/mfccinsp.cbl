@@ -0,0 +1,192 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCINSP.CBL
+      *
+      *  Function = Collector for INSPECT (DBCHECK)
+      *             results report.
+      *
+      *             Reads the site-maintained INSPECT schedule file
+      *             (MFCINSPP/mfcinspp.cbl - one database, optionally
+      *             scoped to a tablespace/table) and for each entry
+      *             calls the Generic Inspect API (db2gInspect over
+      *             DB2G-INSPECT-STRUCT) twice: once with
+      *             DB2INSPECT-ACTION-CHECK to run the structural check
+      *             and write its (binary) results file, keeping it with
+      *             DB2INSPECT-RESFILE-KEEP-ALWAYS, then again with
+      *             DB2INSPECT-ACTION-FORMAT/DB2INSPECT-FORMAT-TYPE-BRIEF
+      *             to convert that results file to readable brief-
+      *             format text. Brief format is exceptions-only by
+      *             design, so MFCCINSP simply copies every line the
+      *             FORMAT pass wrote into MFCINSPO tagged with the
+      *             database/tablespace/table context it came from -
+      *             a clean object contributes no lines, a damaged one
+      *             does. MFCR022 is the paired report, which also
+      *             raises the alert if any exception line was found.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCINSP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCINSPP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT BRIEF-FILE ASSIGN TO "MFCINSPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BF-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO "MFCINSPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcinspp.cbl".
+       FD  BRIEF-FILE
+           RECORDING MODE IS F.
+       01 BRIEF-LINE                  PIC X(132).
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcinspo.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-BF-STATUS                PIC XX.
+       01 WS-EF-STATUS                PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-EOF-BF                   PIC X VALUE "N".
+           88 EOF-BF                  VALUE "Y".
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+       01 WS-RESULTS-NAME             PIC X(20) VALUE "MFCINSPB".
+       01 WS-FORMAT-NAME              PIC X(20) VALUE "MFCINSPT".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-ONE-ENTRY
+               END-READ
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           OPEN INPUT POLICY-FILE
+           OPEN OUTPUT EXCEPT-FILE.
+
+       2000-PROCESS-ONE-ENTRY.
+           PERFORM 2100-RUN-CHECK
+           IF SQLCODE = 0
+               PERFORM 2200-RUN-FORMAT
+               IF SQLCODE = 0
+                   PERFORM 2300-COPY-EXCEPTION-LINES
+               END-IF
+           END-IF.
+
+       2100-RUN-CHECK.
+           SET DB2-PI-TABLESPACE-NAME OF DB2G-INSPECT-STRUCT
+               TO ADDRESS OF MFC-IP-TABLESPACE-NAME
+           MOVE LENGTH OF MFC-IP-TABLESPACE-NAME
+               TO DB2-I-TABLESPACE-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-TABLE-NAME OF DB2G-INSPECT-STRUCT
+               TO ADDRESS OF MFC-IP-TABLE-NAME
+           MOVE LENGTH OF MFC-IP-TABLE-NAME
+               TO DB2-I-TABLE-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-SCHEMA-NAME OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-SCHEMA-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-RESULTS-NAME OF DB2G-INSPECT-STRUCT
+               TO ADDRESS OF WS-RESULTS-NAME
+           MOVE LENGTH OF WS-RESULTS-NAME
+               TO DB2-I-RESULTS-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-DATA-FILE-NAME OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-DATA-FILE-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-NODE-LIST OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE DB2INSPECT-ACTION-CHECK
+               TO DB2-I-ACTION OF DB2G-INSPECT-STRUCT
+           IF MFC-IP-TABLE-NAME = SPACES
+               MOVE DB2INSPECT-ACT-CHECK-DB
+                   TO DB2-I-BEGIN-CHECK-OPTION OF DB2G-INSPECT-STRUCT
+           ELSE
+               MOVE DB2INSPECT-ACT-CHECK-TABLE
+                   TO DB2-I-BEGIN-CHECK-OPTION OF DB2G-INSPECT-STRUCT
+           END-IF
+           MOVE 0 TO DB2-I-TABLESPACE-ID OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-OBJECT-ID OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-FIRST-PAGE OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-NUMPAGES-TO-THE-END
+               TO DB2-I-NUMBER-OF-PAGES OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-FORMAT-TYPE OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-OPTIONS OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LIMIT-ERROR-DEFAULT
+               TO DB2-I-LIMIT-ERROR-REPORTED OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-ERROR-STATE-NORMAL
+               TO DB2-I-OBJECT-ERROR-STATE OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-CAT-TO-TABSP-YES
+               TO DB2-I-CATALOG-TO-TABLESPACE OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-RESFILE-KEEP-ALWAYS
+               TO DB2-I-KEEP-RESULTFILE OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-ALL-NODE-FLAG OF DB2G-INSPECT-STRUCT
+           MOVE 0 TO DB2-I-NUM-NODES OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-LEVEL-NORMAL
+               TO DB2-I-LEVEL-OBJECT-DATA OF DB2G-INSPECT-STRUCT
+               DB2-I-LEVEL-OBJECT-INDEX OF DB2G-INSPECT-STRUCT
+               DB2-I-LEVEL-OBJECT-LONG OF DB2G-INSPECT-STRUCT
+               DB2-I-LEVEL-OBJECT-LOB OF DB2G-INSPECT-STRUCT
+               DB2-I-LEVEL-OBJECT-BLK-MAP OF DB2G-INSPECT-STRUCT
+               DB2-I-LEVEL-EXTENT-MAP OF DB2G-INSPECT-STRUCT
+           CALL "db2gInspect" USING DB2VERSION810
+               DB2G-INSPECT-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCINSP: db2gInspect CHECK SQLCODE=" SQLCODE
+                   " DB=" MFC-IP-DB-ALIAS
+           END-IF.
+
+       2200-RUN-FORMAT.
+           SET DB2-PI-RESULTS-NAME OF DB2G-INSPECT-STRUCT TO NULL
+           MOVE 0 TO DB2-I-RESULTS-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           SET DB2-PI-DATA-FILE-NAME OF DB2G-INSPECT-STRUCT
+               TO ADDRESS OF WS-RESULTS-NAME
+           MOVE LENGTH OF WS-RESULTS-NAME
+               TO DB2-I-DATA-FILE-NAME-LENGTH OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-ACTION-FORMAT
+               TO DB2-I-ACTION OF DB2G-INSPECT-STRUCT
+           MOVE DB2INSPECT-FORMAT-TYPE-BRIEF
+               TO DB2-I-FORMAT-TYPE OF DB2G-INSPECT-STRUCT
+           CALL "db2gInspect" USING DB2VERSION810
+               DB2G-INSPECT-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCINSP: db2gInspect FORMAT SQLCODE=" SQLCODE
+                   " DB=" MFC-IP-DB-ALIAS
+           END-IF.
+
+       2300-COPY-EXCEPTION-LINES.
+           MOVE "N" TO WS-EOF-BF
+           OPEN INPUT BRIEF-FILE
+           PERFORM UNTIL EOF-BF
+               READ BRIEF-FILE
+                   AT END SET EOF-BF TO TRUE
+                   NOT AT END
+                       PERFORM 2310-WRITE-ONE-EXCEPTION
+               END-READ
+           END-PERFORM
+           CLOSE BRIEF-FILE.
+
+       2310-WRITE-ONE-EXCEPTION.
+           MOVE WS-NOW-SECS TO MFC-IX-TIMESTAMP-SECS
+           MOVE MFC-IP-DB-ALIAS TO MFC-IX-DB-ALIAS
+           MOVE MFC-IP-TABLESPACE-NAME TO MFC-IX-TABLESPACE-NAME
+           MOVE MFC-IP-TABLE-NAME TO MFC-IX-TABLE-NAME
+           MOVE BRIEF-LINE TO MFC-IX-RAW-TEXT
+           WRITE MFC-INSPECT-EXCEPT-REC.
+
+       9000-TERMINATE.
+           CLOSE POLICY-FILE
+           CLOSE EXCEPT-FILE.
