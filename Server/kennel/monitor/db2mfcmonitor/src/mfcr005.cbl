@@ -0,0 +1,155 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR005.CBL
+      *
+      *  Function = Backup/restore reconciliation report.
+      *
+      *             Reads MFCCHRS's extract (MFCBKRSO) in two passes.
+      *             The first pass builds WS-BACKUP-TABLE from every
+      *             BACKUP entry's MFC-BK-ID (the backup image
+      *             identifier DB2 assigns) and flags any backup whose
+      *             MFC-BK-STATUS is not ACTIVE (expired/inactive/deleted
+      *             images still on file but no longer restorable). The
+      *             second pass walks the RESTORE entries and flags any
+      *             whose MFC-BK-ID (the backup image it names as its
+      *             source) does not appear in WS-BACKUP-TABLE at all -
+      *             a restore performed from an image this DB2 history
+      *             has no record of (commonly a backup taken on another
+      *             system/catalog, or one already pruned from history),
+      *             which is the backup/restore reconciliation this
+      *             report exists to surface.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR005.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCBKRSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR005O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcbkrs.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "db2ApiDf.cbl".
+
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-HF                   PIC X VALUE "N".
+           88 EOF-HF                  VALUE "Y".
+
+       01 WS-MAX-BACKUPS               PIC 9(9) COMP-5 VALUE 5000.
+       01 WS-BACKUP-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-BACKUP-TABLE.
+           05 WS-BK-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-BK-X.
+              10 WS-BK-ID              PIC X(24).
+       01 WS-BACKUP-FOUND              PIC X VALUE "N".
+           88 BACKUP-FOUND             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PASS-ONE-BACKUPS
+           PERFORM 3000-PASS-TWO-RESTORES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "BACKUP/RESTORE RECONCILIATION" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "BACKUPS" TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PASS-ONE-BACKUPS.
+           PERFORM UNTIL EOF-HF
+               READ HIST-FILE
+                   AT END SET EOF-HF TO TRUE
+                   NOT AT END
+                       IF MFC-BK-OPERATION = DB2HIST-OP-BACKUP
+                           PERFORM 2100-REMEMBER-AND-PRINT-BACKUP
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE HIST-FILE
+           OPEN INPUT HIST-FILE
+           MOVE "N" TO WS-EOF-HF.
+
+       2100-REMEMBER-AND-PRINT-BACKUP.
+           IF WS-BACKUP-COUNT < WS-MAX-BACKUPS
+               ADD 1 TO WS-BACKUP-COUNT
+               SET WS-BK-X TO WS-BACKUP-COUNT
+               MOVE MFC-BK-ID TO WS-BK-ID(WS-BK-X)
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           IF MFC-BK-STATUS = DB2HISTORY-STATUS-ACTIVE
+               STRING "  ID=" MFC-BK-ID
+                   "  TIME=" MFC-BK-TIMESTAMP
+                   "  LOC=" MFC-BK-LOCATION
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "  ID=" MFC-BK-ID
+                   "  TIME=" MFC-BK-TIMESTAMP
+                   "  LOC=" MFC-BK-LOCATION
+                   "  STATUS=" MFC-BK-STATUS " (NOT ACTIVE)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3000-PASS-TWO-RESTORES.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "RESTORES" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM UNTIL EOF-HF
+               READ HIST-FILE
+                   AT END SET EOF-HF TO TRUE
+                   NOT AT END
+                       IF MFC-BK-OPERATION = DB2HIST-OP-RESTORE
+                           PERFORM 3100-CHECK-AND-PRINT-RESTORE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3100-CHECK-AND-PRINT-RESTORE.
+           PERFORM 3200-FIND-BACKUP-ID
+           MOVE SPACES TO REPORT-LINE
+           IF BACKUP-FOUND
+               STRING "  FROM-ID=" MFC-BK-ID
+                   "  TIME=" MFC-BK-TIMESTAMP
+                   "  LOC=" MFC-BK-LOCATION
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "  FROM-ID=" MFC-BK-ID
+                   "  TIME=" MFC-BK-TIMESTAMP
+                   "  LOC=" MFC-BK-LOCATION
+                   "  *** NO MATCHING BACKUP IN HISTORY ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3200-FIND-BACKUP-ID.
+           MOVE "N" TO WS-BACKUP-FOUND
+           SET WS-BK-X TO 1
+           SEARCH WS-BK-ENTRY
+               AT END CONTINUE
+               WHEN WS-BK-ID(WS-BK-X) = MFC-BK-ID
+                   MOVE "Y" TO WS-BACKUP-FOUND
+           END-SEARCH.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE
+           CLOSE REPORT-FILE.
