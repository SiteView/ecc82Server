@@ -0,0 +1,182 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR035.CBL
+      *
+      *  Function = SQL precompile/bind option compliance
+      *             check. Loads this shop's required precompile/bind
+      *             option values (MFCPCOP/mfcpcop.cbl, keyed by the
+      *             SQLA-*-OPT option type from sqlaprep.cbl) into memory,
+      *             then reads the build team's per-program actual-value
+      *             export (MFCPCOA/mfcpcoa.cbl) and flags every program/
+      *             option combination whose actual value does not match
+      *             the required value. A program that never reports a
+      *             value for an option this shop has a policy on is not
+      *             flagged here - not every program COPYs every SQLA
+      *             option, and an option a program never sets is not by
+      *             itself a violation.
+      *
+      *             db2gLoadQuery's "substitute a live query for an action
+      *             API" answer does not apply here - there
+      *             is no db2g* query that returns the option settings a
+      *             program was precompiled/bound with; sqlaprep() and
+      *             sqlabndr() themselves perform a precompile or bind,
+      *             so this kennel does not call them just to inspect
+      *             past results. MFCPCOA stands in for that missing
+      *             live query the same way MFCTERRA stands
+      *             in for a live SQLE-DB-TERRITORY-INFO query.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR035.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCPCOP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT ACTUAL-FILE ASSIGN TO "MFCPCOA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR035O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcpcop.cbl".
+       FD  ACTUAL-FILE
+           RECORDING MODE IS F.
+           COPY "mfcpcoa.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-EOF-AF                   PIC X VALUE "N".
+           88 EOF-AF                  VALUE "Y".
+
+       01 WS-MAX-POLICIES             PIC 9(9) COMP-5 VALUE 200.
+       01 WS-POLICY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POLICY-TABLE.
+           05 WS-PL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-PL-X.
+              10 WS-PL-OPTION-TYPE    PIC 9(9) COMP-5.
+              10 WS-PL-OPTION-LABEL   PIC X(20).
+              10 WS-PL-REQUIRED-VAL   PIC 9(9) COMP-5.
+
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-VIOLATION-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ENTRY-COUNT         PIC Z(9)9.
+       01 WS-DISP-VIOLATION-COUNT     PIC Z(9)9.
+       01 WS-DISP-OPTION-TYPE         PIC Z(9)9.
+       01 WS-DISP-ACTUAL-VAL          PIC Z(9)9.
+       01 WS-DISP-REQUIRED-VAL        PIC Z(9)9.
+       01 WS-FOUND-POLICY             PIC X.
+           88 WS-HAD-POLICY           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-POLICIES
+           PERFORM 3000-CHECK-ACTUALS
+           PERFORM 4000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT POLICY-FILE
+           OPEN INPUT ACTUAL-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "SQL PRECOMPILE/BIND OPTION COMPLIANCE CHECK"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-LOAD-POLICIES.
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-REMEMBER-POLICY
+               END-READ
+           END-PERFORM
+           CLOSE POLICY-FILE.
+
+       2100-REMEMBER-POLICY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               SET WS-PL-X TO WS-POLICY-COUNT
+               MOVE MFC-PP-OPTION-TYPE TO WS-PL-OPTION-TYPE(WS-PL-X)
+               MOVE MFC-PP-OPTION-LABEL TO WS-PL-OPTION-LABEL(WS-PL-X)
+               MOVE MFC-PP-REQUIRED-VAL TO WS-PL-REQUIRED-VAL(WS-PL-X)
+           END-IF.
+
+       3000-CHECK-ACTUALS.
+           PERFORM UNTIL EOF-AF
+               READ ACTUAL-FILE
+                   AT END SET EOF-AF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-CHECK-ONE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE ACTUAL-FILE.
+
+       3100-CHECK-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           MOVE "N" TO WS-FOUND-POLICY
+           IF WS-POLICY-COUNT > 0
+               SET WS-PL-X TO 1
+               SEARCH WS-PL-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-PL-OPTION-TYPE(WS-PL-X) = MFC-PA-OPTION-TYPE
+                       MOVE "Y" TO WS-FOUND-POLICY
+               END-SEARCH
+           END-IF
+           IF WS-HAD-POLICY
+               PERFORM 3200-COMPARE-TO-POLICY
+           END-IF.
+
+       3200-COMPARE-TO-POLICY.
+           IF MFC-PA-OPTION-VAL NOT = WS-PL-REQUIRED-VAL(WS-PL-X)
+               ADD 1 TO WS-VIOLATION-COUNT
+               MOVE MFC-PA-OPTION-TYPE TO WS-DISP-OPTION-TYPE
+               MOVE MFC-PA-OPTION-VAL TO WS-DISP-ACTUAL-VAL
+               MOVE WS-PL-REQUIRED-VAL(WS-PL-X) TO WS-DISP-REQUIRED-VAL
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** NOT COMPLIANT - PROGRAM="
+                   MFC-PA-PROGRAM-NAME
+                   "  OPTION=" WS-PL-OPTION-LABEL(WS-PL-X)
+                   "(" WS-DISP-OPTION-TYPE ")"
+                   "  ACTUAL=" WS-DISP-ACTUAL-VAL
+                   "  REQUIRED=" WS-DISP-REQUIRED-VAL
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       4000-PRINT-SUMMARY.
+           MOVE WS-ENTRY-COUNT TO WS-DISP-ENTRY-COUNT
+           MOVE WS-VIOLATION-COUNT TO WS-DISP-VIOLATION-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "OPTION SETTINGS CHECKED: " WS-DISP-ENTRY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPLIANCE VIOLATIONS: " WS-DISP-VIOLATION-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-VIOLATION-COUNT > 0
+               DISPLAY "MFCR035: " WS-DISP-VIOLATION-COUNT
+                   " PRECOMPILE/BIND OPTION VIOLATION(S) FOUND"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
