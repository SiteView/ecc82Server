@@ -0,0 +1,340 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCRSDB.CBL
+      *
+      *  Function = Collector for automated restart trigger
+      *             from DB2G-RESTART-DB-STRUCT, with guardrails.
+      *
+      *             Walks the heartbeat history MFCCPING has accumulated
+      *             (MFCPINGO/mfcpingh.cbl) the same way
+      *             MFCR038 does - a running current-consecutive-failed-
+      *             polls streak per database, kept in WS-DB-TABLE - and
+      *             for any database whose streak reaches the site's
+      *             CONSEC-FAIL-THRESHOLD (MFCRSDBP), attempts a
+      *             supervised restart via db2gRestartDb
+      *             (DB2G-RESTART-DB-STRUCT) instead of waiting on a
+      *             person to notice.
+      *
+      *             Two guardrails, tracked per database across runs on
+      *             MFCCKPRS/mfcrstst.cbl (the MFCCKPT restart-checkpoint
+      *             idiom generalized to one row per
+      *             database), keep an unattended failure from turning
+      *             into a restart loop:
+      *               MAX-RESTART-ATTEMPTS - once a database has been
+      *                 auto-restarted this many times, MFCCRSDB stops
+      *                 attempting further restarts and only alerts,
+      *                 leaving the rest to a person.
+      *               RESTART-COOLDOWN-SECS - a database already
+      *                 restarted within the cooldown window is left
+      *                 alone rather than restarted again immediately.
+      *             Every decision - restarted, or held back by a
+      *             guardrail - is written to MFCRSDBO as an audit trail,
+      *             and also raises a row on the consolidated alert file
+      *             MFCALRTO via MFCUALRT so an automated restart
+      *             is never a silent action.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCRSDB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCPINGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+           SELECT PARM-FILE ASSIGN TO "MFCRSDBP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT STATE-FILE ASSIGN TO "MFCCKPRS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-STATUS.
+           SELECT ATTEMPT-FILE ASSIGN TO "MFCRSDBO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RA-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcpingh.cbl".
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  STATE-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrstst.cbl".
+       FD  ATTEMPT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrstdo.cbl".
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PH-STATUS                PIC XX.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-ST-STATUS                PIC XX.
+       01 WS-RA-STATUS                PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-PH                   PIC X VALUE "N".
+           88 EOF-PH                  VALUE "Y".
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-EOF-ST                   PIC X VALUE "N".
+           88 EOF-ST                  VALUE "Y".
+
+       01 WS-CONSEC-FAIL-THRESH       PIC 9(9) COMP-5 VALUE 3.
+       01 WS-MAX-RESTART-ATTEMPTS     PIC 9(9) COMP-5 VALUE 3.
+       01 WS-RESTART-COOLDOWN-SECS    PIC 9(9) COMP-5 VALUE 600.
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+       01 WS-SECS-SINCE-RESTART       PIC 9(9) COMP-5.
+
+       01 WS-MAX-DBS                  PIC 9(9) COMP-5 VALUE 200.
+       01 WS-DB-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DB-IDX                   PIC 9(9) COMP-5.
+       01 WS-DB-FOUND                 PIC X VALUE "N".
+           88 DB-FOUND                VALUE "Y".
+       01 WS-DB-TABLE.
+           05 WS-DB-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-DB-X.
+              10 WS-DT-ALIAS          PIC X(20).
+              10 WS-DT-STREAK         PIC 9(9) COMP-5.
+
+       01 WS-ST-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-ST-IDX                   PIC 9(9) COMP-5.
+       01 WS-ST-FOUND                 PIC X VALUE "N".
+           88 ST-FOUND                VALUE "Y".
+       01 WS-ST-TABLE.
+           05 WS-ST-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-ST-X.
+              10 WS-ST-ALIAS          PIC X(20).
+              10 WS-ST-LAST-RESTART-SECS PIC 9(9) COMP-5.
+              10 WS-ST-RESTART-COUNT  PIC 9(9) COMP-5.
+
+       01 WS-CUR-DB-ALIAS             PIC X(20) VALUE SPACES.
+       01 WS-RA-OUTCOME                PIC X(20) VALUE SPACES.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCCRSDB".
+       01 WS-AL-METRIC                PIC X(20) VALUE "AUTO-RESTART".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE SPACES.
+       01 WS-AL-ZERO                  PIC 9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-HISTORY
+           PERFORM 3000-EVALUATE-DATABASES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "CONSEC-FAIL-THRESHOLD"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-CONSEC-FAIL-THRESH
+                           END-IF
+                           IF MFC-THR-NAME = "MAX-RESTART-ATTEMPTS"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-MAX-RESTART-ATTEMPTS
+                           END-IF
+                           IF MFC-THR-NAME = "RESTART-COOLDOWN-SECS"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-RESTART-COOLDOWN-SECS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT HIST-FILE
+           OPEN EXTEND ATTEMPT-FILE
+           IF WS-RA-STATUS = "35"
+               OPEN OUTPUT ATTEMPT-FILE
+           END-IF
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           PERFORM 1100-LOAD-STATE.
+
+       1100-LOAD-STATE.
+           OPEN INPUT STATE-FILE
+           IF WS-ST-STATUS = "00"
+               PERFORM UNTIL EOF-ST
+                   READ STATE-FILE
+                       AT END SET EOF-ST TO TRUE
+                       NOT AT END
+                           IF WS-ST-COUNT < WS-MAX-DBS
+                               ADD 1 TO WS-ST-COUNT
+                               SET WS-ST-X TO WS-ST-COUNT
+                               MOVE MFC-RS-DB-ALIAS
+                                   TO WS-ST-ALIAS(WS-ST-X)
+                               MOVE MFC-RS-LAST-RESTART-SECS
+                                   TO WS-ST-LAST-RESTART-SECS(WS-ST-X)
+                               MOVE MFC-RS-RESTART-COUNT
+                                   TO WS-ST-RESTART-COUNT(WS-ST-X)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATE-FILE
+           END-IF.
+
+       2000-READ-HISTORY.
+           PERFORM UNTIL EOF-PH
+               READ HIST-FILE
+                   AT END SET EOF-PH TO TRUE
+                   NOT AT END
+                       PERFORM 2100-UPDATE-DB-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE HIST-FILE.
+
+       2100-UPDATE-DB-ENTRY.
+           PERFORM 2200-FIND-DB-ENTRY
+           IF NOT DB-FOUND
+               IF WS-DB-COUNT < WS-MAX-DBS
+                   ADD 1 TO WS-DB-COUNT
+                   SET WS-DB-X TO WS-DB-COUNT
+                   MOVE MFC-PH-DB-ALIAS TO WS-DT-ALIAS(WS-DB-X)
+                   MOVE 0 TO WS-DT-STREAK(WS-DB-X)
+               END-IF
+           END-IF
+           IF MFC-PH-SQLCODE NOT = 0
+               ADD 1 TO WS-DT-STREAK(WS-DB-X)
+           ELSE
+               MOVE 0 TO WS-DT-STREAK(WS-DB-X)
+           END-IF.
+
+       2200-FIND-DB-ENTRY.
+           MOVE "N" TO WS-DB-FOUND
+           SET WS-DB-X TO 1
+           SEARCH WS-DB-ENTRY
+               AT END CONTINUE
+               WHEN WS-DT-ALIAS(WS-DB-X) = MFC-PH-DB-ALIAS
+                   MOVE "Y" TO WS-DB-FOUND
+           END-SEARCH.
+
+       3000-EVALUATE-DATABASES.
+           PERFORM VARYING WS-DB-IDX FROM 1 BY 1
+                   UNTIL WS-DB-IDX > WS-DB-COUNT
+               SET WS-DB-X TO WS-DB-IDX
+               IF WS-DT-STREAK(WS-DB-X) >= WS-CONSEC-FAIL-THRESH
+                   PERFORM 3100-EVALUATE-ONE-DATABASE
+               END-IF
+           END-PERFORM
+           PERFORM 9100-SAVE-STATE.
+
+       3100-EVALUATE-ONE-DATABASE.
+           MOVE WS-DT-ALIAS(WS-DB-X) TO WS-CUR-DB-ALIAS
+           PERFORM 3200-FIND-STATE-ENTRY
+           IF WS-ST-RESTART-COUNT(WS-ST-X) >= WS-MAX-RESTART-ATTEMPTS
+               MOVE "GUARDRAIL-MAXATT" TO WS-RA-OUTCOME
+               MOVE "MAX AUTO-RESTART ATTEMPTS REACHED - MANUAL "
+                   TO WS-AL-MESSAGE
+               PERFORM 3400-WRITE-ATTEMPT
+               PERFORM 3500-WRITE-ALERT
+           ELSE
+               COMPUTE WS-SECS-SINCE-RESTART =
+                   WS-NOW-SECS - WS-ST-LAST-RESTART-SECS(WS-ST-X)
+               IF WS-ST-LAST-RESTART-SECS(WS-ST-X) > 0
+                       AND WS-SECS-SINCE-RESTART
+                           < WS-RESTART-COOLDOWN-SECS
+                   MOVE "GUARDRAIL-COOLDN" TO WS-RA-OUTCOME
+                   MOVE "AUTO-RESTART SKIPPED - COOLDOWN WINDOW ACTIVE"
+                       TO WS-AL-MESSAGE
+                   PERFORM 3400-WRITE-ATTEMPT
+                   PERFORM 3500-WRITE-ALERT
+               ELSE
+                   PERFORM 3300-ISSUE-RESTART
+               END-IF
+           END-IF.
+
+       3200-FIND-STATE-ENTRY.
+           MOVE "N" TO WS-ST-FOUND
+           SET WS-ST-X TO 1
+           SEARCH WS-ST-ENTRY
+               AT END CONTINUE
+               WHEN WS-ST-ALIAS(WS-ST-X) = WS-CUR-DB-ALIAS
+                   MOVE "Y" TO WS-ST-FOUND
+           END-SEARCH
+           IF NOT ST-FOUND
+               IF WS-ST-COUNT < WS-MAX-DBS
+                   ADD 1 TO WS-ST-COUNT
+                   SET WS-ST-X TO WS-ST-COUNT
+                   MOVE WS-CUR-DB-ALIAS TO WS-ST-ALIAS(WS-ST-X)
+                   MOVE 0 TO WS-ST-LAST-RESTART-SECS(WS-ST-X)
+                   MOVE 0 TO WS-ST-RESTART-COUNT(WS-ST-X)
+               END-IF
+           END-IF.
+
+       3300-ISSUE-RESTART.
+           SET DB2-PI-DATABASE-NAME OF DB2G-RESTART-DB-STRUCT
+               TO ADDRESS OF WS-CUR-DB-ALIAS
+           MOVE LENGTH OF WS-CUR-DB-ALIAS
+               TO DB2-I-DATABASE-NAME-LEN OF DB2G-RESTART-DB-STRUCT
+           SET DB2-PI-USER-ID OF DB2G-RESTART-DB-STRUCT TO NULL
+           MOVE 0 TO DB2-I-USER-ID-LEN OF DB2G-RESTART-DB-STRUCT
+           SET DB2-PI-PASSWORD OF DB2G-RESTART-DB-STRUCT TO NULL
+           MOVE 0 TO DB2-I-PASSWORD-LEN OF DB2G-RESTART-DB-STRUCT
+           SET DB2-PI-TABLESPACE-NAMES OF DB2G-RESTART-DB-STRUCT TO NULL
+           MOVE 0 TO DB2-I-TABLESPACE-NAMES-LEN
+               OF DB2G-RESTART-DB-STRUCT
+           CALL "db2gRestartDb" USING DB2VERSION810
+               DB2G-RESTART-DB-STRUCT SQLCA
+           MOVE WS-NOW-SECS TO WS-ST-LAST-RESTART-SECS(WS-ST-X)
+           ADD 1 TO WS-ST-RESTART-COUNT(WS-ST-X)
+           IF SQLCODE = 0
+               MOVE "RESTARTED" TO WS-RA-OUTCOME
+               MOVE "DATABASE AUTOMATICALLY RESTARTED AFTER HEARTBEAT "
+                   TO WS-AL-MESSAGE
+           ELSE
+               MOVE "RESTART-FAILED" TO WS-RA-OUTCOME
+               MOVE "AUTOMATED RESTART ATTEMPT FAILED - SEE SQLCODE"
+                   TO WS-AL-MESSAGE
+               DISPLAY "MFCCRSDB: db2gRestartDb SQLCODE=" SQLCODE
+                   " DB=" WS-CUR-DB-ALIAS
+           END-IF
+           PERFORM 3400-WRITE-ATTEMPT
+           PERFORM 3500-WRITE-ALERT.
+
+       3400-WRITE-ATTEMPT.
+           MOVE WS-NOW-SECS TO MFC-RA-ATTEMPT-SECS
+           MOVE WS-CUR-DB-ALIAS TO MFC-RA-DB-ALIAS
+           MOVE WS-DT-STREAK(WS-DB-X) TO MFC-RA-FAIL-STREAK
+           MOVE SQLCODE TO MFC-RA-SQLCODE
+           MOVE WS-RA-OUTCOME TO MFC-RA-OUTCOME
+           WRITE MFC-RESTART-ATTEMPT-REC.
+
+       3500-WRITE-ALERT.
+           MOVE WS-CUR-DB-ALIAS TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               WS-DT-STREAK(WS-DB-X) WS-CONSEC-FAIL-THRESH
+               WS-AL-MESSAGE MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       9000-TERMINATE.
+           CLOSE ATTEMPT-FILE
+           CLOSE ALERT-FILE.
+
+       9100-SAVE-STATE.
+           OPEN OUTPUT STATE-FILE
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                   UNTIL WS-ST-IDX > WS-ST-COUNT
+               SET WS-ST-X TO WS-ST-IDX
+               MOVE WS-ST-ALIAS(WS-ST-X) TO MFC-RS-DB-ALIAS
+               MOVE WS-ST-LAST-RESTART-SECS(WS-ST-X)
+                   TO MFC-RS-LAST-RESTART-SECS
+               MOVE WS-ST-RESTART-COUNT(WS-ST-X) TO MFC-RS-RESTART-COUNT
+               WRITE MFC-RESTART-STATE-REC
+           END-PERFORM
+           CLOSE STATE-FILE.
