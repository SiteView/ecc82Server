@@ -0,0 +1,185 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR030.CBL
+      *
+      *  Function = Statement subsection / parallelism
+      *             report. Reads MFCSUBSO (MFCCSUBS's per-subsection
+      *             extract) and, for every application, counts how many
+      *             subsections it has in flight - the degree of
+      *             parallelism its statements are actually running at -
+      *             and totals the table-queue send spills across them.
+      *             A subsection that has spilled a table queue to disk
+      *             (TQ-TOT-SEND-SPILLS > 0) is flagged, since that is a
+      *             sign the parallelism is not helped by how much sort/
+      *             table-queue heap is configured.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR030.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBSECTION-FILE ASSIGN TO "MFCSUBSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR030O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUBSECTION-FILE
+           RECORDING MODE IS F.
+           COPY "mfcsubs.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-SF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-SF                   PIC X VALUE "N".
+           88 EOF-SF                  VALUE "Y".
+       01 WS-SUBSECTION-COUNT         PIC 9(9) COMP-5 VALUE 0.
+       01 WS-SPILL-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-SUBSECTION-COUNT    PIC Z(9)9.
+       01 WS-DISP-SPILL-COUNT         PIC Z(9)9.
+       01 WS-DISP-APPL-COUNT          PIC Z(9)9.
+       01 WS-DISP-SS-NUMBER           PIC Z(4)9.
+       01 WS-DISP-STATUS              PIC Z(4)9.
+       01 WS-DISP-NODE-NUMBER         PIC Z(4)9.
+       01 WS-DISP-DEGREE              PIC Z(9)9.
+       01 WS-DISP-APPL-SPILLS         PIC Z(9)9.
+       01 WS-DISP-TOT-SEND-SPILLS     PIC Z(9)9.
+
+       01 WS-MAX-APPLS                PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-APPL-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-APPL-TABLE.
+           05 WS-AP-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-AP-X.
+              10 WS-AP-APPL-ID         PIC X(32).
+              10 WS-AP-DEGREE          PIC 9(9) COMP-5.
+              10 WS-AP-SPILLS          PIC 9(9) COMP-5.
+       01 WS-FOUND-APPL                PIC X.
+           88 WS-HAD-APPL               VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-SUBSECTIONS
+           PERFORM 3000-PRINT-PARALLELISM-SUMMARY
+           PERFORM 4000-PRINT-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT SUBSECTION-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "STATEMENT SUBSECTION / PARALLELISM REPORT"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-SUBSECTIONS.
+           PERFORM UNTIL EOF-SF
+               READ SUBSECTION-FILE
+                   AT END SET EOF-SF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-SUBSECTION
+               END-READ
+           END-PERFORM
+           CLOSE SUBSECTION-FILE.
+
+       2100-PRINT-ONE-SUBSECTION.
+           ADD 1 TO WS-SUBSECTION-COUNT
+           MOVE MFC-SS-NUMBER TO WS-DISP-SS-NUMBER
+           MOVE MFC-SS-STATUS TO WS-DISP-STATUS
+           MOVE MFC-SS-NODE-NUMBER TO WS-DISP-NODE-NUMBER
+           MOVE SPACES TO REPORT-LINE
+           STRING "APPL-ID=" MFC-SS-APPL-ID
+               "  SUBSECTION=" WS-DISP-SS-NUMBER
+               "  NODE=" WS-DISP-NODE-NUMBER
+               "  STATUS=" WS-DISP-STATUS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF MFC-SS-TOT-SEND-SPILLS > 0
+               ADD 1 TO WS-SPILL-COUNT
+               MOVE MFC-SS-TOT-SEND-SPILLS TO WS-DISP-TOT-SEND-SPILLS
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** TABLE QUEUE SPILLED TO DISK -"
+                   " TOT-SEND-SPILLS=" WS-DISP-TOT-SEND-SPILLS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           PERFORM 2200-ACCUMULATE-APPL-TOTALS.
+
+       2200-ACCUMULATE-APPL-TOTALS.
+           MOVE "N" TO WS-FOUND-APPL
+           IF WS-APPL-COUNT > 0
+               SET WS-AP-X TO 1
+               SEARCH WS-AP-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-AP-APPL-ID(WS-AP-X) = MFC-SS-APPL-ID
+                       MOVE "Y" TO WS-FOUND-APPL
+               END-SEARCH
+           END-IF
+           IF NOT WS-HAD-APPL AND WS-APPL-COUNT < WS-MAX-APPLS
+               ADD 1 TO WS-APPL-COUNT
+               SET WS-AP-X TO WS-APPL-COUNT
+               MOVE MFC-SS-APPL-ID TO WS-AP-APPL-ID(WS-AP-X)
+               MOVE 0 TO WS-AP-DEGREE(WS-AP-X)
+               MOVE 0 TO WS-AP-SPILLS(WS-AP-X)
+           END-IF
+           IF WS-HAD-APPL OR WS-APPL-COUNT <= WS-MAX-APPLS
+               ADD 1 TO WS-AP-DEGREE(WS-AP-X)
+               IF MFC-SS-TOT-SEND-SPILLS > 0
+                   ADD 1 TO WS-AP-SPILLS(WS-AP-X)
+               END-IF
+           END-IF.
+
+       3000-PRINT-PARALLELISM-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "PER-APPLICATION PARALLELISM SUMMARY" TO REPORT-LINE
+           WRITE REPORT-LINE
+           SET WS-AP-X TO 1
+           PERFORM WS-APPL-COUNT TIMES
+               PERFORM 3100-PRINT-ONE-APPL-SUMMARY
+               SET WS-AP-X UP BY 1
+           END-PERFORM.
+
+       3100-PRINT-ONE-APPL-SUMMARY.
+           MOVE WS-AP-DEGREE(WS-AP-X) TO WS-DISP-DEGREE
+           MOVE WS-AP-SPILLS(WS-AP-X) TO WS-DISP-APPL-SPILLS
+           MOVE SPACES TO REPORT-LINE
+           STRING "APPL-ID=" WS-AP-APPL-ID(WS-AP-X)
+               "  DEGREE=" WS-DISP-DEGREE
+               "  SPILLING-SUBSECTIONS=" WS-DISP-APPL-SPILLS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       4000-PRINT-TOTALS.
+           MOVE WS-SUBSECTION-COUNT TO WS-DISP-SUBSECTION-COUNT
+           MOVE WS-SPILL-COUNT TO WS-DISP-SPILL-COUNT
+           MOVE WS-APPL-COUNT TO WS-DISP-APPL-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL SUBSECTIONS: " WS-DISP-SUBSECTION-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "APPLICATIONS WITH SUBSECTIONS: " WS-DISP-APPL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUBSECTIONS WITH TQ SPILLS: " WS-DISP-SPILL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-SPILL-COUNT > 0
+               DISPLAY "MFCR030: " WS-SPILL-COUNT
+                   " SUBSECTION(S) SPILLED A TABLE QUEUE TO DISK"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
