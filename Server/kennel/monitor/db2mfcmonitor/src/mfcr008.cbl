@@ -0,0 +1,116 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR008.CBL
+      *
+      *  Function = Archive log pipeline monitor report.
+      *
+      *             Reads MFCCARCL's extract (MFCARCLO) and prints
+      *             MFC-AL-NEXTARCLOG/MFC-AL-FIRSTARCDEL/
+      *             MFC-AL-LASTARCDEL per node along with the collector's
+      *             MFC-AL-GAP, flagging any node whose gap has grown
+      *             past a site-configurable threshold (MFCTHR.CBL, the
+      *             same threshold-parameter-file convention MFCR000
+      *             established) - the early warning for a stuck or
+      *             silently-failed archive log device this report
+      *             exists to raise.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR008.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCLOG-FILE ASSIGN TO "MFCARCLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+           SELECT PARM-FILE ASSIGN TO "MFCR008P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR008O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCLOG-FILE
+           RECORDING MODE IS F.
+           COPY "mfcarcl.cbl".
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-AL                   PIC X VALUE "N".
+           88 EOF-AL                  VALUE "Y".
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-GAP-THRESHOLD            PIC 9(9) COMP-5 VALUE 10.
+       01 WS-DISP-NODE                PIC Z(3)9.
+       01 WS-DISP-GAP                 PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ARCHIVE-STATUS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ARCLOG-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "ARCLOG-GAP-THRESHOLD"
+                               MOVE MFC-THR-VALUE TO WS-GAP-THRESHOLD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           MOVE "ARCHIVE LOG PIPELINE MONITOR" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-ARCHIVE-STATUS.
+           PERFORM UNTIL EOF-AL
+               READ ARCLOG-FILE
+                   AT END SET EOF-AL TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-NODE
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-NODE.
+           MOVE MFC-AL-NODE-NUMBER TO WS-DISP-NODE
+           MOVE MFC-AL-GAP TO WS-DISP-GAP
+           MOVE SPACES TO REPORT-LINE
+           IF MFC-AL-GAP > WS-GAP-THRESHOLD
+               STRING "NODE=" WS-DISP-NODE
+                   "  NEXT=" MFC-AL-NEXTARCLOG
+                   "  FIRSTDEL=" MFC-AL-FIRSTARCDEL
+                   "  LASTDEL=" MFC-AL-LASTARCDEL
+                   "  GAP=" WS-DISP-GAP
+                   "  *** ARCHIVE PIPELINE BEHIND THRESHOLD ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "NODE=" WS-DISP-NODE
+                   "  NEXT=" MFC-AL-NEXTARCLOG
+                   "  FIRSTDEL=" MFC-AL-FIRSTARCDEL
+                   "  LASTDEL=" MFC-AL-LASTARCDEL
+                   "  GAP=" WS-DISP-GAP
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE ARCLOG-FILE
+           CLOSE REPORT-FILE.
