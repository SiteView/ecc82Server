@@ -0,0 +1,109 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR020.CBL
+      *
+      *  Function = Runstats staleness detector report.
+      *             Simple sequential reader of MFCRSTSH, the history
+      *             MFCCRSTS appends every time it found a table's
+      *             statistics stale (never refreshed, too old, or row
+      *             count grown past its policy's threshold) and called
+      *             db2gRunstats against it, printing one line per
+      *             occurrence and flagging any attempt that failed.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR020.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCRSTSH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR020O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrstsh.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-HF                   PIC X VALUE "N".
+           88 EOF-HF                  VALUE "Y".
+       01 WS-STALE-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-FAILED-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-STALE-COUNT         PIC Z(9)9.
+       01 WS-DISP-FAILED-COUNT        PIC Z(9)9.
+       01 WS-DISP-AGE-DAYS            PIC Z(9)9.
+       01 WS-DISP-GROWTH-PCT          PIC Z(9)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ENTRIES
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "RUNSTATS STALENESS REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-ENTRIES.
+           PERFORM UNTIL EOF-HF
+               READ HIST-FILE
+                   AT END SET EOF-HF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ENTRY.
+           ADD 1 TO WS-STALE-COUNT
+           MOVE MFC-RH-AGE-DAYS TO WS-DISP-AGE-DAYS
+           MOVE MFC-RH-GROWTH-PCT TO WS-DISP-GROWTH-PCT
+           MOVE MFC-RH-SQLCODE TO WS-DISP-SQLCODE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DB=" MFC-RH-DB-ALIAS
+               "  TABLE=" MFC-RH-TABLE-NAME
+               "  AGE-DAYS=" WS-DISP-AGE-DAYS
+               "  GROWTH-PCT=" WS-DISP-GROWTH-PCT
+               "  SQLCODE=" WS-DISP-SQLCODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF NOT MFC-RH-OK
+               ADD 1 TO WS-FAILED-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** RUNSTATS FAILED FOR " MFC-RH-TABLE-NAME
+                   " - SQLCODE=" WS-DISP-SQLCODE " ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-STALE-COUNT TO WS-DISP-STALE-COUNT
+           MOVE WS-FAILED-COUNT TO WS-DISP-FAILED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL STALE TABLES FOUND: " WS-DISP-STALE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "FAILED RUNSTATS ATTEMPTS: " WS-DISP-FAILED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE
+           CLOSE REPORT-FILE.
