@@ -0,0 +1,108 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR024.CBL
+      *
+      *  Function = Alternate server failover change log
+      *             report. Simple sequential reader of MFCCALTS's
+      *             change log (MFCALTSH) that prints every failover
+      *             target change it recorded, old value next to new,
+      *             and flags any entry where db2gUpdateAltServer itself
+      *             failed so a broken failover registration doesn't go
+      *             unnoticed until the primary server is actually down.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCALTSH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR024O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcaltsh.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-HF                   PIC X VALUE "N".
+           88 EOF-HF                  VALUE "Y".
+       01 WS-CHANGE-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-FAILED-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-CHANGE-COUNT        PIC Z(9)9.
+       01 WS-DISP-FAILED-COUNT        PIC Z(9)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-CHANGES
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "ALTERNATE SERVER FAILOVER CHANGE LOG" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-CHANGES.
+           PERFORM UNTIL EOF-HF
+               READ HIST-FILE
+                   AT END SET EOF-HF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-CHANGE
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-CHANGE.
+           ADD 1 TO WS-CHANGE-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "DB=" MFC-AH-DB-ALIAS
+               "  OLD=" MFC-AH-OLD-HOST ":" MFC-AH-OLD-PORT
+               "  NEW=" MFC-AH-NEW-HOST ":" MFC-AH-NEW-PORT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF NOT MFC-AH-OK
+               ADD 1 TO WS-FAILED-COUNT
+               MOVE MFC-AH-SQLCODE TO WS-DISP-SQLCODE
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** UPDATE FAILED - SQLCODE="
+                   WS-DISP-SQLCODE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-CHANGE-COUNT TO WS-DISP-CHANGE-COUNT
+           MOVE WS-FAILED-COUNT TO WS-DISP-FAILED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL CHANGES: " WS-DISP-CHANGE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "FAILED UPDATES: " WS-DISP-FAILED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-FAILED-COUNT > 0
+               DISPLAY "MFCR024: " WS-FAILED-COUNT
+                   " ALTERNATE SERVER UPDATE(S) FAILED"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE
+           CLOSE REPORT-FILE.
