@@ -0,0 +1,401 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR001.CBL
+      *
+      *  Function = Lock-wait chain resolver.
+      *
+      *             Reads the lock-wait edges and locks-held detail
+      *             MFCCLKW extracted from the last snapshot (MFCLKWTO /
+      *             MFCLKHDO) and, for every waiting application, prints
+      *             the full transitive chain of applications it is
+      *             blocked behind (A waits on B, B waits on C, ...)
+      *             instead of just the single hop DB2 hands back per
+      *             SQLM-LOCK-WAIT occurrence. A chain that loops back to
+      *             an application already in it is flagged as a
+      *             deadlock cycle. The lock actually held by the chain's
+      *             root blocker (the application at the end of the
+      *             chain that is not itself waiting on anyone) is
+      *             looked up from the locks-held extract and printed
+      *             alongside it.
+      *
+      *             REPORT-MODE=1 in the PARM file switches
+      *             the run from the narrative chain report to a CSV
+      *             extract (MFCR001C), one unformatted row per lock-wait
+      *             edge, for spreadsheet pickup.
+      *
+      *             LONG-WAIT-THRESHOLD in the PARM file (default 300
+      *             seconds) is the wait time above which an edge also
+      *             gets a row on the consolidated threshold-alert file
+      *             MFCALRTO (MFCALERT.CBL/MFCUALRT.CBL).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR001P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT LOCKWAIT-FILE ASSIGN TO "MFCLKWTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LW-STATUS.
+           SELECT LOCKHELD-FILE ASSIGN TO "MFCLKHDO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LH-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR001O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "MFCR001C"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  LOCKWAIT-FILE
+           RECORDING MODE IS F.
+           COPY "mfclkwt.cbl".
+       FD  LOCKHELD-FILE
+           RECORDING MODE IS F.
+           COPY "mfclkhd.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01 CSV-LINE                    PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-LONG-WAIT-THRESH         PIC 9(9) COMP-5 VALUE 300.
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR001".
+       01 WS-AL-METRIC                PIC X(20) VALUE "LOCK-WAIT-SECS".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60).
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-LW-STATUS                PIC XX.
+       01 WS-LH-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-CSV-STATUS               PIC XX.
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-REPORT-MODE               PIC X VALUE "P".
+           88 RPT-MODE-CSV            VALUE "C".
+       01 WS-EOF-LW                   PIC X VALUE "N".
+           88 EOF-LW                  VALUE "Y".
+       01 WS-EOF-LH                   PIC X VALUE "N".
+           88 EOF-LH                  VALUE "Y".
+       01 WS-CURRENT-EPOCH            PIC 9(9) COMP-5.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-JDX                      PIC 9(9) COMP-5.
+       01 WS-KDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-EDGE                 PIC 9(9) COMP-5 VALUE 1000.
+       01 WS-MAX-HELD                 PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-MAX-CHAIN-DEPTH          PIC 9(9) COMP-5 VALUE 25.
+       01 WS-EDGE-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-HELD-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CHAIN-DEPTH              PIC 9(9) COMP-5.
+       01 WS-CYCLE-FOUND              PIC X VALUE "N".
+           88 CYCLE-FOUND             VALUE "Y".
+       01 WS-NEXT-FOUND               PIC X.
+           88 NEXT-FOUND              VALUE "Y".
+       01 WS-CUR-WAITER-APPL-ID       PIC X(32).
+       01 WS-CUR-HOLDER-APPL-ID       PIC X(32).
+       01 WS-CUR-HOLDER-AGENT-ID      PIC 9(9) COMP-5.
+       01 WS-ELAPSED-SECONDS          PIC 9(9) COMP-5.
+
+       01 WS-EDGE-TABLE.
+           05 WS-EDGE OCCURS 1000 TIMES INDEXED BY WS-E-IDX.
+               10 WE-WAITER-APPL-ID   PIC X(32).
+               10 WE-WAITER-AGENT-ID  PIC 9(9) COMP-5.
+               10 WE-HOLDER-APPL-ID   PIC X(32).
+               10 WE-HOLDER-AGENT-ID  PIC 9(9) COMP-5.
+               10 WE-LOCK-MODE        PIC 9(9) COMP-5.
+               10 WE-TABLE-SCHEMA     PIC X(20).
+               10 WE-TABLE-NAME       PIC X(20).
+               10 WE-TABLESPACE-NAME  PIC X(20).
+               10 WE-WAIT-START-SECS  PIC 9(9) COMP-5.
+
+       01 WS-HELD-TABLE.
+           05 WS-HELD OCCURS 2000 TIMES INDEXED BY WS-H-IDX.
+               10 WH-OWNER-APPL-ID    PIC X(32).
+               10 WH-LOCK-OBJ-TYPE    PIC 9(9) COMP-5.
+               10 WH-LOCK-MODE        PIC 9(9) COMP-5.
+               10 WH-LOCK-STATUS      PIC 9(9) COMP-5.
+               10 WH-TABLE-SCHEMA     PIC X(20).
+               10 WH-TABLE-NAME       PIC X(20).
+               10 WH-TABLESPACE-NAME  PIC X(20).
+
+      * Application ids already printed in the chain currently being
+      * resolved, used only to detect a wait cycle (deadlock).
+       01 WS-VISITED-TABLE.
+           05 WS-VISITED OCCURS 25 TIMES
+                                   PIC X(32).
+
+       01 WS-LINE1                    PIC X(132).
+       01 WS-LINE2                    PIC X(132).
+       01 WS-DISP-MODE                PIC ZZZZZZZZ9.
+       01 WS-DISP-STATUS              PIC ZZZZZZZZ9.
+       01 WS-DISP-ELAPSED             PIC ZZZZZZZZ9.
+       01 WS-CSV-WAITER-AGENT         PIC 9(9).
+       01 WS-CSV-HOLDER-AGENT         PIC 9(9).
+       01 WS-CSV-LOCK-MODE            PIC 9(9).
+       01 WS-CSV-ELAPSED              PIC 9(9).
+       01 WS-CSV-HDR                  PIC X(132) VALUE
+           "WAITER-APPL-ID,WAITER-AGENT-ID,HOLDER-APPL-ID,HOLDER-AGENT-
+      -    "ID,LOCK-MODE,TABLE-SCHEMA,TABLE-NAME,TABLESPACE-NAME,WAIT-S
+      -    "ECS".
+       01 WS-RPT-HDR                  PIC X(80) VALUE
+           "LOCK-WAIT CHAIN RESOLVER (SQLM-LOCK-WAIT/SQLM-LOCK)".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-EDGES
+           PERFORM 2500-LOAD-HELD-LOCKS
+           PERFORM 3000-RESOLVE-CHAINS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "REPORT-MODE"
+                               AND MFC-THR-VALUE = 1
+                               SET RPT-MODE-CSV TO TRUE
+                           END-IF
+                           IF MFC-THR-NAME = "LONG-WAIT-THRESHOLD"
+                               MOVE MFC-THR-VALUE TO WS-LONG-WAIT-THRESH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-CURRENT-EPOCH
+           OPEN INPUT LOCKWAIT-FILE
+           OPEN INPUT LOCKHELD-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           IF RPT-MODE-CSV
+               OPEN OUTPUT CSV-FILE
+               MOVE WS-CSV-HDR TO CSV-LINE
+               WRITE CSV-LINE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE WS-RPT-HDR TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2000-LOAD-EDGES.
+           PERFORM UNTIL EOF-LW OR WS-EDGE-COUNT >= WS-MAX-EDGE
+               READ LOCKWAIT-FILE
+                   AT END SET EOF-LW TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EDGE-COUNT
+                       MOVE MFC-LW-WAITER-APPL-ID
+                           TO WE-WAITER-APPL-ID(WS-EDGE-COUNT)
+                       MOVE MFC-LW-WAITER-AGENT-ID
+                           TO WE-WAITER-AGENT-ID(WS-EDGE-COUNT)
+                       MOVE MFC-LW-HOLDER-APPL-ID
+                           TO WE-HOLDER-APPL-ID(WS-EDGE-COUNT)
+                       MOVE MFC-LW-HOLDER-AGENT-ID
+                           TO WE-HOLDER-AGENT-ID(WS-EDGE-COUNT)
+                       MOVE MFC-LW-LOCK-MODE
+                           TO WE-LOCK-MODE(WS-EDGE-COUNT)
+                       MOVE MFC-LW-TABLE-SCHEMA
+                           TO WE-TABLE-SCHEMA(WS-EDGE-COUNT)
+                       MOVE MFC-LW-TABLE-NAME
+                           TO WE-TABLE-NAME(WS-EDGE-COUNT)
+                       MOVE MFC-LW-TABLESPACE-NAME
+                           TO WE-TABLESPACE-NAME(WS-EDGE-COUNT)
+                       MOVE MFC-LW-WAIT-START-SECS
+                           TO WE-WAIT-START-SECS(WS-EDGE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE LOCKWAIT-FILE.
+
+       2500-LOAD-HELD-LOCKS.
+           PERFORM UNTIL EOF-LH OR WS-HELD-COUNT >= WS-MAX-HELD
+               READ LOCKHELD-FILE
+                   AT END SET EOF-LH TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-HELD-COUNT
+                       MOVE MFC-LH-OWNER-APPL-ID
+                           TO WH-OWNER-APPL-ID(WS-HELD-COUNT)
+                       MOVE MFC-LH-LOCK-OBJ-TYPE
+                           TO WH-LOCK-OBJ-TYPE(WS-HELD-COUNT)
+                       MOVE MFC-LH-LOCK-MODE
+                           TO WH-LOCK-MODE(WS-HELD-COUNT)
+                       MOVE MFC-LH-LOCK-STATUS
+                           TO WH-LOCK-STATUS(WS-HELD-COUNT)
+                       MOVE MFC-LH-TABLE-SCHEMA
+                           TO WH-TABLE-SCHEMA(WS-HELD-COUNT)
+                       MOVE MFC-LH-TABLE-NAME
+                           TO WH-TABLE-NAME(WS-HELD-COUNT)
+                       MOVE MFC-LH-TABLESPACE-NAME
+                           TO WH-TABLESPACE-NAME(WS-HELD-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE LOCKHELD-FILE.
+
+       3000-RESOLVE-CHAINS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-EDGE-COUNT
+               IF RPT-MODE-CSV
+                   PERFORM 3050-WRITE-CSV-ROW
+               ELSE
+                   PERFORM 3100-PRINT-CHAIN
+               END-IF
+               IF WS-ELAPSED-SECONDS > WS-LONG-WAIT-THRESH
+                   PERFORM 3060-WRITE-WAIT-ALERT
+               END-IF
+           END-PERFORM.
+
+       3060-WRITE-WAIT-ALERT.
+           MOVE WE-WAITER-APPL-ID(WS-IDX) TO WS-AL-KEY
+           MOVE "LONG LOCK WAIT AGAINST BLOCKING CHAIN"
+               TO WS-AL-MESSAGE
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               WS-ELAPSED-SECONDS WS-LONG-WAIT-THRESH WS-AL-MESSAGE
+               MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       3050-WRITE-CSV-ROW.
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-CURRENT-EPOCH - WE-WAIT-START-SECS(WS-IDX)
+           MOVE WE-WAITER-AGENT-ID(WS-IDX) TO WS-CSV-WAITER-AGENT
+           MOVE WE-HOLDER-AGENT-ID(WS-IDX) TO WS-CSV-HOLDER-AGENT
+           MOVE WE-LOCK-MODE(WS-IDX) TO WS-CSV-LOCK-MODE
+           MOVE WS-ELAPSED-SECONDS TO WS-CSV-ELAPSED
+           MOVE SPACES TO CSV-LINE
+           STRING WE-WAITER-APPL-ID(WS-IDX) DELIMITED BY SPACE
+               "," WS-CSV-WAITER-AGENT DELIMITED BY SIZE
+               "," WE-HOLDER-APPL-ID(WS-IDX) DELIMITED BY SPACE
+               "," WS-CSV-HOLDER-AGENT DELIMITED BY SIZE
+               "," WS-CSV-LOCK-MODE DELIMITED BY SIZE
+               "," WE-TABLE-SCHEMA(WS-IDX) DELIMITED BY SPACE
+               "," WE-TABLE-NAME(WS-IDX) DELIMITED BY SPACE
+               "," WE-TABLESPACE-NAME(WS-IDX) DELIMITED BY SPACE
+               "," WS-CSV-ELAPSED DELIMITED BY SIZE
+               INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       3100-PRINT-CHAIN.
+           MOVE WE-WAITER-APPL-ID(WS-IDX) TO WS-CUR-WAITER-APPL-ID
+           MOVE WE-HOLDER-APPL-ID(WS-IDX) TO WS-CUR-HOLDER-APPL-ID
+           MOVE WE-HOLDER-AGENT-ID(WS-IDX) TO WS-CUR-HOLDER-AGENT-ID
+           MOVE "N" TO WS-CYCLE-FOUND
+           MOVE 1 TO WS-CHAIN-DEPTH
+           MOVE WS-CUR-WAITER-APPL-ID TO WS-VISITED(1)
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-CURRENT-EPOCH - WE-WAIT-START-SECS(WS-IDX)
+           MOVE SPACES TO WS-LINE1
+           STRING "WAIT CHAIN: " WS-CUR-WAITER-APPL-ID
+               " -> " WS-CUR-HOLDER-APPL-ID
+               DELIMITED BY SIZE INTO WS-LINE1
+           MOVE WS-LINE1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WE-LOCK-MODE(WS-IDX) TO WS-DISP-MODE
+           MOVE WS-ELAPSED-SECONDS TO WS-DISP-ELAPSED
+           MOVE SPACES TO WS-LINE2
+           STRING "    TABLE=" WE-TABLE-SCHEMA(WS-IDX) "."
+               WE-TABLE-NAME(WS-IDX) " MODE=" WS-DISP-MODE
+               " WAIT-SECS=" WS-DISP-ELAPSED
+               DELIMITED BY SIZE INTO WS-LINE2
+           MOVE WS-LINE2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM UNTIL CYCLE-FOUND
+               PERFORM 3200-FIND-NEXT-HOP
+               IF NOT NEXT-FOUND
+                   EXIT PERFORM
+               END-IF
+               IF WS-CHAIN-DEPTH >= WS-MAX-CHAIN-DEPTH
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "    ** CHAIN TRUNCATED AT MAX DEPTH **"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF CYCLE-FOUND
+               MOVE SPACES TO REPORT-LINE
+               STRING "    ** DEADLOCK CYCLE - " WS-CUR-HOLDER-APPL-ID
+                   " ALREADY IN THIS CHAIN **"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM 3300-PRINT-ROOT-LOCKS
+           END-IF.
+
+       3200-FIND-NEXT-HOP.
+           MOVE "N" TO WS-NEXT-FOUND
+           PERFORM VARYING WS-JDX FROM 1 BY 1
+                   UNTIL WS-JDX > WS-EDGE-COUNT OR NEXT-FOUND
+               IF WE-WAITER-APPL-ID(WS-JDX) = WS-CUR-HOLDER-APPL-ID
+                   MOVE "Y" TO WS-NEXT-FOUND
+                   PERFORM VARYING WS-KDX FROM 1 BY 1
+                           UNTIL WS-KDX > WS-CHAIN-DEPTH
+                       IF WS-VISITED(WS-KDX) =
+                               WE-HOLDER-APPL-ID(WS-JDX)
+                           MOVE "Y" TO WS-CYCLE-FOUND
+                       END-IF
+                   END-PERFORM
+                   ADD 1 TO WS-CHAIN-DEPTH
+                   MOVE WE-HOLDER-APPL-ID(WS-JDX)
+                       TO WS-VISITED(WS-CHAIN-DEPTH)
+                   MOVE WE-HOLDER-APPL-ID(WS-JDX)
+                       TO WS-CUR-HOLDER-APPL-ID
+                   MOVE WE-HOLDER-AGENT-ID(WS-JDX)
+                       TO WS-CUR-HOLDER-AGENT-ID
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "    -> " WS-CUR-HOLDER-APPL-ID
+                       " (TABLE=" WE-TABLE-SCHEMA(WS-JDX) "."
+                       WE-TABLE-NAME(WS-JDX) ")"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       3300-PRINT-ROOT-LOCKS.
+           PERFORM VARYING WS-KDX FROM 1 BY 1
+                   UNTIL WS-KDX > WS-HELD-COUNT
+               IF WH-OWNER-APPL-ID(WS-KDX) = WS-CUR-HOLDER-APPL-ID
+                   MOVE WH-LOCK-MODE(WS-KDX) TO WS-DISP-MODE
+                   MOVE WH-LOCK-STATUS(WS-KDX) TO WS-DISP-STATUS
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "    ROOT BLOCKER HOLDS: "
+                       WH-TABLE-SCHEMA(WS-KDX) "."
+                       WH-TABLE-NAME(WS-KDX)
+                       " MODE=" WS-DISP-MODE
+                       " STATUS=" WS-DISP-STATUS
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE ALERT-FILE
+           IF RPT-MODE-CSV
+               CLOSE CSV-FILE
+           ELSE
+               CLOSE REPORT-FILE
+           END-IF.
