@@ -0,0 +1,240 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCRSTS.CBL
+      *
+      *  Function = Collector for runstats staleness
+      *             detector.
+      *
+      *             Reads the site-maintained per-table policy file
+      *             (MFCRSTSP/mfcrstsp.cbl - a table name, max age in
+      *             days, a growth-percent threshold, and the latest
+      *             row count ops knows about) into memory, then scans
+      *             its own prior history (MFCRSTSH/mfcrstsh.cbl, the
+      *             MFCCRORG way of tracking "when did we last act" when
+      *             the DB2 history file itself has no entry type for
+      *             this operation) for the most recent stale-runstats
+      *             entry per table to find the row-count baseline that
+      *             run was taken against. A table whose statistics have
+      *             never been refreshed, or whose age since the last
+      *             refresh exceeds its policy's max age, or whose
+      *             current row count has grown past the policy's
+      *             growth-percent threshold over that baseline, is
+      *             stale - MFCCRSTS calls db2gRunstats
+      *             (DB2G-RUNSTATS-DATA) against it directly and appends
+      *             one history record whether the call succeeds or
+      *             fails, resetting the baseline to the current row
+      *             count. MFCR020 is the report that reviews MFCRSTSH.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCRSTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCRSTSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT HIST-FILE ASSIGN TO "MFCRSTSH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrstsp.cbl".
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrstsh.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-EOF-HF                   PIC X VALUE "N".
+           88 EOF-HF                  VALUE "Y".
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+       01 WS-ZERO-TIMESTAMP           PIC X(14) VALUE "00000000000000".
+       01 WS-TODAY-EPOCH-DAYS         PIC 9(9) COMP-5.
+
+       01 WS-MAX-POLICIES             PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-POLICY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POLICY-TABLE.
+           05 WS-PL-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-PL-X.
+              10 WS-PL-DB-ALIAS        PIC X(20).
+              10 WS-PL-TABLE-NAME      PIC X(128).
+              10 WS-PL-MAX-AGE-DAYS    PIC 9(9) COMP-5.
+              10 WS-PL-GROWTH-PCT      PIC 9(5) COMP-5.
+              10 WS-PL-CURRENT-ROWS    PIC 9(9) COMP-5.
+              10 WS-PL-BEST-SECS       PIC 9(9) COMP-5.
+              10 WS-PL-BASELINE-ROWS   PIC 9(9) COMP-5.
+              10 WS-PL-FOUND-PRIOR     PIC X.
+                  88 WS-PL-HAD-PRIOR   VALUE "Y".
+
+       01 WS-AGE-DAYS                 PIC 9(9) COMP-5.
+       01 WS-GROWTH-PCT                PIC 9(9) COMP-5.
+       01 WS-STALE                    PIC X VALUE "N".
+           88 IS-STALE                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-POLICIES
+           PERFORM 3000-SCAN-HISTORY-FOR-BASELINES
+           PERFORM 4000-EVALUATE-AND-ACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           CALL "MFCUDAYS" USING WS-ZERO-TIMESTAMP WS-TODAY-EPOCH-DAYS
+           OPEN INPUT POLICY-FILE.
+
+       2000-LOAD-POLICIES.
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-REMEMBER-POLICY
+               END-READ
+           END-PERFORM
+           CLOSE POLICY-FILE.
+
+       2100-REMEMBER-POLICY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               SET WS-PL-X TO WS-POLICY-COUNT
+               MOVE MFC-RS-DB-ALIAS TO WS-PL-DB-ALIAS(WS-PL-X)
+               MOVE MFC-RS-TABLE-NAME TO WS-PL-TABLE-NAME(WS-PL-X)
+               MOVE MFC-RS-MAX-AGE-DAYS TO WS-PL-MAX-AGE-DAYS(WS-PL-X)
+               MOVE MFC-RS-GROWTH-PCT TO WS-PL-GROWTH-PCT(WS-PL-X)
+               MOVE MFC-RS-CURRENT-ROW-COUNT
+                   TO WS-PL-CURRENT-ROWS(WS-PL-X)
+               MOVE 0 TO WS-PL-BEST-SECS(WS-PL-X)
+               MOVE 0 TO WS-PL-BASELINE-ROWS(WS-PL-X)
+               MOVE "N" TO WS-PL-FOUND-PRIOR(WS-PL-X)
+           END-IF.
+
+       3000-SCAN-HISTORY-FOR-BASELINES.
+           OPEN INPUT HIST-FILE
+           IF WS-HF-STATUS = "35"
+               MOVE "Y" TO WS-EOF-HF
+           ELSE
+               PERFORM UNTIL EOF-HF
+                   READ HIST-FILE
+                       AT END SET EOF-HF TO TRUE
+                       NOT AT END
+                           IF MFC-RH-STALE
+                               PERFORM 3100-MATCH-AND-REMEMBER
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE HIST-FILE.
+
+       3100-MATCH-AND-REMEMBER.
+           SET WS-PL-X TO 1
+           SEARCH WS-PL-ENTRY
+               AT END CONTINUE
+               WHEN WS-PL-DB-ALIAS(WS-PL-X) = MFC-RH-DB-ALIAS
+                   AND WS-PL-TABLE-NAME(WS-PL-X) = MFC-RH-TABLE-NAME
+                   IF MFC-RH-TIMESTAMP-SECS > WS-PL-BEST-SECS(WS-PL-X)
+                       MOVE MFC-RH-TIMESTAMP-SECS
+                           TO WS-PL-BEST-SECS(WS-PL-X)
+                       MOVE MFC-RH-BASELINE-ROW-COUNT
+                           TO WS-PL-BASELINE-ROWS(WS-PL-X)
+                       MOVE "Y" TO WS-PL-FOUND-PRIOR(WS-PL-X)
+                   END-IF
+           END-SEARCH.
+
+       4000-EVALUATE-AND-ACT.
+           OPEN EXTEND HIST-FILE
+           IF WS-HF-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           SET WS-PL-X TO 1
+           PERFORM WS-POLICY-COUNT TIMES
+               PERFORM 4100-EVALUATE-ONE-POLICY
+               SET WS-PL-X UP BY 1
+           END-PERFORM
+           CLOSE HIST-FILE.
+
+       4100-EVALUATE-ONE-POLICY.
+           MOVE "N" TO WS-STALE
+           IF NOT WS-PL-HAD-PRIOR(WS-PL-X)
+               MOVE 0 TO WS-AGE-DAYS
+               MOVE 0 TO WS-GROWTH-PCT
+               SET IS-STALE TO TRUE
+           ELSE
+               COMPUTE WS-AGE-DAYS =
+                   WS-TODAY-EPOCH-DAYS
+                   - (WS-PL-BEST-SECS(WS-PL-X) / 86400)
+               IF WS-PL-BASELINE-ROWS(WS-PL-X) > 0
+                   COMPUTE WS-GROWTH-PCT =
+                       ((WS-PL-CURRENT-ROWS(WS-PL-X)
+                           - WS-PL-BASELINE-ROWS(WS-PL-X)) * 100)
+                       / WS-PL-BASELINE-ROWS(WS-PL-X)
+               ELSE
+                   MOVE 0 TO WS-GROWTH-PCT
+               END-IF
+               IF WS-AGE-DAYS >= WS-PL-MAX-AGE-DAYS(WS-PL-X)
+                       OR WS-GROWTH-PCT >= WS-PL-GROWTH-PCT(WS-PL-X)
+                   SET IS-STALE TO TRUE
+               END-IF
+           END-IF
+           IF IS-STALE
+               PERFORM 4200-RUN-RUNSTATS
+               PERFORM 4300-WRITE-HISTORY
+           END-IF.
+
+       4200-RUN-RUNSTATS.
+           MOVE 100 TO DB2-I-SAMPLING-OPTION OF DB2G-RUNSTATS-DATA
+           SET DB2-PI-TABLENAME OF DB2G-RUNSTATS-DATA
+               TO ADDRESS OF WS-PL-TABLE-NAME(WS-PL-X)
+           MOVE LENGTH OF WS-PL-TABLE-NAME(WS-PL-X)
+               TO DB2-I-TABLENAME-LEN OF DB2G-RUNSTATS-DATA
+           SET DB2-PI-COLUMN-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-COLUMN-DIST-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-COLUMN-GROUP-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-INDEX-LIST OF DB2G-RUNSTATS-DATA TO NULL
+           SET DB2-PI-INDEX-NAMES-LEN OF DB2G-RUNSTATS-DATA TO NULL
+           MOVE DB2RUNSTATS-ALL-COLUMNS
+               TO DB2-I-RUNSTATS-FLAGS OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-COLUMNS OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-COLDIST OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-COL-GROUPS OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-NUM-INDEXES OF DB2G-RUNSTATS-DATA
+           MOVE DB2RUNSTATS-PARALLELISM-DFLT
+               TO DB2-I-PARALLELISM-OPTION OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-TABLE-DEF-FREQ-VALUES OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-TABLE-DEF-QUANTILES OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-SAMPLING-REPEATABLE OF DB2G-RUNSTATS-DATA
+           MOVE 0 TO DB2-I-UTIL-IMPACT-PRIORITY OF DB2G-RUNSTATS-DATA
+           CALL "db2gRunstats" USING DB2VERSION810
+               DB2G-RUNSTATS-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCRSTS: db2gRunstats SQLCODE=" SQLCODE
+                   " TABLE=" WS-PL-TABLE-NAME(WS-PL-X)
+           END-IF.
+
+       4300-WRITE-HISTORY.
+           MOVE WS-NOW-SECS TO MFC-RH-TIMESTAMP-SECS
+           MOVE WS-PL-DB-ALIAS(WS-PL-X) TO MFC-RH-DB-ALIAS
+           MOVE WS-PL-TABLE-NAME(WS-PL-X) TO MFC-RH-TABLE-NAME
+           MOVE WS-AGE-DAYS TO MFC-RH-AGE-DAYS
+           MOVE WS-GROWTH-PCT TO MFC-RH-GROWTH-PCT
+           MOVE WS-PL-CURRENT-ROWS(WS-PL-X) TO MFC-RH-BASELINE-ROW-COUNT
+           MOVE "Y" TO MFC-RH-WAS-STALE
+           MOVE SQLCODE TO MFC-RH-SQLCODE
+           IF SQLCODE = 0
+               MOVE "Y" TO MFC-RH-SUCCESS
+           ELSE
+               MOVE "N" TO MFC-RH-SUCCESS
+           END-IF
+           WRITE MFC-RUNSTATS-HIST-REC.
+
+       9000-TERMINATE.
+           CONTINUE.
