@@ -0,0 +1,180 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCHADR.CBL
+      *
+      *  Function = Collector for HADR state and takeover
+      *             audit trail.
+      *
+      *             This is a "call the DB2 control API directly" program,
+      *             the same style as MFCCHRS - HADR start/stop/takeover
+      *             are one-shot control calls, not a db2GetSnapshot
+      *             buffer to walk. Rather than making every job that
+      *             issues an HADR command also remember to write an
+      *             audit record, whoever starts/stops/takes over HADR
+      *             CALLs MFCCHADR instead of calling
+      *             db2HADRStart/db2HADRStop/db2HADRTakeover directly, and
+      *             MFCCHADR issues the vendor call and appends one
+      *             MFC-HADR-AUDIT-REC (MFCHADRA.CBL) to the standing
+      *             audit file whether the call succeeds or fails - a
+      *             failed takeover attempt is exactly the kind of thing
+      *             an auditor will ask about later.
+      *
+      *             LS-OPERATION selects which of the three generic HADR
+      *             structs to build and which vendor entry point to CALL
+      *             ("S"=db2HADRStart, "P"=db2HADRStop,
+      *             "T"=db2HADRTakeover); the remaining LINKAGE items are
+      *             the same DB-ALIAS/USER-NAME/PASSWORD/DB-ROLE/BY-FORCE
+      *             fields the three DB2G-HADR*-STRUCT layouts already
+      *             share, plus LS-SQLCODE returned to the caller.
+      *
+      *             History file, not a point-in-time extract, so it is
+      *             opened EXTEND (append), the MFCCDLK/MFCCBUF pattern,
+      *             falling back to OPEN OUTPUT on file-status "35" for
+      *             the very first run.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCHADR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MFCHADRO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "mfchadra.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+       01 WS-RESULT-ROLE-TEXT         PIC X(8).
+
+       LINKAGE SECTION.
+       01 LS-OPERATION                PIC X(1).
+           88 LS-OP-START             VALUE "S".
+           88 LS-OP-STOP              VALUE "P".
+           88 LS-OP-TAKEOVER          VALUE "T".
+       01 LS-DB-ALIAS                 PIC X(20).
+       01 LS-USER-NAME                PIC X(20).
+       01 LS-PASSWORD                 PIC X(20).
+       01 LS-DB-ROLE                  PIC 9(9) COMP-5.
+       01 LS-BY-FORCE                 PIC 9(4) COMP-5.
+       01 LS-SQLCODE                  PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-DB-ALIAS LS-USER-NAME
+               LS-PASSWORD LS-DB-ROLE LS-BY-FORCE LS-SQLCODE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           EVALUATE TRUE
+               WHEN LS-OP-START
+                   PERFORM 2000-DO-START
+               WHEN LS-OP-STOP
+                   PERFORM 3000-DO-STOP
+               WHEN LS-OP-TAKEOVER
+                   PERFORM 4000-DO-TAKEOVER
+               WHEN OTHER
+                   MOVE -1 TO LS-SQLCODE
+           END-EVALUATE
+           PERFORM 8000-WRITE-AUDIT-REC
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AF-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       2000-DO-START.
+           SET DB2-PI-DB-ALIAS OF DB2G-HADRSTART-STRUCT
+               TO ADDRESS OF LS-DB-ALIAS
+           MOVE LENGTH OF LS-DB-ALIAS
+               TO DB2-I-ALIAS-LEN OF DB2G-HADRSTART-STRUCT
+           SET DB2-PI-USER-NAME OF DB2G-HADRSTART-STRUCT
+               TO ADDRESS OF LS-USER-NAME
+           MOVE LENGTH OF LS-USER-NAME
+               TO DB2-I-USER-NAME-LEN OF DB2G-HADRSTART-STRUCT
+           SET DB2-PI-PASSWORD OF DB2G-HADRSTART-STRUCT
+               TO ADDRESS OF LS-PASSWORD
+           MOVE LENGTH OF LS-PASSWORD
+               TO DB2-I-PASSWORD-LEN OF DB2G-HADRSTART-STRUCT
+           MOVE LS-DB-ROLE TO DB2-I-DB-ROLE OF DB2G-HADRSTART-STRUCT
+           MOVE LS-BY-FORCE TO DB2-I-BY-FORCE OF DB2G-HADRSTART-STRUCT
+           CALL "db2HADRStart" USING DB2VERSION810
+               DB2G-HADRSTART-STRUCT SQLCA
+           MOVE SQLCODE TO LS-SQLCODE
+           IF LS-DB-ROLE = DB2HADR-DB-ROLE-PRIMARY
+               MOVE "PRIMARY" TO WS-RESULT-ROLE-TEXT
+           ELSE
+               MOVE "STANDBY" TO WS-RESULT-ROLE-TEXT
+           END-IF.
+
+       3000-DO-STOP.
+           SET DB2-PI-DB-ALIAS OF DB2G-HADRSTOP-STRUCT
+               TO ADDRESS OF LS-DB-ALIAS
+           MOVE LENGTH OF LS-DB-ALIAS
+               TO DB2-I-ALIAS-LEN OF DB2G-HADRSTOP-STRUCT
+           SET DB2-PI-USER-NAME OF DB2G-HADRSTOP-STRUCT
+               TO ADDRESS OF LS-USER-NAME
+           MOVE LENGTH OF LS-USER-NAME
+               TO DB2-I-USER-NAME-LEN OF DB2G-HADRSTOP-STRUCT
+           SET DB2-PI-PASSWORD OF DB2G-HADRSTOP-STRUCT
+               TO ADDRESS OF LS-PASSWORD
+           MOVE LENGTH OF LS-PASSWORD
+               TO DB2-I-PASSWORD-LEN OF DB2G-HADRSTOP-STRUCT
+           CALL "db2HADRStop" USING DB2VERSION810
+               DB2G-HADRSTOP-STRUCT SQLCA
+           MOVE SQLCODE TO LS-SQLCODE
+           MOVE "STOPPED" TO WS-RESULT-ROLE-TEXT.
+
+       4000-DO-TAKEOVER.
+           SET DB2-PI-DB-ALIAS OF DB2G-HADRTAKEOVER-STRUCT
+               TO ADDRESS OF LS-DB-ALIAS
+           MOVE LENGTH OF LS-DB-ALIAS
+               TO DB2-I-ALIAS-LEN OF DB2G-HADRTAKEOVER-STRUCT
+           SET DB2-PI-USER-NAME OF DB2G-HADRTAKEOVER-STRUCT
+               TO ADDRESS OF LS-USER-NAME
+           MOVE LENGTH OF LS-USER-NAME
+               TO DB2-I-USER-NAME-LEN OF DB2G-HADRTAKEOVER-STRUCT
+           SET DB2-PI-PASSWORD OF DB2G-HADRTAKEOVER-STRUCT
+               TO ADDRESS OF LS-PASSWORD
+           MOVE LENGTH OF LS-PASSWORD
+               TO DB2-I-PASSWORD-LEN OF DB2G-HADRTAKEOVER-STRUCT
+           MOVE LS-BY-FORCE
+               TO DB2-I-BY-FORCE OF DB2G-HADRTAKEOVER-STRUCT
+           CALL "db2HADRTakeover" USING DB2VERSION810
+               DB2G-HADRTAKEOVER-STRUCT SQLCA
+           MOVE SQLCODE TO LS-SQLCODE
+           MOVE "PRIMARY" TO WS-RESULT-ROLE-TEXT.
+
+       8000-WRITE-AUDIT-REC.
+           MOVE WS-COLLECT-SECS TO MFC-HA-TIMESTAMP-SECS
+           EVALUATE TRUE
+               WHEN LS-OP-START
+                   MOVE "START" TO MFC-HA-OPERATION
+               WHEN LS-OP-STOP
+                   MOVE "STOP" TO MFC-HA-OPERATION
+               WHEN LS-OP-TAKEOVER
+                   MOVE "TAKEOVER" TO MFC-HA-OPERATION
+               WHEN OTHER
+                   MOVE "?" TO MFC-HA-OPERATION
+           END-EVALUATE
+           MOVE LS-DB-ALIAS TO MFC-HA-DB-ALIAS
+           MOVE LS-USER-NAME TO MFC-HA-USER-NAME
+           IF LS-BY-FORCE = DB2HADR-FORCE
+               MOVE "Y" TO MFC-HA-BY-FORCE
+           ELSE
+               MOVE "N" TO MFC-HA-BY-FORCE
+           END-IF
+           MOVE WS-RESULT-ROLE-TEXT TO MFC-HA-RESULT-ROLE
+           MOVE LS-SQLCODE TO MFC-HA-SQLCODE
+           WRITE MFC-HADR-AUDIT-REC.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE.
