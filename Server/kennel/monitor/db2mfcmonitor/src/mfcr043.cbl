@@ -0,0 +1,181 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR043.CBL
+      *
+      *  Function = Table-level event audit trail.
+      *
+      *             Reads the table activity history MFCCTBEV has
+      *             accumulated (MFCTBEVO/MFCTBEV.CBL) and prints one
+      *             line per event, then rolls the whole history up into
+      *             a per-table summary (rows read/written, overflow
+      *             accesses, and page reorgs accumulated across every
+      *             event on file) using the same running-per-key-state
+      *             OCCURS table shape MFCR003 and MFCR038 already use,
+      *             so an auditor can see both the raw event trail and
+      *             which tables have
+      *             historically driven the most activity.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR043.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-EVENT-HIST-FILE ASSIGN TO "MFCTBEVO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR043O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-EVENT-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfctbev.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-TE-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-TE                   PIC X VALUE "N".
+           88 EOF-TE                  VALUE "Y".
+
+       01 WS-EVENT-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-EVENT-COUNT         PIC Z(9)9.
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-ROWS-WRITTEN        PIC Z(8)9.
+       01 WS-DISP-ROWS-READ           PIC Z(8)9.
+       01 WS-DISP-OVERFLOWS           PIC Z(8)9.
+       01 WS-DISP-REORGS              PIC Z(8)9.
+
+       01 WS-MAX-TABLES               PIC 9(9) COMP-5 VALUE 500.
+       01 WS-TABLE-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-TABLE-IDX                PIC 9(9) COMP-5.
+       01 WS-TABLE-FOUND              PIC X VALUE "N".
+           88 TABLE-FOUND             VALUE "Y".
+       01 WS-TABLE-ROLLUP.
+           05 WS-TB-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-TB-X.
+              10 WS-TB-NAME           PIC X(20).
+              10 WS-TB-SCHEMA         PIC X(20).
+              10 WS-TB-ROWS-WRITTEN   PIC 9(9) COMP-5.
+              10 WS-TB-ROWS-READ      PIC 9(9) COMP-5.
+              10 WS-TB-OVERFLOWS      PIC 9(9) COMP-5.
+              10 WS-TB-REORGS         PIC 9(9) COMP-5.
+              10 WS-TB-EVENT-COUNT    PIC 9(9) COMP-5.
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "EVENT-SECS  TABLE               SCHEMA              ROWS-
+      -    "WR   ROWS-RD   OVFL   REORG".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-EVENTS
+           PERFORM 3000-PRINT-ROLLUP
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TABLE-EVENT-HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "TABLE-LEVEL EVENT AUDIT TRAIL" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-EVENTS.
+           PERFORM UNTIL EOF-TE
+               READ TABLE-EVENT-HIST-FILE
+                   AT END SET EOF-TE TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-EVENT
+               END-READ
+           END-PERFORM
+           CLOSE TABLE-EVENT-HIST-FILE.
+
+       2100-PRINT-ONE-EVENT.
+           ADD 1 TO WS-EVENT-COUNT
+           MOVE MFC-TE-EVENT-SECS TO WS-DISP-SECS
+           MOVE MFC-TE-ROWS-WRITTEN TO WS-DISP-ROWS-WRITTEN
+           MOVE MFC-TE-ROWS-READ TO WS-DISP-ROWS-READ
+           MOVE MFC-TE-OVERFLOW-ACCESSES TO WS-DISP-OVERFLOWS
+           MOVE MFC-TE-PAGE-REORGS TO WS-DISP-REORGS
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-DISP-SECS "  " MFC-TE-TABLE-NAME
+               "  " MFC-TE-TABLE-SCHEMA
+               "  " WS-DISP-ROWS-WRITTEN "  " WS-DISP-ROWS-READ
+               "  " WS-DISP-OVERFLOWS "  " WS-DISP-REORGS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2200-UPDATE-ROLLUP.
+
+       2200-UPDATE-ROLLUP.
+           PERFORM 2300-FIND-TABLE-ENTRY
+           IF NOT TABLE-FOUND AND WS-TABLE-COUNT < WS-MAX-TABLES
+               ADD 1 TO WS-TABLE-COUNT
+               SET WS-TB-X TO WS-TABLE-COUNT
+               MOVE MFC-TE-TABLE-NAME TO WS-TB-NAME(WS-TB-X)
+               MOVE MFC-TE-TABLE-SCHEMA TO WS-TB-SCHEMA(WS-TB-X)
+               MOVE 0 TO WS-TB-ROWS-WRITTEN(WS-TB-X)
+               MOVE 0 TO WS-TB-ROWS-READ(WS-TB-X)
+               MOVE 0 TO WS-TB-OVERFLOWS(WS-TB-X)
+               MOVE 0 TO WS-TB-REORGS(WS-TB-X)
+               MOVE 0 TO WS-TB-EVENT-COUNT(WS-TB-X)
+               MOVE "Y" TO WS-TABLE-FOUND
+           END-IF
+           IF TABLE-FOUND
+               ADD MFC-TE-ROWS-WRITTEN TO WS-TB-ROWS-WRITTEN(WS-TB-X)
+               ADD MFC-TE-ROWS-READ TO WS-TB-ROWS-READ(WS-TB-X)
+               ADD MFC-TE-OVERFLOW-ACCESSES TO WS-TB-OVERFLOWS(WS-TB-X)
+               ADD MFC-TE-PAGE-REORGS TO WS-TB-REORGS(WS-TB-X)
+               ADD 1 TO WS-TB-EVENT-COUNT(WS-TB-X)
+           END-IF.
+
+       2300-FIND-TABLE-ENTRY.
+           MOVE "N" TO WS-TABLE-FOUND
+           SET WS-TB-X TO 1
+           SEARCH WS-TB-ENTRY
+               AT END CONTINUE
+               WHEN WS-TB-NAME(WS-TB-X) = MFC-TE-TABLE-NAME
+                       AND WS-TB-SCHEMA(WS-TB-X) = MFC-TE-TABLE-SCHEMA
+                   MOVE "Y" TO WS-TABLE-FOUND
+           END-SEARCH.
+
+       3000-PRINT-ROLLUP.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "PER-TABLE ROLLUP" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > WS-TABLE-COUNT
+               SET WS-TB-X TO WS-TABLE-IDX
+               PERFORM 3100-PRINT-ONE-ROLLUP
+           END-PERFORM
+           MOVE WS-EVENT-COUNT TO WS-DISP-EVENT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL TABLE EVENTS: " WS-DISP-EVENT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3100-PRINT-ONE-ROLLUP.
+           MOVE WS-TB-ROWS-WRITTEN(WS-TB-X) TO WS-DISP-ROWS-WRITTEN
+           MOVE WS-TB-ROWS-READ(WS-TB-X) TO WS-DISP-ROWS-READ
+           MOVE WS-TB-OVERFLOWS(WS-TB-X) TO WS-DISP-OVERFLOWS
+           MOVE WS-TB-REORGS(WS-TB-X) TO WS-DISP-REORGS
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-TB-NAME(WS-TB-X) "  " WS-TB-SCHEMA(WS-TB-X)
+               "  ROWS-WR=" WS-DISP-ROWS-WRITTEN
+               "  ROWS-RD=" WS-DISP-ROWS-READ
+               "  OVFL=" WS-DISP-OVERFLOWS
+               "  REORG=" WS-DISP-REORGS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
