@@ -0,0 +1,131 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCXID.CBL
+      *
+      *  Function = Collector for XA/global transaction
+      *             tracking.
+      *
+      *             Walks one db2GetSnapshot buffer the same way MFCCLKW
+      *             does for lock elements, this time pulling out every
+      *             SQLM-ELM-XID element (SQLM-APPL-XID in sqlmon.cbl) -
+      *             the XID information DB2 returns on application and
+      *             DCS application snapshots for connections a two-phase-
+      *             commit transaction manager is coordinating. SQLM-APPL-
+      *             XID does not carry its own application identity, so
+      *             the most recently seen SQLM-ELM-APPL-INFO in the
+      *             stream is carried forward as the owning application,
+      *             same as MFCCLKW does for lock-wait/lock elements and
+      *             MFCCSUBS does for subsection elements. One flat
+      *             extract record per XID element goes to MFCXIDO
+      *             (MFCXID.CBL); MFCR032 is the paired report.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCXID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XID-FILE ASSIGN TO "MFCXIDO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XI-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XID-FILE
+           RECORDING MODE IS F.
+           COPY "mfcxid.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-XI-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+
+      * Owning application carried forward from the most recent
+      * SQLM-ELM-APPL-INFO element, for SQLM-ELM-XID elements that follow.
+       01 WS-CUR-APPL-ID              PIC X(32) VALUE SPACES.
+       01 WS-CUR-AGENT-ID             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CUR-AUTH-ID              PIC X(20) VALUE SPACES.
+       01 WS-CUR-DB-NAME              PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT XID-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCXID: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-APPL-INFO
+                   SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+                   MOVE APPL-ID OF SQLM-APPLINFO TO WS-CUR-APPL-ID
+                   MOVE AGENT-ID OF SQLM-APPLINFO TO WS-CUR-AGENT-ID
+                   MOVE AUTH-ID OF SQLM-APPLINFO TO WS-CUR-AUTH-ID
+                   MOVE DB-NAME OF SQLM-APPLINFO TO WS-CUR-DB-NAME
+               WHEN SQLM-ELM-XID
+                   SET ADDRESS OF SQLM-APPL-XID TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-XID
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-XID.
+           MOVE WS-CUR-APPL-ID TO MFC-XI-APPL-ID
+           MOVE WS-CUR-AGENT-ID TO MFC-XI-AGENT-ID
+           MOVE WS-CUR-AUTH-ID TO MFC-XI-AUTH-ID
+           MOVE WS-CUR-DB-NAME TO MFC-XI-DB-NAME
+           MOVE XID-SIZE OF SQLM-APPL-XID TO MFC-XI-XID-SIZE
+           IF XID-SIZE OF SQLM-APPL-XID > 0
+               MOVE "Y" TO MFC-XI-IS-XA
+           ELSE
+               MOVE "N" TO MFC-XI-IS-XA
+           END-IF
+           WRITE MFC-XID-REC.
+
+       9000-TERMINATE.
+           CLOSE XID-FILE.
