@@ -0,0 +1,111 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR012.CBL
+      *
+      *  Function = Authorization drill-down report.
+      *
+      *             Reads MFCCAUTH's extract (MFCAUTHO) and prints one
+      *             human-readable grid row per AUTH-ID showing Y/N for
+      *             each authority that matters to a security review
+      *             (SYSADM/DBADM/SYSCTRL/SYSMAINT/SYSMON/SECURITY-ADMIN/
+      *             LOAD/BINDADD/CONNECT/CREATETAB), instead of someone
+      *             reading SQL-AUTHORIZATIONS bit flags by hand.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR012.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-FILE ASSIGN TO "MFCAUTHO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AU-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR012O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTH-FILE
+           RECORDING MODE IS F.
+           COPY "mfcauth.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-AU-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-AUTH                 PIC X VALUE "N".
+           88 EOF-AUTH                VALUE "Y".
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "AUTHORIZATION DRILL-DOWN REPORT (SQL-AUTHORIZATIONS)".
+       01 WS-HDR2                     PIC X(132) VALUE
+           "AUTH-ID              SYSADM DBADM SYSCTRL SYSMAINT SYSMON
+      -    " SECADM LOAD BINDADD CONNECT CREATETAB".
+       01 WS-DETAIL-LINE.
+           05 DL-AUTH-ID               PIC X(20).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-SYSADM                PIC X(6).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-DBADM                 PIC X(5).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-SYSCTRL               PIC X(7).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-SYSMAINT              PIC X(8).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-SYSMON                PIC X(6).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-SECADM                PIC X(6).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-LOAD                  PIC X(4).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-BINDADD               PIC X(7).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-CONNECT               PIC X(7).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 DL-CREATETAB             PIC X(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-AUTH-GRID
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUTH-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-AUTH-GRID.
+           PERFORM UNTIL EOF-AUTH
+               READ AUTH-FILE
+                   AT END SET EOF-AUTH TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ROW
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ROW.
+           MOVE MFC-AU-AUTH-ID TO DL-AUTH-ID
+           MOVE MFC-AU-SYSADM TO DL-SYSADM
+           MOVE MFC-AU-DBADM TO DL-DBADM
+           MOVE MFC-AU-SYSCTRL TO DL-SYSCTRL
+           MOVE MFC-AU-SYSMAINT TO DL-SYSMAINT
+           MOVE MFC-AU-SYSMON TO DL-SYSMON
+           MOVE MFC-AU-SECURITY-ADMIN TO DL-SECADM
+           MOVE MFC-AU-LOAD TO DL-LOAD
+           MOVE MFC-AU-BINDADD TO DL-BINDADD
+           MOVE MFC-AU-CONNECT TO DL-CONNECT
+           MOVE MFC-AU-CREATETAB TO DL-CREATETAB
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE AUTH-FILE
+           CLOSE REPORT-FILE.
