@@ -0,0 +1,193 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR042.CBL
+      *
+      *  Function = Compile/bind staging report.
+      *
+      *             Reads the build team's compile/bind staging export
+      *             (MFCCSQO/mfccsqs.cbl) and flags two conditions on the
+      *             report:
+      *               - any entry still MFC-CS-IS-PENDING whose staged
+      *                 age exceeds a site-configurable threshold
+      *                 (MFCTHR.CBL, the MFCR000/MFCR008 threshold-
+      *                 parameter-file convention) - a package that has
+      *                 sat in staging too long without completing bind;
+      *               - any entry MFC-CS-IS-FAILED outright.
+      *             Both conditions raise a row on the consolidated
+      *             threshold-alert file MFCALRTO the way
+      *             MFCR038 already does for ping failures.
+      *
+      *             There is no db2g* query this shop can substitute for
+      *             the staging export - see MFCCSQS.CBL for why
+      *             DB2G-COMPILE-SQL-STRUCT does not apply here.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR042.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAGE-FILE ASSIGN TO "MFCCSQO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CS-STATUS.
+           SELECT PARM-FILE ASSIGN TO "MFCR042P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR042O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STAGE-FILE
+           RECORDING MODE IS F.
+           COPY "mfccsqs.cbl".
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-CS-STATUS                PIC XX.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-CS                   PIC X VALUE "N".
+           88 EOF-CS                  VALUE "Y".
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+
+       01 WS-STALE-AGE-THRESH         PIC 9(9) COMP-5 VALUE 3600.
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+       01 WS-AGE-SECS                 PIC 9(9) COMP-5.
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-FLAGGED-COUNT            PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR042".
+       01 WS-AL-METRIC                PIC X(20) VALUE
+           "COMPILE-STAGE-AGE".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE SPACES.
+       01 WS-AL-ZERO                  PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-AGE                 PIC Z(8)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+       01 WS-DISP-ENTRY-COUNT         PIC Z(9)9.
+       01 WS-DISP-FLAGGED-COUNT       PIC Z(9)9.
+
+       01 WS-HDR1                     PIC X(80) VALUE
+           "PROGRAM   PACKAGE   VERSION              STAGED-SECS  STAT
+      -    "US      AGE-SECS".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-STAGING
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "STALE-AGE-THRESHOLD"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-STALE-AGE-THRESH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT STAGE-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           MOVE "COMPILE/BIND STAGING REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-REPORT-STAGING.
+           PERFORM UNTIL EOF-CS
+               READ STAGE-FILE
+                   AT END SET EOF-CS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE STAGE-FILE.
+
+       2100-PRINT-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           COMPUTE WS-AGE-SECS = WS-NOW-SECS - MFC-CS-STAGED-SECS
+           MOVE MFC-CS-STAGED-SECS TO WS-DISP-SECS
+           MOVE WS-AGE-SECS TO WS-DISP-AGE
+           MOVE MFC-CS-SQLCODE TO WS-DISP-SQLCODE
+           MOVE SPACES TO REPORT-LINE
+           STRING MFC-CS-PROGRAM-NAME "  " MFC-CS-PACKAGE-NAME
+               "  " MFC-CS-PACKAGE-VERSION
+               "  " WS-DISP-SECS "  " MFC-CS-STATUS
+               "  " WS-DISP-AGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF MFC-CS-IS-FAILED
+               ADD 1 TO WS-FLAGGED-COUNT
+               MOVE "COMPILE/BIND FAILED - SEE SQLCODE ON MFCCSQO"
+                   TO WS-AL-MESSAGE
+               PERFORM 2200-WRITE-ALERT
+           ELSE
+               IF MFC-CS-IS-PENDING
+                   IF WS-AGE-SECS >= WS-STALE-AGE-THRESH
+                       ADD 1 TO WS-FLAGGED-COUNT
+                       MOVE "PACKAGE STAGED TOO LONG WITHOUT COMPLETING"
+                           TO WS-AL-MESSAGE
+                       PERFORM 2200-WRITE-ALERT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-WRITE-ALERT.
+           MOVE MFC-CS-PACKAGE-NAME TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               WS-AGE-SECS WS-STALE-AGE-THRESH
+               WS-AL-MESSAGE MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ENTRY-COUNT TO WS-DISP-ENTRY-COUNT
+           MOVE WS-FLAGGED-COUNT TO WS-DISP-FLAGGED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "ENTRIES CHECKED: " WS-DISP-ENTRY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "ENTRIES FLAGGED: " WS-DISP-FLAGGED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-FLAGGED-COUNT > 0
+               DISPLAY "MFCR042: " WS-DISP-FLAGGED-COUNT
+                   " COMPILE/BIND STAGING ISSUE(S) FOUND"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
