@@ -0,0 +1,269 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR000.CBL
+      *
+      *  Function = Long-running connection report.
+      *
+      *             Walks the application-info occurrences returned by
+      *             db2GetSnapshot (SQLM-APPLINFO) and lists every AGENT-ID
+      *             that is still shown active (APPL-STATUS between
+      *             SQLM-CONNECTED and SQLM-ROLLBACK-ACT) whose
+      *             STATUS-CHANGE-TIME is older than a site-configurable
+      *             threshold, so operations can see overnight connections
+      *             without eyeballing a raw snapshot dump. Report is
+      *             sorted by APPL-ID/AUTH-ID/DB-NAME with elapsed connect
+      *             time, keyed via an internal table and an in-place
+      *             bubble sort (4000-SORT-AND-PRINT/4100-SWAP-ENTRIES) -
+      *             no external sort utility exists in this shop's kennel
+      *             yet, so table-and-sort in COBOL is the norm here, and
+      *             the occurrence counts involved are small enough that
+      *             a straightforward swap-pass sort is not worth
+      *             replacing.
+      *
+      *             REPORT-MODE=1 in the PARM file switches
+      *             the run from the print-style report to a CSV extract
+      *             (MFCR000C), one unformatted row per qualifying
+      *             connection, for spreadsheet pickup.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR000.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR000P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR000O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "MFCR000C"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                PIC X(132).
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01 CSV-LINE                   PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PARM-STATUS             PIC XX.
+       01 WS-RPT-STATUS              PIC XX.
+       01 WS-CSV-STATUS              PIC XX.
+       01 WS-EOF-PARMS               PIC X VALUE "N".
+           88 EOF-PARMS              VALUE "Y".
+       01 WS-REPORT-MODE             PIC X VALUE "P".
+           88 RPT-MODE-CSV           VALUE "C".
+       01 WS-THRESHOLD-SECONDS       PIC 9(9) COMP-5 VALUE 43200.
+       01 WS-CURRENT-EPOCH           PIC 9(9) COMP-5.
+       01 WS-OCC-PTR                 USAGE POINTER.
+       01 WS-OCC-COUNT                PIC 9(9) COMP-5 VALUE 0.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 500.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-JDX                      PIC 9(9) COMP-5.
+       01 WS-ELAPSED-SECONDS          PIC 9(9) COMP-5.
+
+      * Working copy of one qualifying occurrence, built up as we walk
+      * the snapshot buffer, then sorted before the report is printed.
+       01 WS-CONN-TABLE.
+           05 WS-CONN-ENTRY OCCURS 500 TIMES
+               INDEXED BY WS-CE-IDX.
+               10 WS-CE-APPL-ID       PIC X(32).
+               10 WS-CE-AUTH-ID       PIC X(20).
+               10 WS-CE-DB-NAME       PIC X(20).
+               10 WS-CE-AGENT-ID      PIC 9(9).
+               10 WS-CE-ELAPSED       PIC 9(9).
+       01 WS-SWAP-ENTRY.
+           05 WS-SW-APPL-ID           PIC X(32).
+           05 WS-SW-AUTH-ID           PIC X(20).
+           05 WS-SW-DB-NAME           PIC X(20).
+           05 WS-SW-AGENT-ID          PIC 9(9).
+           05 WS-SW-ELAPSED           PIC 9(9).
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "LONG-RUNNING CONNECTION REPORT (SQLM-APPLINFO)".
+       01 WS-HDR2                     PIC X(132) VALUE
+           "APPL-ID          AUTH-ID          DB-NAME
+      -    "          AGENT-ID  ELAPSED-SECS".
+       01 WS-CSV-HDR                  PIC X(80) VALUE
+           "APPL-ID,AUTH-ID,DB-NAME,AGENT-ID,ELAPSED-SECS".
+       01 WS-DETAIL-LINE.
+           05 DL-APPL-ID               PIC X(32).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-AUTH-ID               PIC X(20).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-DB-NAME                PIC X(20).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-AGENT-ID               PIC ZZZZZZZZ9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 DL-ELAPSED                PIC ZZZZZZZZ9.
+
+       LINKAGE SECTION.
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-APPLINFO
+           PERFORM 4000-SORT-AND-PRINT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "CONN-THRESHOLD-SECS"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-THRESHOLD-SECONDS
+                           END-IF
+                           IF MFC-THR-NAME = "REPORT-MODE"
+                               AND MFC-THR-VALUE = 1
+                               SET RPT-MODE-CSV TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-CURRENT-EPOCH
+           IF RPT-MODE-CSV
+               OPEN OUTPUT CSV-FILE
+               MOVE WS-CSV-HDR TO CSV-LINE
+               WRITE CSV-LINE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE WS-HDR1 TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-HDR2 TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2000-GET-SNAPSHOT.
+      * db2GetSnapshot(version, pData, pSqlca) - generalized monitor API.
+      * DB2-PI-SQLMA-DATA would point at a prepared SQLMA area scoped to
+      * SQLM-CLASS-DEFAULT / all applications; DB2-PO-BUFFER comes back
+      * pointing at the first SQLM-APPLINFO occurrence in the buffer, and
+      * DB2-PO-COLLECTED-DATA at the SQLM-COLLECTED summary (occurrence
+      * count in APPLINFOS).
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCR000: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-APPLINFO.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR SQLM-SIZE OF SQLM-APPLINFO = 0
+               PERFORM 3100-EVALUATE-OCCURRENCE
+               SET WS-OCC-PTR TO ADDRESS OF SQLM-APPLINFO
+               SET WS-OCC-PTR UP BY SQLM-SIZE OF SQLM-APPLINFO
+               SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-EVALUATE-OCCURRENCE.
+           IF APPL-STATUS OF SQLM-APPLINFO >= SQLM-CONNECTED
+               AND APPL-STATUS OF SQLM-APPLINFO <= SQLM-ROLLBACK-ACT
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-CURRENT-EPOCH -
+                   SECONDS OF STATUS-CHANGE-TIME OF SQLM-APPLINFO
+               IF WS-ELAPSED-SECONDS >= WS-THRESHOLD-SECONDS
+                   AND WS-OCC-COUNT < WS-MAX-OCC
+                   ADD 1 TO WS-OCC-COUNT
+                   MOVE APPL-ID OF SQLM-APPLINFO
+                       TO WS-CE-APPL-ID(WS-OCC-COUNT)
+                   MOVE AUTH-ID OF SQLM-APPLINFO
+                       TO WS-CE-AUTH-ID(WS-OCC-COUNT)
+                   MOVE DB-NAME OF SQLM-APPLINFO
+                       TO WS-CE-DB-NAME(WS-OCC-COUNT)
+                   MOVE AGENT-ID OF SQLM-APPLINFO
+                       TO WS-CE-AGENT-ID(WS-OCC-COUNT)
+                   MOVE WS-ELAPSED-SECONDS
+                       TO WS-CE-ELAPSED(WS-OCC-COUNT)
+               END-IF
+           END-IF.
+
+       4000-SORT-AND-PRINT.
+           IF WS-OCC-COUNT > 1
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-OCC-COUNT - 1
+                   PERFORM VARYING WS-JDX FROM 1 BY 1
+                           UNTIL WS-JDX > WS-OCC-COUNT - WS-IDX
+                       IF WS-CE-APPL-ID(WS-JDX) >
+                                   WS-CE-APPL-ID(WS-JDX + 1)
+                           OR (WS-CE-APPL-ID(WS-JDX) =
+                                   WS-CE-APPL-ID(WS-JDX + 1)
+                               AND WS-CE-AUTH-ID(WS-JDX) >
+                                   WS-CE-AUTH-ID(WS-JDX + 1))
+                           OR (WS-CE-APPL-ID(WS-JDX) =
+                                   WS-CE-APPL-ID(WS-JDX + 1)
+                               AND WS-CE-AUTH-ID(WS-JDX) =
+                                   WS-CE-AUTH-ID(WS-JDX + 1)
+                               AND WS-CE-DB-NAME(WS-JDX) >
+                                   WS-CE-DB-NAME(WS-JDX + 1))
+                           PERFORM 4100-SWAP-ENTRIES
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-OCC-COUNT
+               IF RPT-MODE-CSV
+                   PERFORM 4200-WRITE-CSV-ROW
+               ELSE
+                   MOVE WS-CE-APPL-ID(WS-IDX) TO DL-APPL-ID
+                   MOVE WS-CE-AUTH-ID(WS-IDX) TO DL-AUTH-ID
+                   MOVE WS-CE-DB-NAME(WS-IDX) TO DL-DB-NAME
+                   MOVE WS-CE-AGENT-ID(WS-IDX) TO DL-AGENT-ID
+                   MOVE WS-CE-ELAPSED(WS-IDX) TO DL-ELAPSED
+                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       4100-SWAP-ENTRIES.
+           MOVE WS-CONN-ENTRY(WS-JDX) TO WS-SWAP-ENTRY
+           MOVE WS-CONN-ENTRY(WS-JDX + 1) TO WS-CONN-ENTRY(WS-JDX)
+           MOVE WS-SWAP-ENTRY TO WS-CONN-ENTRY(WS-JDX + 1).
+
+       4200-WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-LINE
+           STRING WS-CE-APPL-ID(WS-IDX) DELIMITED BY SPACE
+               "," WS-CE-AUTH-ID(WS-IDX) DELIMITED BY SPACE
+               "," WS-CE-DB-NAME(WS-IDX) DELIMITED BY SPACE
+               "," WS-CE-AGENT-ID(WS-IDX) DELIMITED BY SIZE
+               "," WS-CE-ELAPSED(WS-IDX) DELIMITED BY SIZE
+               INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       9000-TERMINATE.
+           IF RPT-MODE-CSV
+               CLOSE CSV-FILE
+           ELSE
+               CLOSE REPORT-FILE
+           END-IF.
