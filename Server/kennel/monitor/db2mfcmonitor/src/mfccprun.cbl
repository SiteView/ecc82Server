@@ -0,0 +1,237 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCPRUN.CBL
+      *
+      *  Function = Collector for history retention policy.
+      *
+      *             Reads the site-maintained per-database retention
+      *             policy file (MFCRETNP/mfcretn.cbl - keep N days or
+      *             keep N most-recent backups, whichever keeps MORE on
+      *             file) and, for each database listed, scans that
+      *             database's DB2 history file the MFCCHRS way
+      *             (db2gHistoryOpenScan/db2gHistoryGetEntry) for BACKUP
+      *             entries, ranks them most-recent-first the MFCR009
+      *             bubble-sort way, and writes one MFCPRNCO candidate
+      *             record per entry with MFC-PC-DISPOSITION set to "K"
+      *             (keep) if it satisfies either the age test or the
+      *             count test, "P" (prune) only if it fails both - the
+      *             "whichever keeps more" rule this policy applies.
+      *
+      *             This collector does not call db2gPrune itself; it
+      *             only classifies. MFCR013 is the job that acts on a
+      *             "P" disposition, and MFCR044 is the preview report an
+      *             operator reviews before MFCR013 ever runs, both
+      *             reading this same extract - the collector/report
+      *             split used throughout this kennel.
+      *
+      *             Point-in-time extract, not a history file, so
+      *             MFCPRNCO is opened OUTPUT (overwritten each run).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCPRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETENTION-FILE ASSIGN TO "MFCRETNP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+           SELECT CAND-FILE ASSIGN TO "MFCPRNCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETENTION-FILE
+           RECORDING MODE IS F.
+           COPY "mfcretn.cbl".
+       FD  CAND-FILE
+           RECORDING MODE IS F.
+           COPY "mfcprnc.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-RP-STATUS                PIC XX.
+       01 WS-CF-STATUS                PIC XX.
+       01 WS-EOF-RP                   PIC X VALUE "N".
+           88 EOF-RP                  VALUE "Y".
+       01 WS-DONE                     PIC X VALUE "N".
+           88 SCAN-DONE               VALUE "Y".
+       01 WS-TODAY-EPOCH-DAYS         PIC 9(9) COMP-5.
+       01 WS-ZERO-TIMESTAMP           PIC X(14) VALUE "00000000000000".
+
+       01 WS-MAX-ENTRIES              PIC 9(9) COMP-5 VALUE 500.
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-JDX                      PIC 9(9) COMP-5.
+       01 WS-ENTRY-TABLE.
+           05 WS-ENTRY OCCURS 500 TIMES INDEXED BY WS-EX.
+               10 WS-E-EID-NODE        PIC S9(4) COMP-5.
+               10 WS-E-EID-HID         PIC 9(9) COMP-5.
+               10 WS-E-STATUS          PIC X.
+               10 WS-E-TIMESTAMP       PIC X(14).
+               10 WS-E-BACKUP-ID       PIC X(24).
+               10 WS-E-LOCATION        PIC X(80).
+               10 WS-E-AGE-DAYS        PIC 9(9) COMP-5.
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-EID-NODE         PIC S9(4) COMP-5.
+           05 WS-SWAP-EID-HID          PIC 9(9) COMP-5.
+           05 WS-SWAP-STATUS           PIC X.
+           05 WS-SWAP-TIMESTAMP        PIC X(14).
+           05 WS-SWAP-BACKUP-ID        PIC X(24).
+           05 WS-SWAP-LOCATION         PIC X(80).
+           05 WS-SWAP-AGE-DAYS         PIC 9(9) COMP-5.
+
+       01 WS-ENDTIME-BUF               PIC X(14) VALUE SPACES.
+       01 WS-ID-BUF                    PIC X(24) VALUE SPACES.
+       01 WS-LOCATION-BUF              PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL EOF-RP
+               READ RETENTION-FILE
+                   AT END SET EOF-RP TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-ONE-DB
+               END-READ
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE WS-ZERO-TIMESTAMP TO WS-E-TIMESTAMP(1)
+           CALL "MFCUDAYS" USING WS-ZERO-TIMESTAMP WS-TODAY-EPOCH-DAYS
+           OPEN INPUT RETENTION-FILE
+           OPEN OUTPUT CAND-FILE.
+
+       2000-PROCESS-ONE-DB.
+           MOVE 0 TO WS-ENTRY-COUNT
+           PERFORM 2100-OPEN-HISTORY-SCAN
+           PERFORM 2200-READ-HISTORY-ENTRIES
+           PERFORM 2300-SORT-ENTRIES-BY-RECENCY
+           PERFORM 2400-CLASSIFY-AND-WRITE.
+
+       2100-OPEN-HISTORY-SCAN.
+           MOVE "N" TO WS-DONE
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF MFC-RT-DB-ALIAS
+           MOVE LENGTH OF MFC-RT-DB-ALIAS
+               TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE 0 TO DB2-I-OBJECT-NAME-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-HISTORY
+               TO DB2-I-CALLER-ACTION OF DB2G-HISTORY-OPEN-STRUCT
+           CALL "db2gHistoryOpenScan" USING DB2VERSION810
+               DB2G-HISTORY-OPEN-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCPRUN: db2gHistoryOpenScan SQLCODE=" SQLCODE
+                   " DB=" MFC-RT-DB-ALIAS
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       2200-READ-HISTORY-ENTRIES.
+           PERFORM UNTIL SCAN-DONE OR WS-ENTRY-COUNT >= WS-MAX-ENTRIES
+               PERFORM 2210-GET-NEXT-ENTRY
+               IF NOT SCAN-DONE
+                   IF DB2-O-OPERATION OF DB2HISTORY-DATA
+                           = DB2HIST-OP-BACKUP
+                       PERFORM 2220-ADD-TO-TABLE
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           CALL "db2gHistoryCloseScan"
+               USING DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT SQLCA.
+
+       2210-GET-NEXT-ENTRY.
+           MOVE "SQLUHINF" TO DB2-IO-HIST-DATA-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-OBJECT-PART OF DB2HISTORY-DATA
+               TO NULL
+           MOVE 0
+               TO DB2-I-LENGTH OF DB2-O-OBJECT-PART OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-END-TIME OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ENDTIME-BUF
+           MOVE LENGTH OF WS-ENDTIME-BUF
+               TO DB2-I-LENGTH OF DB2-O-END-TIME OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-ID OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ID-BUF
+           MOVE LENGTH OF WS-ID-BUF
+               TO DB2-I-LENGTH OF DB2-O-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-LOCATION OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-LOCATION-BUF
+           MOVE LENGTH OF WS-LOCATION-BUF
+               TO DB2-I-LENGTH OF DB2-O-LOCATION OF DB2HISTORY-DATA
+           SET DB2-PIO-HIST-DATA OF DB2HISTORY-GET-ENTRY-STRUCT
+               TO ADDRESS OF DB2HISTORY-DATA
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           MOVE DB2HISTORY-GET-ALL
+               TO DB2-I-CALLER-ACTION OF DB2HISTORY-GET-ENTRY-STRUCT
+           CALL "db2gHistoryGetEntry" USING DB2VERSION810
+               DB2HISTORY-GET-ENTRY-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       2220-ADD-TO-TABLE.
+           ADD 1 TO WS-ENTRY-COUNT
+           SET WS-EX TO WS-ENTRY-COUNT
+           MOVE DB2-IO-NODE OF DB2-O-EID OF DB2HISTORY-DATA
+               TO WS-E-EID-NODE(WS-EX)
+           MOVE DB2-IO-HID OF DB2-O-EID OF DB2HISTORY-DATA
+               TO WS-E-EID-HID(WS-EX)
+           MOVE DB2-O-STATUS OF DB2HISTORY-DATA TO WS-E-STATUS(WS-EX)
+           MOVE WS-ENDTIME-BUF TO WS-E-TIMESTAMP(WS-EX)
+           MOVE WS-ID-BUF TO WS-E-BACKUP-ID(WS-EX)
+           MOVE WS-LOCATION-BUF TO WS-E-LOCATION(WS-EX)
+           CALL "MFCUDAYS" USING WS-ENDTIME-BUF WS-E-AGE-DAYS(WS-EX)
+           COMPUTE WS-E-AGE-DAYS(WS-EX) =
+               WS-TODAY-EPOCH-DAYS - WS-E-AGE-DAYS(WS-EX).
+
+       2300-SORT-ENTRIES-BY-RECENCY.
+           IF WS-ENTRY-COUNT > 1
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-ENTRY-COUNT - 1
+                   PERFORM VARYING WS-JDX FROM 1 BY 1
+                           UNTIL WS-JDX > WS-ENTRY-COUNT - WS-IDX
+                       IF WS-E-TIMESTAMP(WS-JDX) <
+                               WS-E-TIMESTAMP(WS-JDX + 1)
+                           PERFORM 2310-SWAP-ENTRIES
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       2310-SWAP-ENTRIES.
+           MOVE WS-ENTRY(WS-JDX) TO WS-SWAP-ENTRY
+           MOVE WS-ENTRY(WS-JDX + 1) TO WS-ENTRY(WS-JDX)
+           MOVE WS-SWAP-ENTRY TO WS-ENTRY(WS-JDX + 1).
+
+       2400-CLASSIFY-AND-WRITE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ENTRY-COUNT
+               MOVE MFC-RT-DB-ALIAS TO MFC-PC-DB-ALIAS
+               MOVE WS-E-EID-NODE(WS-IDX) TO MFC-PC-EID-NODE
+               MOVE WS-E-EID-HID(WS-IDX) TO MFC-PC-EID-HID
+               MOVE WS-E-STATUS(WS-IDX) TO MFC-PC-STATUS
+               MOVE WS-E-TIMESTAMP(WS-IDX) TO MFC-PC-TIMESTAMP
+               MOVE WS-E-BACKUP-ID(WS-IDX) TO MFC-PC-BACKUP-ID
+               MOVE WS-E-LOCATION(WS-IDX) TO MFC-PC-LOCATION
+               MOVE WS-E-AGE-DAYS(WS-IDX) TO MFC-PC-AGE-DAYS
+               MOVE WS-IDX TO MFC-PC-RECENCY-RANK
+               IF WS-E-AGE-DAYS(WS-IDX) < MFC-RT-KEEP-DAYS
+                       OR WS-IDX <= MFC-RT-KEEP-BACKUPS
+                   SET MFC-PC-KEEP TO TRUE
+               ELSE
+                   SET MFC-PC-PRUNE TO TRUE
+               END-IF
+               WRITE MFC-PRUNE-CAND-REC
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE RETENTION-FILE
+           CLOSE CAND-FILE.
