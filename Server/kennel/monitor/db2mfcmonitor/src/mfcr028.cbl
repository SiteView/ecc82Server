@@ -0,0 +1,212 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR028.CBL
+      *
+      *  Function = Territory/codepage compliance check.
+      *             Loads the site's per-database territory/codepage
+      *             standard (MFCTERRP/mfcterrp.cbl) into memory, then
+      *             reads the DBA-refreshed actual-value export
+      *             (MFCTERRA/mfcterra.cbl, this kennel's stand-in for a
+      *             live SQLE-DB-TERRITORY-INFO query - see mfcterra.cbl)
+      *             and flags every database whose actual codeset or
+      *             territory does not match its policy, and every
+      *             database present in the actual export with no policy
+      *             on file at all.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR028.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCTERRP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT ACTUAL-FILE ASSIGN TO "MFCTERRA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR028O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcterrp.cbl".
+       FD  ACTUAL-FILE
+           RECORDING MODE IS F.
+           COPY "mfcterra.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-EOF-AF                   PIC X VALUE "N".
+           88 EOF-AF                  VALUE "Y".
+
+       01 WS-MAX-POLICIES             PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-POLICY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POLICY-TABLE.
+           05 WS-PL-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-PL-X.
+              10 WS-PL-DB-ALIAS        PIC X(20).
+              10 WS-PL-EXP-CODESET     PIC X(17).
+              10 WS-PL-EXP-TERRITORY   PIC X(33).
+              10 WS-PL-SEEN            PIC X.
+                  88 WS-PL-WAS-SEEN    VALUE "Y".
+
+       01 WS-DB-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-VIOLATION-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       01 WS-NO-POLICY-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       01 WS-MISSING-COUNT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-DB-COUNT            PIC Z(9)9.
+       01 WS-DISP-VIOLATION-COUNT     PIC Z(9)9.
+       01 WS-DISP-NO-POLICY-COUNT     PIC Z(9)9.
+       01 WS-DISP-MISSING-COUNT       PIC Z(9)9.
+       01 WS-FOUND-POLICY             PIC X.
+           88 WS-HAD-POLICY           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-POLICIES
+           PERFORM 3000-CHECK-ACTUALS
+           PERFORM 4000-CHECK-MISSING-DATABASES
+           PERFORM 5000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT POLICY-FILE
+           OPEN INPUT ACTUAL-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "DATABASE TERRITORY/CODEPAGE COMPLIANCE CHECK"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-LOAD-POLICIES.
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-REMEMBER-POLICY
+               END-READ
+           END-PERFORM
+           CLOSE POLICY-FILE.
+
+       2100-REMEMBER-POLICY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               SET WS-PL-X TO WS-POLICY-COUNT
+               MOVE MFC-TP-DB-ALIAS TO WS-PL-DB-ALIAS(WS-PL-X)
+               MOVE MFC-TP-EXPECTED-CODESET
+                   TO WS-PL-EXP-CODESET(WS-PL-X)
+               MOVE MFC-TP-EXPECTED-TERRITORY
+                   TO WS-PL-EXP-TERRITORY(WS-PL-X)
+               MOVE "N" TO WS-PL-SEEN(WS-PL-X)
+           END-IF.
+
+       3000-CHECK-ACTUALS.
+           PERFORM UNTIL EOF-AF
+               READ ACTUAL-FILE
+                   AT END SET EOF-AF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-CHECK-ONE-DATABASE
+               END-READ
+           END-PERFORM
+           CLOSE ACTUAL-FILE.
+
+       3100-CHECK-ONE-DATABASE.
+           ADD 1 TO WS-DB-COUNT
+           MOVE "N" TO WS-FOUND-POLICY
+           IF WS-POLICY-COUNT > 0
+               SET WS-PL-X TO 1
+               SEARCH WS-PL-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-PL-DB-ALIAS(WS-PL-X) = MFC-TA-DB-ALIAS
+                       MOVE "Y" TO WS-FOUND-POLICY
+                       MOVE "Y" TO WS-PL-SEEN(WS-PL-X)
+               END-SEARCH
+           END-IF
+           IF WS-HAD-POLICY
+               PERFORM 3200-COMPARE-TO-POLICY
+           ELSE
+               ADD 1 TO WS-NO-POLICY-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "DB-ALIAS=" MFC-TA-DB-ALIAS
+                   "  *** NO TERRITORY/CODEPAGE POLICY ON FILE ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3200-COMPARE-TO-POLICY.
+           MOVE SPACES TO REPORT-LINE
+           STRING "DB-ALIAS=" MFC-TA-DB-ALIAS
+               "  CODESET=" MFC-TA-ACTUAL-CODESET
+               "  TERRITORY=" MFC-TA-ACTUAL-TERRITORY
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF MFC-TA-ACTUAL-CODESET NOT = WS-PL-EXP-CODESET(WS-PL-X)
+                   OR MFC-TA-ACTUAL-TERRITORY
+                       NOT = WS-PL-EXP-TERRITORY(WS-PL-X)
+               ADD 1 TO WS-VIOLATION-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** NOT COMPLIANT - EXPECTED CODESET="
+                   WS-PL-EXP-CODESET(WS-PL-X)
+                   "  TERRITORY=" WS-PL-EXP-TERRITORY(WS-PL-X)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       4000-CHECK-MISSING-DATABASES.
+           SET WS-PL-X TO 1
+           PERFORM WS-POLICY-COUNT TIMES
+               IF NOT WS-PL-WAS-SEEN(WS-PL-X)
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "DB-ALIAS=" WS-PL-DB-ALIAS(WS-PL-X)
+                       "  *** ON POLICY FILE BUT NOT IN ACTUAL EXPORT"
+                       " - CANNOT VERIFY ***"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+               SET WS-PL-X UP BY 1
+           END-PERFORM.
+
+       5000-PRINT-SUMMARY.
+           MOVE WS-DB-COUNT TO WS-DISP-DB-COUNT
+           MOVE WS-VIOLATION-COUNT TO WS-DISP-VIOLATION-COUNT
+           MOVE WS-NO-POLICY-COUNT TO WS-DISP-NO-POLICY-COUNT
+           MOVE WS-MISSING-COUNT TO WS-DISP-MISSING-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DATABASES CHECKED: " WS-DISP-DB-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPLIANCE VIOLATIONS: " WS-DISP-VIOLATION-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "NO POLICY ON FILE: " WS-DISP-NO-POLICY-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "POLICIES NOT VERIFIABLE: " WS-DISP-MISSING-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-VIOLATION-COUNT > 0 OR WS-NO-POLICY-COUNT > 0
+               DISPLAY "MFCR028: " WS-VIOLATION-COUNT
+                   " VIOLATION(S), " WS-NO-POLICY-COUNT " UNGOVERNED"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
