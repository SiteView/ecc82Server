@@ -0,0 +1,113 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCPING.CBL
+      *
+      *  Function = Collector for database ping/heartbeat
+      *             monitor.
+      *
+      *             Reads the site-maintained worklist of databases this
+      *             shop wants heartbeated (MFCPINGP/mfcping.cbl) and
+      *             calls db2gDatabasePing (DB2G-DATABASE-PING-STRUCT)
+      *             against each alias in turn, appending one row per
+      *             poll to MFCPINGO with the returned SQLCODE and
+      *             elapsed response time - the same "site worklist
+      *             drives a live per-entry API call" shape MFCCLOAD
+      *             and MFCCRSTS already use.
+      *
+      *             Run on a short scheduled interval (outside this
+      *             program's own control - cron/scheduler owns that),
+      *             MFCPINGO accumulates into a heartbeat trend/history
+      *             file, opened EXTEND rather than OUTPUT so a run never
+      *             erases prior polls. MFCR038 is the reader that walks
+      *             this history to detect a database down long enough to
+      *             alert on, instead of this shop learning a database is
+      *             unreachable from a user complaint first.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCPING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "MFCPINGP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IV-STATUS.
+           SELECT HIST-FILE ASSIGN TO "MFCPINGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcping.cbl".
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcpingh.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-IV-STATUS                PIC XX.
+       01 WS-PH-STATUS                PIC XX.
+       01 WS-EOF-IV                   PIC X VALUE "N".
+           88 EOF-IV                  VALUE "Y".
+       01 WS-POLL-SECS                PIC 9(9) COMP-5.
+       01 WS-CUR-DB-ALIAS             PIC X(20) VALUE SPACES.
+       01 WS-ELAPSED-TIME-BUF         PIC S9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-POLL-DATABASES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT INVENTORY-FILE
+           OPEN EXTEND HIST-FILE
+           IF WS-PH-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           CALL "MFCUTIME" USING WS-POLL-SECS.
+
+       2000-POLL-DATABASES.
+           PERFORM UNTIL EOF-IV
+               READ INVENTORY-FILE
+                   AT END SET EOF-IV TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PING-ONE-DATABASE
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-FILE.
+
+       2100-PING-ONE-DATABASE.
+           MOVE MFC-PG-DB-ALIAS TO WS-CUR-DB-ALIAS
+           MOVE MFC-PG-DB-ALIAS
+               TO DB2-I-DB-ALIAS OF DB2G-DATABASE-PING-STRUCT
+           MOVE LENGTH OF DB2-I-DB-ALIAS OF DB2G-DATABASE-PING-STRUCT
+               TO DB2-I-DB-ALIAS-LENGTH OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO DB2-REQUEST-PACKET-SZ OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO DB2-RESPONSE-PACKET-SZ OF DB2G-DATABASE-PING-STRUCT
+           MOVE 1 TO DB2-I-NUM-ITERATIONS OF DB2G-DATABASE-PING-STRUCT
+           MOVE 0 TO WS-ELAPSED-TIME-BUF
+           SET DB2-PO-ELAPSED-TIME OF DB2G-DATABASE-PING-STRUCT
+               TO ADDRESS OF WS-ELAPSED-TIME-BUF
+           CALL "db2gDatabasePing" USING DB2VERSION810
+               DB2G-DATABASE-PING-STRUCT SQLCA
+           PERFORM 2200-WRITE-PING-REC.
+
+       2200-WRITE-PING-REC.
+           MOVE WS-POLL-SECS TO MFC-PH-POLL-SECS
+           MOVE WS-CUR-DB-ALIAS TO MFC-PH-DB-ALIAS
+           MOVE SQLCODE TO MFC-PH-SQLCODE
+           IF SQLCODE = 0
+               MOVE WS-ELAPSED-TIME-BUF TO MFC-PH-ELAPSED-MICROS
+           ELSE
+               MOVE 0 TO MFC-PH-ELAPSED-MICROS
+               DISPLAY "MFCCPING: db2gDatabasePing SQLCODE=" SQLCODE
+                   " DB=" WS-CUR-DB-ALIAS
+           END-IF
+           WRITE MFC-PING-HIST-REC.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE.
