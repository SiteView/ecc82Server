@@ -0,0 +1,146 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUSQLD.CBL
+      *
+      *  Function = Shared utility for dynamic column
+      *             export driven by SQLDA/SQLVAR.
+      *
+      *             Given an SQLDA (sqlda.cbl) a caller has already
+      *             PREPAREd, DESCRIBEd, and FETCHed a row into - so
+      *             every SQLVAR-ENTRIES(n) SQLDATA/SQLIND pointer
+      *             already addresses that row's column data and null
+      *             indicator - walks the first LS-SQLDA's SQLD used
+      *             entries and fills in one MFCDYNX export record with
+      *             each column's name (SQLNAME), SQL-TYP-* type code
+      *             (SQLTYPE), null flag, and a display-form value,
+      *             without this utility or its caller ever needing to
+      *             know the column list in advance. LS-SQLDA's SQLD is
+      *             capped at the twenty columns MFCDYNX can carry;
+      *             anything beyond that is not copied, and the caller
+      *             is told how many columns were actually used via
+      *             MFC-DX-COLUMN-COUNT.
+      *
+      *             This copybook set has no embedded dynamic-SQL
+      *             (PREPARE/DESCRIBE/OPEN/FETCH) facility of its own -
+      *             this kennel's monitoring is all done through the
+      *             Snapshot and Generic Administrative APIs - so
+      *             MFCUSQLD is written to be called by whichever
+      *             dynamic-SQL program elsewhere in this shop already
+      *             holds a fetched SQLDA and wants a uniform export
+      *             record out of it; MFCR026 is the paired report that
+      *             reads whatever MFCUSQLD's caller wrote to MFCDYNX.
+      *
+      *  Called by any dynamic-SQL program that has PREPAREd, DESCRIBEd,
+      *  and FETCHed a row into an SQLDA and wants a self-describing
+      *  export record for MFCDYNX.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCUSQLD.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "sql.cbl".
+
+       01 WS-MAX-COLUMNS             PIC S9(4) COMP-5 VALUE 20.
+       01 WS-COL-IDX                 PIC S9(4) COMP-5.
+       01 WS-DISP-SMALL               PIC -(4)9.
+       01 WS-DISP-INT                 PIC -(9)9.
+       01 WS-DISP-BIGINT               PIC -(17)9.
+       01 WS-COPY-LEN                 PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "sqlda.cbl".
+       01 LS-SOURCE-ID               PIC X(20).
+       01 LS-ROW-NUM                 PIC 9(9) COMP-5.
+       COPY "mfcdynx.cbl".
+       01 WS-GENERIC-BYTES.
+           05 WS-GB-CHAR              PIC X(100).
+       01 WS-GENERIC-SMALL REDEFINES WS-GENERIC-BYTES.
+           05 WS-GS-VALUE             PIC S9(4) COMP-5.
+       01 WS-GENERIC-INT REDEFINES WS-GENERIC-BYTES.
+           05 WS-GI-VALUE             PIC S9(9) COMP-5.
+       01 WS-GENERIC-BIGINT REDEFINES WS-GENERIC-BYTES.
+           05 WS-GX-VALUE             PIC S9(18) COMP-5.
+       01 WS-GENERIC-VARCHAR REDEFINES WS-GENERIC-BYTES.
+           05 WS-GV-LEN                PIC S9(4) COMP-5.
+           05 WS-GV-DATA                PIC X(98).
+       01 WS-IND-BYTES.
+           05 WS-IB-VALUE             PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING SQLDA LS-SOURCE-ID LS-ROW-NUM
+               MFC-DYN-EXPORT-REC.
+       0000-MAIN.
+           MOVE LS-SOURCE-ID TO MFC-DX-SOURCE-ID
+           MOVE LS-ROW-NUM TO MFC-DX-ROW-NUM
+           MOVE 0 TO WS-COL-IDX
+           MOVE 0 TO MFC-DX-COLUMN-COUNT
+           PERFORM UNTIL WS-COL-IDX >= SQLD OF SQLDA
+               OR WS-COL-IDX >= WS-MAX-COLUMNS
+               ADD 1 TO WS-COL-IDX
+               PERFORM 1000-COPY-ONE-COLUMN
+           END-PERFORM
+           GOBACK.
+
+       1000-COPY-ONE-COLUMN.
+           SET MFC-DX-COL-X TO WS-COL-IDX
+           MOVE WS-COL-IDX TO MFC-DX-COLUMN-COUNT
+           MOVE SQLNAMEC OF SQLVAR-ENTRIES(WS-COL-IDX)
+               TO MFC-DX-COL-NAME(MFC-DX-COL-X)
+           MOVE SQLTYPE OF SQLVAR-ENTRIES(WS-COL-IDX)
+               TO MFC-DX-COL-TYPE(MFC-DX-COL-X)
+           MOVE "N" TO MFC-DX-COL-NULL(MFC-DX-COL-X)
+           MOVE SPACES TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+           IF SQLIND OF SQLVAR-ENTRIES(WS-COL-IDX) NOT = NULL
+               SET ADDRESS OF WS-IND-BYTES
+                   TO SQLIND OF SQLVAR-ENTRIES(WS-COL-IDX)
+               IF WS-IB-VALUE < 0
+                   MOVE "Y" TO MFC-DX-COL-NULL(MFC-DX-COL-X)
+               END-IF
+           END-IF
+           IF NOT MFC-DX-COL-IS-NULL(MFC-DX-COL-X)
+               PERFORM 1100-FORMAT-ONE-VALUE
+           END-IF.
+
+       1100-FORMAT-ONE-VALUE.
+           SET ADDRESS OF WS-GENERIC-BYTES
+               TO SQLDATA OF SQLVAR-ENTRIES(WS-COL-IDX)
+           EVALUATE SQLTYPE OF SQLVAR-ENTRIES(WS-COL-IDX)
+               WHEN SQL-TYP-SMALL
+               WHEN SQL-TYP-NSMALL
+                   MOVE WS-GS-VALUE TO WS-DISP-SMALL
+                   MOVE WS-DISP-SMALL TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+               WHEN SQL-TYP-INTEGER
+               WHEN SQL-TYP-NINTEGER
+                   MOVE WS-GI-VALUE TO WS-DISP-INT
+                   MOVE WS-DISP-INT TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+               WHEN SQL-TYP-BIGINT
+               WHEN SQL-TYP-NBIGINT
+                   MOVE WS-GX-VALUE TO WS-DISP-BIGINT
+                   MOVE WS-DISP-BIGINT TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+               WHEN SQL-TYP-VARCHAR
+               WHEN SQL-TYP-NVARCHAR
+               WHEN SQL-TYP-LONG
+               WHEN SQL-TYP-NLONG
+                   MOVE WS-GV-LEN TO WS-COPY-LEN
+                   IF WS-COPY-LEN > 98
+                       MOVE 98 TO WS-COPY-LEN
+                   END-IF
+                   IF WS-COPY-LEN > 0
+                       MOVE WS-GV-DATA(1:WS-COPY-LEN)
+                           TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+                   END-IF
+               WHEN SQL-TYP-CHAR
+               WHEN SQL-TYP-NCHAR
+                   MOVE SQLLEN OF SQLVAR-ENTRIES(WS-COL-IDX)
+                       TO WS-COPY-LEN
+                   IF WS-COPY-LEN > 100 OR WS-COPY-LEN < 1
+                       MOVE 100 TO WS-COPY-LEN
+                   END-IF
+                   MOVE WS-GB-CHAR(1:WS-COPY-LEN)
+                       TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+               WHEN OTHER
+                   MOVE WS-GB-CHAR(1:LENGTH OF MFC-DX-COL-VALUE
+                       (MFC-DX-COL-X))
+                       TO MFC-DX-COL-VALUE(MFC-DX-COL-X)
+           END-EVALUATE.
