@@ -0,0 +1,225 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCRORG.CBL
+      *
+      *  Function = Collector for reorg scheduling and
+      *             outcome tracking.
+      *
+      *             Reads the site-maintained per-table reorg schedule
+      *             file (MFCRORGP/mfcrorg.cbl - a table name and how
+      *             many days may pass between reorgs) and, for each
+      *             table listed, scans that table's database history
+      *             file the MFCCPRUN way (db2gHistoryOpenScan/
+      *             db2gHistoryGetEntry) for REORG entries naming that
+      *             table, to find how long it has been since the last
+      *             one. A table with no prior REORG entry, or whose
+      *             most recent one is older than its scheduled
+      *             frequency, is due - MFCCRORG calls the Generic Reorg
+      *             Table API (db2gReorgTable over DB2G-REORG-STRUCT)
+      *             against it directly and appends one outcome record
+      *             to MFCRORGO whether the call succeeds or fails.
+      *             MFCR019 is the report that reviews MFCRORGO.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCRORG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHED-FILE ASSIGN TO "MFCRORGP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SF-STATUS.
+           SELECT OUTCOME-FILE ASSIGN TO "MFCRORGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHED-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrorg.cbl".
+       FD  OUTCOME-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrorgo.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-SF-STATUS                PIC XX.
+       01 WS-OF-STATUS                PIC XX.
+       01 WS-EOF-SF                   PIC X VALUE "N".
+           88 EOF-SF                  VALUE "Y".
+       01 WS-DONE                     PIC X VALUE "N".
+           88 SCAN-DONE               VALUE "Y".
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+       01 WS-TODAY-EPOCH-DAYS         PIC 9(9) COMP-5.
+       01 WS-ZERO-TIMESTAMP           PIC X(14) VALUE "00000000000000".
+       01 WS-ENDTIME-BUF              PIC X(14) VALUE SPACES.
+       01 WS-TABLE-NAME-BUF           PIC X(128) VALUE SPACES.
+       01 WS-FOUND-PRIOR              PIC X VALUE "N".
+           88 FOUND-PRIOR             VALUE "Y".
+       01 WS-BEST-TIMESTAMP           PIC X(14).
+       01 WS-PRIOR-AGE-DAYS           PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL EOF-SF
+               READ SCHED-FILE
+                   AT END SET EOF-SF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-ONE-TABLE
+               END-READ
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           CALL "MFCUDAYS" USING WS-ZERO-TIMESTAMP WS-TODAY-EPOCH-DAYS
+           OPEN INPUT SCHED-FILE
+           OPEN EXTEND OUTCOME-FILE
+           IF WS-OF-STATUS = "35"
+               OPEN OUTPUT OUTCOME-FILE
+           END-IF.
+
+       2000-PROCESS-ONE-TABLE.
+           MOVE "N" TO WS-FOUND-PRIOR
+           MOVE WS-ZERO-TIMESTAMP TO WS-BEST-TIMESTAMP
+           PERFORM 2100-OPEN-HISTORY-SCAN
+           PERFORM 2200-READ-HISTORY-ENTRIES
+           PERFORM 2300-DECIDE-AND-ACT.
+
+       2100-OPEN-HISTORY-SCAN.
+           MOVE "N" TO WS-DONE
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT
+               TO ADDRESS OF MFC-RG-DB-ALIAS
+           MOVE LENGTH OF MFC-RG-DB-ALIAS
+               TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE 0 TO DB2-I-OBJECT-NAME-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-HISTORY
+               TO DB2-I-CALLER-ACTION OF DB2G-HISTORY-OPEN-STRUCT
+           CALL "db2gHistoryOpenScan" USING DB2VERSION810
+               DB2G-HISTORY-OPEN-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCRORG: db2gHistoryOpenScan SQLCODE=" SQLCODE
+                   " DB=" MFC-RG-DB-ALIAS
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       2200-READ-HISTORY-ENTRIES.
+           PERFORM UNTIL SCAN-DONE
+               PERFORM 2210-GET-NEXT-ENTRY
+               IF NOT SCAN-DONE
+                   IF DB2-O-OPERATION OF DB2HISTORY-DATA
+                           = DB2HIST-OP-REORG
+                       AND WS-TABLE-NAME-BUF = MFC-RG-TABLE-NAME
+                       PERFORM 2220-NOTE-IF-MOST-RECENT
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           CALL "db2gHistoryCloseScan"
+               USING DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT SQLCA.
+
+       2210-GET-NEXT-ENTRY.
+           MOVE "SQLUHINF" TO DB2-IO-HIST-DATA-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-OBJECT-PART OF DB2HISTORY-DATA
+               TO NULL
+           MOVE 0
+               TO DB2-I-LENGTH OF DB2-O-OBJECT-PART OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-END-TIME OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ENDTIME-BUF
+           MOVE LENGTH OF WS-ENDTIME-BUF
+               TO DB2-I-LENGTH OF DB2-O-END-TIME OF DB2HISTORY-DATA
+           MOVE SPACES TO WS-TABLE-NAME-BUF
+           SET DB2-PIO-DATA OF DB2-O-TABLE-NAME OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-TABLE-NAME-BUF
+           MOVE LENGTH OF WS-TABLE-NAME-BUF
+               TO DB2-I-LENGTH OF DB2-O-TABLE-NAME OF DB2HISTORY-DATA
+           SET DB2-PIO-HIST-DATA OF DB2HISTORY-GET-ENTRY-STRUCT
+               TO ADDRESS OF DB2HISTORY-DATA
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           MOVE DB2HISTORY-GET-ALL
+               TO DB2-I-CALLER-ACTION OF DB2HISTORY-GET-ENTRY-STRUCT
+           CALL "db2gHistoryGetEntry" USING DB2VERSION810
+               DB2HISTORY-GET-ENTRY-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       2220-NOTE-IF-MOST-RECENT.
+           IF WS-ENDTIME-BUF > WS-BEST-TIMESTAMP
+               MOVE WS-ENDTIME-BUF TO WS-BEST-TIMESTAMP
+               SET FOUND-PRIOR TO TRUE
+           END-IF.
+
+       2300-DECIDE-AND-ACT.
+           IF FOUND-PRIOR
+               CALL "MFCUDAYS" USING WS-BEST-TIMESTAMP WS-PRIOR-AGE-DAYS
+               COMPUTE WS-PRIOR-AGE-DAYS =
+                   WS-TODAY-EPOCH-DAYS - WS-PRIOR-AGE-DAYS
+           ELSE
+               MOVE 0 TO WS-PRIOR-AGE-DAYS
+           END-IF
+           IF NOT FOUND-PRIOR
+                   OR WS-PRIOR-AGE-DAYS >= MFC-RG-FREQUENCY-DAYS
+               PERFORM 2400-DO-REORG
+               PERFORM 2500-WRITE-OUTCOME
+           END-IF.
+
+       2400-DO-REORG.
+           MOVE DB2REORG-OBJ-TABLE-OFFLINE
+               TO DB2-REORG-TYPE OF DB2G-REORG-STRUCT
+           MOVE DB2REORG-OPTION-NONE
+               TO DB2-REORG-FLAGS OF DB2G-REORG-STRUCT
+           MOVE DB2REORG-NODE-LIST
+               TO DB2-NODE-LIST-FLAG OF DB2G-REORG-STRUCT
+           MOVE 0 TO DB2-NUM-NODES OF DB2G-REORG-STRUCT
+           SET DB2-P-NODE-LIST OF DB2G-REORG-STRUCT TO NULL
+           MOVE LENGTH OF MFC-RG-TABLE-NAME
+               TO DB2-TABLE-NAME-LEN OF DB2-TABLE-STRUCT
+               OF DB2-REORG-OBJECT OF DB2G-REORG-STRUCT
+           SET DB2-P-TABLE-NAME OF DB2-TABLE-STRUCT
+               OF DB2-REORG-OBJECT OF DB2G-REORG-STRUCT
+               TO ADDRESS OF MFC-RG-TABLE-NAME
+           MOVE 0 TO DB2-ORDER-BY-INDEX-LEN OF DB2-TABLE-STRUCT
+               OF DB2-REORG-OBJECT OF DB2G-REORG-STRUCT
+           SET DB2-P-ORDER-BY-INDEX OF DB2-TABLE-STRUCT
+               OF DB2-REORG-OBJECT OF DB2G-REORG-STRUCT TO NULL
+           MOVE 0 TO DB2-SYS-TEMP-SPACE-LEN OF DB2-TABLE-STRUCT
+               OF DB2-REORG-OBJECT OF DB2G-REORG-STRUCT
+           SET DB2-P-SYS-TEMP-SPACE OF DB2-TABLE-STRUCT
+               OF DB2-REORG-OBJECT OF DB2G-REORG-STRUCT TO NULL
+           CALL "db2gReorgTable" USING DB2VERSION810
+               DB2G-REORG-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCRORG: db2gReorgTable SQLCODE=" SQLCODE
+                   " TABLE=" MFC-RG-TABLE-NAME
+           END-IF.
+
+       2500-WRITE-OUTCOME.
+           MOVE WS-NOW-SECS TO MFC-RO-TIMESTAMP-SECS
+           MOVE MFC-RG-DB-ALIAS TO MFC-RO-DB-ALIAS
+           MOVE MFC-RG-TABLE-NAME TO MFC-RO-TABLE-NAME
+           MOVE WS-PRIOR-AGE-DAYS TO MFC-RO-PRIOR-AGE-DAYS
+           IF FOUND-PRIOR
+               MOVE "Y" TO MFC-RO-EVER-REORGED
+           ELSE
+               MOVE "N" TO MFC-RO-EVER-REORGED
+           END-IF
+           MOVE SQLCODE TO MFC-RO-SQLCODE
+           IF SQLCODE = 0
+               MOVE "Y" TO MFC-RO-SUCCESS
+           ELSE
+               MOVE "N" TO MFC-RO-SUCCESS
+           END-IF
+           WRITE MFC-REORG-OUTCOME-REC.
+
+       9000-TERMINATE.
+           CLOSE SCHED-FILE
+           CLOSE OUTCOME-FILE.
