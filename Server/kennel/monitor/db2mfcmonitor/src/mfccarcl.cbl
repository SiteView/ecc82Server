@@ -0,0 +1,129 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCARCL.CBL
+      *
+      *  Function = Collector for archive log pipeline
+      *             monitor extract.
+      *
+      *             This is a "call the DB2 control API directly" program,
+      *             the same style as MFCCHRS/MFCCHADR - db2Rollforward's
+      *             DB2ROLLFORWARD-QUERY caller action returns
+      *             SQL-NEXTARCLOG/SQL-FIRSTARCDEL/SQL-LASTARCDEL per node
+      *             (SQLURF-STAT) without actually starting a rollforward,
+      *             which is exactly the "is the archive pipeline keeping
+      *             up" question this report answers. The output buffer
+      *             (WS-URF-STAT) is caller-allocated, the same
+      *             pointer+caller-supplied-storage convention used by
+      *             DB2HISTORY-DATA in MFCCHRS - DB2-PO-NODE-INFO is
+      *             pointed at it before the CALL.
+      *
+      *             DB2 archive log file names are an 8-digit decimal
+      *             sequence number inside an "Snnnnnnnn.LOG" name
+      *             (positions 2-9); MFC-AL-GAP is that sequence number
+      *             for MFC-AL-NEXTARCLOG minus the one for
+      *             MFC-AL-LASTARCDEL, i.e. how many logs are still
+      *             waiting to be archived and made eligible for
+      *             deletion - MFCR008 alerts once this gap passes a
+      *             site-configurable threshold.
+      *
+      *             Point-in-time extract, not a trend file, so MFCARCLO
+      *             is opened OUTPUT (overwritten) each run.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCARCL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCLOG-FILE ASSIGN TO "MFCARCLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCLOG-FILE
+           RECORDING MODE IS F.
+           COPY "mfcarcl.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlutil.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+       01 WS-DB-ALIAS                 PIC X(20) VALUE SPACES.
+       01 WS-IDX                      PIC 9(4) COMP-5.
+       01 WS-NEXT-SEQ                 PIC 9(8).
+       01 WS-LAST-SEQ                 PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-QUERY-ARCHIVE-STATUS
+           PERFORM 3000-WRITE-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN OUTPUT ARCLOG-FILE.
+
+       2000-QUERY-ARCHIVE-STATUS.
+           MOVE SQLUM-RFWD-VERSION
+               TO SQL-VERSION OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-DBALIAS OF DB2G-RFWD-INPUT-STRUCT TO ADDRESS OF
+               WS-DB-ALIAS
+           MOVE LENGTH OF WS-DB-ALIAS
+               TO SQL-DBALIASLEN OF DB2G-RFWD-INPUT-STRUCT
+           MOVE DB2ROLLFORWARD-QUERY
+               TO SQL-CALLERACTION OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-STOPTIME OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           SET SQL-USERNAME OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           SET SQL-PASSWORD OF DB2G-RFWD-INPUT-STRUCT TO NULL
+           MOVE DB2ROLLFORWARD-OFFLINE
+               TO SQL-CONNECTMODE OF DB2G-RFWD-INPUT-STRUCT
+           SET DB2-PI-RFWD-INPUT OF DB2G-ROLLFORWARD-STRUCT
+               TO ADDRESS OF DB2G-RFWD-INPUT-STRUCT
+           SET SQL-APPLID OF DB2RFWD-OUTPUT-STRUCT TO NULL
+           SET SQL-NUMREPLIES OF DB2RFWD-OUTPUT-STRUCT
+               TO ADDRESS OF SQL-NUMNODES OF SQLURF-STAT
+           SET DB2-PO-NODE-INFO OF DB2RFWD-OUTPUT-STRUCT
+               TO ADDRESS OF SQL-NODE-INFO OF SQLURF-STAT
+           SET DB2-PO-RFWD-OUTPUT OF DB2G-ROLLFORWARD-STRUCT
+               TO ADDRESS OF DB2RFWD-OUTPUT-STRUCT
+           CALL "db2Rollforward" USING DB2VERSION810
+               DB2G-ROLLFORWARD-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCARCL: db2Rollforward SQLCODE=" SQLCODE
+               MOVE 0 TO SQL-NUMNODES OF SQLURF-STAT
+           END-IF.
+
+       3000-WRITE-EXTRACT.
+           MOVE 1 TO WS-IDX
+           PERFORM SQL-NUMNODES OF SQLURF-STAT TIMES
+               PERFORM 3100-WRITE-ONE-NODE
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-WRITE-ONE-NODE.
+           MOVE WS-COLLECT-SECS TO MFC-AL-COLLECT-SECS
+           MOVE SQL-NODENUM OF SQL-NODE-INFO OF SQLURF-STAT(WS-IDX)
+               TO MFC-AL-NODE-NUMBER
+           MOVE SQL-NEXTARCLOG OF SQL-NODE-INFO OF SQLURF-STAT(WS-IDX)
+               TO MFC-AL-NEXTARCLOG
+           MOVE SQL-FIRSTARCDEL OF SQL-NODE-INFO OF SQLURF-STAT(WS-IDX)
+               TO MFC-AL-FIRSTARCDEL
+           MOVE SQL-LASTARCDEL OF SQL-NODE-INFO OF SQLURF-STAT(WS-IDX)
+               TO MFC-AL-LASTARCDEL
+           MOVE SQL-NEXTARCLOG OF SQL-NODE-INFO OF SQLURF-STAT(WS-IDX)
+               (2:8) TO WS-NEXT-SEQ
+           MOVE SQL-LASTARCDEL OF SQL-NODE-INFO OF SQLURF-STAT(WS-IDX)
+               (2:8) TO WS-LAST-SEQ
+           IF WS-NEXT-SEQ >= WS-LAST-SEQ
+               COMPUTE MFC-AL-GAP = WS-NEXT-SEQ - WS-LAST-SEQ
+           ELSE
+               MOVE 0 TO MFC-AL-GAP
+           END-IF
+           WRITE MFC-ARCLOG-REC.
+
+       9000-TERMINATE.
+           CLOSE ARCLOG-FILE.
