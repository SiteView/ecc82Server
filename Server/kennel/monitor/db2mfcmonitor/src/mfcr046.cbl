@@ -0,0 +1,166 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR046.CBL
+      *
+      *  Function = Subsection-to-agent mapping report.
+      *
+      *             Reads the subsection-to-agent mapping extract MFCCSUBS
+      *             now writes alongside its existing subsection extract
+      *             (MFCAGMPO/mfcagmp.cbl), prints one line
+      *             per subagent, then rolls the mappings up into a per-
+      *             subsection agent count using the same running-per-key-
+      *             state OCCURS table shape MFCR043 already
+      *             uses, so the fan-out DB2 actually used for a subsection
+      *             can be compared against NUM-AGENTS on the paired
+      *             MFCSUBSO extract.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR046.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-MAP-FILE ASSIGN TO "MFCAGMPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR046O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-MAP-FILE
+           RECORDING MODE IS F.
+           COPY "mfcagmp.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-AM-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-AM                   PIC X VALUE "N".
+           88 EOF-AM                  VALUE "Y".
+
+       01 WS-MAPPING-COUNT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-MAPPING-COUNT       PIC Z(9)9.
+       01 WS-DISP-SS-NUMBER           PIC ZZZ9.
+       01 WS-DISP-SS-NODE-NUMBER      PIC ZZZ9.
+       01 WS-DISP-AGENT-PID           PIC -(9)9.
+       01 WS-DISP-AGENT-COUNT         PIC Z(8)9.
+
+       01 WS-MAX-SUBSECTIONS          PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-SS-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-SS-IDX                   PIC 9(9) COMP-5.
+       01 WS-SS-FOUND                 PIC X VALUE "N".
+           88 SS-FOUND                VALUE "Y".
+       01 WS-SS-ROLLUP.
+           05 WS-SR-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-SR-X.
+              10 WS-SR-APPL-ID        PIC X(32).
+              10 WS-SR-SS-NUMBER      PIC 9(4) COMP-5.
+              10 WS-SR-SS-NODE-NUMBER PIC 9(4) COMP-5.
+              10 WS-SR-AGENT-COUNT    PIC 9(9) COMP-5.
+
+       01 WS-HDR1                     PIC X(80) VALUE
+           "APPL-ID                          SS-NUM  NODE  AGENT-PID".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-MAPPINGS
+           PERFORM 3000-PRINT-ROLLUP
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AGENT-MAP-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "SUBSECTION-TO-AGENT MAPPING REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-MAPPINGS.
+           PERFORM UNTIL EOF-AM
+               READ AGENT-MAP-FILE
+                   AT END SET EOF-AM TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-MAPPING
+               END-READ
+           END-PERFORM
+           CLOSE AGENT-MAP-FILE.
+
+       2100-PRINT-ONE-MAPPING.
+           ADD 1 TO WS-MAPPING-COUNT
+           MOVE MFC-AM-SS-NUMBER TO WS-DISP-SS-NUMBER
+           MOVE MFC-AM-SS-NODE-NUMBER TO WS-DISP-SS-NODE-NUMBER
+           MOVE MFC-AM-AGENT-PID TO WS-DISP-AGENT-PID
+           MOVE SPACES TO REPORT-LINE
+           STRING MFC-AM-APPL-ID
+               "  " WS-DISP-SS-NUMBER "  " WS-DISP-SS-NODE-NUMBER
+               "  " WS-DISP-AGENT-PID
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2200-UPDATE-ROLLUP.
+
+       2200-UPDATE-ROLLUP.
+           PERFORM 2300-FIND-SS-ENTRY
+           IF NOT SS-FOUND AND WS-SS-COUNT < WS-MAX-SUBSECTIONS
+               ADD 1 TO WS-SS-COUNT
+               SET WS-SR-X TO WS-SS-COUNT
+               MOVE MFC-AM-APPL-ID TO WS-SR-APPL-ID(WS-SR-X)
+               MOVE MFC-AM-SS-NUMBER TO WS-SR-SS-NUMBER(WS-SR-X)
+               MOVE MFC-AM-SS-NODE-NUMBER
+                   TO WS-SR-SS-NODE-NUMBER(WS-SR-X)
+               MOVE 0 TO WS-SR-AGENT-COUNT(WS-SR-X)
+               MOVE "Y" TO WS-SS-FOUND
+           END-IF
+           IF SS-FOUND
+               ADD 1 TO WS-SR-AGENT-COUNT(WS-SR-X)
+           END-IF.
+
+       2300-FIND-SS-ENTRY.
+           MOVE "N" TO WS-SS-FOUND
+           SET WS-SR-X TO 1
+           SEARCH WS-SR-ENTRY
+               AT END CONTINUE
+               WHEN WS-SR-APPL-ID(WS-SR-X) = MFC-AM-APPL-ID
+                       AND WS-SR-SS-NUMBER(WS-SR-X) = MFC-AM-SS-NUMBER
+                       AND WS-SR-SS-NODE-NUMBER(WS-SR-X)
+                           = MFC-AM-SS-NODE-NUMBER
+                   MOVE "Y" TO WS-SS-FOUND
+           END-SEARCH.
+
+       3000-PRINT-ROLLUP.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "PER-SUBSECTION AGENT COUNT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-SS-IDX FROM 1 BY 1
+                   UNTIL WS-SS-IDX > WS-SS-COUNT
+               SET WS-SR-X TO WS-SS-IDX
+               PERFORM 3100-PRINT-ONE-ROLLUP
+           END-PERFORM
+           MOVE WS-MAPPING-COUNT TO WS-DISP-MAPPING-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL AGENT MAPPINGS: " WS-DISP-MAPPING-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3100-PRINT-ONE-ROLLUP.
+           MOVE WS-SR-SS-NUMBER(WS-SR-X) TO WS-DISP-SS-NUMBER
+           MOVE WS-SR-SS-NODE-NUMBER(WS-SR-X) TO WS-DISP-SS-NODE-NUMBER
+           MOVE WS-SR-AGENT-COUNT(WS-SR-X) TO WS-DISP-AGENT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-SR-APPL-ID(WS-SR-X)
+               "  SS=" WS-DISP-SS-NUMBER
+               "  NODE=" WS-DISP-SS-NODE-NUMBER
+               "  AGENTS=" WS-DISP-AGENT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
