@@ -0,0 +1,169 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCHRS.CBL
+      *
+      *  Function = Collector for backup/restore
+      *             reconciliation extract.
+      *
+      *             This is a "call the DB2 control API directly" program
+      *             rather than a db2GetSnapshot buffer walk - backup and
+      *             restore events live in the DB2 history file, reached
+      *             through the db2g history scan trio (db2gHistoryOpen-
+      *             Scan / db2gHistoryGetEntry / db2gHistoryCloseScan),
+      *             the same "issue the vendor generalized API call
+      *             directly" style called out in the conventions note
+      *             for control-API-flavored requests.
+      *
+      *             The scan is opened against DB2HISTORY-LIST-HISTORY
+      *             (every entry, current database, no filters) and every
+      *             BACKUP (DB2HIST-OP-BACKUP) or RESTORE (DB2HIST-OP-
+      *             RESTORE) entry is written to MFCBKRSO. Everything
+      *             else (reorgs, loads, archive log events, ...) is
+      *             skipped here - those get their own extracts
+      *             elsewhere in the kennel.
+      *
+      *             DB2HISTORY-DATA returns its variable-length text
+      *             fields (object part, end time, backup id, location,
+      *             ...) as pointer+length pairs the caller must supply
+      *             storage for; only the four fields this extract needs
+      *             are pointed at real buffers (WS-OBJPART-BUF etc.) -
+      *             the rest are left as null pointers with zero length,
+      *             which db2gHistoryGetEntry documents as "don't return
+      *             this field".
+      *
+      *             Point-in-time extract, not a history/trend file, so
+      *             MFCBKRSO is opened OUTPUT (overwritten each run) -
+      *             the DB2 history file itself is already the durable
+      *             record of backup/restore activity.
+      *
+      *             DB2-O-DEVICE-TYPE is a fixed one-byte field (not one
+      *             of the pointer+length variable fields) so it is moved
+      *             straight across with no extra buffer, unlike OBJECT-
+      *             PART/END-TIME/ID/LOCATION above; MFCR033
+      *             tallies backup/restore activity by this field.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCHRS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCBKRSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcbkrs.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-DONE                     PIC X VALUE "N".
+           88 SCAN-DONE               VALUE "Y".
+       01 WS-MAX-ENTRIES              PIC 9(9) COMP-5 VALUE 5000.
+       01 WS-ENTRY-COUNT              PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-OBJPART-BUF              PIC X(17) VALUE SPACES.
+       01 WS-ENDTIME-BUF              PIC X(14) VALUE SPACES.
+       01 WS-ID-BUF                   PIC X(24) VALUE SPACES.
+       01 WS-LOCATION-BUF             PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-HISTORY-SCAN
+           PERFORM 3000-READ-HISTORY-ENTRIES
+           PERFORM 4000-CLOSE-HISTORY-SCAN
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT HIST-FILE.
+
+       2000-OPEN-HISTORY-SCAN.
+           SET DB2-PI-DATABASE-ALIAS OF DB2G-HISTORY-OPEN-STRUCT
+               TO NULL
+           SET DB2-PI-TIMESTAMP OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           SET DB2-PI-OBJECT-NAME OF DB2G-HISTORY-OPEN-STRUCT TO NULL
+           MOVE 0 TO DB2-I-ALIAS-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE 0 TO DB2-I-TIMESTAMP-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE 0 TO DB2-I-OBJECT-NAME-LEN OF DB2G-HISTORY-OPEN-STRUCT
+           MOVE DB2HISTORY-LIST-HISTORY
+               TO DB2-I-CALLER-ACTION OF DB2G-HISTORY-OPEN-STRUCT
+           CALL "db2gHistoryOpenScan" USING DB2VERSION810
+               DB2G-HISTORY-OPEN-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCHRS: db2gHistoryOpenScan SQLCODE=" SQLCODE
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       3000-READ-HISTORY-ENTRIES.
+           PERFORM UNTIL SCAN-DONE OR WS-ENTRY-COUNT >= WS-MAX-ENTRIES
+               PERFORM 3100-GET-NEXT-ENTRY
+               IF NOT SCAN-DONE
+                   ADD 1 TO WS-ENTRY-COUNT
+                   PERFORM 3200-DISPATCH-ENTRY
+               END-IF
+           END-PERFORM.
+
+       3100-GET-NEXT-ENTRY.
+           MOVE "SQLUHINF" TO DB2-IO-HIST-DATA-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-OBJECT-PART OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-OBJPART-BUF
+           MOVE LENGTH OF WS-OBJPART-BUF
+               TO DB2-I-LENGTH OF DB2-O-OBJECT-PART OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-END-TIME OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ENDTIME-BUF
+           MOVE LENGTH OF WS-ENDTIME-BUF
+               TO DB2-I-LENGTH OF DB2-O-END-TIME OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-ID OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-ID-BUF
+           MOVE LENGTH OF WS-ID-BUF
+               TO DB2-I-LENGTH OF DB2-O-ID OF DB2HISTORY-DATA
+           SET DB2-PIO-DATA OF DB2-O-LOCATION OF DB2HISTORY-DATA
+               TO ADDRESS OF WS-LOCATION-BUF
+           MOVE LENGTH OF WS-LOCATION-BUF
+               TO DB2-I-LENGTH OF DB2-O-LOCATION OF DB2HISTORY-DATA
+           SET DB2-PIO-HIST-DATA OF DB2HISTORY-GET-ENTRY-STRUCT
+               TO ADDRESS OF DB2HISTORY-DATA
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           MOVE DB2HISTORY-GET-ALL
+               TO DB2-I-CALLER-ACTION OF DB2HISTORY-GET-ENTRY-STRUCT
+           CALL "db2gHistoryGetEntry" USING DB2VERSION810
+               DB2HISTORY-GET-ENTRY-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       3200-DISPATCH-ENTRY.
+           EVALUATE DB2-O-OPERATION OF DB2HISTORY-DATA
+               WHEN DB2HIST-OP-BACKUP
+                   PERFORM 3300-WRITE-HIST-REC
+               WHEN DB2HIST-OP-RESTORE
+                   PERFORM 3300-WRITE-HIST-REC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3300-WRITE-HIST-REC.
+           MOVE DB2-O-OPERATION OF DB2HISTORY-DATA TO MFC-BK-OPERATION
+           MOVE DB2-O-STATUS OF DB2HISTORY-DATA TO MFC-BK-STATUS
+           MOVE WS-ENDTIME-BUF TO MFC-BK-TIMESTAMP
+           MOVE WS-ID-BUF TO MFC-BK-ID
+           MOVE WS-LOCATION-BUF TO MFC-BK-LOCATION
+           MOVE DB2-O-DEVICE-TYPE OF DB2HISTORY-DATA
+               TO MFC-BK-DEVICE-TYPE
+           WRITE MFC-HIST-REC.
+
+       4000-CLOSE-HISTORY-SCAN.
+           MOVE DB2-O-HANDLE OF DB2G-HISTORY-OPEN-STRUCT
+               TO DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT
+           CALL "db2gHistoryCloseScan"
+               USING DB2-I-HANDLE OF DB2HISTORY-GET-ENTRY-STRUCT SQLCA.
+
+       9000-TERMINATE.
+           CLOSE HIST-FILE.
