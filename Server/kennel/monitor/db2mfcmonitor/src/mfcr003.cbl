@@ -0,0 +1,322 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR003.CBL
+      *
+      *  Function = Buffer pool hit-ratio trend report.
+      *
+      *             Reads the running history MFCCBUF has built up
+      *             (MFCBUFPO), one MFC-BUFFERPOOL-REC per pool per
+      *             collection run. The POOL-*-READS counters DB2 reports
+      *             are cumulative since the monitor was last reset, so a
+      *             single run's numbers say nothing about a hit ratio -
+      *             this report keeps the previous run's counters per
+      *             pool/database in WS-POOL-TABLE and prints the hit
+      *             ratio for the *delta* between the current record and
+      *               the last one seen for that same pool, i.e. the
+      *             activity since the previous collection. The first
+      *             time a pool is seen there is no prior delta, so it is
+      *             printed with no ratio.
+      *
+      *             A negative delta (counters reset or DB2 recycled
+      *             between runs) is reported as "RESET" rather than a
+      *             nonsense ratio.
+      *
+      *             REPORT-MODE=1 in the PARM file switches
+      *             the run from the print-style report to a CSV extract
+      *             (MFCR003C), one unformatted row per pool per
+      *             collection run, for spreadsheet pickup.
+      *
+      *             MIN-HIT-RATIO-THRESHOLD in the PARM file (default 80,
+      *             a whole percent) is the hit ratio below which a
+      *             pool's delta also gets a row on the consolidated
+      *             threshold-alert file MFCALRTO
+      *             (MFCALERT.CBL/MFCUALRT.CBL).
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR003.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR003P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT BUFFERPOOL-HIST-FILE ASSIGN TO "MFCBUFPO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR003O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "MFCR003C"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  BUFFERPOOL-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcbufpl.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01 CSV-LINE                    PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-BP-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-CSV-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-MIN-HIT-RATIO-THRESH     PIC 9(9) COMP-5 VALUE 80.
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR003".
+       01 WS-AL-METRIC                PIC X(20) VALUE "BP-HIT-RATIO".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE
+           "BUFFER POOL HIT RATIO BELOW THRESHOLD".
+       01 WS-AL-RATIO-WHOLE           PIC 9(9) COMP-5.
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-REPORT-MODE              PIC X VALUE "P".
+           88 RPT-MODE-CSV            VALUE "C".
+       01 WS-EOF-BP                   PIC X VALUE "N".
+           88 EOF-BP                  VALUE "Y".
+
+       01 WS-MAX-POOLS                PIC 9(9) COMP-5 VALUE 200.
+       01 WS-POOL-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POOL-IDX                 PIC 9(9) COMP-5.
+       01 WS-POOL-FOUND               PIC X VALUE "N".
+           88 POOL-FOUND              VALUE "Y".
+       01 WS-POOL-TABLE.
+           05 WS-POOL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-POOL-X.
+              10 WS-PT-NAME           PIC X(20).
+              10 WS-PT-DB-NAME        PIC X(20).
+              10 WS-PT-DATA-L-READS   PIC 9(9) COMP-5.
+              10 WS-PT-DATA-P-READS   PIC 9(9) COMP-5.
+              10 WS-PT-INDEX-L-READS  PIC 9(9) COMP-5.
+              10 WS-PT-INDEX-P-READS  PIC 9(9) COMP-5.
+
+       01 WS-DELTA-LOG                PIC S9(9) COMP-5.
+       01 WS-DELTA-PHYS               PIC S9(9) COMP-5.
+       01 WS-HIT-RATIO                PIC S9(3)V9(2).
+       01 WS-RESET-FLAG               PIC X VALUE "N".
+           88 IS-RESET                VALUE "Y".
+       01 WS-FIRST-SEEN               PIC X VALUE "N".
+           88 FIRST-SEEN              VALUE "Y".
+
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-RATIO               PIC ZZ9.99.
+
+       01 WS-HDR1                     PIC X(80) VALUE
+           "COLLECT-SECS  POOL-NAME            DATABASE
+      -    "         HIT-RATIO%".
+       01 WS-CSV-HDR                   PIC X(80) VALUE
+           "COLLECT-SECS,POOL-NAME,DATABASE,DELTA-LOGICAL,DELTA-PHYSICA
+      -    "L,HIT-RATIO,STATUS".
+       01 WS-CSV-DELTA-LOG             PIC S9(9).
+       01 WS-CSV-DELTA-PHYS            PIC S9(9).
+       01 WS-CSV-SECS                  PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-POOLS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "REPORT-MODE"
+                               AND MFC-THR-VALUE = 1
+                               SET RPT-MODE-CSV TO TRUE
+                           END-IF
+                           IF MFC-THR-NAME = "MIN-HIT-RATIO-THRESHOLD"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-MIN-HIT-RATIO-THRESH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT BUFFERPOOL-HIST-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           IF RPT-MODE-CSV
+               OPEN OUTPUT CSV-FILE
+               MOVE WS-CSV-HDR TO CSV-LINE
+               WRITE CSV-LINE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE WS-HDR1 TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2000-REPORT-POOLS.
+           PERFORM UNTIL EOF-BP
+               READ BUFFERPOOL-HIST-FILE
+                   AT END SET EOF-BP TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+
+       2100-PROCESS-RECORD.
+           PERFORM 2200-FIND-POOL-ENTRY
+           IF FIRST-SEEN
+               MOVE MFC-BP-COLLECT-SECS TO WS-DISP-SECS
+               IF RPT-MODE-CSV
+                   MOVE MFC-BP-COLLECT-SECS TO WS-CSV-SECS
+                   MOVE 0 TO WS-CSV-DELTA-LOG
+                   MOVE 0 TO WS-CSV-DELTA-PHYS
+                   MOVE 0 TO WS-HIT-RATIO
+                   MOVE SPACES TO CSV-LINE
+                   STRING WS-CSV-SECS DELIMITED BY SIZE
+                       "," MFC-BP-NAME DELIMITED BY SPACE
+                       "," MFC-BP-DB-NAME DELIMITED BY SPACE
+                       "," WS-CSV-DELTA-LOG DELIMITED BY SIZE
+                       "," WS-CSV-DELTA-PHYS DELIMITED BY SIZE
+                       "," WS-HIT-RATIO DELIMITED BY SIZE
+                       ",FIRST" DELIMITED BY SIZE
+                       INTO CSV-LINE
+                   WRITE CSV-LINE
+               ELSE
+                   MOVE SPACES TO REPORT-LINE
+                   STRING WS-DISP-SECS "  " MFC-BP-NAME
+                       "  " MFC-BP-DB-NAME
+                       "  (no prior run)"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           ELSE
+               PERFORM 2300-COMPUTE-AND-PRINT-RATIO
+           END-IF
+           PERFORM 2400-UPDATE-POOL-ENTRY.
+
+       2200-FIND-POOL-ENTRY.
+           MOVE "N" TO WS-POOL-FOUND
+           MOVE "N" TO WS-FIRST-SEEN
+           SET WS-POOL-X TO 1
+           SEARCH WS-POOL-ENTRY
+               AT END CONTINUE
+               WHEN WS-PT-NAME(WS-POOL-X) = MFC-BP-NAME
+                       AND WS-PT-DB-NAME(WS-POOL-X) = MFC-BP-DB-NAME
+                   MOVE "Y" TO WS-POOL-FOUND
+           END-SEARCH
+           IF NOT POOL-FOUND
+               MOVE "Y" TO WS-FIRST-SEEN
+           END-IF.
+
+       2300-COMPUTE-AND-PRINT-RATIO.
+           MOVE "N" TO WS-RESET-FLAG
+           COMPUTE WS-DELTA-LOG =
+               (MFC-BP-DATA-L-READS + MFC-BP-INDEX-L-READS)
+               - (WS-PT-DATA-L-READS(WS-POOL-X)
+                   + WS-PT-INDEX-L-READS(WS-POOL-X))
+           COMPUTE WS-DELTA-PHYS =
+               (MFC-BP-DATA-P-READS + MFC-BP-INDEX-P-READS)
+               - (WS-PT-DATA-P-READS(WS-POOL-X)
+                   + WS-PT-INDEX-P-READS(WS-POOL-X))
+           IF WS-DELTA-LOG < 0 OR WS-DELTA-PHYS < 0
+               SET IS-RESET TO TRUE
+           END-IF
+           MOVE MFC-BP-COLLECT-SECS TO WS-DISP-SECS
+           IF NOT IS-RESET
+               IF WS-DELTA-LOG = 0
+                   MOVE 100.00 TO WS-HIT-RATIO
+               ELSE
+                   COMPUTE WS-HIT-RATIO ROUNDED =
+                       ((WS-DELTA-LOG - WS-DELTA-PHYS) / WS-DELTA-LOG)
+                       * 100
+               END-IF
+               MOVE WS-HIT-RATIO TO WS-AL-RATIO-WHOLE
+               IF WS-AL-RATIO-WHOLE < WS-MIN-HIT-RATIO-THRESH
+                   PERFORM 2380-WRITE-ALERT
+               END-IF
+           END-IF
+           IF RPT-MODE-CSV
+               PERFORM 2350-WRITE-CSV-ROW
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               IF IS-RESET
+                   STRING WS-DISP-SECS "  " MFC-BP-NAME
+                       "  " MFC-BP-DB-NAME
+                       "  RESET"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   MOVE WS-HIT-RATIO TO WS-DISP-RATIO
+                   STRING WS-DISP-SECS "  " MFC-BP-NAME
+                       "  " MFC-BP-DB-NAME
+                       "  " WS-DISP-RATIO
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+           END-IF.
+
+       2350-WRITE-CSV-ROW.
+           MOVE MFC-BP-COLLECT-SECS TO WS-CSV-SECS
+           MOVE WS-DELTA-LOG TO WS-CSV-DELTA-LOG
+           MOVE WS-DELTA-PHYS TO WS-CSV-DELTA-PHYS
+           MOVE SPACES TO CSV-LINE
+           IF IS-RESET
+               STRING WS-CSV-SECS DELIMITED BY SIZE
+                   "," MFC-BP-NAME DELIMITED BY SPACE
+                   "," MFC-BP-DB-NAME DELIMITED BY SPACE
+                   "," WS-CSV-DELTA-LOG DELIMITED BY SIZE
+                   "," WS-CSV-DELTA-PHYS DELIMITED BY SIZE
+                   ",0.00,RESET" DELIMITED BY SIZE
+                   INTO CSV-LINE
+           ELSE
+               STRING WS-CSV-SECS DELIMITED BY SIZE
+                   "," MFC-BP-NAME DELIMITED BY SPACE
+                   "," MFC-BP-DB-NAME DELIMITED BY SPACE
+                   "," WS-CSV-DELTA-LOG DELIMITED BY SIZE
+                   "," WS-CSV-DELTA-PHYS DELIMITED BY SIZE
+                   "," WS-HIT-RATIO DELIMITED BY SIZE
+                   ",OK" DELIMITED BY SIZE
+                   INTO CSV-LINE
+           END-IF
+           WRITE CSV-LINE.
+
+       2380-WRITE-ALERT.
+           MOVE MFC-BP-NAME TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               WS-AL-RATIO-WHOLE WS-MIN-HIT-RATIO-THRESH WS-AL-MESSAGE
+               MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       2400-UPDATE-POOL-ENTRY.
+           IF FIRST-SEEN AND WS-POOL-COUNT < WS-MAX-POOLS
+               ADD 1 TO WS-POOL-COUNT
+               SET WS-POOL-X TO WS-POOL-COUNT
+               MOVE MFC-BP-NAME TO WS-PT-NAME(WS-POOL-X)
+               MOVE MFC-BP-DB-NAME TO WS-PT-DB-NAME(WS-POOL-X)
+           END-IF
+           MOVE MFC-BP-DATA-L-READS TO WS-PT-DATA-L-READS(WS-POOL-X)
+           MOVE MFC-BP-DATA-P-READS TO WS-PT-DATA-P-READS(WS-POOL-X)
+           MOVE MFC-BP-INDEX-L-READS TO WS-PT-INDEX-L-READS(WS-POOL-X)
+           MOVE MFC-BP-INDEX-P-READS TO WS-PT-INDEX-P-READS(WS-POOL-X).
+
+       9000-TERMINATE.
+           CLOSE BUFFERPOOL-HIST-FILE
+           CLOSE ALERT-FILE
+           IF RPT-MODE-CSV
+               CLOSE CSV-FILE
+           ELSE
+               CLOSE REPORT-FILE
+           END-IF.
