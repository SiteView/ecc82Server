@@ -0,0 +1,107 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR019.CBL
+      *
+      *  Function = Reorg scheduling and outcome tracking
+      *             report. Simple sequential reader of MFCRORGO, the
+      *             outcome MFCCRORG appended every time it found a
+      *             scheduled table due for reorg and called
+      *             db2gReorgTable against it, printing one line per
+      *             attempt and flagging any that failed so an operator
+      *             knows which tables still need attention.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR019.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTCOME-FILE ASSIGN TO "MFCRORGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR019O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTCOME-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrorgo.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-OF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-OF                   PIC X VALUE "N".
+           88 EOF-OF                  VALUE "Y".
+       01 WS-ATTEMPT-COUNT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-FAILED-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ATTEMPT-COUNT       PIC Z(9)9.
+       01 WS-DISP-FAILED-COUNT        PIC Z(9)9.
+       01 WS-DISP-PRIOR-AGE-DAYS      PIC Z(9)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-OUTCOMES
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT OUTCOME-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "REORG SCHEDULE OUTCOME REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-OUTCOMES.
+           PERFORM UNTIL EOF-OF
+               READ OUTCOME-FILE
+                   AT END SET EOF-OF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-OUTCOME
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-OUTCOME.
+           ADD 1 TO WS-ATTEMPT-COUNT
+           MOVE MFC-RO-PRIOR-AGE-DAYS TO WS-DISP-PRIOR-AGE-DAYS
+           MOVE MFC-RO-SQLCODE TO WS-DISP-SQLCODE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DB=" MFC-RO-DB-ALIAS
+               "  TABLE=" MFC-RO-TABLE-NAME
+               "  EVER-REORGED=" MFC-RO-EVER-REORGED
+               "  PRIOR-AGE-DAYS=" WS-DISP-PRIOR-AGE-DAYS
+               "  SQLCODE=" WS-DISP-SQLCODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF NOT MFC-RO-OK
+               ADD 1 TO WS-FAILED-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** REORG FAILED FOR " MFC-RO-TABLE-NAME
+                   " - SQLCODE=" WS-DISP-SQLCODE " ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ATTEMPT-COUNT TO WS-DISP-ATTEMPT-COUNT
+           MOVE WS-FAILED-COUNT TO WS-DISP-FAILED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL REORG ATTEMPTS: " WS-DISP-ATTEMPT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "FAILED REORG ATTEMPTS: " WS-DISP-FAILED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE OUTCOME-FILE
+           CLOSE REPORT-FILE.
