@@ -0,0 +1,191 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCUTIL.CBL
+      *
+      *  Function = Collector for utility control dashboard.
+      *
+      *             Walks one db2GetSnapshot buffer the MFCCLKW/MFCCBUF
+      *             way, but an active utility is not one fixed vendor
+      *             structure - SQLM-ELM-UTILITY (element type 49) is
+      *             only a group marker with no data of its own, and the
+      *             database name, id, type, priority, start time and
+      *             description that belong to it arrive immediately
+      *             after as a run of separate scalar/text elements
+      *             (SQLM-ELM-UTILITY-DBNAME/ID/TYPE/PRIORITY/START-TIME/
+      *             DESCRIPTION). There is no vendor 01-level structure
+      *             for those scalar elements either, so this program
+      *             overlays the pointer with two small local layouts of
+      *             its own - WS-SQLM-NUM-ELEM for the COMP-5 numeric
+      *             ones, WS-SQLM-TEXT-ELEM for the variable-length text
+      *             ones, sized off WS-EH-SIZE the same way the header
+      *             itself is peeked at - and accumulates one utility's
+      *             worth of fields as they arrive, writing the completed
+      *             MFC-UTIL-REC out as soon as the next SQLM-ELM-UTILITY
+      *             marker (or end of buffer) shows the current one is
+      *             done.
+      *
+      *             Point-in-time extract, not a history file - active
+      *             utilities come and go, so MFCUTLO is opened OUTPUT
+      *             (overwritten) every run, the MFCCLKW way.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCUTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UTILITY-FILE ASSIGN TO "MFCUTLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UTILITY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcutil.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-UF-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+       01 WS-TEXT-LEN                 PIC 9(9) COMP-5.
+
+      * One utility's worth of fields, accumulated as its elements
+      * arrive, written out when the next group marker or EOB is seen.
+       01 WS-UTIL-SEEN                PIC X VALUE "N".
+           88 HAVE-UTIL               VALUE "Y".
+       01 WS-CUR-DB-NAME              PIC X(20) VALUE SPACES.
+       01 WS-CUR-UTILITY-ID           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CUR-UTILITY-TYPE         PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CUR-PRIORITY             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CUR-START-SECS           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CUR-DESCRIPTION          PIC X(80) VALUE SPACES.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       01 WS-SQLM-NUM-ELEM.
+           05 FILLER                   PIC X(8).
+           05 WS-NE-VALUE               PIC 9(9) COMP-5.
+       01 WS-SQLM-TEXT-ELEM.
+           05 FILLER                   PIC X(8).
+           05 WS-TE-TEXT                PIC X(256).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN OUTPUT UTILITY-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCUTIL: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM
+           IF HAVE-UTIL
+               PERFORM 3900-WRITE-UTIL-REC
+           END-IF.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-UTILITY
+                   IF HAVE-UTIL
+                       PERFORM 3900-WRITE-UTIL-REC
+                   END-IF
+                   PERFORM 3200-START-NEW-UTIL
+               WHEN SQLM-ELM-UTILITY-DBNAME
+                   SET ADDRESS OF WS-SQLM-TEXT-ELEM TO WS-OCC-PTR
+                   PERFORM 3300-CAPTURE-DBNAME
+               WHEN SQLM-ELM-UTILITY-ID
+                   SET ADDRESS OF WS-SQLM-NUM-ELEM TO WS-OCC-PTR
+                   MOVE WS-NE-VALUE TO WS-CUR-UTILITY-ID
+               WHEN SQLM-ELM-UTILITY-TYPE
+                   SET ADDRESS OF WS-SQLM-NUM-ELEM TO WS-OCC-PTR
+                   MOVE WS-NE-VALUE TO WS-CUR-UTILITY-TYPE
+               WHEN SQLM-ELM-UTILITY-PRIORITY
+                   SET ADDRESS OF WS-SQLM-NUM-ELEM TO WS-OCC-PTR
+                   MOVE WS-NE-VALUE TO WS-CUR-PRIORITY
+               WHEN SQLM-ELM-UTILITY-START-TIME
+                   SET ADDRESS OF WS-SQLM-NUM-ELEM TO WS-OCC-PTR
+                   MOVE WS-NE-VALUE TO WS-CUR-START-SECS
+               WHEN SQLM-ELM-UTILITY-DESCRIPTION
+                   SET ADDRESS OF WS-SQLM-TEXT-ELEM TO WS-OCC-PTR
+                   PERFORM 3400-CAPTURE-DESCRIPTION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-START-NEW-UTIL.
+           SET HAVE-UTIL TO TRUE
+           MOVE SPACES TO WS-CUR-DB-NAME
+           MOVE 0 TO WS-CUR-UTILITY-ID
+           MOVE 0 TO WS-CUR-UTILITY-TYPE
+           MOVE 0 TO WS-CUR-PRIORITY
+           MOVE 0 TO WS-CUR-START-SECS
+           MOVE SPACES TO WS-CUR-DESCRIPTION.
+
+       3300-CAPTURE-DBNAME.
+           COMPUTE WS-TEXT-LEN = WS-EH-SIZE OF WS-SQLM-ELEM-HDR - 8
+           MOVE SPACES TO WS-CUR-DB-NAME
+           IF WS-TEXT-LEN > 0
+               MOVE WS-TE-TEXT(1:WS-TEXT-LEN) TO WS-CUR-DB-NAME
+           END-IF.
+
+       3400-CAPTURE-DESCRIPTION.
+           COMPUTE WS-TEXT-LEN = WS-EH-SIZE OF WS-SQLM-ELEM-HDR - 8
+           MOVE SPACES TO WS-CUR-DESCRIPTION
+           IF WS-TEXT-LEN > 0
+               MOVE WS-TE-TEXT(1:WS-TEXT-LEN) TO WS-CUR-DESCRIPTION
+           END-IF.
+
+       3900-WRITE-UTIL-REC.
+           MOVE WS-COLLECT-SECS TO MFC-UT-COLLECT-SECS
+           MOVE WS-CUR-DB-NAME TO MFC-UT-DB-NAME
+           MOVE WS-CUR-UTILITY-ID TO MFC-UT-UTILITY-ID
+           MOVE WS-CUR-UTILITY-TYPE TO MFC-UT-UTILITY-TYPE
+           MOVE WS-CUR-PRIORITY TO MFC-UT-PRIORITY
+           MOVE WS-CUR-START-SECS TO MFC-UT-START-SECS
+           MOVE WS-CUR-DESCRIPTION TO MFC-UT-DESCRIPTION
+           WRITE MFC-UTIL-REC
+           MOVE "N" TO WS-UTIL-SEEN.
+
+       9000-TERMINATE.
+           CLOSE UTILITY-FILE.
