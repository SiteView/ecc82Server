@@ -0,0 +1,148 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR006.CBL
+      *
+      *  Function = Rollforward progress dashboard.
+      *
+      *             Reads MFCCROLL's two extracts. MFCROLFO has one
+      *             MFC-ROLLFWD-REC per database currently being rolled
+      *             forward; MFCROLTO has one MFC-ROLLFWD-TS-REC per
+      *             tablespace under that rollforward (present only for a
+      *             tablespace-level rollforward), joined back to its
+      *             parent by MFC-RF-SEQ/MFC-RT-SEQ - see the notes in
+      *             MFCROLLF.CBL/MFCCROLL.CBL for why that join is a
+      *             collector-assigned sequence rather than a natural key.
+      *
+      *             MFCROLFO is read first and fully printed (one row per
+      *             in-progress rollforward, decoded RF-TYPE/RF-STATUS);
+      *             MFCROLTO is then read and each tablespace name is
+      *             printed indented under the MFC-RF-SEQ report line it
+      *             belongs to, using the same "remember the last-seen
+      *             parent sequence, print children indented under it"
+      *             technique MFCR002 uses for deadlock/DLCONN.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR006.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROLLFWD-FILE ASSIGN TO "MFCROLFO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RF-STATUS.
+           SELECT ROLLFWD-TS-FILE ASSIGN TO "MFCROLTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR006O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROLLFWD-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrollf.cbl".
+       FD  ROLLFWD-TS-FILE
+           RECORDING MODE IS F.
+           COPY "mfcrolft.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "sqlmonct.cbl".
+
+       01 WS-RF-STATUS                PIC XX.
+       01 WS-RT-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-RF                   PIC X VALUE "N".
+           88 EOF-RF                  VALUE "Y".
+       01 WS-EOF-RT                   PIC X VALUE "N".
+           88 EOF-RT                  VALUE "Y".
+
+       01 WS-DISP-SEQ                 PIC Z(8)9.
+       01 WS-DISP-LOGNUM              PIC Z(8)9.
+       01 WS-DISP-NODE                PIC Z(3)9.
+       01 WS-TYPE-TEXT                PIC X(6).
+       01 WS-STATUS-TEXT               PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-ROLLFWD-DBS
+           PERFORM 3000-PRINT-ROLLFWD-TS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ROLLFWD-FILE
+           OPEN INPUT ROLLFWD-TS-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "ROLLFORWARD PROGRESS DASHBOARD" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-ROLLFWD-DBS.
+           PERFORM UNTIL EOF-RF
+               READ ROLLFWD-FILE
+                   AT END SET EOF-RF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ROLLFWD
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ROLLFWD.
+           MOVE MFC-RF-SEQ TO WS-DISP-SEQ
+           MOVE MFC-RF-LOG-NUM TO WS-DISP-LOGNUM
+           MOVE MFC-RF-NODE-NUMBER TO WS-DISP-NODE
+           EVALUATE MFC-RF-TYPE
+               WHEN SQLM-ROLLFWD-TYP-DB
+                   MOVE "DB" TO WS-TYPE-TEXT
+               WHEN SQLM-ROLLFWD-TYP-TSPACE
+                   MOVE "TSPACE" TO WS-TYPE-TEXT
+               WHEN OTHER
+                   MOVE "?" TO WS-TYPE-TEXT
+           END-EVALUATE
+           EVALUATE MFC-RF-STATUS
+               WHEN SQLM-ROLLFWD-STATUS-REDO
+                   MOVE "REDO" TO WS-STATUS-TEXT
+               WHEN SQLM-ROLLFWD-STATUS-UNDO
+                   MOVE "UNDO" TO WS-STATUS-TEXT
+               WHEN SQLM-ROLLFWD-STATUS-SUCCESS
+                   MOVE "SUCCESS" TO WS-STATUS-TEXT
+               WHEN SQLM-ROLLFWD-STATUS-ERROR
+                   MOVE "ERROR" TO WS-STATUS-TEXT
+               WHEN SQLM-ROLLFWD-STATUS-USR-INTR
+                   MOVE "USR-INTR" TO WS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE "?" TO WS-STATUS-TEXT
+           END-EVALUATE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SEQ=" WS-DISP-SEQ
+               "  NODE=" WS-DISP-NODE
+               "  TYPE=" WS-TYPE-TEXT
+               "  STATUS=" WS-STATUS-TEXT
+               "  LOGNUM=" WS-DISP-LOGNUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-PRINT-ROLLFWD-TS.
+           PERFORM UNTIL EOF-RT
+               READ ROLLFWD-TS-FILE
+                   AT END SET EOF-RT TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PRINT-ONE-TS
+               END-READ
+           END-PERFORM.
+
+       3100-PRINT-ONE-TS.
+           MOVE MFC-RT-SEQ TO WS-DISP-SEQ
+           MOVE SPACES TO REPORT-LINE
+           STRING "    SEQ=" WS-DISP-SEQ
+               "  TSPACE=" MFC-RT-TS-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE ROLLFWD-FILE
+           CLOSE ROLLFWD-TS-FILE
+           CLOSE REPORT-FILE.
