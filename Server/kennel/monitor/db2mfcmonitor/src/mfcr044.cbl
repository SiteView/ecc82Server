@@ -0,0 +1,118 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR044.CBL
+      *
+      *  Function = Archive/prune staging report.
+      *
+      *             Prints MFCCPRUN's classified extract (MFCPRNCO/
+      *             MFCPRNC.CBL) - one BACKUP history entry per line,
+      *             with its age, recency rank, and the KEEP/PRUNE
+      *             disposition the retention policy worked
+      *             out for it - as a sign-off preview an operator
+      *             reviews before MFCR013 is ever scheduled to run
+      *             against the same extract and actually call
+      *             db2gPrune. This report changes nothing; it only
+      *             previews what MFCR013 would do.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR044.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAND-FILE ASSIGN TO "MFCPRNCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR044O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAND-FILE
+           RECORDING MODE IS F.
+           COPY "mfcprnc.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-CF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-CF                   PIC X VALUE "N".
+           88 EOF-CF                  VALUE "Y".
+
+       01 WS-KEEP-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-PRUNE-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-AGE-DAYS            PIC Z(8)9.
+       01 WS-DISP-RECENCY-RANK        PIC Z(8)9.
+       01 WS-DISP-KEEP-COUNT          PIC Z(9)9.
+       01 WS-DISP-PRUNE-COUNT         PIC Z(9)9.
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "DATABASE             BACKUP-ID                TIMESTAMP
+      -    "      AGE-DAYS  RANK  DISP".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-CANDIDATES
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CAND-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "ARCHIVE/PRUNE STAGING PREVIEW" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-CANDIDATES.
+           PERFORM UNTIL EOF-CF
+               READ CAND-FILE
+                   AT END SET EOF-CF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-CANDIDATE
+               END-READ
+           END-PERFORM
+           CLOSE CAND-FILE.
+
+       2100-PRINT-ONE-CANDIDATE.
+           MOVE MFC-PC-AGE-DAYS TO WS-DISP-AGE-DAYS
+           MOVE MFC-PC-RECENCY-RANK TO WS-DISP-RECENCY-RANK
+           MOVE SPACES TO REPORT-LINE
+           IF MFC-PC-PRUNE
+               ADD 1 TO WS-PRUNE-COUNT
+               STRING MFC-PC-DB-ALIAS "  " MFC-PC-BACKUP-ID
+                   "  " MFC-PC-TIMESTAMP
+                   "  " WS-DISP-AGE-DAYS "  " WS-DISP-RECENCY-RANK
+                   "  *** PRUNE ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               ADD 1 TO WS-KEEP-COUNT
+               STRING MFC-PC-DB-ALIAS "  " MFC-PC-BACKUP-ID
+                   "  " MFC-PC-TIMESTAMP
+                   "  " WS-DISP-AGE-DAYS "  " WS-DISP-RECENCY-RANK
+                   "  KEEP"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-KEEP-COUNT TO WS-DISP-KEEP-COUNT
+           MOVE WS-PRUNE-COUNT TO WS-DISP-PRUNE-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "ENTRIES TO KEEP: " WS-DISP-KEEP-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "ENTRIES STAGED FOR PRUNE: " WS-DISP-PRUNE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
