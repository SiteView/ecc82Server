@@ -0,0 +1,253 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR049.CBL
+      *
+      *  Function = Application-level lock-escalation report.
+      *
+      *             SQLM-APPL-LOCK and SQLM-DBASE-LOCK look like the
+      *             obvious source structures, but neither carries a lock
+      *             escalation counter, and neither has a numbered element
+      *             type this shop's V8 dynamic monitor-stream collectors
+      *             can walk - SQLM-APPL-LOCK-SS/SQLM-DBASE-LOCK-SS are
+      *             single-character tags that belong only to the older
+      *             sqlmonss() snapshot API, which nothing in this kennel
+      *             calls. SQLM-APPL (SQLM-ELM-APPL), by contrast, is a
+      *             genuine V8 stream element and carries the real
+      *             per-application LOCKS-HELD/LOCK-WAITS/LOCK-ESCALS/
+      *               X-LOCK-ESCALS/DEADLOCKS counters, so MFCCAPPL
+      *             collects off that instead and this report works from
+      *             its output, MFCAPLKO.
+      *
+      *             LOCK-ESCALS and X-LOCK-ESCALS are cumulative since the
+      *             application connected, so - same shape as MFCR003 and
+      *             MFCR048 - this report keeps the previous run's counters
+      *             per APPL-ID in WS-APPL-TABLE and rolls up the delta
+      *             since that prior run into one summary line per
+      *             application. Database-level lock escalation is already
+      *             covered end-to-end by MFCR048/MFCDBSSO;
+      *             this report only adds the application-level detail and
+      *             alerting, it does not repeat MFCR048's database rollup.
+      *
+      *             MAX-APPL-LOCK-ESCALS-DELTA in the PARM file (MFCR049P,
+      *             MFCTHR.CBL convention) raises a row on the
+      *             consolidated threshold-alert file MFCALRTO
+      *             when an application's escalation delta (LOCK-
+      *             ESCALS plus X-LOCK-ESCALS) breaches it.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR049.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR049P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT APPL-LOCK-HIST-FILE ASSIGN TO "MFCAPLKO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PL-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR049O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  APPL-LOCK-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcaplk.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-PL-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-EOF-PL                   PIC X VALUE "N".
+           88 EOF-PL                  VALUE "Y".
+
+       01 WS-MAX-ESCALS-DELTA         PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-MAX-APPLS                PIC 9(9) COMP-5 VALUE 500.
+       01 WS-APPL-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       01 WS-APPL-FOUND               PIC X VALUE "N".
+           88 APPL-FOUND              VALUE "Y".
+       01 WS-FIRST-SEEN               PIC X VALUE "N".
+           88 FIRST-SEEN              VALUE "Y".
+       01 WS-APPL-TABLE.
+           05 WS-AT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-AT-X.
+              10 WS-AT-APPL-ID        PIC X(32).
+              10 WS-AT-LOCKS-HELD     PIC 9(9) COMP-5.
+              10 WS-AT-LOCK-WAITS     PIC 9(9) COMP-5.
+              10 WS-AT-LOCK-ESCALS    PIC 9(9) COMP-5.
+              10 WS-AT-X-LOCK-ESCALS  PIC 9(9) COMP-5.
+              10 WS-AT-DEADLOCKS      PIC 9(9) COMP-5.
+
+       01 WS-DELTA-LOCK-ESCALS        PIC S9(9) COMP-5.
+       01 WS-DELTA-X-LOCK-ESCALS      PIC S9(9) COMP-5.
+       01 WS-DELTA-DEADLOCKS          PIC S9(9) COMP-5.
+       01 WS-DELTA-TOTAL-ESCALS       PIC S9(9) COMP-5.
+       01 WS-RESET-FLAG               PIC X VALUE "N".
+           88 IS-RESET                VALUE "Y".
+
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-LOCKS-HELD          PIC Z(8)9.
+       01 WS-DISP-LOCK-ESCALS         PIC Z(8)9.
+       01 WS-DISP-X-LOCK-ESCALS       PIC Z(8)9.
+       01 WS-DISP-DEADLOCKS           PIC Z(8)9.
+       01 WS-AL-TOTAL-ESCALS          PIC 9(9) COMP-5.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR049".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+
+       01 WS-AL-METRIC-ESCALS         PIC X(20) VALUE
+           "APPL-LOCK-ESCALS".
+       01 WS-AL-MESSAGE-ESCALS        PIC X(60) VALUE
+           "APPLICATION LOCK ESCALATIONS SINCE LAST COLLECTION".
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "COLLECT-SECS  APPL-ID                          LOCKS-HELD
+      -    "  ESCALS  X-ESCALS  DEADLKS".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-APPLS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME =
+                                   "MAX-APPL-LOCK-ESCALS-DELTA"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-MAX-ESCALS-DELTA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT APPL-LOCK-HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-REPORT-APPLS.
+           PERFORM UNTIL EOF-PL
+               READ APPL-LOCK-HIST-FILE
+                   AT END SET EOF-PL TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+
+       2100-PROCESS-RECORD.
+           PERFORM 2200-FIND-APPL-ENTRY
+           IF FIRST-SEEN
+               MOVE MFC-PL-COLLECT-SECS TO WS-DISP-SECS
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-PL-APPL-ID
+                   "  (no prior run)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM 2300-COMPUTE-AND-PRINT-ROLLUP
+           END-IF
+           PERFORM 2400-UPDATE-APPL-ENTRY.
+
+       2200-FIND-APPL-ENTRY.
+           MOVE "N" TO WS-APPL-FOUND
+           MOVE "N" TO WS-FIRST-SEEN
+           SET WS-AT-X TO 1
+           SEARCH WS-AT-ENTRY
+               AT END CONTINUE
+               WHEN WS-AT-APPL-ID(WS-AT-X) = MFC-PL-APPL-ID
+                   MOVE "Y" TO WS-APPL-FOUND
+           END-SEARCH
+           IF NOT APPL-FOUND
+               MOVE "Y" TO WS-FIRST-SEEN
+           END-IF.
+
+       2300-COMPUTE-AND-PRINT-ROLLUP.
+           MOVE "N" TO WS-RESET-FLAG
+           COMPUTE WS-DELTA-LOCK-ESCALS = MFC-PL-LOCK-ESCALS
+               - WS-AT-LOCK-ESCALS(WS-AT-X)
+           COMPUTE WS-DELTA-X-LOCK-ESCALS = MFC-PL-X-LOCK-ESCALS
+               - WS-AT-X-LOCK-ESCALS(WS-AT-X)
+           COMPUTE WS-DELTA-DEADLOCKS = MFC-PL-DEADLOCKS
+               - WS-AT-DEADLOCKS(WS-AT-X)
+           IF WS-DELTA-LOCK-ESCALS < 0 OR WS-DELTA-X-LOCK-ESCALS < 0
+                   OR WS-DELTA-DEADLOCKS < 0
+               SET IS-RESET TO TRUE
+           END-IF
+           MOVE MFC-PL-COLLECT-SECS TO WS-DISP-SECS
+           IF NOT IS-RESET
+               COMPUTE WS-DELTA-TOTAL-ESCALS =
+                   WS-DELTA-LOCK-ESCALS + WS-DELTA-X-LOCK-ESCALS
+               IF WS-DELTA-TOTAL-ESCALS > WS-MAX-ESCALS-DELTA
+                   MOVE WS-DELTA-TOTAL-ESCALS TO WS-AL-TOTAL-ESCALS
+                   PERFORM 2390-WRITE-ESCALS-ALERT
+               END-IF
+               MOVE MFC-PL-LOCKS-HELD TO WS-DISP-LOCKS-HELD
+               MOVE WS-DELTA-LOCK-ESCALS TO WS-DISP-LOCK-ESCALS
+               MOVE WS-DELTA-X-LOCK-ESCALS TO WS-DISP-X-LOCK-ESCALS
+               MOVE WS-DELTA-DEADLOCKS TO WS-DISP-DEADLOCKS
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-PL-APPL-ID
+                   "  " WS-DISP-LOCKS-HELD
+                   "  " WS-DISP-LOCK-ESCALS
+                   "  " WS-DISP-X-LOCK-ESCALS
+                   "  " WS-DISP-DEADLOCKS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-PL-APPL-ID
+                   "  RESET"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2390-WRITE-ESCALS-ALERT.
+           MOVE MFC-PL-APPL-ID(1:20) TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-ESCALS
+               WS-AL-KEY WS-AL-TOTAL-ESCALS WS-MAX-ESCALS-DELTA
+               WS-AL-MESSAGE-ESCALS MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       2400-UPDATE-APPL-ENTRY.
+           IF FIRST-SEEN AND WS-APPL-COUNT < WS-MAX-APPLS
+               ADD 1 TO WS-APPL-COUNT
+               SET WS-AT-X TO WS-APPL-COUNT
+               MOVE MFC-PL-APPL-ID TO WS-AT-APPL-ID(WS-AT-X)
+           END-IF
+           MOVE MFC-PL-LOCKS-HELD TO WS-AT-LOCKS-HELD(WS-AT-X)
+           MOVE MFC-PL-LOCK-WAITS TO WS-AT-LOCK-WAITS(WS-AT-X)
+           MOVE MFC-PL-LOCK-ESCALS TO WS-AT-LOCK-ESCALS(WS-AT-X)
+           MOVE MFC-PL-X-LOCK-ESCALS TO WS-AT-X-LOCK-ESCALS(WS-AT-X)
+           MOVE MFC-PL-DEADLOCKS TO WS-AT-DEADLOCKS(WS-AT-X).
+
+       9000-TERMINATE.
+           CLOSE APPL-LOCK-HIST-FILE
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
