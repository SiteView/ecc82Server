@@ -0,0 +1,168 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCCONN.CBL
+      *
+      *  Function = Collector for TP monitor correlation
+      *             field on connection/transaction event records.
+      *
+      *             Reads the raw event monitor output stream for the
+      *             connections/transactions event monitor, the MFCCDLK/
+      *             MFCCSTMT pattern, and dispatches each record by its
+      *             SQLM-SIZE/EVENT-TYPE header. SQLM-EVENT-CONN and
+      *             SQLM-EVENT-XACT records carry the DB2 agent ID (or,
+      *             for SQLM-CONN-EVENT, the APPL-ID/SEQUENCE-NO pair) but
+      *             not the originating TP-monitor transaction ID our
+      *             transaction team asks for when they call about a
+      *             CICS/TP transaction.
+      *
+      *             When DB2's accounting-string collection is on, the
+      *             event record is followed, inside the same physical
+      *             event monitor record, by the usual trailing-element
+      *             encoding the snapshot buffers use (SQLM-SIZE + one-
+      *             byte INFO-TYPE tag) - exactly the mechanism MFCCSTMT
+      *             walks for SQLM-ELM-APPL-INFO/SQLM-ELM-STMT. A trailing
+      *             element tagged SQLM-ELM-TPMON-CLIENT-USERID is the
+      *             SQLM-TPMON-INFO occurrence for this event; its CLIENT-
+      *             USERID/WKSTN/APP fields are what our transaction team
+      *             recognizes as "the CICS/TP transaction," and are
+      *             copied onto the MFCCONNO row alongside the AGENT-ID/
+      *             APPL-ID this event already carries, joining the two
+      *             IDs on one record for the first time.
+      *
+      *             Point-in-time extract (reflects whatever has arrived
+      *             in the event file since it was last emptied), so
+      *             MFCCONNO is opened OUTPUT (overwritten) each run, the
+      *             MFCCSTMT convention rather than MFCCDLK's history-file
+      *             one.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCCONN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-FILE ASSIGN TO "MFCEVMCN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EV-STATUS.
+           SELECT CONN-FILE ASSIGN TO "MFCCONNO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-FILE
+           RECORD IS VARYING IN SIZE FROM 8 TO 600 CHARACTERS
+               DEPENDING ON WS-EVENT-LEN
+           RECORDING MODE IS V.
+       01 EVENT-REC                   PIC X(600).
+       FD  CONN-FILE
+           RECORDING MODE IS F.
+           COPY "mfcconn.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlmonct.cbl".
+
+       01 WS-EV-STATUS                PIC XX.
+       01 WS-CN-STATUS                PIC XX.
+       01 WS-EVENT-LEN                PIC 9(9) COMP-5.
+       01 WS-EOF-EVENTS               PIC X VALUE "N".
+           88 EOF-EVENTS              VALUE "Y".
+       01 WS-TRAIL-PTR                USAGE POINTER.
+       01 WS-FIXED-LEN                PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First two fields common to every SQLM-*-EVENT record.
+       01 WS-EVENT-HDR.
+           05 WS-EVH-SIZE              PIC 9(9) COMP-5.
+           05 WS-EVH-EVENT-TYPE        PIC 9(9) COMP-5.
+      * First 8 bytes common to every SQLM-* trailing element.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-EVENTS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT CONN-FILE
+           OPEN INPUT EVENT-FILE.
+
+       2000-READ-EVENTS.
+           PERFORM UNTIL EOF-EVENTS
+               READ EVENT-FILE
+                   AT END SET EOF-EVENTS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-DISPATCH-EVENT
+               END-READ
+           END-PERFORM.
+
+       2100-DISPATCH-EVENT.
+           SET ADDRESS OF WS-EVENT-HDR TO ADDRESS OF EVENT-REC
+           EVALUATE WS-EVH-EVENT-TYPE OF WS-EVENT-HDR
+               WHEN SQLM-EVENT-CONN
+                   SET ADDRESS OF SQLM-CONN-EVENT
+                       TO ADDRESS OF EVENT-REC
+                   MOVE LENGTH OF SQLM-CONN-EVENT TO WS-FIXED-LEN
+                   PERFORM 2200-WRITE-CONN-EVENT
+               WHEN SQLM-EVENT-XACT
+                   SET ADDRESS OF SQLM-XACTION-EVENT
+                       TO ADDRESS OF EVENT-REC
+                   MOVE LENGTH OF SQLM-XACTION-EVENT TO WS-FIXED-LEN
+                   PERFORM 2300-WRITE-XACTION-EVENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-WRITE-CONN-EVENT.
+           SET MFC-CN-SRC-CONN TO TRUE
+           MOVE APPL-ID OF SQLM-CONN-EVENT TO MFC-CN-APPL-ID
+           MOVE SEQUENCE-NO OF SQLM-CONN-EVENT TO MFC-CN-SEQUENCE-NO
+           MOVE 0 TO MFC-CN-AGENT-ID
+           PERFORM 2500-FIND-TPMON-ELEMENT
+           WRITE MFC-CONN-EVENT-REC.
+
+       2300-WRITE-XACTION-EVENT.
+           SET MFC-CN-SRC-XACTION TO TRUE
+           MOVE APPL-ID OF SQLM-XACTION-EVENT TO MFC-CN-APPL-ID
+           MOVE SEQUENCE-NO OF SQLM-XACTION-EVENT TO MFC-CN-SEQUENCE-NO
+           MOVE AGENT-ID OF SQLM-XACTION-EVENT TO MFC-CN-AGENT-ID
+           PERFORM 2500-FIND-TPMON-ELEMENT
+           WRITE MFC-CONN-EVENT-REC.
+
+       2500-FIND-TPMON-ELEMENT.
+           MOVE SPACES TO MFC-CN-TPMON-USERID
+           MOVE SPACES TO MFC-CN-TPMON-WKSTN
+           MOVE SPACES TO MFC-CN-TPMON-APP
+           MOVE "N" TO MFC-CN-HAS-TPMON
+           SET WS-TRAIL-PTR TO ADDRESS OF WS-EVENT-HDR
+           SET WS-TRAIL-PTR UP BY WS-FIXED-LEN
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-TRAIL-PTR
+           PERFORM UNTIL WS-FIXED-LEN >= WS-EVH-SIZE OF WS-EVENT-HDR
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+                   OR MFC-CN-TPMON-PRESENT
+               IF WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+                       = SQLM-ELM-TPMON-CLIENT-USERID
+                   SET ADDRESS OF SQLM-TPMON-INFO TO WS-TRAIL-PTR
+                   MOVE TPMON-CLIENT-USERID OF SQLM-TPMON-INFO
+                       TO MFC-CN-TPMON-USERID
+                   MOVE TPMON-CLIENT-WKSTN OF SQLM-TPMON-INFO
+                       TO MFC-CN-TPMON-WKSTN
+                   MOVE TPMON-CLIENT-APP OF SQLM-TPMON-INFO
+                       TO MFC-CN-TPMON-APP
+                   MOVE "Y" TO MFC-CN-HAS-TPMON
+               END-IF
+               ADD WS-EH-SIZE OF WS-SQLM-ELEM-HDR TO WS-FIXED-LEN
+               SET WS-TRAIL-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-TRAIL-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-TRAIL-PTR
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE EVENT-FILE
+           CLOSE CONN-FILE.
