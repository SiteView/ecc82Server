@@ -0,0 +1,194 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCWLD.CBL
+      *
+      *  Function = Collector for client workload
+      *             classification.
+      *
+      *             A client tells DB2 who it is through the Client
+      *             Information SPI (SQLE-CLIENT-INFO in sqlenv.cbl -
+      *             WRKSTNNAME/APPLNAME/ACCTSTR/PROGRAMID, set by
+      *             sqleseti) but this copybook set has no sqleseti/
+      *             sqleqryi wrapper, so there is no live call a monitor
+      *             program can make to read that SPI back from outside
+      *             the connection. DB2 does echo the APPLNAME half of
+      *             it into every application snapshot, though - it is
+      *             the APPL-NAME field SQLM-APPLINFO (sqlmon.cbl)
+      *             carries for every SQLM-ELM-APPL-INFO element - so
+      *             this collector takes its application snapshot the
+      *             same way MFCCLKW does, and for each application
+      *             element matches APPL-NAME against the site's
+      *             workload classification policy (MFCWLDP/
+      *             mfcwldp.cbl) to assign a workload class and flag
+      *             connections using a different protocol than that
+      *             workload's policy expects, the same exact-match
+      *             policy-table idiom MFCCRSTS and
+      *             MFCCALTS use for their own policies.
+      *             MFCR027 is the paired report that reviews MFCWLDO.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCWLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCWLDP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "MFCWLDO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcwldp.cbl".
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcwldo.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-EF-STATUS                PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+
+       01 WS-MAX-POLICIES             PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-POLICY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POLICY-TABLE.
+           05 WS-PL-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-PL-X.
+              10 WS-PL-APPL-NAME       PIC X(20).
+              10 WS-PL-WORKLOAD-CLASS  PIC X(10).
+              10 WS-PL-EXPECTED-PROTOCOL PIC 9(4) COMP-5.
+
+       01 WS-CUR-CLASS                PIC X(10).
+       01 WS-CUR-EXPECTED-PROTOCOL    PIC 9(4) COMP-5.
+       01 WS-CUR-MATCHED              PIC X.
+           88 WS-CUR-IS-MATCHED       VALUE "Y".
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-POLICIES
+           PERFORM 3000-GET-SNAPSHOT
+           PERFORM 4000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT POLICY-FILE
+           OPEN OUTPUT EXTRACT-FILE.
+
+       2000-LOAD-POLICIES.
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-REMEMBER-POLICY
+               END-READ
+           END-PERFORM
+           CLOSE POLICY-FILE.
+
+       2100-REMEMBER-POLICY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               SET WS-PL-X TO WS-POLICY-COUNT
+               MOVE MFC-WP-APPL-NAME TO WS-PL-APPL-NAME(WS-PL-X)
+               MOVE MFC-WP-WORKLOAD-CLASS
+                   TO WS-PL-WORKLOAD-CLASS(WS-PL-X)
+               MOVE MFC-WP-EXPECTED-PROTOCOL
+                   TO WS-PL-EXPECTED-PROTOCOL(WS-PL-X)
+           END-IF.
+
+       3000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCWLD: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       4000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 4100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       4100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-APPL-INFO
+                   SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+                   PERFORM 4200-CLASSIFY-AND-WRITE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       4200-CLASSIFY-AND-WRITE.
+           MOVE "N" TO WS-CUR-MATCHED
+           MOVE "UNCLASSIFIED" TO WS-CUR-CLASS
+           MOVE 0 TO WS-CUR-EXPECTED-PROTOCOL
+           IF WS-POLICY-COUNT > 0
+               SET WS-PL-X TO 1
+               SEARCH WS-PL-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-PL-APPL-NAME(WS-PL-X)
+                           = APPL-NAME OF SQLM-APPLINFO
+                       MOVE "Y" TO WS-CUR-MATCHED
+                       MOVE WS-PL-WORKLOAD-CLASS(WS-PL-X)
+                           TO WS-CUR-CLASS
+                       MOVE WS-PL-EXPECTED-PROTOCOL(WS-PL-X)
+                           TO WS-CUR-EXPECTED-PROTOCOL
+               END-SEARCH
+           END-IF
+           MOVE AGENT-ID OF SQLM-APPLINFO TO MFC-WO-AGENT-ID
+           MOVE APPL-ID OF SQLM-APPLINFO TO MFC-WO-APPL-ID
+           MOVE AUTH-ID OF SQLM-APPLINFO TO MFC-WO-AUTH-ID
+           MOVE APPL-NAME OF SQLM-APPLINFO TO MFC-WO-APPL-NAME
+           MOVE CLIENT-PRDID OF SQLM-APPLINFO TO MFC-WO-CLIENT-PRDID
+           MOVE CLIENT-PLATFORM OF SQLM-APPLINFO
+               TO MFC-WO-CLIENT-PLATFORM
+           MOVE CLIENT-PROTOCOL OF SQLM-APPLINFO
+               TO MFC-WO-CLIENT-PROTOCOL
+           MOVE WS-CUR-CLASS TO MFC-WO-WORKLOAD-CLASS
+           MOVE WS-CUR-MATCHED TO MFC-WO-MATCHED
+           MOVE "N" TO MFC-WO-PROTOCOL-MISMATCH
+           IF WS-CUR-IS-MATCHED
+                   AND CLIENT-PROTOCOL OF SQLM-APPLINFO
+                       NOT = WS-CUR-EXPECTED-PROTOCOL
+               MOVE "Y" TO MFC-WO-PROTOCOL-MISMATCH
+           END-IF
+           WRITE MFC-WORKLOAD-EXTRACT-REC.
+
+       9000-TERMINATE.
+           CLOSE EXTRACT-FILE.
