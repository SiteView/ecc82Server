@@ -0,0 +1,151 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCLOAD.CBL
+      *
+      *  Function = Collector for partitioned load progress
+      *             tracking.
+      *
+      *             Reads the site-maintained worklist of tables expected
+      *             to have a LOAD in progress (MFCLDJOBP/mfcldjob.cbl)
+      *             into memory, then calls db2gLoadQuery
+      *             (DB2G-LOAD-QUERY-STRUCT) against each one by table
+      *             name (DB2LOADQUERY-TABLENAME) and copies out
+      *             DB2LOAD-QUERY-OUTPUT-STRUCT, the same "site worklist
+      *             drives a live per-entry API call" shape MFCCRSTS
+      *             uses for runstats. DB2-O-CURRENT-MPPNODE and
+      *             DB2-O-WHICH-PHASE are what carry the
+      *             partitioned-load-specific progress MFCR034 reports on.
+      *
+      *             Point-in-time extract, not a history/trend file, so
+      *             MFCLOADO is opened OUTPUT (overwritten) each run -
+      *             each poll reflects the current state of whatever
+      *             loads the worklist names right now.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-FILE ASSIGN TO "MFCLDJOBP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JF-STATUS.
+           SELECT LOAD-FILE ASSIGN TO "MFCLOADO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-FILE
+           RECORDING MODE IS F.
+           COPY "mfcldjob.cbl".
+       FD  LOAD-FILE
+           RECORDING MODE IS F.
+           COPY "mfcload.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-JF-STATUS                PIC XX.
+       01 WS-LD-STATUS                PIC XX.
+       01 WS-EOF-JF                   PIC X VALUE "N".
+           88 EOF-JF                  VALUE "Y".
+       01 WS-CUR-DB-ALIAS             PIC X(20) VALUE SPACES.
+       01 WS-CUR-TABLE-NAME           PIC X(128) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-POLL-JOBS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT JOB-FILE
+           OPEN OUTPUT LOAD-FILE.
+
+       2000-POLL-JOBS.
+           PERFORM UNTIL EOF-JF
+               READ JOB-FILE
+                   AT END SET EOF-JF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-QUERY-ONE-JOB
+               END-READ
+           END-PERFORM
+           CLOSE JOB-FILE.
+
+       2100-QUERY-ONE-JOB.
+           MOVE MFC-LJ-DB-ALIAS TO WS-CUR-DB-ALIAS
+           MOVE MFC-LJ-TABLE-NAME TO WS-CUR-TABLE-NAME
+           MOVE DB2LOADQUERY-TABLENAME
+               TO DB2-I-STRING-TYPE OF DB2G-LOAD-QUERY-STRUCT
+           SET DB2-PI-STRING OF DB2G-LOAD-QUERY-STRUCT
+               TO ADDRESS OF WS-CUR-TABLE-NAME
+           MOVE LENGTH OF WS-CUR-TABLE-NAME
+               TO DB2-I-STRING-LEN OF DB2G-LOAD-QUERY-STRUCT
+           MOVE DB2LOADQUERY-SHOW-NO-MSGS
+               TO DB2-I-SHOW-LOAD-MESSAGES OF DB2G-LOAD-QUERY-STRUCT
+           SET DB2-PO-OUTPUT-STRUCT OF DB2G-LOAD-QUERY-STRUCT
+               TO ADDRESS OF DB2LOAD-QUERY-OUTPUT-STRUCT
+           MOVE 0 TO DB2-I-LOCAL-MESSAGE-FILE-LEN
+               OF DB2G-LOAD-QUERY-STRUCT
+           SET DB2-PI-LOCAL-MESSAGE-FILE OF DB2G-LOAD-QUERY-STRUCT
+               TO NULL
+           CALL "db2gLoadQuery" USING DB2VERSION810
+               DB2G-LOAD-QUERY-STRUCT SQLCA
+           PERFORM 2200-WRITE-LOAD-REC.
+
+       2200-WRITE-LOAD-REC.
+           MOVE WS-CUR-DB-ALIAS TO MFC-LD-DB-ALIAS
+           MOVE WS-CUR-TABLE-NAME TO MFC-LD-TABLE-NAME
+           MOVE SQLCODE TO MFC-LD-SQLCODE
+           IF SQLCODE = 0
+               MOVE DB2-O-ROWS-READ OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-ROWS-READ
+               MOVE DB2-O-ROWS-SKIPPED OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-ROWS-SKIPPED
+               MOVE DB2-O-ROWS-COMMITTED OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-ROWS-COMMITTED
+               MOVE DB2-O-ROWS-LOADED OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-ROWS-LOADED
+               MOVE DB2-O-ROWS-REJECTED OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-ROWS-REJECTED
+               MOVE DB2-O-ROWS-DELETED OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-ROWS-DELETED
+               MOVE DB2-O-CURRENT-INDEX OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-CURRENT-INDEX
+               MOVE DB2-O-NUM-TOTAL-INDEXES
+                   OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-NUM-TOTAL-INDEXES
+               MOVE DB2-O-CURRENT-MPPNODE
+                   OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-CURRENT-MPPNODE
+               MOVE DB2-O-LOAD-RESTARTED
+                   OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-LOAD-RESTARTED
+               MOVE DB2-O-WHICH-PHASE OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-WHICH-PHASE
+               MOVE DB2-O-WARNING-COUNT OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-WARNING-COUNT
+               MOVE DB2-O-TABLE-STATE OF DB2LOAD-QUERY-OUTPUT-STRUCT
+                   TO MFC-LD-TABLE-STATE
+           ELSE
+               MOVE 0 TO MFC-LD-ROWS-READ
+               MOVE 0 TO MFC-LD-ROWS-SKIPPED
+               MOVE 0 TO MFC-LD-ROWS-COMMITTED
+               MOVE 0 TO MFC-LD-ROWS-LOADED
+               MOVE 0 TO MFC-LD-ROWS-REJECTED
+               MOVE 0 TO MFC-LD-ROWS-DELETED
+               MOVE 0 TO MFC-LD-CURRENT-INDEX
+               MOVE 0 TO MFC-LD-NUM-TOTAL-INDEXES
+               MOVE 0 TO MFC-LD-CURRENT-MPPNODE
+               MOVE 0 TO MFC-LD-LOAD-RESTARTED
+               MOVE 0 TO MFC-LD-WHICH-PHASE
+               MOVE 0 TO MFC-LD-WARNING-COUNT
+               MOVE 0 TO MFC-LD-TABLE-STATE
+               DISPLAY "MFCCLOAD: db2gLoadQuery SQLCODE=" SQLCODE
+                   " TABLE=" WS-CUR-TABLE-NAME
+           END-IF
+           WRITE MFC-LOAD-REC.
+
+       9000-TERMINATE.
+           CLOSE LOAD-FILE.
