@@ -0,0 +1,96 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR016.CBL
+      *
+      *  Function = Monitor switch configuration control
+      *             audit trail report. Simple sequential reader of
+      *             MFCSWTAO, the standing audit file MFCCSWTC appends to
+      *             every time it is called to reconcile the monitor
+      *             switches against MFCSWTCP - one line per group per
+      *             run, in the order MFCCSWTC wrote them, so an auditor
+      *             can see exactly when a switch was changed, by how
+      *             much, and what it read before and after.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR016.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MFCSWTAO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR016O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcswta.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-AF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-AF                   PIC X VALUE "N".
+           88 EOF-AF                  VALUE "Y".
+       01 WS-DISP-SECS                PIC Z(9)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+       01 WS-CHANGED-COUNT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-CHANGED-COUNT       PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-AUDIT-TRAIL
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "MONITOR SWITCH CONFIG AUDIT TRAIL" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-AUDIT-TRAIL.
+           PERFORM UNTIL EOF-AF
+               READ AUDIT-FILE
+                   AT END SET EOF-AF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-ENTRY.
+           MOVE MFC-SA-TIMESTAMP-SECS TO WS-DISP-SECS
+           MOVE MFC-SA-SQLCODE TO WS-DISP-SQLCODE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TIME=" WS-DISP-SECS
+               "  GROUP=" MFC-SA-GROUP-NAME
+               "  BEFORE=" MFC-SA-BEFORE-STATE
+               "  AFTER=" MFC-SA-AFTER-STATE
+               "  CHANGED=" MFC-SA-CHANGED
+               "  SQLCODE=" WS-DISP-SQLCODE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF MFC-SA-CHANGED = "Y"
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-CHANGED-COUNT TO WS-DISP-CHANGED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL GROUPS CHANGED: " WS-DISP-CHANGED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE.
