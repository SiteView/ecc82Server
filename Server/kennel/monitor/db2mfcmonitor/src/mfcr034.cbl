@@ -0,0 +1,139 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR034.CBL
+      *
+      *  Function = Partitioned load progress report.
+      *             Reads MFCLOADO (MFCCLOAD's per-table db2gLoadQuery
+      *             extract) and prints each table's current LOAD phase,
+      *             row counts, and (for partitioned database loads) the
+      *             MPP node db2gLoadQuery is reporting progress against.
+      *             A table that came back with a non-zero SQLCODE (no
+      *             LOAD is actually active against it, or the query
+      *             itself failed), any rejected rows, or a table state
+      *             other than NORMAL/LOAD-IN-PROGRESS is flagged.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR034.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO "MFCLOADO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LD-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR034O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-FILE
+           RECORDING MODE IS F.
+           COPY "mfcload.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "db2ApiDf.cbl".
+
+       01 WS-LD-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-LD                   PIC X VALUE "N".
+           88 EOF-LD                  VALUE "Y".
+       01 WS-JOB-COUNT                PIC 9(9) COMP-5 VALUE 0.
+       01 WS-PROBLEM-COUNT            PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-JOB-COUNT           PIC Z(9)9.
+       01 WS-DISP-PROBLEM-COUNT       PIC Z(9)9.
+       01 WS-DISP-ROWS-READ           PIC Z(9)9.
+       01 WS-DISP-ROWS-LOADED         PIC Z(9)9.
+       01 WS-DISP-ROWS-REJECTED       PIC Z(9)9.
+       01 WS-DISP-MPPNODE             PIC Z(9)9.
+       01 WS-DISP-PHASE                PIC Z(9)9.
+       01 WS-DISP-TABLE-STATE         PIC Z(9)9.
+       01 WS-DISP-SQLCODE             PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-LOADS
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT LOAD-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "PARTITIONED LOAD PROGRESS REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-LOADS.
+           PERFORM UNTIL EOF-LD
+               READ LOAD-FILE
+                   AT END SET EOF-LD TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-LOAD
+               END-READ
+           END-PERFORM
+           CLOSE LOAD-FILE.
+
+       2100-PRINT-ONE-LOAD.
+           ADD 1 TO WS-JOB-COUNT
+           IF MFC-LD-SQLCODE NOT = 0
+               MOVE MFC-LD-SQLCODE TO WS-DISP-SQLCODE
+               ADD 1 TO WS-PROBLEM-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** NO LOAD STATUS - TABLE=" MFC-LD-TABLE-NAME
+                   "  SQLCODE=" WS-DISP-SQLCODE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE MFC-LD-ROWS-READ TO WS-DISP-ROWS-READ
+               MOVE MFC-LD-ROWS-LOADED TO WS-DISP-ROWS-LOADED
+               MOVE MFC-LD-ROWS-REJECTED TO WS-DISP-ROWS-REJECTED
+               MOVE MFC-LD-CURRENT-MPPNODE TO WS-DISP-MPPNODE
+               MOVE MFC-LD-WHICH-PHASE TO WS-DISP-PHASE
+               MOVE SPACES TO REPORT-LINE
+               STRING "TABLE=" MFC-LD-TABLE-NAME
+                   "  NODE=" WS-DISP-MPPNODE
+                   "  PHASE=" WS-DISP-PHASE
+                   "  READ=" WS-DISP-ROWS-READ
+                   "  LOADED=" WS-DISP-ROWS-LOADED
+                   "  REJECTED=" WS-DISP-ROWS-REJECTED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               IF MFC-LD-ROWS-REJECTED > 0
+                   OR (MFC-LD-TABLE-STATE NOT = DB2LOADQUERY-NORMAL
+                       AND MFC-LD-TABLE-STATE NOT =
+                           DB2LOADQUERY-LOAD-IN-PROGRESS)
+                   ADD 1 TO WS-PROBLEM-COUNT
+                   MOVE MFC-LD-TABLE-STATE TO WS-DISP-TABLE-STATE
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "    *** REVIEW - TABLE-STATE="
+                       WS-DISP-TABLE-STATE
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF.
+
+       3000-PRINT-TOTALS.
+           MOVE WS-JOB-COUNT TO WS-DISP-JOB-COUNT
+           MOVE WS-PROBLEM-COUNT TO WS-DISP-PROBLEM-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TABLES POLLED: " WS-DISP-JOB-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TABLES NEEDING REVIEW: " WS-DISP-PROBLEM-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-PROBLEM-COUNT > 0
+               DISPLAY "MFCR034: " WS-DISP-PROBLEM-COUNT
+                   " LOAD(S) NEED REVIEW"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
