@@ -0,0 +1,109 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR032.CBL
+      *
+      *  Function = XA/global transaction tracking report.
+      *             Reads MFCXIDO (MFCCXID's per-application XID extract)
+      *             and lists every connection that is currently part of
+      *             an XA/two-phase-commit global transaction
+      *             (MFC-XI-IS-XA = "Y"), since those connections are
+      *             coordinated by an external transaction manager and
+      *             cannot be assumed idle or safely interrupted the way
+      *             an ordinary local-commit connection can.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR032.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XID-FILE ASSIGN TO "MFCXIDO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XI-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR032O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XID-FILE
+           RECORDING MODE IS F.
+           COPY "mfcxid.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-XI-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-XI                   PIC X VALUE "N".
+           88 EOF-XI                  VALUE "Y".
+       01 WS-APPL-COUNT                PIC 9(9) COMP-5 VALUE 0.
+       01 WS-XA-COUNT                  PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-APPL-COUNT           PIC Z(9)9.
+       01 WS-DISP-XA-COUNT             PIC Z(9)9.
+       01 WS-DISP-XID-SIZE             PIC Z(9)9.
+       01 WS-DISP-AGENT-ID             PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-XIDS
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT XID-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "XA / GLOBAL TRANSACTION TRACKING REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-XIDS.
+           PERFORM UNTIL EOF-XI
+               READ XID-FILE
+                   AT END SET EOF-XI TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-XID
+               END-READ
+           END-PERFORM
+           CLOSE XID-FILE.
+
+       2100-PRINT-ONE-XID.
+           ADD 1 TO WS-APPL-COUNT
+           IF MFC-XI-HAS-XA-XID
+               ADD 1 TO WS-XA-COUNT
+               MOVE MFC-XI-AGENT-ID TO WS-DISP-AGENT-ID
+               MOVE MFC-XI-XID-SIZE TO WS-DISP-XID-SIZE
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** XA TRANSACTION - APPL-ID=" MFC-XI-APPL-ID
+                   "  AGENT-ID=" WS-DISP-AGENT-ID
+                   "  AUTH-ID=" MFC-XI-AUTH-ID
+                   "  DB-NAME=" MFC-XI-DB-NAME
+                   "  XID-SIZE=" WS-DISP-XID-SIZE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       3000-PRINT-TOTALS.
+           MOVE WS-APPL-COUNT TO WS-DISP-APPL-COUNT
+           MOVE WS-XA-COUNT TO WS-DISP-XA-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "CONNECTIONS EXAMINED: " WS-DISP-APPL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "CONNECTIONS IN AN XA GLOBAL TRANSACTION: "
+               WS-DISP-XA-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-XA-COUNT > 0
+               DISPLAY "MFCR032: " WS-DISP-XA-COUNT
+                   " CONNECTION(S) COORDINATED BY AN XA TM"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
