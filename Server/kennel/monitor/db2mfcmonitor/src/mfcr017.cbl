@@ -0,0 +1,136 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR017.CBL
+      *
+      *  Function = Utility control dashboard. Simple
+      *             sequential reader of MFCUTLO, the point-in-time
+      *             extract MFCCUTIL just wrote of every utility DB2
+      *             reports as active right now, printing the same
+      *             throttling priority DB2UTILITY-CONTROL-STRUCT/
+      *             DB2UTILCTRL-PRIORITY-ATTRIB would change and
+      *             flagging any utility not running at the vendor
+      *             default (SQL-UTIL-IMPACT-PRIORITY-DFLT) so an
+      *             operator reviewing the dashboard can see at a glance
+      *             which ones have already been throttled up or down.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR017.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UTILITY-FILE ASSIGN TO "MFCUTLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR017O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UTILITY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcutil.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY "db2ApiDf.cbl".
+       COPY "sqlmonct.cbl".
+       01 WS-UF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-UF                   PIC X VALUE "N".
+           88 EOF-UF                  VALUE "Y".
+       01 WS-ACTIVE-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-ACTIVE-COUNT        PIC Z(9)9.
+       01 WS-DISP-ID                  PIC Z(9)9.
+       01 WS-DISP-PRIORITY            PIC Z(9)9.
+       01 WS-DISP-START-SECS          PIC Z(9)9.
+       01 WS-DISP-DFLT-PRIORITY       PIC Z(9)9.
+       01 WS-TYPE-TEXT                PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-DASHBOARD
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT UTILITY-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "ACTIVE UTILITY CONTROL DASHBOARD" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-DASHBOARD.
+           PERFORM UNTIL EOF-UF
+               READ UTILITY-FILE
+                   AT END SET EOF-UF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-UTIL
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-UTIL.
+           ADD 1 TO WS-ACTIVE-COUNT
+           PERFORM 2200-SET-TYPE-TEXT
+           MOVE MFC-UT-UTILITY-ID TO WS-DISP-ID
+           MOVE MFC-UT-PRIORITY TO WS-DISP-PRIORITY
+           MOVE MFC-UT-START-SECS TO WS-DISP-START-SECS
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID=" WS-DISP-ID
+               "  DB=" MFC-UT-DB-NAME
+               "  TYPE=" WS-TYPE-TEXT
+               "  PRIORITY=" WS-DISP-PRIORITY
+               "  START=" WS-DISP-START-SECS
+               "  DESC=" MFC-UT-DESCRIPTION
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF MFC-UT-PRIORITY NOT = SQL-UTIL-IMPACT-PRIORITY-DFLT
+               MOVE SQL-UTIL-IMPACT-PRIORITY-DFLT
+                   TO WS-DISP-DFLT-PRIORITY
+               MOVE SPACES TO REPORT-LINE
+               STRING "    *** THROTTLED - NOT AT DEFAULT PRIORITY ("
+                   WS-DISP-DFLT-PRIORITY ") ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2200-SET-TYPE-TEXT.
+           EVALUATE MFC-UT-UTILITY-TYPE
+               WHEN SQLM-UTILITY-REBALANCE
+                   MOVE "REBALANCE" TO WS-TYPE-TEXT
+               WHEN SQLM-UTILITY-BACKUP
+                   MOVE "BACKUP" TO WS-TYPE-TEXT
+               WHEN SQLM-UTILITY-RUNSTATS
+                   MOVE "RUNSTATS" TO WS-TYPE-TEXT
+               WHEN SQLM-UTILITY-REORG
+                   MOVE "REORG" TO WS-TYPE-TEXT
+               WHEN SQLM-UTILITY-RESTORE
+                   MOVE "RESTORE" TO WS-TYPE-TEXT
+               WHEN SQLM-UTILITY-CRASH-RECOVERY
+                   MOVE "CRASH-RCVY" TO WS-TYPE-TEXT
+               WHEN SQLM-UTL-ROLLFWD-RCVRY
+                   MOVE "ROLLFWD" TO WS-TYPE-TEXT
+               WHEN SQLM-UTILITY-LOAD
+                   MOVE "LOAD" TO WS-TYPE-TEXT
+               WHEN SQLM-UTL-RESTART-INDEX
+                   MOVE "IDX-RBLD" TO WS-TYPE-TEXT
+               WHEN OTHER
+                   MOVE "?" TO WS-TYPE-TEXT
+           END-EVALUATE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ACTIVE-COUNT TO WS-DISP-ACTIVE-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL ACTIVE UTILITIES: " WS-DISP-ACTIVE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE UTILITY-FILE
+           CLOSE REPORT-FILE.
