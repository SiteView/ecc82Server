@@ -0,0 +1,170 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR009.CBL
+      *
+      *  Function = Statement-level slow-SQL report.
+      *
+      *             Reads MFCCSTMT's extract (MFCSTMTO, both the
+      *             snapshot-origin and event-monitor-origin rows it
+      *             writes) into a working table, combines each row's
+      *             elapsed and CPU time into one whole-microsecond
+      *             ranking figure, and prints the table ranked slowest
+      *             first with the owning APPL-ID/AUTH-ID attached, so an
+      *             application team can be named directly instead of
+      *             someone manually matching a statement snapshot back
+      *             to a connection. Table-and-sort in COBOL is this
+      *             shop's norm (see MFCR000); the sort key here is
+      *             elapsed time, descending, rather than APPL-ID.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR009.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT-FILE ASSIGN TO "MFCSTMTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR009O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STMT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcstmt.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-ST-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-STMTS                PIC X VALUE "N".
+           88 EOF-STMTS               VALUE "Y".
+       01 WS-OCC-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-MAX-OCC                   PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-IDX                       PIC 9(9) COMP-5.
+       01 WS-JDX                       PIC 9(9) COMP-5.
+
+      * Working copy of one extract row, ranked by total microseconds
+      * before the report is printed.
+       01 WS-STMT-TABLE.
+           05 WS-SE-ENTRY OCCURS 2000 TIMES
+               INDEXED BY WS-SE-IDX.
+               10 WS-SE-SOURCE          PIC X(1).
+               10 WS-SE-APPL-ID         PIC X(32).
+               10 WS-SE-AUTH-ID         PIC X(20).
+               10 WS-SE-CURSOR-NAME     PIC X(20).
+               10 WS-SE-CREATOR         PIC X(20).
+               10 WS-SE-PACKAGE-NAME    PIC X(20).
+               10 WS-SE-ELAPSED-USEC    PIC 9(18) COMP-5.
+               10 WS-SE-CPU-USEC        PIC 9(18) COMP-5.
+       01 WS-SWAP-ENTRY.
+           05 WS-SW-SOURCE              PIC X(1).
+           05 WS-SW-APPL-ID             PIC X(32).
+           05 WS-SW-AUTH-ID             PIC X(20).
+           05 WS-SW-CURSOR-NAME         PIC X(20).
+           05 WS-SW-CREATOR             PIC X(20).
+           05 WS-SW-PACKAGE-NAME        PIC X(20).
+           05 WS-SW-ELAPSED-USEC        PIC 9(18) COMP-5.
+           05 WS-SW-CPU-USEC            PIC 9(18) COMP-5.
+
+       01 WS-HDR1                      PIC X(132) VALUE
+           "STATEMENT-LEVEL SLOW-SQL REPORT (SQLM-STMT/SQLM-STMT-EVEN
+      -    "T)".
+       01 WS-HDR2                      PIC X(132) VALUE
+           "SRC  APPL-ID          AUTH-ID          CURSOR-NAME
+      -    "          ELAPSED-USEC   CPU-USEC".
+       01 WS-DISP-ELAPSED              PIC Z(16)9.
+       01 WS-DISP-CPU                  PIC Z(16)9.
+       01 WS-DETAIL-LINE.
+           05 DL-SOURCE                PIC X(1).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-APPL-ID               PIC X(32).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-AUTH-ID               PIC X(20).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-CURSOR-NAME           PIC X(20).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 DL-ELAPSED               PIC Z(16)9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 DL-CPU                   PIC Z(16)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TABLE
+           PERFORM 3000-SORT-AND-PRINT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT STMT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HDR2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-LOAD-TABLE.
+           PERFORM UNTIL EOF-STMTS
+               READ STMT-FILE
+                   AT END SET EOF-STMTS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-LOAD-ONE-ROW
+               END-READ
+           END-PERFORM.
+
+       2100-LOAD-ONE-ROW.
+           IF WS-OCC-COUNT < WS-MAX-OCC
+               ADD 1 TO WS-OCC-COUNT
+               MOVE MFC-ST-SOURCE TO WS-SE-SOURCE(WS-OCC-COUNT)
+               MOVE MFC-ST-APPL-ID TO WS-SE-APPL-ID(WS-OCC-COUNT)
+               MOVE MFC-ST-AUTH-ID TO WS-SE-AUTH-ID(WS-OCC-COUNT)
+               MOVE MFC-ST-CURSOR-NAME
+                   TO WS-SE-CURSOR-NAME(WS-OCC-COUNT)
+               MOVE MFC-ST-CREATOR TO WS-SE-CREATOR(WS-OCC-COUNT)
+               MOVE MFC-ST-PACKAGE-NAME
+                   TO WS-SE-PACKAGE-NAME(WS-OCC-COUNT)
+               COMPUTE WS-SE-ELAPSED-USEC(WS-OCC-COUNT) =
+                   (MFC-ST-ELAPSED-SECS * 1000000) +
+                   MFC-ST-ELAPSED-MICROSEC
+               COMPUTE WS-SE-CPU-USEC(WS-OCC-COUNT) =
+                   (MFC-ST-CPU-SECS * 1000000) + MFC-ST-CPU-MICROSEC
+           END-IF.
+
+       3000-SORT-AND-PRINT.
+           IF WS-OCC-COUNT > 1
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-OCC-COUNT - 1
+                   PERFORM VARYING WS-JDX FROM 1 BY 1
+                           UNTIL WS-JDX > WS-OCC-COUNT - WS-IDX
+                       IF WS-SE-ELAPSED-USEC(WS-JDX) <
+                               WS-SE-ELAPSED-USEC(WS-JDX + 1)
+                           PERFORM 3100-SWAP-ENTRIES
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-OCC-COUNT
+               MOVE WS-SE-SOURCE(WS-IDX) TO DL-SOURCE
+               MOVE WS-SE-APPL-ID(WS-IDX) TO DL-APPL-ID
+               MOVE WS-SE-AUTH-ID(WS-IDX) TO DL-AUTH-ID
+               MOVE WS-SE-CURSOR-NAME(WS-IDX) TO DL-CURSOR-NAME
+               MOVE WS-SE-ELAPSED-USEC(WS-IDX) TO DL-ELAPSED
+               MOVE WS-SE-CPU-USEC(WS-IDX) TO DL-CPU
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+       3100-SWAP-ENTRIES.
+           MOVE WS-SE-ENTRY(WS-JDX) TO WS-SWAP-ENTRY
+           MOVE WS-SE-ENTRY(WS-JDX + 1) TO WS-SE-ENTRY(WS-JDX)
+           MOVE WS-SWAP-ENTRY TO WS-SE-ENTRY(WS-JDX + 1).
+
+       9000-TERMINATE.
+           CLOSE STMT-FILE
+           CLOSE REPORT-FILE.
