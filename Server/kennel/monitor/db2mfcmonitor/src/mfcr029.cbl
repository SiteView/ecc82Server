@@ -0,0 +1,103 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR029.CBL
+      *
+      *  Function = Table space quiescer visibility.
+      *             Reads MFCTQSCO, the per-quiescer extract MFCCTBS
+      *             writes off SQLB-TBSPQRY-DATA's SQL-QUIESCER array for
+      *             every table space with SQL-N-QUIESCERS greater than
+      *             zero, and lists each one - a table space is not
+      *             accessible to ordinary SQL while it carries an active
+      *             quiescer, so any record in this file at all is worth
+      *             an operator's attention.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR029.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUIESCER-FILE ASSIGN TO "MFCTQSCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-QF-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR029O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUIESCER-FILE
+           RECORDING MODE IS F.
+           COPY "mfctqsc.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 WS-QF-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-EOF-QF                   PIC X VALUE "N".
+           88 EOF-QF                  VALUE "Y".
+       01 WS-QUIESCER-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DISP-QUIESCER-COUNT      PIC Z(9)9.
+       01 WS-DISP-TBS-ID              PIC Z(8)9.
+       01 WS-DISP-QUIESCE-ID          PIC Z(8)9.
+       01 WS-DISP-QUIESCE-OBJECT      PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-QUIESCERS
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT QUIESCER-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "TABLE SPACE QUIESCER VISIBILITY REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-PRINT-QUIESCERS.
+           PERFORM UNTIL EOF-QF
+               READ QUIESCER-FILE
+                   AT END SET EOF-QF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PRINT-ONE-QUIESCER
+               END-READ
+           END-PERFORM.
+
+       2100-PRINT-ONE-QUIESCER.
+           ADD 1 TO WS-QUIESCER-COUNT
+           MOVE MFC-TQ-TBS-ID TO WS-DISP-TBS-ID
+           MOVE MFC-TQ-QUIESCE-ID TO WS-DISP-QUIESCE-ID
+           MOVE MFC-TQ-QUIESCE-OBJECT TO WS-DISP-QUIESCE-OBJECT
+           MOVE SPACES TO REPORT-LINE
+           STRING "TBS-ID=" WS-DISP-TBS-ID
+               "  TBS-NAME=" MFC-TQ-TBS-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "    *** QUIESCED - QUIESCE-ID=" WS-DISP-QUIESCE-ID
+               "  QUIESCE-OBJECT=" WS-DISP-QUIESCE-OBJECT
+               " - NOT ACCESSIBLE TO ORDINARY SQL ***"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-QUIESCER-COUNT TO WS-DISP-QUIESCER-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL ACTIVE QUIESCERS: " WS-DISP-QUIESCER-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-QUIESCER-COUNT > 0
+               DISPLAY "MFCR029: " WS-QUIESCER-COUNT
+                   " TABLE SPACE QUIESCER(S) ACTIVE"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE QUIESCER-FILE
+           CLOSE REPORT-FILE.
