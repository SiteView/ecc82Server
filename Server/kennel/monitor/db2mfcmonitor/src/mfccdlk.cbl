@@ -0,0 +1,211 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCDLK.CBL
+      *
+      *  Function = Collector that reads the raw DB2 event
+      *             monitor output stream for the deadlocks event
+      *             monitor (a sequence of self-describing variable
+      *             length records, each led by SQLM-SIZE/EVENT-TYPE, the
+      *             documented format of an event monitor file target)
+      *             and appends the SQLM-DEADLOCK-EVENT and
+      *             SQLM-DLCONN-EVENT occurrences it finds to two
+      *             shop-owned history files (MFCDLKEV.CBL/MFCDLKCN.CBL),
+      *             the same collector/report split used by MFCC000 and
+      *             MFCCLKW. Unlike those, this collector reads a file
+      *             rather than a db2GetSnapshot buffer, but the same
+      *             overlay-the-pointer technique applies: each event
+      *             record is read into EVENT-REC and then addressed as
+      *             whichever vendor SQLM-*-EVENT structure its
+      *             EVENT-TYPE says it is.
+      *
+      *             The two history files are opened EXTEND (append) so
+      *             that repeated collector runs accumulate a running
+      *             deadlock history rather than overwriting it - this is
+      *             meant as a history file, not a point-in-time
+      *             snapshot report. MFC-DE-DEADLOCK-SEQ/MFC-DC-DEADLOCK-
+      *             SEQ correlate a deadlock event to the connections
+      *             that took part in it; see the notes in MFCDLKEV.CBL.
+      *
+      *             Restart checkpointing (MFCCKPDL/
+      *             mfcckpt.cbl) - the deadlock event monitor on a busy
+      *             node can run for a long time before this collector
+      *             gets to it, and re-reading from record one every run
+      *             would both waste time and re-append history rows this
+      *             collector already wrote on a prior run, since the
+      *             history files are opened EXTEND. WS-PRIOR-CHECKPOINT
+      *             is loaded at start and used to skip re-dispatching
+      *             records already accounted for; the checkpoint is
+      *             re-saved every MFC-CHECKPOINT-INTERVAL records and
+      *             again at normal termination, so an interrupted run
+      *             loses at most one interval's worth of progress.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCDLK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-FILE ASSIGN TO "MFCEVMDL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EV-STATUS.
+           SELECT DEADLOCK-HIST-FILE ASSIGN TO "MFCDLKEO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DE-STATUS.
+           SELECT DLCONN-HIST-FILE ASSIGN TO "MFCDLKCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DC-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MFCCKPDL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-FILE
+           RECORD IS VARYING IN SIZE FROM 8 TO 600 CHARACTERS
+               DEPENDING ON WS-EVENT-LEN
+           RECORDING MODE IS V.
+       01 EVENT-REC                   PIC X(600).
+       FD  DEADLOCK-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdlkev.cbl".
+       FD  DLCONN-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdlkcn.cbl".
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcckpt.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlmonct.cbl".
+
+       01 WS-EV-STATUS                PIC XX.
+       01 WS-DE-STATUS                PIC XX.
+       01 WS-DC-STATUS                PIC XX.
+       01 WS-CK-STATUS                PIC XX.
+       01 WS-EVENT-LEN                PIC 9(9) COMP-5.
+       01 WS-EOF-EVENTS               PIC X VALUE "N".
+           88 EOF-EVENTS              VALUE "Y".
+       01 WS-DEADLOCK-SEQ             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-PRIOR-CHECKPOINT         PIC 9(9) COMP-5 VALUE 0.
+       01 WS-RECORDS-READ             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(9) COMP-5 VALUE 1000.
+       01 WS-CHECKPOINT-QUOTIENT      PIC 9(9) COMP-5.
+       01 WS-CHECKPOINT-REMAINDER     PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First two fields common to every SQLM-*-EVENT record - read to
+      * decide which real event structure to overlay EVENT-REC with.
+       01 WS-EVENT-HDR.
+           05 WS-EVH-SIZE              PIC 9(9) COMP-5.
+           05 WS-EVH-EVENT-TYPE        PIC 9(9) COMP-5.
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-EVENTS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EVENT-FILE
+           OPEN EXTEND DEADLOCK-HIST-FILE
+           IF WS-DE-STATUS = "35"
+               OPEN OUTPUT DEADLOCK-HIST-FILE
+           END-IF
+           OPEN EXTEND DLCONN-HIST-FILE
+           IF WS-DC-STATUS = "35"
+               OPEN OUTPUT DLCONN-HIST-FILE
+           END-IF
+           PERFORM 1100-LOAD-CHECKPOINT.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-PRIOR-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE MFC-CK-RECORDS-PROCESSED
+                           TO WS-PRIOR-CHECKPOINT
+                       MOVE MFC-CK-LAST-SEQ TO WS-DEADLOCK-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-READ-EVENTS.
+           PERFORM UNTIL EOF-EVENTS
+               READ EVENT-FILE
+                   AT END SET EOF-EVENTS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-PRIOR-CHECKPOINT
+                           PERFORM 2100-DISPATCH-EVENT
+                       END-IF
+                       DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 9100-SAVE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-DISPATCH-EVENT.
+           SET ADDRESS OF WS-EVENT-HDR TO ADDRESS OF EVENT-REC
+           EVALUATE WS-EVH-EVENT-TYPE OF WS-EVENT-HDR
+               WHEN SQLM-EVENT-DEADLOCK
+                   SET ADDRESS OF SQLM-DEADLOCK-EVENT
+                       TO ADDRESS OF EVENT-REC
+                   PERFORM 2200-WRITE-DEADLOCK-EVENT
+               WHEN SQLM-EVENT-DLCONN
+                   SET ADDRESS OF SQLM-DLCONN-EVENT
+                       TO ADDRESS OF EVENT-REC
+                   PERFORM 2300-WRITE-DLCONN-EVENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-WRITE-DEADLOCK-EVENT.
+           ADD 1 TO WS-DEADLOCK-SEQ
+           MOVE WS-DEADLOCK-SEQ TO MFC-DE-DEADLOCK-SEQ
+           MOVE DL-CONNS OF SQLM-DEADLOCK-EVENT TO MFC-DE-NUM-CONNS
+           MOVE SECONDS OF START-TIME OF SQLM-DEADLOCK-EVENT
+               TO MFC-DE-START-SECS
+           MOVE ROLLED-BACK-APPL-ID OF SQLM-DEADLOCK-EVENT
+               TO MFC-DE-ROLLED-BACK-APPL-ID
+           MOVE ROLLED-BACK-AGENT-ID OF SQLM-DEADLOCK-EVENT
+               TO MFC-DE-ROLLED-BACK-AGENT-ID
+           WRITE MFC-DEADLOCK-EVENT-REC.
+
+       2300-WRITE-DLCONN-EVENT.
+           MOVE WS-DEADLOCK-SEQ TO MFC-DC-DEADLOCK-SEQ
+           MOVE APPL-ID OF SQLM-DLCONN-EVENT TO MFC-DC-APPL-ID
+           MOVE AGENT-ID OF SQLM-DLCONN-EVENT TO MFC-DC-AGENT-ID
+           MOVE APPL-ID-HOLDING-LK OF SQLM-DLCONN-EVENT
+               TO MFC-DC-APPL-ID-HOLDING-LK
+           MOVE TABLE-SCHEMA OF SQLM-DLCONN-EVENT
+               TO MFC-DC-TABLE-SCHEMA
+           MOVE TABLE-NAME OF SQLM-DLCONN-EVENT
+               TO MFC-DC-TABLE-NAME
+           MOVE TABLESPACE-NAME OF SQLM-DLCONN-EVENT
+               TO MFC-DC-TABLESPACE-NAME
+           MOVE LOCK-MODE OF SQLM-DLCONN-EVENT TO MFC-DC-LOCK-MODE
+           MOVE LOCK-OBJECT-TYPE OF SQLM-DLCONN-EVENT
+               TO MFC-DC-LOCK-OBJECT-TYPE
+           MOVE LOCK-ESCALATION OF SQLM-DLCONN-EVENT
+               TO MFC-DC-LOCK-ESCALATION
+           MOVE SECONDS OF START-TIME OF SQLM-DLCONN-EVENT
+               TO MFC-DC-START-SECS
+           WRITE MFC-DLCONN-EVENT-REC.
+
+       9000-TERMINATE.
+           CLOSE EVENT-FILE
+           CLOSE DEADLOCK-HIST-FILE
+           CLOSE DLCONN-HIST-FILE
+           PERFORM 9100-SAVE-CHECKPOINT.
+
+       9100-SAVE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO MFC-CK-RECORDS-PROCESSED
+           MOVE WS-DEADLOCK-SEQ TO MFC-CK-LAST-SEQ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE MFC-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
