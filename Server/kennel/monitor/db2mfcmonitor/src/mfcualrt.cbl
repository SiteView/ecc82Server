@@ -0,0 +1,60 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUALRT.CBL
+      *
+      *  Function = Shared utility that builds one
+      *             consolidated threshold-alert record (MFCALERT.CBL)
+      *             from a source program name, metric name/key, the
+      *             actual and threshold values being compared, and a
+      *             message, stamping it with the current time via
+      *             MFCUTIME. Follows the MFCUSQLD division of labor -
+      *             this utility fills in LS-ALERT-REC, the caller WRITEs
+      *             it to MFCALRTO - so every threshold alert in this
+      *             kennel ends up in one common file in one common
+      *             format no matter which report/collector raised it.
+      *
+      *  Called by any db2mfcmonitor report/alert program that compares
+      *  a collected value against a site threshold and wants to record
+      *  the breach on the consolidated alert file.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCUALRT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NOW-SECS                PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+       01 LS-SOURCE                  PIC X(8).
+       01 LS-METRIC                  PIC X(20).
+       01 LS-KEY                     PIC X(20).
+       01 LS-ACTUAL-VALUE            PIC 9(9) COMP-5.
+       01 LS-THRESHOLD-VALUE         PIC 9(9) COMP-5.
+       01 LS-MESSAGE                 PIC X(60).
+      * Same layout as MFC-ALERT-REC (mfcalert.cbl) - kept as a plain
+      * LINKAGE record here, the same way MFCUSQLD's LS-DYNX-REC mirrors
+      * MFCDYNX.CBL, since the caller's copy of mfcalert.cbl is what
+      * actually gets WRITEn to MFCALRTO.
+       01 LS-ALERT-REC.
+           05 MFC-AL-ALERT-SECS        PIC 9(9) COMP-5.
+           05 MFC-AL-SOURCE            PIC X(8).
+           05 MFC-AL-METRIC            PIC X(20).
+           05 MFC-AL-KEY               PIC X(20).
+           05 MFC-AL-ACTUAL-VALUE      PIC 9(9) COMP-5.
+           05 MFC-AL-THRESHOLD-VALUE   PIC 9(9) COMP-5.
+           05 MFC-AL-MESSAGE           PIC X(60).
+
+       PROCEDURE DIVISION USING LS-SOURCE LS-METRIC LS-KEY
+               LS-ACTUAL-VALUE LS-THRESHOLD-VALUE LS-MESSAGE
+               LS-ALERT-REC.
+       0000-MAIN.
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           MOVE WS-NOW-SECS TO MFC-AL-ALERT-SECS
+           MOVE LS-SOURCE TO MFC-AL-SOURCE
+           MOVE LS-METRIC TO MFC-AL-METRIC
+           MOVE LS-KEY TO MFC-AL-KEY
+           MOVE LS-ACTUAL-VALUE TO MFC-AL-ACTUAL-VALUE
+           MOVE LS-THRESHOLD-VALUE TO MFC-AL-THRESHOLD-VALUE
+           MOVE LS-MESSAGE TO MFC-AL-MESSAGE
+           GOBACK.
