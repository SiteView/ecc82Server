@@ -0,0 +1,305 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR048.CBL
+      *
+      *  Function = Database-level snapshot summary rollup.
+      *
+      *             Reads the running history MFCCDBSS has built up
+      *             (MFCDBSSO), one MFC-DBASE-SNAP-REC per database per
+      *             collection run. The buffer pool, sort, and row
+      *             counters DB2 reports on SQLM-DBASE are cumulative
+      *             since the monitor was last reset, so a single run's
+      *             numbers say nothing about activity - this report
+      *             keeps the previous run's counters per database in
+      *             WS-DBASE-TABLE and rolls up the *delta* since that
+      *             prior run into one summary line per database: buffer
+      *             pool hit ratio, sorts and sort-overflow count, rows
+      *             processed, and the change in lock escalations/
+      *             deadlocks, the same first-seen/delta shape MFCR003
+      *             already uses for buffer pools.
+      *
+      *             MIN-HIT-RATIO-THRESHOLD and MAX-LOCK-ESCALS-DELTA in
+      *             the PARM file (MFCR048P, MFCTHR.CBL convention) each
+      *             raise a row on the consolidated threshold-alert file
+      *             MFCALRTO when a database's rollup breaches them.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR048.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MFCR048P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT DBASE-HIST-FILE ASSIGN TO "MFCDBSSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR048O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  DBASE-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdbss.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-DS-STATUS                PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+       01 WS-EOF-DS                   PIC X VALUE "N".
+           88 EOF-DS                  VALUE "Y".
+
+       01 WS-MIN-HIT-RATIO-THRESH     PIC 9(9) COMP-5 VALUE 80.
+       01 WS-MAX-LOCK-ESCALS-DELTA    PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-MAX-DBASES               PIC 9(9) COMP-5 VALUE 200.
+       01 WS-DBASE-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DBASE-FOUND              PIC X VALUE "N".
+           88 DBASE-FOUND             VALUE "Y".
+       01 WS-FIRST-SEEN               PIC X VALUE "N".
+           88 FIRST-SEEN              VALUE "Y".
+       01 WS-DBASE-TABLE.
+           05 WS-DT-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-DT-X.
+              10 WS-DT-DB-NAME        PIC X(20).
+              10 WS-DT-LOCK-ESCALS    PIC 9(9) COMP-5.
+              10 WS-DT-DEADLOCKS      PIC 9(9) COMP-5.
+              10 WS-DT-TOTAL-SORTS    PIC 9(9) COMP-5.
+              10 WS-DT-SORT-OVERFLOWS PIC 9(9) COMP-5.
+              10 WS-DT-DATA-L-READS   PIC 9(9) COMP-5.
+              10 WS-DT-DATA-P-READS   PIC 9(9) COMP-5.
+              10 WS-DT-INDEX-L-READS  PIC 9(9) COMP-5.
+              10 WS-DT-INDEX-P-READS  PIC 9(9) COMP-5.
+              10 WS-DT-ROWS-SELECTED  PIC 9(9) COMP-5.
+              10 WS-DT-ROWS-INSERTED  PIC 9(9) COMP-5.
+              10 WS-DT-ROWS-UPDATED   PIC 9(9) COMP-5.
+              10 WS-DT-ROWS-DELETED   PIC 9(9) COMP-5.
+
+       01 WS-DELTA-LOG                PIC S9(9) COMP-5.
+       01 WS-DELTA-PHYS               PIC S9(9) COMP-5.
+       01 WS-DELTA-SORTS              PIC S9(9) COMP-5.
+       01 WS-DELTA-OVERFLOWS          PIC S9(9) COMP-5.
+       01 WS-DELTA-LOCK-ESCALS        PIC S9(9) COMP-5.
+       01 WS-DELTA-DEADLOCKS          PIC S9(9) COMP-5.
+       01 WS-DELTA-ROWS               PIC S9(9) COMP-5.
+       01 WS-HIT-RATIO                PIC S9(3)V9(2).
+       01 WS-RESET-FLAG               PIC X VALUE "N".
+           88 IS-RESET                VALUE "Y".
+
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-RATIO               PIC ZZ9.99.
+       01 WS-DISP-SORTS               PIC Z(8)9.
+       01 WS-DISP-OVERFLOWS           PIC Z(8)9.
+       01 WS-DISP-LOCK-ESCALS         PIC Z(8)9.
+       01 WS-DISP-DEADLOCKS           PIC Z(8)9.
+       01 WS-DISP-ROWS                PIC Z(8)9.
+       01 WS-AL-RATIO-WHOLE           PIC 9(9) COMP-5.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR048".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+
+       01 WS-AL-METRIC-RATIO          PIC X(20) VALUE
+           "DB-HIT-RATIO".
+       01 WS-AL-MESSAGE-RATIO         PIC X(60) VALUE
+           "DATABASE BUFFER POOL HIT RATIO BELOW THRESHOLD".
+
+       01 WS-AL-METRIC-ESCALS         PIC X(20) VALUE
+           "DB-LOCK-ESCALS".
+       01 WS-AL-MESSAGE-ESCALS        PIC X(60) VALUE
+           "DATABASE LOCK ESCALATIONS SINCE LAST COLLECTION".
+
+       01 WS-HDR1                     PIC X(132) VALUE
+           "COLLECT-SECS  DATABASE             HIT-RATIO%  SORTS
+      -    "     OVFL   ESCALS  DEADLKS   ROWS".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-DBASES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "MIN-HIT-RATIO-THRESHOLD"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-MIN-HIT-RATIO-THRESH
+                           END-IF
+                           IF MFC-THR-NAME = "MAX-LOCK-ESCALS-DELTA"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-MAX-LOCK-ESCALS-DELTA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT DBASE-HIST-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-REPORT-DBASES.
+           PERFORM UNTIL EOF-DS
+               READ DBASE-HIST-FILE
+                   AT END SET EOF-DS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+
+       2100-PROCESS-RECORD.
+           PERFORM 2200-FIND-DBASE-ENTRY
+           IF FIRST-SEEN
+               MOVE MFC-DS-COLLECT-SECS TO WS-DISP-SECS
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-DS-DB-NAME
+                   "  (no prior run)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               PERFORM 2300-COMPUTE-AND-PRINT-ROLLUP
+           END-IF
+           PERFORM 2400-UPDATE-DBASE-ENTRY.
+
+       2200-FIND-DBASE-ENTRY.
+           MOVE "N" TO WS-DBASE-FOUND
+           MOVE "N" TO WS-FIRST-SEEN
+           SET WS-DT-X TO 1
+           SEARCH WS-DT-ENTRY
+               AT END CONTINUE
+               WHEN WS-DT-DB-NAME(WS-DT-X) = MFC-DS-DB-NAME
+                   MOVE "Y" TO WS-DBASE-FOUND
+           END-SEARCH
+           IF NOT DBASE-FOUND
+               MOVE "Y" TO WS-FIRST-SEEN
+           END-IF.
+
+       2300-COMPUTE-AND-PRINT-ROLLUP.
+           MOVE "N" TO WS-RESET-FLAG
+           COMPUTE WS-DELTA-LOG =
+               (MFC-DS-DATA-L-READS + MFC-DS-INDEX-L-READS)
+               - (WS-DT-DATA-L-READS(WS-DT-X)
+                   + WS-DT-INDEX-L-READS(WS-DT-X))
+           COMPUTE WS-DELTA-PHYS =
+               (MFC-DS-DATA-P-READS + MFC-DS-INDEX-P-READS)
+               - (WS-DT-DATA-P-READS(WS-DT-X)
+                   + WS-DT-INDEX-P-READS(WS-DT-X))
+           COMPUTE WS-DELTA-SORTS = MFC-DS-TOTAL-SORTS
+               - WS-DT-TOTAL-SORTS(WS-DT-X)
+           COMPUTE WS-DELTA-OVERFLOWS = MFC-DS-SORT-OVERFLOWS
+               - WS-DT-SORT-OVERFLOWS(WS-DT-X)
+           COMPUTE WS-DELTA-LOCK-ESCALS = MFC-DS-LOCK-ESCALS
+               - WS-DT-LOCK-ESCALS(WS-DT-X)
+           COMPUTE WS-DELTA-DEADLOCKS = MFC-DS-DEADLOCKS
+               - WS-DT-DEADLOCKS(WS-DT-X)
+           COMPUTE WS-DELTA-ROWS =
+               (MFC-DS-ROWS-SELECTED + MFC-DS-ROWS-INSERTED
+                   + MFC-DS-ROWS-UPDATED + MFC-DS-ROWS-DELETED)
+               - (WS-DT-ROWS-SELECTED(WS-DT-X)
+                   + WS-DT-ROWS-INSERTED(WS-DT-X)
+                   + WS-DT-ROWS-UPDATED(WS-DT-X)
+                   + WS-DT-ROWS-DELETED(WS-DT-X))
+           IF WS-DELTA-LOG < 0 OR WS-DELTA-PHYS < 0
+                   OR WS-DELTA-SORTS < 0 OR WS-DELTA-LOCK-ESCALS < 0
+               SET IS-RESET TO TRUE
+           END-IF
+           MOVE MFC-DS-COLLECT-SECS TO WS-DISP-SECS
+           IF NOT IS-RESET
+               IF WS-DELTA-LOG = 0
+                   MOVE 100.00 TO WS-HIT-RATIO
+               ELSE
+                   COMPUTE WS-HIT-RATIO ROUNDED =
+                       ((WS-DELTA-LOG - WS-DELTA-PHYS) / WS-DELTA-LOG)
+                       * 100
+               END-IF
+               MOVE WS-HIT-RATIO TO WS-AL-RATIO-WHOLE
+               IF WS-AL-RATIO-WHOLE < WS-MIN-HIT-RATIO-THRESH
+                   PERFORM 2385-WRITE-RATIO-ALERT
+               END-IF
+               IF WS-DELTA-LOCK-ESCALS > WS-MAX-LOCK-ESCALS-DELTA
+                   PERFORM 2390-WRITE-ESCALS-ALERT
+               END-IF
+               MOVE WS-DELTA-SORTS TO WS-DISP-SORTS
+               MOVE WS-DELTA-OVERFLOWS TO WS-DISP-OVERFLOWS
+               MOVE WS-DELTA-LOCK-ESCALS TO WS-DISP-LOCK-ESCALS
+               MOVE WS-DELTA-DEADLOCKS TO WS-DISP-DEADLOCKS
+               MOVE WS-DELTA-ROWS TO WS-DISP-ROWS
+               MOVE WS-HIT-RATIO TO WS-DISP-RATIO
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-DS-DB-NAME
+                   "  " WS-DISP-RATIO
+                   "  " WS-DISP-SORTS "  " WS-DISP-OVERFLOWS
+                   "  " WS-DISP-LOCK-ESCALS "  " WS-DISP-DEADLOCKS
+                   "  " WS-DISP-ROWS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-DISP-SECS "  " MFC-DS-DB-NAME
+                   "  RESET"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       2385-WRITE-RATIO-ALERT.
+           MOVE MFC-DS-DB-NAME TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-RATIO
+               WS-AL-KEY WS-AL-RATIO-WHOLE WS-MIN-HIT-RATIO-THRESH
+               WS-AL-MESSAGE-RATIO MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       2390-WRITE-ESCALS-ALERT.
+           MOVE MFC-DS-DB-NAME TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC-ESCALS
+               WS-AL-KEY WS-DELTA-LOCK-ESCALS WS-MAX-LOCK-ESCALS-DELTA
+               WS-AL-MESSAGE-ESCALS MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       2400-UPDATE-DBASE-ENTRY.
+           IF FIRST-SEEN AND WS-DBASE-COUNT < WS-MAX-DBASES
+               ADD 1 TO WS-DBASE-COUNT
+               SET WS-DT-X TO WS-DBASE-COUNT
+               MOVE MFC-DS-DB-NAME TO WS-DT-DB-NAME(WS-DT-X)
+           END-IF
+           MOVE MFC-DS-LOCK-ESCALS TO WS-DT-LOCK-ESCALS(WS-DT-X)
+           MOVE MFC-DS-DEADLOCKS TO WS-DT-DEADLOCKS(WS-DT-X)
+           MOVE MFC-DS-TOTAL-SORTS TO WS-DT-TOTAL-SORTS(WS-DT-X)
+           MOVE MFC-DS-SORT-OVERFLOWS TO WS-DT-SORT-OVERFLOWS(WS-DT-X)
+           MOVE MFC-DS-DATA-L-READS TO WS-DT-DATA-L-READS(WS-DT-X)
+           MOVE MFC-DS-DATA-P-READS TO WS-DT-DATA-P-READS(WS-DT-X)
+           MOVE MFC-DS-INDEX-L-READS TO WS-DT-INDEX-L-READS(WS-DT-X)
+           MOVE MFC-DS-INDEX-P-READS TO WS-DT-INDEX-P-READS(WS-DT-X)
+           MOVE MFC-DS-ROWS-SELECTED TO WS-DT-ROWS-SELECTED(WS-DT-X)
+           MOVE MFC-DS-ROWS-INSERTED TO WS-DT-ROWS-INSERTED(WS-DT-X)
+           MOVE MFC-DS-ROWS-UPDATED TO WS-DT-ROWS-UPDATED(WS-DT-X)
+           MOVE MFC-DS-ROWS-DELETED TO WS-DT-ROWS-DELETED(WS-DT-X).
+
+       9000-TERMINATE.
+           CLOSE DBASE-HIST-FILE
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
