@@ -0,0 +1,115 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCDDIR.CBL
+      *
+      *  Function = Collector for database directory audit
+      *             report.
+      *
+      *             This is a "call the DB2 control API directly" program
+      *             rather than a db2GetSnapshot buffer walk, the MFCCHRS
+      *             way, but over the database directory scan trio
+      *             (db2gDbDirOpenScan / db2gDbDirGetNextEntry /
+      *             db2gDbDirCloseScan) instead of the history one -
+      *             DB2-I-PATH left a null pointer with zero length asks
+      *             for the system database directory rather than a
+      *             specific path's local directory. Every entry
+      *             DB2DB-DIR-INFO returns is written to MFCDDIRO;
+      *             MFCR018 is the report that reviews it for entries an
+      *             auditor would want to ask about.
+      *
+      *             Point-in-time extract, not a history file, so
+      *             MFCDDIRO is opened OUTPUT (overwritten each run) -
+      *             the DB2 database directory itself is the record of
+      *             what is cataloged.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCDDIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBDIR-FILE ASSIGN TO "MFCDDIRO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBDIR-FILE
+           RECORDING MODE IS F.
+           COPY "mfcddir.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-DF-STATUS                PIC XX.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+       01 WS-ENTRY-IDX                PIC 9(4) COMP-5.
+       01 WS-NUM-ENTRIES              PIC 9(4) COMP-5.
+       01 WS-DONE                     PIC X VALUE "N".
+           88 SCAN-DONE               VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-DIR-SCAN
+           PERFORM 3000-READ-DIR-ENTRIES
+           PERFORM 4000-CLOSE-DIR-SCAN
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN OUTPUT DBDIR-FILE.
+
+       2000-OPEN-DIR-SCAN.
+           MOVE 0 TO DB2-I-PATH-LEN OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+           SET DB2-PI-PATH OF DB2G-DB-DIR-OPEN-SCAN-STRUCT TO NULL
+           CALL "db2gDbDirOpenScan" USING DB2VERSION810
+               DB2G-DB-DIR-OPEN-SCAN-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCDDIR: db2gDbDirOpenScan SQLCODE=" SQLCODE
+               SET SCAN-DONE TO TRUE
+           END-IF
+           MOVE 0 TO WS-ENTRY-IDX
+           MOVE DB2-O-NUM-ENTRIES OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+               TO WS-NUM-ENTRIES.
+
+       3000-READ-DIR-ENTRIES.
+           PERFORM UNTIL SCAN-DONE OR WS-ENTRY-IDX >= WS-NUM-ENTRIES
+               PERFORM 3100-GET-NEXT-ENTRY
+               IF NOT SCAN-DONE
+                   PERFORM 3200-WRITE-DIR-REC
+                   ADD 1 TO WS-ENTRY-IDX
+               END-IF
+           END-PERFORM.
+
+       3100-GET-NEXT-ENTRY.
+           MOVE DB2-O-HANDLE OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+               TO DB2-I-HANDLE OF DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+           SET DB2-PO-DB-DIR-ENTRY OF DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+               TO ADDRESS OF DB2DB-DIR-INFO
+           CALL "db2gDbDirGetNextEntry" USING DB2VERSION810
+               DB2G-DB-DIR-NEXT-ENTRY-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               SET SCAN-DONE TO TRUE
+           END-IF.
+
+       3200-WRITE-DIR-REC.
+           MOVE WS-COLLECT-SECS TO MFC-DD-COLLECT-SECS
+           MOVE SQL-ALIAS-N TO MFC-DD-ALIAS
+           MOVE SQL-DBNAME-N TO MFC-DD-DBNAME
+           MOVE SQL-DRIVE-N TO MFC-DD-DRIVE
+           MOVE SQL-NODENAME-N TO MFC-DD-NODENAME
+           MOVE SQL-DBTYPE-N TO MFC-DD-DBTYPE
+           MOVE SQL-COMMENT-N TO MFC-DD-COMMENT
+           MOVE SQL-TYPE-N TO MFC-DD-ENTRY-TYPE
+           MOVE SQL-AUTHENTICATION-N TO MFC-DD-AUTHENTICATION
+           WRITE MFC-DBDIR-REC.
+
+       4000-CLOSE-DIR-SCAN.
+           MOVE DB2-O-HANDLE OF DB2G-DB-DIR-OPEN-SCAN-STRUCT
+               TO DB2-I-HANDLE OF DB2G-DB-DIR-CLOSE-SCAN-STRUCT
+           CALL "db2gDbDirCloseScan"
+               USING DB2G-DB-DIR-CLOSE-SCAN-STRUCT SQLCA.
+
+       9000-TERMINATE.
+           CLOSE DBDIR-FILE.
