@@ -0,0 +1,203 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCALTS.CBL
+      *
+      *  Function = Collector for alternate server
+      *             failover change log.
+      *
+      *             Reads the site-maintained per-database failover
+      *             policy file (MFCALTSP/mfcaltsp.cbl - the desired
+      *             alternate-server host/port for a database alias)
+      *             into memory, then scans its own prior change log
+      *             (MFCALTSH/mfcaltsh.cbl) for the most recent entry per
+      *             database alias to learn the host/port it last put in
+      *             place - this copybook set has no query counterpart to
+      *             the Generic Update Alternate Server API to read the
+      *             catalog's current setting back, so the change log
+      *             itself is the record of "what did we last set this
+      *             to", the same role MFCRSTSH plays for runstats staleness.
+      *             Any database alias whose desired host/port differs
+      *             from that last-known value (or has no prior entry at
+      *             all) gets db2gUpdateAltServer called against it
+      *             directly and one change-log record appended whether
+      *             the call succeeds or fails. MFCR024 is the report
+      *             that reviews MFCALTSH.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCALTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO "MFCALTSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PF-STATUS.
+           SELECT HIST-FILE ASSIGN TO "MFCALTSH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE
+           RECORDING MODE IS F.
+           COPY "mfcaltsp.cbl".
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcaltsh.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-PF-STATUS                PIC XX.
+       01 WS-HF-STATUS                PIC XX.
+       01 WS-EOF-PF                   PIC X VALUE "N".
+           88 EOF-PF                  VALUE "Y".
+       01 WS-EOF-HF                   PIC X VALUE "N".
+           88 EOF-HF                  VALUE "Y".
+       01 WS-NOW-SECS                 PIC 9(9) COMP-5.
+
+       01 WS-MAX-POLICIES             PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-POLICY-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-POLICY-TABLE.
+           05 WS-PL-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-PL-X.
+              10 WS-PL-DB-ALIAS        PIC X(20).
+              10 WS-PL-HOST-NAME       PIC X(255).
+              10 WS-PL-PORT            PIC X(20).
+              10 WS-PL-OLD-HOST        PIC X(255).
+              10 WS-PL-OLD-PORT        PIC X(20).
+              10 WS-PL-BEST-SECS       PIC 9(9) COMP-5.
+              10 WS-PL-FOUND-PRIOR     PIC X.
+                  88 WS-PL-HAD-PRIOR   VALUE "Y".
+              10 WS-PL-NEEDS-UPDATE    PIC X.
+                  88 WS-PL-CHANGED     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-POLICIES
+           PERFORM 3000-SCAN-HISTORY-FOR-LAST-VALUES
+           PERFORM 4000-EVALUATE-AND-ACT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-NOW-SECS
+           OPEN INPUT POLICY-FILE.
+
+       2000-LOAD-POLICIES.
+           PERFORM UNTIL EOF-PF
+               READ POLICY-FILE
+                   AT END SET EOF-PF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-REMEMBER-POLICY
+               END-READ
+           END-PERFORM
+           CLOSE POLICY-FILE.
+
+       2100-REMEMBER-POLICY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               SET WS-PL-X TO WS-POLICY-COUNT
+               MOVE MFC-AP-DB-ALIAS TO WS-PL-DB-ALIAS(WS-PL-X)
+               MOVE MFC-AP-HOST-NAME TO WS-PL-HOST-NAME(WS-PL-X)
+               MOVE MFC-AP-PORT TO WS-PL-PORT(WS-PL-X)
+               MOVE SPACES TO WS-PL-OLD-HOST(WS-PL-X)
+               MOVE SPACES TO WS-PL-OLD-PORT(WS-PL-X)
+               MOVE 0 TO WS-PL-BEST-SECS(WS-PL-X)
+               MOVE "N" TO WS-PL-FOUND-PRIOR(WS-PL-X)
+               MOVE "N" TO WS-PL-NEEDS-UPDATE(WS-PL-X)
+           END-IF.
+
+       3000-SCAN-HISTORY-FOR-LAST-VALUES.
+           OPEN INPUT HIST-FILE
+           IF WS-HF-STATUS = "35"
+               MOVE "Y" TO WS-EOF-HF
+           ELSE
+               PERFORM UNTIL EOF-HF
+                   READ HIST-FILE
+                       AT END SET EOF-HF TO TRUE
+                       NOT AT END
+                           PERFORM 3100-MATCH-AND-REMEMBER
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE HIST-FILE.
+
+       3100-MATCH-AND-REMEMBER.
+           SET WS-PL-X TO 1
+           SEARCH WS-PL-ENTRY
+               AT END CONTINUE
+               WHEN WS-PL-DB-ALIAS(WS-PL-X) = MFC-AH-DB-ALIAS
+                   IF MFC-AH-TIMESTAMP-SECS > WS-PL-BEST-SECS(WS-PL-X)
+                       MOVE MFC-AH-TIMESTAMP-SECS
+                           TO WS-PL-BEST-SECS(WS-PL-X)
+                       MOVE MFC-AH-NEW-HOST TO WS-PL-OLD-HOST(WS-PL-X)
+                       MOVE MFC-AH-NEW-PORT TO WS-PL-OLD-PORT(WS-PL-X)
+                       MOVE "Y" TO WS-PL-FOUND-PRIOR(WS-PL-X)
+                   END-IF
+           END-SEARCH.
+
+       4000-EVALUATE-AND-ACT.
+           OPEN EXTEND HIST-FILE
+           IF WS-HF-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           SET WS-PL-X TO 1
+           PERFORM WS-POLICY-COUNT TIMES
+               PERFORM 4100-EVALUATE-ONE-POLICY
+               SET WS-PL-X UP BY 1
+           END-PERFORM
+           CLOSE HIST-FILE.
+
+       4100-EVALUATE-ONE-POLICY.
+           MOVE "N" TO WS-PL-NEEDS-UPDATE(WS-PL-X)
+           IF NOT WS-PL-HAD-PRIOR(WS-PL-X)
+               SET WS-PL-CHANGED(WS-PL-X) TO TRUE
+           ELSE
+               IF WS-PL-OLD-HOST(WS-PL-X) NOT = WS-PL-HOST-NAME(WS-PL-X)
+                   OR WS-PL-OLD-PORT(WS-PL-X) NOT = WS-PL-PORT(WS-PL-X)
+                   SET WS-PL-CHANGED(WS-PL-X) TO TRUE
+               END-IF
+           END-IF
+           IF WS-PL-CHANGED(WS-PL-X)
+               PERFORM 4200-RUN-UPDATE-ALT-SERVER
+               PERFORM 4300-WRITE-HISTORY
+           END-IF.
+
+       4200-RUN-UPDATE-ALT-SERVER.
+           SET DB2-PI-DB-ALIAS OF DB2G-UPDATE-ALT-SERVER-STRUCT
+               TO ADDRESS OF WS-PL-DB-ALIAS(WS-PL-X)
+           MOVE LENGTH OF WS-PL-DB-ALIAS(WS-PL-X)
+               TO DB2-I-DB-ALIAS-LEN OF DB2G-UPDATE-ALT-SERVER-STRUCT
+           SET DB2-PI-HOST-NAME OF DB2G-UPDATE-ALT-SERVER-STRUCT
+               TO ADDRESS OF WS-PL-HOST-NAME(WS-PL-X)
+           MOVE LENGTH OF WS-PL-HOST-NAME(WS-PL-X)
+               TO DB2-I-HOST-NAME-LEN OF DB2G-UPDATE-ALT-SERVER-STRUCT
+           SET DB2-PI-PORT OF DB2G-UPDATE-ALT-SERVER-STRUCT
+               TO ADDRESS OF WS-PL-PORT(WS-PL-X)
+           MOVE LENGTH OF WS-PL-PORT(WS-PL-X)
+               TO DB2-I-PORT-LEN OF DB2G-UPDATE-ALT-SERVER-STRUCT
+           CALL "db2gUpdateAltServer" USING DB2VERSION810
+               DB2G-UPDATE-ALT-SERVER-STRUCT SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCALTS: db2gUpdateAltServer SQLCODE="
+                   SQLCODE " DB=" WS-PL-DB-ALIAS(WS-PL-X)
+           END-IF.
+
+       4300-WRITE-HISTORY.
+           MOVE WS-NOW-SECS TO MFC-AH-TIMESTAMP-SECS
+           MOVE WS-PL-DB-ALIAS(WS-PL-X) TO MFC-AH-DB-ALIAS
+           MOVE WS-PL-OLD-HOST(WS-PL-X) TO MFC-AH-OLD-HOST
+           MOVE WS-PL-OLD-PORT(WS-PL-X) TO MFC-AH-OLD-PORT
+           MOVE WS-PL-HOST-NAME(WS-PL-X) TO MFC-AH-NEW-HOST
+           MOVE WS-PL-PORT(WS-PL-X) TO MFC-AH-NEW-PORT
+           MOVE SQLCODE TO MFC-AH-SQLCODE
+           IF SQLCODE = 0
+               MOVE "Y" TO MFC-AH-SUCCESS
+           ELSE
+               MOVE "N" TO MFC-AH-SUCCESS
+           END-IF
+           WRITE MFC-ALTSVR-HIST-REC.
+
+       9000-TERMINATE.
+           CONTINUE.
