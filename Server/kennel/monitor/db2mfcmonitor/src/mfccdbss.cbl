@@ -0,0 +1,131 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCDBSS.CBL
+      *
+      *  Function = Collector that walks one db2GetSnapshot
+      *             buffer, same overlay-the-pointer technique as MFCCBUF/
+      *             MFCCLKW, this time picking out every SQLM-ELM-DBASE
+      *             element (one per active database) and appending one
+      *             MFC-DBASE-SNAP-REC per element to the running history
+      *             file MFCDBSSO, stamped with the collection time from
+      *             MFCUTIME. This buffer is homogeneous like MFCCBUF's,
+      *             so 3100-DISPATCH-ELEMENT only has one element type to
+      *             act on.
+      *
+      *             The history file is opened EXTEND (append), same
+      *             pattern as MFCCBUF, since MFCR048 rolls the per-
+      *             database snapshot up from the delta between
+      *             consecutive runs, not a single run's cumulative
+      *             counters.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCDBSS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBASE-HIST-FILE ASSIGN TO "MFCDBSSO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBASE-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcdbss.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-DS-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+       01 WS-COLLECT-SECS             PIC 9(9) COMP-5.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-COLLECT-SECS
+           OPEN EXTEND DBASE-HIST-FILE
+           IF WS-DS-STATUS = "35"
+               OPEN OUTPUT DBASE-HIST-FILE
+           END-IF.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCDBSS: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-DBASE
+                   SET ADDRESS OF SQLM-DBASE TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-DBASE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-DBASE.
+           MOVE WS-COLLECT-SECS TO MFC-DS-COLLECT-SECS
+           MOVE DB-NAME OF SQLM-DBASE TO MFC-DS-DB-NAME
+           MOVE LOCKS-HELD OF SQLM-DBASE TO MFC-DS-LOCKS-HELD
+           MOVE LOCK-WAITS OF SQLM-DBASE TO MFC-DS-LOCK-WAITS
+           MOVE DEADLOCKS OF SQLM-DBASE TO MFC-DS-DEADLOCKS
+           MOVE LOCK-ESCALS OF SQLM-DBASE TO MFC-DS-LOCK-ESCALS
+           MOVE TOTAL-SORTS OF SQLM-DBASE TO MFC-DS-TOTAL-SORTS
+           MOVE SORT-OVERFLOWS OF SQLM-DBASE TO MFC-DS-SORT-OVERFLOWS
+           MOVE POOL-DATA-L-READS OF SQLM-DBASE TO MFC-DS-DATA-L-READS
+           MOVE POOL-DATA-P-READS OF SQLM-DBASE TO MFC-DS-DATA-P-READS
+           MOVE POOL-INDEX-L-READS OF SQLM-DBASE
+               TO MFC-DS-INDEX-L-READS
+           MOVE POOL-INDEX-P-READS OF SQLM-DBASE
+               TO MFC-DS-INDEX-P-READS
+           MOVE ROWS-SELECTED OF SQLM-DBASE TO MFC-DS-ROWS-SELECTED
+           MOVE ROWS-INSERTED OF SQLM-DBASE TO MFC-DS-ROWS-INSERTED
+           MOVE ROWS-UPDATED OF SQLM-DBASE TO MFC-DS-ROWS-UPDATED
+           MOVE ROWS-DELETED OF SQLM-DBASE TO MFC-DS-ROWS-DELETED
+           MOVE APPLS-CUR-CONS OF SQLM-DBASE TO MFC-DS-APPLS-CUR-CONS
+           WRITE MFC-DBASE-SNAP-REC.
+
+       9000-TERMINATE.
+           CLOSE DBASE-HIST-FILE.
