@@ -0,0 +1,209 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR038.CBL
+      *
+      *  Function = Database ping/heartbeat monitor.
+      *
+      *             Walks the whole heartbeat history MFCCPING has
+      *             accumulated (MFCPINGO/mfcpingh.cbl) in poll order,
+      *             keeping a running current-consecutive-failed-polls
+      *             streak per database alias in WS-DB-TABLE - the same
+      *             running-per-key-state-over-history shape MFCR003
+      *             already uses for buffer pool hit ratio deltas,
+      *             so this report needs no restart/checkpoint file of
+      *             its own to know a database's current streak, only
+      *             the accumulated history.
+      *
+      *             Once a database's streak reaches a site-configurable
+      *             consecutive-failure threshold (MFCTHR.CBL, the
+      *             MFCR000/MFCR008 threshold-parameter-file convention)
+      *             it is flagged on the report and gets a row on the
+      *             consolidated threshold-alert file MFCALRTO
+      *             (MFCALERT.CBL/MFCUALRT.CBL) - so an unreachable
+      *             database surfaces on this shop's own monitoring
+      *             instead of from an application team's complaint. This
+      *             history also feeds the automated restart trigger.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR038.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "MFCPINGO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+           SELECT PARM-FILE ASSIGN TO "MFCR038P"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MFCR038O"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO "MFCALRTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY "mfcpingh.cbl".
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY "mfcthr.cbl".
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-LINE                 PIC X(132).
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+           COPY "mfcalert.cbl".
+       WORKING-STORAGE SECTION.
+       01 WS-PH-STATUS                PIC XX.
+       01 WS-PARM-STATUS              PIC XX.
+       01 WS-RPT-STATUS               PIC XX.
+       01 WS-AL-STATUS                PIC XX.
+       01 WS-EOF-PH                   PIC X VALUE "N".
+           88 EOF-PH                  VALUE "Y".
+       01 WS-EOF-PARMS                PIC X VALUE "N".
+           88 EOF-PARMS               VALUE "Y".
+
+       01 WS-CONSEC-FAIL-THRESH       PIC 9(9) COMP-5 VALUE 3.
+       01 WS-MAX-DBS                  PIC 9(9) COMP-5 VALUE 200.
+       01 WS-DB-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+       01 WS-DB-IDX                   PIC 9(9) COMP-5.
+       01 WS-DB-FOUND                 PIC X VALUE "N".
+           88 DB-FOUND                VALUE "Y".
+       01 WS-DB-TABLE.
+           05 WS-DB-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-DB-X.
+              10 WS-DT-ALIAS          PIC X(20).
+              10 WS-DT-STREAK         PIC 9(9) COMP-5.
+              10 WS-DT-LAST-SQLCODE   PIC S9(9) COMP-5.
+              10 WS-DT-LAST-ELAPSED   PIC 9(9) COMP-5.
+              10 WS-DT-LAST-POLL-SECS PIC 9(9) COMP-5.
+
+       01 WS-AL-SOURCE                PIC X(8)  VALUE "MFCR038".
+       01 WS-AL-METRIC                PIC X(20)
+                                       VALUE "PING-FAIL-STREAK".
+       01 WS-AL-KEY                   PIC X(20) VALUE SPACES.
+       01 WS-AL-MESSAGE               PIC X(60) VALUE
+           "DATABASE UNREACHABLE ON REPEATED HEARTBEAT POLLS".
+
+       01 WS-DISP-SECS                PIC ZZZZZZZZ9.
+       01 WS-DISP-STREAK               PIC ZZZ9.
+       01 WS-DISP-ELAPSED              PIC Z(8)9.
+       01 WS-DISP-SQLCODE              PIC -(9)9.
+
+       01 WS-HDR1                     PIC X(80) VALUE
+           "LAST-POLL-SECS  DATABASE            SQLCODE  ELAPSED-US
+      -    "  FAIL-STREAK".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-HISTORY
+           PERFORM 3000-REPORT-DATABASES
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL EOF-PARMS
+                   READ PARM-FILE
+                       AT END SET EOF-PARMS TO TRUE
+                       NOT AT END
+                           IF MFC-THR-NAME = "CONSEC-FAIL-THRESHOLD"
+                               MOVE MFC-THR-VALUE
+                                   TO WS-CONSEC-FAIL-THRESH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           OPEN INPUT HIST-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-AL-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HDR1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2000-READ-HISTORY.
+           PERFORM UNTIL EOF-PH
+               READ HIST-FILE
+                   AT END SET EOF-PH TO TRUE
+                   NOT AT END
+                       PERFORM 2100-UPDATE-DB-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE HIST-FILE.
+
+       2100-UPDATE-DB-ENTRY.
+           PERFORM 2200-FIND-DB-ENTRY
+           IF NOT DB-FOUND
+               IF WS-DB-COUNT < WS-MAX-DBS
+                   ADD 1 TO WS-DB-COUNT
+                   SET WS-DB-X TO WS-DB-COUNT
+                   MOVE MFC-PH-DB-ALIAS TO WS-DT-ALIAS(WS-DB-X)
+                   MOVE 0 TO WS-DT-STREAK(WS-DB-X)
+               END-IF
+           END-IF
+           IF MFC-PH-SQLCODE NOT = 0
+               ADD 1 TO WS-DT-STREAK(WS-DB-X)
+           ELSE
+               MOVE 0 TO WS-DT-STREAK(WS-DB-X)
+           END-IF
+           MOVE MFC-PH-SQLCODE TO WS-DT-LAST-SQLCODE(WS-DB-X)
+           MOVE MFC-PH-ELAPSED-MICROS TO WS-DT-LAST-ELAPSED(WS-DB-X)
+           MOVE MFC-PH-POLL-SECS TO WS-DT-LAST-POLL-SECS(WS-DB-X).
+
+       2200-FIND-DB-ENTRY.
+           MOVE "N" TO WS-DB-FOUND
+           SET WS-DB-X TO 1
+           SEARCH WS-DB-ENTRY
+               AT END CONTINUE
+               WHEN WS-DT-ALIAS(WS-DB-X) = MFC-PH-DB-ALIAS
+                   MOVE "Y" TO WS-DB-FOUND
+           END-SEARCH.
+
+       3000-REPORT-DATABASES.
+           PERFORM VARYING WS-DB-IDX FROM 1 BY 1
+                   UNTIL WS-DB-IDX > WS-DB-COUNT
+               SET WS-DB-X TO WS-DB-IDX
+               PERFORM 3100-PRINT-ONE-DATABASE
+           END-PERFORM.
+
+       3100-PRINT-ONE-DATABASE.
+           MOVE WS-DT-LAST-POLL-SECS(WS-DB-X) TO WS-DISP-SECS
+           MOVE WS-DT-LAST-SQLCODE(WS-DB-X) TO WS-DISP-SQLCODE
+           MOVE WS-DT-LAST-ELAPSED(WS-DB-X) TO WS-DISP-ELAPSED
+           MOVE WS-DT-STREAK(WS-DB-X) TO WS-DISP-STREAK
+           MOVE SPACES TO REPORT-LINE
+           IF WS-DT-STREAK(WS-DB-X) >= WS-CONSEC-FAIL-THRESH
+               STRING WS-DISP-SECS "  " WS-DT-ALIAS(WS-DB-X)
+                   "  " WS-DISP-SQLCODE "  " WS-DISP-ELAPSED
+                   "  " WS-DISP-STREAK
+                   "  *** DATABASE UNREACHABLE ***"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM 3200-WRITE-ALERT
+           ELSE
+               STRING WS-DISP-SECS "  " WS-DT-ALIAS(WS-DB-X)
+                   "  " WS-DISP-SQLCODE "  " WS-DISP-ELAPSED
+                   "  " WS-DISP-STREAK
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       3200-WRITE-ALERT.
+           MOVE WS-DT-ALIAS(WS-DB-X) TO WS-AL-KEY
+           CALL "MFCUALRT" USING WS-AL-SOURCE WS-AL-METRIC WS-AL-KEY
+               WS-DT-STREAK(WS-DB-X) WS-CONSEC-FAIL-THRESH
+               WS-AL-MESSAGE MFC-ALERT-REC
+           WRITE MFC-ALERT-REC.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE
+           CLOSE ALERT-FILE.
