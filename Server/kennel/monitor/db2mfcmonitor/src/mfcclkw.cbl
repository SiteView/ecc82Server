@@ -0,0 +1,169 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCLKW.CBL
+      *
+      *  Function = Collector that walks one db2GetSnapshot
+      *             buffer and separates out the two lock-related element
+      *             types it carries (SQLM-ELM-LOCK-WAIT and SQLM-ELM-LOCK)
+      *             from the SQLM-ELM-APPL-INFO entries they are nested
+      *             under, writing one flat extract record per occurrence
+      *             to MFCLKWTO (lock-wait edges) and MFCLKHDO (locks
+      *             held). MFCR001 then resolves wait chains purely by
+      *             reading those two extract files, the same
+      *             collector/report split used by MFCR000.
+      *
+      *             Every SQLM-* element in the buffer begins with the
+      *             same SQLM-SIZE/INFO-TYPE/FILLER header, so this
+      *             program peeks at that header through a local overlay
+      *             (WS-SQLM-ELEM-HDR) to decide which vendor structure
+      *             to address the same pointer as, instead of assuming
+      *             the buffer is homogeneous - unlike MFCR000's walk
+      *             over SQLM-APPLINFO alone, a lock-detail snapshot
+      *             request returns application, lock-wait and lock
+      *             elements interleaved. SQLM-LOCK-WAIT and SQLM-LOCK
+      *             do not carry their own application identity, so the
+      *             most recently seen SQLM-ELM-APPL-INFO in the stream
+      *             is carried forward as the owning/waiting application
+      *             for whatever lock elements follow it.
+      *
+      *             Note for operations: the LOCK monitor switch (see
+      *             MFCR016/MFCSWTC.CBL) must be on for DB2 to populate
+      *             lock-wait and lock-held detail in the snapshot; with
+      *             it off this collector still runs cleanly, it simply
+      *             finds no SQLM-ELM-LOCK-WAIT/SQLM-ELM-LOCK elements
+      *             to extract.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCCLKW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCKWAIT-FILE ASSIGN TO "MFCLKWTO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LW-STATUS.
+           SELECT LOCKHELD-FILE ASSIGN TO "MFCLKHDO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCKWAIT-FILE
+           RECORDING MODE IS F.
+           COPY "mfclkwt.cbl".
+       FD  LOCKHELD-FILE
+           RECORDING MODE IS F.
+           COPY "mfclkhd.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "sqlmonct.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-LW-STATUS                PIC XX.
+       01 WS-LH-STATUS                PIC XX.
+       01 WS-OCC-PTR                  USAGE POINTER.
+       01 WS-IDX                      PIC 9(9) COMP-5.
+       01 WS-MAX-OCC                  PIC 9(9) COMP-5 VALUE 2000.
+
+      * Owning/waiting application carried forward from the most recent
+      * SQLM-ELM-APPL-INFO element, for lock elements that follow it.
+       01 WS-CUR-APPL-ID              PIC X(32) VALUE SPACES.
+       01 WS-CUR-AGENT-ID             PIC 9(9) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+      * First 8 bytes common to every SQLM-* snapshot element - used to
+      * decide which real structure to overlay the pointer with next.
+       01 WS-SQLM-ELEM-HDR.
+           05 WS-EH-SIZE               PIC 9(9) COMP-5.
+           05 WS-EH-INFO-TYPE          PIC X.
+           05 WS-EH-INFO-TYPE-N REDEFINES WS-EH-INFO-TYPE
+                                        PIC 9 COMP-X.
+           05 FILLER                   PIC X(3).
+       COPY "sqlmon.cbl".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-SNAPSHOT
+           PERFORM 3000-WALK-BUFFER
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT LOCKWAIT-FILE
+           OPEN OUTPUT LOCKHELD-FILE.
+
+       2000-GET-SNAPSHOT.
+           MOVE SQLM-DBMON-VERSION8
+               TO DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+           MOVE SQLM-CLASS-DEFAULT
+               TO DB2-I-SNAPSHOT-CLASS OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-NODE-NUMBER OF DB2G-GET-SNAPSHOT-DATA
+           MOVE 0 TO DB2-I-STORE-RESULT
+           CALL "db2GetSnapshot"
+               USING DB2-I-VERSION OF DB2G-GET-SNAPSHOT-DATA
+               DB2G-GET-SNAPSHOT-DATA SQLCA
+           IF SQLCODE NOT = 0
+               DISPLAY "MFCCLKW: db2GetSnapshot SQLCODE=" SQLCODE
+           END-IF.
+
+       3000-WALK-BUFFER.
+           MOVE DB2-PO-BUFFER OF DB2G-GET-SNAPSHOT-DATA TO WS-OCC-PTR
+           SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+           MOVE 0 TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-MAX-OCC
+                   OR WS-EH-SIZE OF WS-SQLM-ELEM-HDR = 0
+               PERFORM 3100-DISPATCH-ELEMENT
+               SET WS-OCC-PTR TO ADDRESS OF WS-SQLM-ELEM-HDR
+               SET WS-OCC-PTR UP BY WS-EH-SIZE OF WS-SQLM-ELEM-HDR
+               SET ADDRESS OF WS-SQLM-ELEM-HDR TO WS-OCC-PTR
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       3100-DISPATCH-ELEMENT.
+           EVALUATE WS-EH-INFO-TYPE-N OF WS-SQLM-ELEM-HDR
+               WHEN SQLM-ELM-APPL-INFO
+                   SET ADDRESS OF SQLM-APPLINFO TO WS-OCC-PTR
+                   MOVE APPL-ID OF SQLM-APPLINFO TO WS-CUR-APPL-ID
+                   MOVE AGENT-ID OF SQLM-APPLINFO TO WS-CUR-AGENT-ID
+               WHEN SQLM-ELM-LOCK-WAIT
+                   SET ADDRESS OF SQLM-LOCK-WAIT TO WS-OCC-PTR
+                   PERFORM 3200-WRITE-LOCKWAIT
+               WHEN SQLM-ELM-LOCK
+                   SET ADDRESS OF SQLM-LOCK TO WS-OCC-PTR
+                   PERFORM 3300-WRITE-LOCKHELD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3200-WRITE-LOCKWAIT.
+           MOVE WS-CUR-APPL-ID TO MFC-LW-WAITER-APPL-ID
+           MOVE WS-CUR-AGENT-ID TO MFC-LW-WAITER-AGENT-ID
+           MOVE APPL-ID-HOLDING-LK OF SQLM-LOCK-WAIT
+               TO MFC-LW-HOLDER-APPL-ID
+           MOVE AGENT-ID-HOLDING-LK OF SQLM-LOCK-WAIT
+               TO MFC-LW-HOLDER-AGENT-ID
+           MOVE LOCK-MODE OF SQLM-LOCK-WAIT TO MFC-LW-LOCK-MODE
+           MOVE LOCK-OBJECT-TYPE OF SQLM-LOCK-WAIT
+               TO MFC-LW-LOCK-OBJ-TYPE
+           MOVE TABLE-SCHEMA OF SQLM-LOCK-WAIT TO MFC-LW-TABLE-SCHEMA
+           MOVE TABLE-NAME OF SQLM-LOCK-WAIT TO MFC-LW-TABLE-NAME
+           MOVE TABLESPACE-NAME OF SQLM-LOCK-WAIT
+               TO MFC-LW-TABLESPACE-NAME
+           MOVE SECONDS OF LOCK-WAIT-START-TIME OF SQLM-LOCK-WAIT
+               TO MFC-LW-WAIT-START-SECS
+           WRITE MFC-LOCKWAIT-REC.
+
+       3300-WRITE-LOCKHELD.
+           MOVE WS-CUR-APPL-ID TO MFC-LH-OWNER-APPL-ID
+           MOVE WS-CUR-AGENT-ID TO MFC-LH-OWNER-AGENT-ID
+           MOVE LOCK-OBJECT-TYPE OF SQLM-LOCK TO MFC-LH-LOCK-OBJ-TYPE
+           MOVE LOCK-MODE OF SQLM-LOCK TO MFC-LH-LOCK-MODE
+           MOVE LOCK-STATUS OF SQLM-LOCK TO MFC-LH-LOCK-STATUS
+           MOVE TABLE-SCHEMA OF SQLM-LOCK TO MFC-LH-TABLE-SCHEMA
+           MOVE TABLE-NAME OF SQLM-LOCK TO MFC-LH-TABLE-NAME
+           MOVE TABLESPACE-NAME OF SQLM-LOCK TO MFC-LH-TABLESPACE-NAME
+           WRITE MFC-LOCKHELD-REC.
+
+       9000-TERMINATE.
+           CLOSE LOCKWAIT-FILE
+           CLOSE LOCKHELD-FILE.
