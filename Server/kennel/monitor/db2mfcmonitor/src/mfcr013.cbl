@@ -0,0 +1,113 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCR013.CBL
+      *
+      *  Function = History retention/pruning policy job.
+      *
+      *             Reads MFCCPRUN's classified extract (MFCPRNCO) and,
+      *             for every entry MFCCPRUN marked MFC-PC-PRUNE, calls
+      *             db2gPrune (DB2PRUNE-ACTION-HISTORY) against that
+      *             entry's EID, then appends one MFC-PRUNE-LOG-REC to
+      *             the standing results log (MFCPRUNO) recording what
+      *             was removed and whether the call succeeded -
+      *             whether or not it succeeded, since a failed prune
+      *             attempt is as much a part of the record as a
+      *             successful one (the same reasoning MFCCHADR's audit
+      *             trail uses for a failed takeover).
+      *
+      *             This is the scheduled job itself;
+      *             MFCR044 is the review step an operator runs against
+      *             the same MFCPRNCO extract before this program is
+      *             ever scheduled to run against it.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFCR013.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAND-FILE ASSIGN TO "MFCPRNCO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT LOG-FILE ASSIGN TO "MFCPRUNO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAND-FILE
+           RECORDING MODE IS F.
+           COPY "mfcprnc.cbl".
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+           COPY "mfcprun.cbl".
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "db2ApiDf.cbl".
+
+       01 WS-CF-STATUS                PIC XX.
+       01 WS-LF-STATUS                PIC XX.
+       01 WS-EOF-CF                   PIC X VALUE "N".
+           88 EOF-CF                  VALUE "Y".
+       01 WS-RUN-SECS                 PIC 9(9) COMP-5.
+       01 WS-PRUNED-COUNT             PIC 9(9) COMP-5 VALUE 0.
+       01 WS-FAILED-COUNT             PIC 9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL EOF-CF
+               READ CAND-FILE
+                   AT END SET EOF-CF TO TRUE
+                   NOT AT END
+                       IF MFC-PC-PRUNE
+                           PERFORM 2000-PRUNE-ONE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY "MFCR013: PRUNED=" WS-PRUNED-COUNT
+               " FAILED=" WS-FAILED-COUNT
+           IF WS-FAILED-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL "MFCUTIME" USING WS-RUN-SECS
+           OPEN INPUT CAND-FILE
+           OPEN EXTEND LOG-FILE
+           IF WS-LF-STATUS = "35"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+
+       2000-PRUNE-ONE-ENTRY.
+           MOVE DB2PRUNE-ACTION-HISTORY
+               TO DB2-I-ACTION OF DB2G-PRUNE-STRUCT
+           MOVE DB2PRUNE-OPTION-NONE
+               TO DB2-I-OPTIONS OF DB2G-PRUNE-STRUCT
+           MOVE MFC-PC-EID-NODE
+               TO DB2-IO-NODE OF DB2-I-EID OF DB2G-PRUNE-STRUCT
+           MOVE MFC-PC-EID-HID
+               TO DB2-IO-HID OF DB2-I-EID OF DB2G-PRUNE-STRUCT
+           SET DB2-PI-STRING OF DB2G-PRUNE-STRUCT TO NULL
+           MOVE 0 TO DB2-I-STRING-LEN OF DB2G-PRUNE-STRUCT
+           CALL "db2gPrune" USING DB2VERSION810
+               DB2G-PRUNE-STRUCT SQLCA
+           MOVE MFC-PC-DB-ALIAS TO MFC-PL-DB-ALIAS
+           MOVE MFC-PC-EID-NODE TO MFC-PL-EID-NODE
+           MOVE MFC-PC-EID-HID TO MFC-PL-EID-HID
+           MOVE MFC-PC-BACKUP-ID TO MFC-PL-BACKUP-ID
+           MOVE WS-RUN-SECS TO MFC-PL-RUN-TIMESTAMP
+           MOVE SQLCODE TO MFC-PL-SQLCODE
+           IF SQLCODE = 0
+               MOVE "SUCCESS" TO MFC-PL-RESULT
+               ADD 1 TO WS-PRUNED-COUNT
+           ELSE
+               MOVE "FAILED" TO MFC-PL-RESULT
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF
+           WRITE MFC-PRUNE-LOG-REC.
+
+       9000-TERMINATE.
+           CLOSE CAND-FILE
+           CLOSE LOG-FILE.
