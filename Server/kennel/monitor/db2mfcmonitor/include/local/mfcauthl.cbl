@@ -0,0 +1,18 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCAUTHL.CBL
+      *
+      *  Function = Shop-owned inventory record - one AUTH-ID security
+      *             review cares about, read by MFCCAUTH from a
+      *             site-maintained parameter file (the same small
+      *             name-list-file idea as MFCTHR.CBL, but a plain list
+      *             of ids rather than name/value pairs since there is
+      *             nothing to pair an AUTH-ID with here).
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-AUTHL-REC.
+           05 MFC-AL-AUTH-ID            PIC X(20).
