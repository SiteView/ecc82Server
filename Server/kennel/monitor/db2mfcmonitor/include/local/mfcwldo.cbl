@@ -0,0 +1,32 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCWLDO.CBL
+      *
+      *  Function = Shop-owned copy file defining one client workload
+      *             classification extract record, written
+      *             by MFCCWLD for every SQLM-ELM-APPL-INFO element in an
+      *             application snapshot, carrying the connection's client
+      *             identification fields alongside the workload class
+      *             MFCCWLD matched it to from MFCWLDP (or MFC-WO-
+      *             UNCLASSIFIED if no policy entry matched its APPL-NAME)
+      *             and whether its actual connection protocol matched the
+      *             policy's expected one.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-WORKLOAD-EXTRACT-REC.
+           05 MFC-WO-AGENT-ID         PIC 9(9) COMP-5.
+           05 MFC-WO-APPL-ID          PIC X(32) USAGE DISPLAY.
+           05 MFC-WO-AUTH-ID          PIC X(20) USAGE DISPLAY.
+           05 MFC-WO-APPL-NAME        PIC X(20) USAGE DISPLAY.
+           05 MFC-WO-CLIENT-PRDID     PIC X(20) USAGE DISPLAY.
+           05 MFC-WO-CLIENT-PLATFORM  PIC 9(4) COMP-5.
+           05 MFC-WO-CLIENT-PROTOCOL  PIC 9(4) COMP-5.
+           05 MFC-WO-WORKLOAD-CLASS   PIC X(10) USAGE DISPLAY.
+           05 MFC-WO-MATCHED          PIC X USAGE DISPLAY.
+               88 MFC-WO-IS-MATCHED   VALUE "Y".
+           05 MFC-WO-PROTOCOL-MISMATCH PIC X USAGE DISPLAY.
+               88 MFC-WO-IS-MISMATCH  VALUE "Y".
