@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTBEV.CBL
+      *
+      *  Function = Shop-owned history record - one table activity event,
+      *             as collected off one SQLM-TABLE-EVENT
+      *             occurrence (sqlmon.cbl) by MFCCTBEV, the same event-
+      *             monitor-stream extraction idiom MFCCDLK and
+      *             MFCCOVFL already use for their own event types -
+      *             an audit trail of which tables were read/written, how
+      *             heavily, and how many times a table needed a page
+      *             reorg or overflow access, one row per event.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-TABLE-EVENT-REC.
+           05 MFC-TE-EVENT-SECS        PIC 9(9) COMP-5.
+           05 MFC-TE-TABLE-NAME        PIC X(20) USAGE DISPLAY.
+           05 MFC-TE-TABLE-SCHEMA      PIC X(20) USAGE DISPLAY.
+           05 MFC-TE-TABLE-TYPE        PIC 9(9) COMP-5.
+           05 MFC-TE-ROWS-WRITTEN      PIC 9(9) COMP-5.
+           05 MFC-TE-ROWS-READ         PIC 9(9) COMP-5.
+           05 MFC-TE-OVERFLOW-ACCESSES PIC 9(9) COMP-5.
+           05 MFC-TE-PAGE-REORGS       PIC 9(9) COMP-5.
