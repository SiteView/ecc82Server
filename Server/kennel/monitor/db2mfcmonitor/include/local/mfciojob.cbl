@@ -0,0 +1,25 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCIOJOB.CBL
+      *
+      *  Function = Shop-owned copy file defining one import/export job
+      *             for MFCCIOJB to run - job type ("I" for
+      *             db2gImport, "E" for db2gExport), the target database
+      *             and table, and the data file/file type db2gImport and
+      *             db2gExport both take, the same "site-maintained
+      *             worklist drives a live per-entry API call" shape
+      *             MFCLDJOB and MFCPING already use.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-IOJOB-REC.
+           05 MFC-IJ-JOB-TYPE         PIC X(1) USAGE DISPLAY.
+               88 MFC-IJ-IS-IMPORT    VALUE "I".
+               88 MFC-IJ-IS-EXPORT    VALUE "E".
+           05 MFC-IJ-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-IJ-TABLE-NAME       PIC X(128) USAGE DISPLAY.
+           05 MFC-IJ-DATA-FILE-NAME   PIC X(255) USAGE DISPLAY.
+           05 MFC-IJ-FILE-TYPE        PIC X(10) USAGE DISPLAY.
