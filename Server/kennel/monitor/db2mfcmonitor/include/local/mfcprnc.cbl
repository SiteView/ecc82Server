@@ -0,0 +1,35 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCPRNC.CBL
+      *
+      *  Function = Shop-owned extract record - one BACKUP history entry
+      *             off the DB2 history file (db2gHistoryOpenScan /
+      *             db2gHistoryGetEntry) together with the retention
+      *             disposition (the retention policy applied against
+      *             it) MFCCPRUN worked out for it. MFC-PC-EID-NODE /
+      *             MFC-PC-EID-HID are the db2HistoryEID pair
+      *             db2gPrune needs to remove this entry by name.
+      *
+      *             Shared by MFCR013 (which prunes every entry
+      *             marked MFC-PC-DISPOSITION = "P") and MFCR044
+      *             (which prints this same file as a sign-off preview
+      *             before MFCR013 ever runs against it).
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-PRUNE-CAND-REC.
+           05 MFC-PC-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-PC-EID-NODE         PIC S9(4) COMP-5.
+           05 MFC-PC-EID-HID          PIC 9(9) COMP-5.
+           05 MFC-PC-STATUS           PIC X USAGE DISPLAY.
+           05 MFC-PC-TIMESTAMP        PIC X(14) USAGE DISPLAY.
+           05 MFC-PC-BACKUP-ID        PIC X(24) USAGE DISPLAY.
+           05 MFC-PC-LOCATION         PIC X(80) USAGE DISPLAY.
+           05 MFC-PC-AGE-DAYS         PIC 9(9) COMP-5.
+           05 MFC-PC-RECENCY-RANK     PIC 9(9) COMP-5.
+           05 MFC-PC-DISPOSITION      PIC X USAGE DISPLAY.
+               88 MFC-PC-KEEP         VALUE "K".
+               88 MFC-PC-PRUNE        VALUE "P".
