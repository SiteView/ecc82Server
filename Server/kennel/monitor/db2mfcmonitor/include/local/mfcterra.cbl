@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTERRA.CBL
+      *
+      *  Function = Shop-owned copy file defining one database
+      *             territory/codepage actual-value entry.
+      *             This copybook set has no API that returns
+      *             SQLE-DB-TERRITORY-INFO (sqlenv.cbl) for a database -
+      *             that structure is the output of a database-descriptor
+      *             call this kennel does not have a wrapper for, the
+      *             same gap already hit by the node directory
+      *             and the UDF registry - so the DBA
+      *             team refreshes this export from "db2 list db
+      *             directory show detail" (or the equivalent catalog
+      *             query) periodically, carrying SQLDBCODESET and
+      *             SQLDBLOCALE under this shop's own field names for
+      *             MFCR028 to compare against MFCTERRP.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-TERRITORY-ACTUAL-REC.
+           05 MFC-TA-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-TA-ACTUAL-CODESET   PIC X(17) USAGE DISPLAY.
+           05 MFC-TA-ACTUAL-TERRITORY PIC X(33) USAGE DISPLAY.
