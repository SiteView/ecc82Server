@@ -0,0 +1,34 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCWLDP.CBL
+      *
+      *  Function = Shop-owned copy file defining one client workload
+      *             classification policy entry. A client
+      *             sets its own identity through the Client Information
+      *             SPI (SQLE-CLIENT-INFO in sqlenv.cbl carries WRKSTNNAME/
+      *             APPLNAME/ACCTSTR/etc as SQLE-CLIENT-INFO-TYPE/-VALUE
+      *             pairs an application passes to sqleseti), but this
+      *             copybook set has no sqleseti/sqleqryi wrapper for a
+      *             monitor program to query that SPI from the outside -
+      *             DB2 echoes the APPLNAME half of what a client set back
+      *             into every application snapshot's SQLM-APPLINFO
+      *             (APPL-NAME), which is the identifying attribute this
+      *             policy keys off of. MFC-WP-APPL-NAME is matched
+      *             against APPL-NAME exactly (no wildcard - same simple
+      *             exact-match convention as MFCRSTSP's table name and
+      *             MFCALTSP's db alias); MFC-WP-WORKLOAD-CLASS is the
+      *             label ops wants applied (e.g. BATCH, OLTP, REPORTING,
+      *             ADHOC); MFC-WP-EXPECTED-PROTOCOL is the SQL-PROTOCOL-*
+      *             code (sqlenv.cbl) ops expects that workload to connect
+      *             over, so MFCCWLD can flag a classified application
+      *             connecting by an unexpected path.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-WORKLOAD-POLICY-REC.
+           05 MFC-WP-APPL-NAME        PIC X(20) USAGE DISPLAY.
+           05 MFC-WP-WORKLOAD-CLASS   PIC X(10) USAGE DISPLAY.
+           05 MFC-WP-EXPECTED-PROTOCOL PIC 9(4) COMP-5.
