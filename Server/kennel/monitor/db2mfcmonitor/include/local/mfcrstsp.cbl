@@ -0,0 +1,29 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRSTSP.CBL
+      *
+      *  Function = Shop-owned copy file defining one runstats-staleness
+      *             policy entry: per table, how many days
+      *             may pass since the last runstats MFCCRSTS itself ran
+      *             (MFC-RS-MAX-AGE-DAYS) and how much the table's row
+      *             count may grow since that run (MFC-RS-GROWTH-PCT)
+      *             before statistics are considered stale. MFC-RS-
+      *             CURRENT-ROW-COUNT is ops-maintained - this copybook
+      *             set has no catalog cardinality query, so the policy
+      *             file carries the latest row count ops knows about
+      *             (typically refreshed from a LOAD/IMPORT control total
+      *             or a periodic catalog check), the same way MFCRETNP
+      *             carries a retention count rather than deriving one
+      *             from a DB2 API.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-RUNSTATS-POLICY-REC.
+           05 MFC-RS-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RS-TABLE-NAME       PIC X(128) USAGE DISPLAY.
+           05 MFC-RS-MAX-AGE-DAYS     PIC 9(9) COMP-5.
+           05 MFC-RS-GROWTH-PCT       PIC 9(5) COMP-5.
+           05 MFC-RS-CURRENT-ROW-COUNT PIC 9(9) COMP-5.
