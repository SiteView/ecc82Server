@@ -0,0 +1,29 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCBKRS.CBL
+      *
+      *  Function = Shop-owned extract record - one BACKUP or RESTORE
+      *             entry off the DB2 history file (db2gHistoryOpenScan /
+      *             db2gHistoryGetEntry), as collected by MFCCHRS.
+      *             MFC-BK-ID is the backup image's timestamp/identifier;
+      *             a RESTORE entry's MFC-BK-ID is the identifier of the
+      *             backup image it restored from, which is what MFCR005
+      *             reconciles against the set of MFC-BK-ID values seen on
+      *             BACKUP entries. MFC-BK-DEVICE-TYPE is DB2-O-DEVICE-
+      *             TYPE off the same history entry (one of the SQLU-*-
+      *             MEDIA codes in sqlutil.cbl - local disk, TSM, XBSA
+      *             vendor product, tape, ...), used by MFCR033's
+      *             media/device utilization report.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-HIST-REC.
+           05 MFC-BK-OPERATION          PIC X USAGE DISPLAY.
+           05 MFC-BK-STATUS             PIC X USAGE DISPLAY.
+           05 MFC-BK-TIMESTAMP          PIC X(14) USAGE DISPLAY.
+           05 MFC-BK-ID                 PIC X(24) USAGE DISPLAY.
+           05 MFC-BK-LOCATION           PIC X(80) USAGE DISPLAY.
+           05 MFC-BK-DEVICE-TYPE        PIC X USAGE DISPLAY.
