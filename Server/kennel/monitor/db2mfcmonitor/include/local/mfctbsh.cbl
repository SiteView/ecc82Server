@@ -0,0 +1,25 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTBSH.CBL
+      *
+      *  Function = Shop-owned history record for one
+      *             table space's fill-percentage as of one MFCCTBS poll.
+      *             MFCTBSPO (MFCTBSP.CBL) only ever holds the current
+      *             point-in-time snapshot, opened OUTPUT and overwritten
+      *             each run, so it cannot show a trend by itself;
+      *             MFCTBSHO is opened EXTEND instead, giving MFCR040 the
+      *             same poll-over-poll history for table space capacity
+      *             that MFCBUFPO already provides for buffer pool hit
+      *             ratio.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-TBS-CAPACITY-REC.
+           05 MFC-CH-COLLECT-SECS     PIC 9(9) COMP-5.
+           05 MFC-CH-TB-NAME          PIC X(20) USAGE DISPLAY.
+           05 MFC-CH-TOTAL-PAGES      PIC 9(9) COMP-5.
+           05 MFC-CH-USEABLE-PAGES    PIC 9(9) COMP-5.
+           05 MFC-CH-FILL-PCT         PIC 9(9) COMP-5.
