@@ -0,0 +1,36 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCSTMT.CBL
+      *
+      *  Function = Shop-owned extract record - one statement execution's
+      *             elapsed/CPU cost, as collected by MFCCSTMT from either
+      *             a db2GetSnapshot SQLM-STMT element (carrying forward
+      *             the owning APPL-ID/AUTH-ID/DB-NAME from the most
+      *             recently seen SQLM-APPLINFO, the MFCCLKW precedent) or
+      *             an event-monitor SQLM-STMT-EVENT record (which already
+      *             carries its own APPL-ID). MFC-ST-SOURCE tells a report
+      *             which of the two produced a given row; everything
+      *             after it lines up field-for-field between the two
+      *             origins so MFCR009 can rank both together.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-STMT-REC.
+           05 MFC-ST-SOURCE             PIC X(1).
+               88 MFC-ST-FROM-SNAPSHOT  VALUE "S".
+               88 MFC-ST-FROM-EVENT     VALUE "E".
+           05 MFC-ST-APPL-ID            PIC X(32) USAGE DISPLAY.
+           05 MFC-ST-AUTH-ID            PIC X(20) USAGE DISPLAY.
+           05 MFC-ST-DB-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-ST-STMT-TYPE          PIC 9(9) COMP-5.
+           05 MFC-ST-STMT-OPERATION     PIC 9(9) COMP-5.
+           05 MFC-ST-CURSOR-NAME        PIC X(20) USAGE DISPLAY.
+           05 MFC-ST-CREATOR            PIC X(20) USAGE DISPLAY.
+           05 MFC-ST-PACKAGE-NAME       PIC X(20) USAGE DISPLAY.
+           05 MFC-ST-ELAPSED-SECS       PIC 9(9) COMP-5.
+           05 MFC-ST-ELAPSED-MICROSEC   PIC 9(9) COMP-5.
+           05 MFC-ST-CPU-SECS           PIC 9(9) COMP-5.
+           05 MFC-ST-CPU-MICROSEC       PIC 9(9) COMP-5.
