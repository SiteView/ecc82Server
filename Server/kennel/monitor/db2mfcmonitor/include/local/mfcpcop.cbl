@@ -0,0 +1,21 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCPCOP.CBL
+      *
+      *  Function = Shop-owned copy file defining one SQL precompile/bind
+      *             option standard - an SQLA-*-OPT option
+      *             type (sqlaprep.cbl) this shop mandates a fixed value
+      *             for across every program it precompiles/binds (for
+      *             example, ISOLATION must be CS, DYNAMICRULES must be
+      *             BIND), read by MFCR035 into an in-memory policy table
+      *             keyed by MFC-PP-OPTION-TYPE.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-PRECOMPILE-POLICY-REC.
+           05 MFC-PP-OPTION-TYPE       PIC 9(9) COMP-5.
+           05 MFC-PP-OPTION-LABEL      PIC X(20) USAGE DISPLAY.
+           05 MFC-PP-REQUIRED-VAL      PIC 9(9) COMP-5.
