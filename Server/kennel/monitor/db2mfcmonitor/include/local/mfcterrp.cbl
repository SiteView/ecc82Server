@@ -0,0 +1,24 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTERRP.CBL
+      *
+      *  Function = Shop-owned copy file defining one database
+      *             territory/codepage compliance policy entry -
+      *             per database alias, the codeset and territory
+      *             this shop's standards require a database be created
+      *             with (SQLE-DB-TERRITORY-INFO in sqlenv.cbl carries
+      *             exactly these two fields, SQLDBCODESET/SQLDBLOCALE,
+      *             but only as the output of a database-descriptor call
+      *             this copybook set has no API for), the same
+      *             per-object policy-file idiom MFCRSTSP
+      *             and MFCWLDP use.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-TERRITORY-POLICY-REC.
+           05 MFC-TP-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-TP-EXPECTED-CODESET PIC X(17) USAGE DISPLAY.
+           05 MFC-TP-EXPECTED-TERRITORY PIC X(33) USAGE DISPLAY.
