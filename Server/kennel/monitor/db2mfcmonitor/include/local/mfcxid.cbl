@@ -0,0 +1,29 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCXID.CBL
+      *
+      *  Function = Shop-owned extract record - one application's XA/
+      *             global transaction identity, as collected by MFCCXID
+      *             from a db2GetSnapshot SQLM-APPL-XID element. XID-SIZE
+      *             is zero whenever the connection is not currently
+      *             coordinated by a transaction manager, so MFC-XI-IS-XA
+      *             gives a report a direct flag without recomputing the
+      *             comparison; the raw XID bytes themselves are not
+      *             captured, the same "do not chase the variable-length
+      *             payload, just the fields needed to identify and count
+      *             it" call MFCCSTMT already makes for SQLM-STMT's
+      *             STMT-TEXT-OFFSET/STMT-LENGTH.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-XID-REC.
+           05 MFC-XI-APPL-ID            PIC X(32) USAGE DISPLAY.
+           05 MFC-XI-AGENT-ID           PIC 9(9) COMP-5.
+           05 MFC-XI-AUTH-ID            PIC X(20) USAGE DISPLAY.
+           05 MFC-XI-DB-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-XI-XID-SIZE           PIC 9(9) COMP-5.
+           05 MFC-XI-IS-XA              PIC X(1).
+               88 MFC-XI-HAS-XA-XID     VALUE "Y".
