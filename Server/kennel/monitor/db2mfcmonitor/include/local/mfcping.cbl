@@ -0,0 +1,18 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCPING.CBL
+      *
+      *  Function = Shop-owned copy file defining one database this shop
+      *             wants heartbeated - the inventory list
+      *             MFCCPING polls on a schedule via DB2G-DATABASE-PING-
+      *             STRUCT, the same "site-maintained worklist drives a
+      *             live per-entry API call" shape MFCLDJOB
+      *             and MFCRSTSP already use.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-PING-DB-REC.
+           05 MFC-PG-DB-ALIAS         PIC X(20) USAGE DISPLAY.
