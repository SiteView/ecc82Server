@@ -0,0 +1,19 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRORG.CBL
+      *
+      *  Function = Shop-owned copy file defining one reorg schedule
+      *             entry: per table, how often
+      *             (MFC-RG-FREQUENCY-DAYS) it is due for a reorg. The
+      *             site-maintained control file MFCRORGP lists one of
+      *             these per table MFCCRORG is responsible for.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-REORG-SCHED-REC.
+           05 MFC-RG-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RG-TABLE-NAME       PIC X(128) USAGE DISPLAY.
+           05 MFC-RG-FREQUENCY-DAYS   PIC 9(9) COMP-5.
