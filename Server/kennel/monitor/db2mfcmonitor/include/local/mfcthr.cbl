@@ -0,0 +1,18 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTHR.CBL
+      *
+      *  Function = Shop-owned copy file defining:
+      *               One site-configurable numeric threshold parameter,
+      *               as read from a small sequential PARMS file ahead of
+      *               a monitor report/alert run (one record per parameter
+      *               the run recognizes; unrecognized names are skipped).
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-THRESHOLD-REC.
+           05 MFC-THR-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-THR-VALUE           PIC 9(9) COMP-5.
