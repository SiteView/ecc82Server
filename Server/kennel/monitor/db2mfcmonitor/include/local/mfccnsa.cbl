@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCNSA.CBL
+      *
+      *  Function = Shop-owned copy file for the application team's
+      *             actual-value export - one row per
+      *             DUOW connection setting actually in force for one
+      *             application/connection alias, in the same TYPE/VALUE
+      *             pairing SQLE-CONN-SETTING-ITEM carries (sqlenv.cbl).
+      *             sqleqryc() queries these settings, but only against
+      *             the calling program's own already-open connection -
+      *             there is no instance- or database-wide equivalent
+      *             this kennel's batch collectors can call the way they
+      *             call the db2g* generic admin APIs, so MFCR045 is fed
+      *             from this application-maintained export instead, the
+      *             same stand-in-for-a-live-query shape MFCPCOA uses
+      *             for precompile/bind actuals.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-CONN-SETTING-ACTUAL-REC.
+           05 MFC-NA-APPL-NAME         PIC X(20) USAGE DISPLAY.
+           05 MFC-NA-SETTING-TYPE      PIC 9(9) COMP-5.
+           05 MFC-NA-SETTING-VAL       PIC 9(9) COMP-5.
