@@ -0,0 +1,24 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCERRLG.CBL
+      *
+      *  Function = Shop-owned extract record - one raw error-log entry.
+      *             Any db2mfcmonitor job that hits a
+      *             non-zero SQLCODE on a CALL may append one of these
+      *             to MFCERRLG (naming itself in MFC-EL-SOURCE) instead
+      *             of, or in addition to, DISPLAYing the raw SQLCODE to
+      *             SYSOUT; MFCR021 reads the log and runs each entry
+      *             through MFCUMSGL to print the business-friendly
+      *             explanation and suggested action alongside it.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ERROR-LOG-REC.
+           05 MFC-EL-TIMESTAMP-SECS  PIC 9(9) COMP-5.
+           05 MFC-EL-SOURCE          PIC X(20) USAGE DISPLAY.
+           05 MFC-EL-SQLCODE         PIC S9(9) COMP-5.
+           05 MFC-EL-SQLSTATE        PIC X(5) USAGE DISPLAY.
+           05 MFC-EL-DETAIL          PIC X(60) USAGE DISPLAY.
