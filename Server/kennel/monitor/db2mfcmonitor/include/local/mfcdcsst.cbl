@@ -0,0 +1,24 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDCSST.CBL
+      *
+      *  Function = Shop-owned extract record - one DCS gateway
+      *             connection's accumulated statistics, as collected off
+      *             SQLM-DCS-APPL-SNAP-STATS (db2GetSnapshot) by MFCCDCS.
+      *             MFC-DS-SEQ is stamped with the MFC-DG-SEQ of the
+      *             MFC-DCS-REC (MFCDCS.CBL) this statistics block belongs
+      *             to, so MFCR010 can join MFCDCSSO back to MFCDCSGO the
+      *             way MFCR006 joins MFCROLTO back to MFCROLFO.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DCS-STATS-REC.
+           05 MFC-DS-SEQ                PIC 9(9) COMP-5.
+           05 MFC-DS-SQL-STMTS          PIC 9(9) COMP-5.
+           05 MFC-DS-FAILED-SQL-STMTS   PIC 9(9) COMP-5.
+           05 MFC-DS-COMMIT-SQL-STMTS   PIC 9(9) COMP-5.
+           05 MFC-DS-ROLLBACK-SQL-STMTS PIC 9(9) COMP-5.
+           05 MFC-DS-ROWS-SELECTED      PIC 9(9) COMP-5.
