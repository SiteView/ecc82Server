@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCPINGH.CBL
+      *
+      *  Function = Shop-owned history record - one heartbeat poll of one
+      *             database, collected by MFCCPING calling
+      *             db2gDatabasePing (DB2G-DATABASE-PING-STRUCT) against
+      *             each alias named in the MFCPINGP worklist and copying
+      *             out the returned SQLCODE and elapsed response time.
+      *             MFCPINGO is opened EXTEND rather than OUTPUT since
+      *             this is a trend/history file - MFCR038 walks the
+      *             whole accumulated history each run to work out each
+      *             database's current run of consecutive failed polls,
+      *             the same running-per-key-state-over-history shape
+      *             MFCR003 already uses for buffer pool
+      *             hit ratio deltas.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-PING-HIST-REC.
+           05 MFC-PH-POLL-SECS        PIC 9(9) COMP-5.
+           05 MFC-PH-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-PH-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-PH-ELAPSED-MICROS   PIC 9(9) COMP-5.
