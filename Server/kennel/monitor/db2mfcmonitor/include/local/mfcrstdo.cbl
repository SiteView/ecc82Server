@@ -0,0 +1,24 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRSTDO.CBL
+      *
+      *  Function = Shop-owned history record for one
+      *             automated-restart decision MFCCRSDB made for one
+      *             database on one run, whether or not a restart was
+      *             actually attempted. MFC-RA-OUTCOME records which of
+      *             the guardrails (if any) fired, so this file doubles
+      *             as the audit trail an operator reviews after the
+      *             fact to see why a database was, or was not,
+      *             automatically restarted.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-RESTART-ATTEMPT-REC.
+           05 MFC-RA-ATTEMPT-SECS     PIC 9(9) COMP-5.
+           05 MFC-RA-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RA-FAIL-STREAK      PIC 9(9) COMP-5.
+           05 MFC-RA-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-RA-OUTCOME          PIC X(20) USAGE DISPLAY.
