@@ -0,0 +1,28 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCLKWT.CBL
+      *
+      *  Function = Shop-owned extract record - one lock-wait edge (a
+      *             waiting application and the application it is
+      *             waiting behind), as collected off SQLM-LOCK-WAIT by
+      *             MFCCLKW. Written one record per occurrence found in
+      *             the snapshot buffer; report programs (MFCR001) read
+      *             this sequentially rather than repeating the pointer
+      *             walk over SQLM-APPLINFO/SQLM-LOCK-WAIT themselves.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-LOCKWAIT-REC.
+           05 MFC-LW-WAITER-APPL-ID  PIC X(32) USAGE DISPLAY.
+           05 MFC-LW-WAITER-AGENT-ID PIC 9(9) COMP-5.
+           05 MFC-LW-HOLDER-APPL-ID  PIC X(32) USAGE DISPLAY.
+           05 MFC-LW-HOLDER-AGENT-ID PIC 9(9) COMP-5.
+           05 MFC-LW-LOCK-MODE       PIC 9(9) COMP-5.
+           05 MFC-LW-LOCK-OBJ-TYPE   PIC 9(9) COMP-5.
+           05 MFC-LW-TABLE-SCHEMA    PIC X(20) USAGE DISPLAY.
+           05 MFC-LW-TABLE-NAME      PIC X(20) USAGE DISPLAY.
+           05 MFC-LW-TABLESPACE-NAME PIC X(20) USAGE DISPLAY.
+           05 MFC-LW-WAIT-START-SECS PIC 9(9) COMP-5.
