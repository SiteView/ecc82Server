@@ -0,0 +1,21 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCROLFT.CBL
+      *
+      *  Function = Shop-owned extract record - one table space
+      *             currently under rollforward, as collected off
+      *             SQLM-ROLLFWD-TS-INFO (db2GetSnapshot) by MFCCROLL.
+      *             MFC-RT-SEQ is stamped with the MFC-RF-SEQ of the
+      *             MFC-ROLLFWD-REC (MFCROLLF.CBL) this tablespace
+      *             belongs to, so MFCR006 can join MFCROLTO back to
+      *             MFCROLFO the same way MFCR002 joins the deadlock
+      *             collector's two extract files by MFC-DE-DEADLOCK-SEQ.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ROLLFWD-TS-REC.
+           05 MFC-RT-SEQ                PIC 9(9) COMP-5.
+           05 MFC-RT-TS-NAME            PIC X(20) USAGE DISPLAY.
