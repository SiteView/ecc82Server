@@ -0,0 +1,24 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTQSC.CBL
+      *
+      *  Function = Shop-owned extract record - one active table space
+      *             quiescer, as collected off the
+      *             SQL-QUIESCER OCCURS 5 TIMES array inside SQLB-TBSPQRY-
+      *             DATA (sqlutbsp.cbl, "sqlbtbsq") by MFCCTBS. A table
+      *             space with SQL-N-QUIESCERS greater than zero has at
+      *             least one of these filled in; MFC-TQ-TBS-ID/MFC-TQ-
+      *             TBS-NAME tie the entry back to the owning table space
+      *             the same way MFC-TC-TBS-ID does for MFCTCNT.CBL
+      *             containers.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-QUIESCER-REC.
+           05 MFC-TQ-TBS-ID             PIC 9(9) COMP-5.
+           05 MFC-TQ-TBS-NAME           PIC X(20) USAGE DISPLAY.
+           05 MFC-TQ-QUIESCE-ID         PIC 9(9) COMP-5.
+           05 MFC-TQ-QUIESCE-OBJECT     PIC 9(9) COMP-5.
