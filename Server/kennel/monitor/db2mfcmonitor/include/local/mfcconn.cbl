@@ -0,0 +1,30 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCONN.CBL
+      *
+      *  Function = Shop-owned extract record - one SQLM-CONN-EVENT or
+      *             SQLM-XACTION-EVENT occurrence off the connection/
+      *             transaction event monitor, as collected by MFCCCONN,
+      *             carrying forward the TP-monitor correlation fields
+      *             (SQLM-TPMON-INFO) DB2 appends after the fixed part of
+      *             the event record when accounting-string collection is
+      *             on, for correlating a connection/transaction event
+      *             back to the application's own accounting information.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-CONN-EVENT-REC.
+           05 MFC-CN-SOURCE            PIC X USAGE DISPLAY.
+               88 MFC-CN-SRC-CONN      VALUE "C".
+               88 MFC-CN-SRC-XACTION   VALUE "X".
+           05 MFC-CN-APPL-ID           PIC X(32) USAGE DISPLAY.
+           05 MFC-CN-SEQUENCE-NO       PIC X(4) USAGE DISPLAY.
+           05 MFC-CN-AGENT-ID          PIC 9(9) COMP-5.
+           05 MFC-CN-TPMON-USERID      PIC X(20) USAGE DISPLAY.
+           05 MFC-CN-TPMON-WKSTN       PIC X(20) USAGE DISPLAY.
+           05 MFC-CN-TPMON-APP         PIC X(20) USAGE DISPLAY.
+           05 MFC-CN-HAS-TPMON         PIC X USAGE DISPLAY.
+               88 MFC-CN-TPMON-PRESENT VALUE "Y".
