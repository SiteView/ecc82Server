@@ -0,0 +1,34 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRSTSH.CBL
+      *
+      *  Function = Shop-owned extract record - one runstats-staleness
+      *             history entry, appended by MFCCRSTS every time it
+      *             checks a table against MFCRSTSP. MFC-RH-WAS-STALE
+      *             records whether the table was found stale on that
+      *             pass; MFC-RH-AGE-DAYS and MFC-RH-GROWTH-PCT are the
+      *             age and row-growth figures the decision was made
+      *             from. When MFC-RH-WAS-STALE is "Y", MFCCRSTS has
+      *             called db2gRunstats against the table and
+      *             MFC-RH-SQLCODE holds the outcome, and
+      *             MFC-RH-BASELINE-ROW-COUNT is reset to the row count
+      *             in effect at that run, becoming the new baseline the
+      *             next pass measures growth from.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-RUNSTATS-HIST-REC.
+           05 MFC-RH-TIMESTAMP-SECS   PIC 9(9) COMP-5.
+           05 MFC-RH-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RH-TABLE-NAME       PIC X(128) USAGE DISPLAY.
+           05 MFC-RH-AGE-DAYS         PIC 9(9) COMP-5.
+           05 MFC-RH-GROWTH-PCT       PIC 9(5) COMP-5.
+           05 MFC-RH-BASELINE-ROW-COUNT PIC 9(9) COMP-5.
+           05 MFC-RH-WAS-STALE        PIC X(1) USAGE DISPLAY.
+               88 MFC-RH-STALE        VALUE "Y".
+           05 MFC-RH-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-RH-SUCCESS          PIC X(1) USAGE DISPLAY.
+               88 MFC-RH-OK           VALUE "Y".
