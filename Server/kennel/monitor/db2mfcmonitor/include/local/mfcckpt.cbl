@@ -0,0 +1,31 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCKPT.CBL
+      *
+      *  Function = Shop-owned copy file for the one-record
+      *             restart checkpoint an event-monitor history collector
+      *             (MFCCDLK, MFCCOVFL) keeps so a long extraction run
+      *             interrupted partway through a large event monitor
+      *             output file does not have to be reread from record
+      *             one on its next run, and - since the history files
+      *             these collectors write are opened EXTEND - does not
+      *             re-append the same events a second time. MFC-CK-
+      *             RECORDS-PROCESSED is simply a count of whole event
+      *             monitor records read to date; on the next run the
+      *             collector re-reads and discards that many records
+      *             before resuming real processing. MFC-CK-LAST-SEQ is
+      *             the last value a collector-assigned sequence number
+      *             (such as MFCCDLK's MFC-DE-DEADLOCK-SEQ) reached, so a
+      *             restarted run continues numbering instead of
+      *             colliding with sequence numbers already on the
+      *             history file; a collector with no sequence number of
+      *             its own simply leaves it zero.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-CHECKPOINT-REC.
+           05 MFC-CK-RECORDS-PROCESSED PIC 9(9) COMP-5.
+           05 MFC-CK-LAST-SEQ          PIC 9(9) COMP-5.
