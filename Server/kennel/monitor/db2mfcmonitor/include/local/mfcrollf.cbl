@@ -0,0 +1,30 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCROLLF.CBL
+      *
+      *  Function = Shop-owned extract record - one database-level
+      *             rollforward-in-progress element, as collected off
+      *             SQLM-ROLLFWD-INFO (db2GetSnapshot) by MFCCROLL.
+      *             MFC-RF-SEQ is a collector-assigned sequence number,
+      *             not a DB2 field - the snapshot buffer ties the
+      *             SQLM-ROLLFWD-TS-INFO elements that follow to this
+      *             one purely by position (RF-NUM-TSPACES of them),
+      *             so MFCCROLL numbers each rollforward element as it is
+      *             seen and stamps the same number onto every
+      *             MFC-ROLLFWD-TS-REC (MFCROLFT.CBL) that follows it,
+      *             the same MFC-*-SEQ join convention MFCCDLK uses for
+      *             deadlock/DLCONN events.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ROLLFWD-REC.
+           05 MFC-RF-SEQ                PIC 9(9) COMP-5.
+           05 MFC-RF-NODE-NUMBER        PIC S9(4) COMP-5.
+           05 MFC-RF-TYPE               PIC 9(9) COMP-5.
+           05 MFC-RF-LOG-NUM            PIC 9(9) COMP-5.
+           05 MFC-RF-STATUS             PIC 9(9) COMP-5.
+           05 MFC-RF-TIMESTAMP          PIC 9(9) COMP-5.
+           05 MFC-RF-NUM-TSPACES        PIC 9(9) COMP-5.
