@@ -0,0 +1,26 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCALTSP.CBL
+      *
+      *  Function = Shop-owned copy file defining one alternate-server
+      *             failover policy entry: the database
+      *             alias whose alternate-server registration should be
+      *             kept pointed at a standing failover target, plus the
+      *             host name and port that target should be. MFCCALTS
+      *             compares this desired value against the last value it
+      *             recorded in MFCALTSH and calls the Generic Update
+      *             Alternate Server API (db2gUpdateAltServer over
+      *             DB2G-UPDATE-ALT-SERVER-STRUCT) only when the two
+      *             differ, the same change-if-different convention
+      *             MFCCRORG and MFCCRSTS use
+      *             for deciding whether to act.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ALTSVR-POLICY-REC.
+           05 MFC-AP-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-AP-HOST-NAME        PIC X(255) USAGE DISPLAY.
+           05 MFC-AP-PORT             PIC X(20) USAGE DISPLAY.
