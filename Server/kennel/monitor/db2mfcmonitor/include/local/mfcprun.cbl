@@ -0,0 +1,21 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCPRUN.CBL
+      *
+      *  Function = Shop-owned history-prune results log record - one
+      *             row per history entry MFCR013 actually asked
+      *             db2gPrune to remove, whether it succeeded or not.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-PRUNE-LOG-REC.
+           05 MFC-PL-RUN-TIMESTAMP    PIC 9(9) COMP-5.
+           05 MFC-PL-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-PL-EID-NODE         PIC S9(4) COMP-5.
+           05 MFC-PL-EID-HID          PIC 9(9) COMP-5.
+           05 MFC-PL-BACKUP-ID        PIC X(24) USAGE DISPLAY.
+           05 MFC-PL-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-PL-RESULT           PIC X(9) USAGE DISPLAY.
