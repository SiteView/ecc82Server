@@ -0,0 +1,25 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDCS.CBL
+      *
+      *  Function = Shop-owned extract record - one DCS gateway
+      *             connection, as collected off SQLM-DCS-APPLINFO
+      *             (db2GetSnapshot) by MFCCDCS. MFC-DG-SEQ is a
+      *             collector-assigned sequence number, not a DB2 field -
+      *             it ties the SQLM-DCS-APPL-SNAP-STATS occurrences that
+      *             follow this one back to it, the same MFC-*-SEQ join
+      *             convention MFCCDLK/MFCCROLL use (see MFCDCSST.CBL).
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DCS-REC.
+           05 MFC-DG-SEQ                PIC 9(9) COMP-5.
+           05 MFC-DG-AGENT-ID           PIC 9(9) COMP-5.
+           05 MFC-DG-APPL-ID            PIC X(32) USAGE DISPLAY.
+           05 MFC-DG-OUTBOUND-APPL-ID   PIC X(32) USAGE DISPLAY.
+           05 MFC-DG-OUTBOUND-SEQ-NO    PIC X(4) USAGE DISPLAY.
+           05 MFC-DG-DB-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-DG-APPL-STATUS        PIC 9(9) COMP-5.
