@@ -0,0 +1,26 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRSTST.CBL
+      *
+      *  Function = Shop-owned copy file for one database's
+      *             automated-restart guardrail state, kept by MFCCRSDB
+      *             on MFCCKPRS across runs (the MFCCKPT/mfcckpt.cbl
+      *             restart-checkpoint idiom, generalized
+      *             here to one row per database rather than a single
+      *             scalar, since the guardrail has to be tracked
+      *             per-database). MFC-RS-RESTART-COUNT and MFC-RS-LAST-
+      *             RESTART-SECS are what let MFCCRSDB refuse to restart
+      *             a database that has already hit its site-configured
+      *             attempt ceiling, or restart the same database twice
+      *             inside its cooldown window, instead of an unattended
+      *             heartbeat failure turning into a restart loop.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-RESTART-STATE-REC.
+           05 MFC-RS-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RS-LAST-RESTART-SECS PIC 9(9) COMP-5.
+           05 MFC-RS-RESTART-COUNT    PIC 9(9) COMP-5.
