@@ -0,0 +1,23 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTBSP.CBL
+      *
+      *  Function = Shop-owned extract record - one table space's
+      *             utilization snapshot, as collected off SQLB-TBSPQRY-
+      *             DATA (the "sqlbtbsq" table space query) by MFCCTBS.
+      *             MFC-TB-ID ties container rows in MFCTCNT.CBL back to
+      *             the table space they belong to.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-TABLESPACE-REC.
+           05 MFC-TB-ID                 PIC 9(9) COMP-5.
+           05 MFC-TB-NAME               PIC X(20) USAGE DISPLAY.
+           05 MFC-TB-TOTAL-PAGES        PIC 9(9) COMP-5.
+           05 MFC-TB-USEABLE-PAGES      PIC 9(9) COMP-5.
+           05 MFC-TB-PAGE-SIZE          PIC 9(9) COMP-5.
+           05 MFC-TB-STATE              PIC 9(9) COMP-5.
+           05 MFC-TB-N-CONTAINERS       PIC 9(9) COMP-5.
