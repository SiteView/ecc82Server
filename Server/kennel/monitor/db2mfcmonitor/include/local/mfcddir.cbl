@@ -0,0 +1,24 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDDIR.CBL
+      *
+      *  Function = Shop-owned extract record - one local database
+      *             directory entry, off
+      *             db2gDbDirOpenScan/db2gDbDirGetNextEntry
+      *             (DB2DB-DIR-INFO).
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DBDIR-REC.
+           05 MFC-DD-COLLECT-SECS     PIC 9(9) COMP-5.
+           05 MFC-DD-ALIAS            PIC X(8) USAGE DISPLAY.
+           05 MFC-DD-DBNAME           PIC X(8) USAGE DISPLAY.
+           05 MFC-DD-DRIVE            PIC X(12) USAGE DISPLAY.
+           05 MFC-DD-NODENAME         PIC X(8) USAGE DISPLAY.
+           05 MFC-DD-DBTYPE           PIC X(20) USAGE DISPLAY.
+           05 MFC-DD-COMMENT          PIC X(30) USAGE DISPLAY.
+           05 MFC-DD-ENTRY-TYPE       PIC X(1) USAGE DISPLAY.
+           05 MFC-DD-AUTHENTICATION   PIC 9(4) COMP-5.
