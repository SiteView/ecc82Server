@@ -0,0 +1,37 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDYNX.CBL
+      *
+      *  Function = Shop-owned copy file defining one dynamic-column
+      *             export row - a self-describing record
+      *             whose column list is not known until a dynamic SQL
+      *             statement is PREPAREd and DESCRIBEd into an SQLDA
+      *             (sqlda.cbl), so unlike every other extract in this
+      *             kennel MFC-DX-COLUMN-COUNT here says how many of the
+      *             twenty MFC-DX-COLUMN slots this particular row
+      *             actually uses - MFCUSQLD is the utility subprogram
+      *             that fills one of these from a populated SQLDA, and
+      *             MFCR026 is the report that prints a row entirely off
+      *             what it carries about itself, with no column layout
+      *             wired into the report ahead of time. Twenty columns
+      *             is this shop's practical cap for an ad hoc export,
+      *             the same kind of fixed-table cap (WS-... OCCURS n
+      *             TIMES) the in-memory policy tables elsewhere in this
+      *             kennel use instead of an unbounded table.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DYN-EXPORT-REC.
+           05 MFC-DX-SOURCE-ID        PIC X(20) USAGE DISPLAY.
+           05 MFC-DX-ROW-NUM          PIC 9(9) COMP-5.
+           05 MFC-DX-COLUMN-COUNT     PIC 9(4) COMP-5.
+           05 MFC-DX-COLUMN OCCURS 20 TIMES
+                   INDEXED BY MFC-DX-COL-X.
+               10 MFC-DX-COL-NAME     PIC X(30) USAGE DISPLAY.
+               10 MFC-DX-COL-TYPE     PIC S9(4) COMP-5.
+               10 MFC-DX-COL-NULL     PIC X USAGE DISPLAY.
+                   88 MFC-DX-COL-IS-NULL VALUE "Y".
+               10 MFC-DX-COL-VALUE    PIC X(100) USAGE DISPLAY.
