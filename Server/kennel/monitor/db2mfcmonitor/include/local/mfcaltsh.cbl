@@ -0,0 +1,31 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCALTSH.CBL
+      *
+      *  Function = Shop-owned copy file defining one alternate-server
+      *             failover change-log entry - MFCCALTS
+      *             appends one of these every time it finds MFCALTSP's
+      *             desired host/port for a database alias does not match
+      *             the host/port it last recorded here, and calls
+      *             db2gUpdateAltServer to bring the catalog in line.
+      *             MFC-AH-OLD-HOST/MFC-AH-OLD-PORT are blank on a
+      *             database alias's very first change-log entry, since
+      *             this copybook set has no query counterpart to
+      *             db2gUpdateAltServer to read back what the catalog's
+      *             alternate-server setting actually was beforehand.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ALTSVR-HIST-REC.
+           05 MFC-AH-TIMESTAMP-SECS   PIC 9(9) COMP-5.
+           05 MFC-AH-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-AH-OLD-HOST         PIC X(255) USAGE DISPLAY.
+           05 MFC-AH-OLD-PORT         PIC X(20) USAGE DISPLAY.
+           05 MFC-AH-NEW-HOST         PIC X(255) USAGE DISPLAY.
+           05 MFC-AH-NEW-PORT         PIC X(20) USAGE DISPLAY.
+           05 MFC-AH-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-AH-SUCCESS          PIC X USAGE DISPLAY.
+               88 MFC-AH-OK           VALUE "Y".
