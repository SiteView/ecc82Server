@@ -0,0 +1,25 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCARCL.CBL
+      *
+      *  Function = Shop-owned extract record - one node's archive log
+      *             pipeline status, as collected off a db2Rollforward
+      *             DB2ROLLFORWARD-QUERY call (SQLURF-STAT/SQL-NODE-INFO)
+      *             by MFCCARCL. MFC-AL-GAP is the collector's own
+      *             computed distance between the next log DB2 needs
+      *             (MFC-AL-NEXTARCLOG) and the last one already archived
+      *             and eligible for deletion (MFC-AL-LASTARCDEL) - the
+      *             early-warning figure MFCR008 reports on.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ARCLOG-REC.
+           05 MFC-AL-COLLECT-SECS       PIC 9(9) COMP-5.
+           05 MFC-AL-NODE-NUMBER        PIC S9(4) COMP-5.
+           05 MFC-AL-NEXTARCLOG         PIC X(12).
+           05 MFC-AL-FIRSTARCDEL        PIC X(12).
+           05 MFC-AL-LASTARCDEL         PIC X(12).
+           05 MFC-AL-GAP                PIC 9(9) COMP-5.
