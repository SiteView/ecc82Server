@@ -0,0 +1,35 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCALERT.CBL
+      *
+      *  Function = Shop-owned copy file for one row on the
+      *             consolidated threshold-alert file (MFCALRTO), the
+      *             common format every report/alert program from here on
+      *             writes a threshold breach to instead of inventing
+      *             another ad hoc warning line of its own. MFC-AL-SOURCE
+      *             names the program that raised it, MFC-AL-METRIC is a
+      *             short name for what was being watched (e.g.
+      *             "FCM-FREE", "TBSP-PCT-USED"), MFC-AL-KEY is whatever
+      *             identifies the specific instance of that metric
+      *             (a bufferpool/tablespace/database name, or spaces for
+      *             an instance-wide metric like FCM), and MFC-AL-ACTUAL-
+      *             VALUE/MFC-AL-THRESHOLD-VALUE are the compared values
+      *             so a reader of MFCALRTO can see why the alert fired
+      *             without going back to the source extract. Built by
+      *             MFCUALRT (mfcualrt.cbl); the caller still performs the
+      *             WRITE, the same division of labor MFCUSQLD
+      *             uses between building a record and writing it.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-ALERT-REC.
+           05 MFC-AL-ALERT-SECS        PIC 9(9) COMP-5.
+           05 MFC-AL-SOURCE            PIC X(8) USAGE DISPLAY.
+           05 MFC-AL-METRIC            PIC X(20) USAGE DISPLAY.
+           05 MFC-AL-KEY               PIC X(20) USAGE DISPLAY.
+           05 MFC-AL-ACTUAL-VALUE      PIC 9(9) COMP-5.
+           05 MFC-AL-THRESHOLD-VALUE   PIC 9(9) COMP-5.
+           05 MFC-AL-MESSAGE           PIC X(60) USAGE DISPLAY.
