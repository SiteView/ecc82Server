@@ -0,0 +1,36 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUDFP.CBL
+      *
+      *  Function = Shop-owned copy file defining one registered user-
+      *             defined-function entry. sqludf.cbl
+      *             (vendor, include/cobol_mf and include/cobol_a) gives
+      *             a UDF writer the SQLUDF-SCRATCHPAD and SQLUDF-DBINFO
+      *             argument layouts DB2 appends to the call when CREATE
+      *             FUNCTION specifies SCRATCHPAD or DBINFO, but this
+      *             copybook set has no catalog query API to ask DB2
+      *             which registered functions actually turned those
+      *             keywords on, or whether they are FENCED - so this
+      *             registry is refreshed periodically by the DBA team
+      *             from SYSCAT.FUNCTIONS, the same site-export pattern
+      *             MFCNODE uses for node configuration.
+      *             MFCR025 is the audit that reviews it.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-UDF-REGISTRY-REC.
+           05 MFC-UF-SCHEMA           PIC X(128) USAGE DISPLAY.
+           05 MFC-UF-FUNCTION-NAME    PIC X(128) USAGE DISPLAY.
+           05 MFC-UF-SPECIFIC-NAME    PIC X(128) USAGE DISPLAY.
+           05 MFC-UF-LANGUAGE         PIC X(10) USAGE DISPLAY.
+           05 MFC-UF-FENCED           PIC X USAGE DISPLAY.
+               88 MFC-UF-IS-FENCED    VALUE "Y".
+           05 MFC-UF-THREADSAFE       PIC X USAGE DISPLAY.
+               88 MFC-UF-IS-THREADSAFE VALUE "Y".
+           05 MFC-UF-USES-SCRATCHPAD  PIC X USAGE DISPLAY.
+               88 MFC-UF-HAS-SCRATCHPAD VALUE "Y".
+           05 MFC-UF-USES-DBINFO      PIC X USAGE DISPLAY.
+               88 MFC-UF-HAS-DBINFO   VALUE "Y".
