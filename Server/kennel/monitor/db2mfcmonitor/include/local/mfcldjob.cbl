@@ -0,0 +1,26 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCLDJOB.CBL
+      *
+      *  Function = Shop-owned copy file defining one actively-expected
+      *             LOAD job entry - the table a db2Load
+      *             (or partitioned db2Load, with PARTITION_AND_LOAD/
+      *             LOAD_ONLY modes) is expected to be running against.
+      *             This copybook set has no snapshot/event element for
+      *             an in-progress LOAD, and db2gLoadQuery (the only live
+      *             query path) takes a table name as input rather than
+      *             scanning for whatever is currently loading, so the
+      *             operations team that kicks off or schedules LOAD jobs
+      *             maintains this list for MFCCLOAD to poll, the same
+      *             "site-maintained worklist drives a live per-entry API
+      *             call" shape MFCRSTSP/MFCCRSTS already
+      *             uses for runstats.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-LOAD-JOB-REC.
+           05 MFC-LJ-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-LJ-TABLE-NAME       PIC X(128) USAGE DISPLAY.
