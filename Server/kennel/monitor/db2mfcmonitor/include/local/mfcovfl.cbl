@@ -0,0 +1,25 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCOVFL.CBL
+      *
+      *  Function = Shop-owned history record - one sort/table-queue heap
+      *             overflow event, as collected off one
+      *             SQLM-OVERFLOW-EVENT occurrence (sqlmon.cbl) by
+      *             MFCCOVFL, the same event-monitor-stream extraction
+      *             idiom MFCCDLK already uses for
+      *             deadlock events. OVERFLOW-COUNT is a running total
+      *             DB2 maintains for the event monitor's life, not a
+      *             per-event count, so MFC-OV-OVERFLOW-COUNT simply
+      *             carries whatever that counter reads at the time this
+      *             occurrence was written.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-OVERFLOW-EVENT-REC.
+           05 MFC-OV-OVERFLOW-COUNT    PIC 9(9) COMP-5.
+           05 MFC-OV-FIRST-OVERFLOW-SECS PIC 9(9) COMP-5.
+           05 MFC-OV-LAST-OVERFLOW-SECS  PIC 9(9) COMP-5.
+           05 MFC-OV-NODE-NUMBER       PIC 9(4) COMP-5.
