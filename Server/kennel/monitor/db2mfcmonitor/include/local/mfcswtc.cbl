@@ -0,0 +1,19 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCSWTC.CBL
+      *
+      *  Function = Shop-owned copy file defining one monitor switch
+      *             group's desired recording state: the
+      *             site-maintained control file MFCCSWTC reads lists one
+      *             entry per SQLM-*-SW group (UOW, STATEMENT, TABLE,
+      *             BUFFERPOOL, LOCK, SORT, TIMESTAMP) naming the state
+      *             (ON/OFF/HOLD) that group should be left in.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-SWITCH-CTL-REC.
+           05 MFC-SC-GROUP-NAME       PIC X(10) USAGE DISPLAY.
+           05 MFC-SC-DESIRED-STATE    PIC X(4) USAGE DISPLAY.
