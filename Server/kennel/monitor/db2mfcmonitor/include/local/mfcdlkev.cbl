@@ -0,0 +1,28 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDLKEV.CBL
+      *
+      *  Function = Shop-owned history record - one deadlock event, as
+      *             collected off SQLM-DEADLOCK-EVENT (event monitor
+      *             output) by MFCCDLK. MFC-DE-DEADLOCK-SEQ is a
+      *             collector-assigned sequence number, not a DB2 field -
+      *             the event monitor stream ties a deadlock event to the
+      *             SQLM-DLCONN-EVENT records that follow it purely by
+      *             position, so MFCCDLK numbers each deadlock as it is
+      *             seen and stamps the same number onto every
+      *             MFC-DLCONN-EVENT-REC (MFCDLKCN.CBL) that follows,
+      *             until the next deadlock event or end of file.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DEADLOCK-EVENT-REC.
+           05 MFC-DE-DEADLOCK-SEQ       PIC 9(9) COMP-5.
+           05 MFC-DE-NUM-CONNS          PIC 9(9) COMP-5.
+           05 MFC-DE-START-SECS         PIC 9(9) COMP-5.
+           05 MFC-DE-ROLLED-BACK-APPL-ID
+                                        PIC X(32) USAGE DISPLAY.
+           05 MFC-DE-ROLLED-BACK-AGENT-ID
+                                        PIC 9(9) COMP-5.
