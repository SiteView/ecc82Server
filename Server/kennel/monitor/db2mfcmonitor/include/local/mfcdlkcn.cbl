@@ -0,0 +1,28 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDLKCN.CBL
+      *
+      *  Function = Shop-owned history record - one participant
+      *             connection in a deadlock, as collected off
+      *             SQLM-DLCONN-EVENT (event monitor output) by MFCCDLK.
+      *             MFC-DC-DEADLOCK-SEQ ties this record back to the
+      *             MFC-DEADLOCK-EVENT-REC (MFCDLKEV.CBL) it belongs to -
+      *             see the notes there.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DLCONN-EVENT-REC.
+           05 MFC-DC-DEADLOCK-SEQ       PIC 9(9) COMP-5.
+           05 MFC-DC-APPL-ID            PIC X(32) USAGE DISPLAY.
+           05 MFC-DC-AGENT-ID           PIC 9(9) COMP-5.
+           05 MFC-DC-APPL-ID-HOLDING-LK PIC X(32) USAGE DISPLAY.
+           05 MFC-DC-TABLE-SCHEMA       PIC X(20) USAGE DISPLAY.
+           05 MFC-DC-TABLE-NAME         PIC X(20) USAGE DISPLAY.
+           05 MFC-DC-TABLESPACE-NAME    PIC X(20) USAGE DISPLAY.
+           05 MFC-DC-LOCK-MODE          PIC 9(9) COMP-5.
+           05 MFC-DC-LOCK-OBJECT-TYPE   PIC 9(9) COMP-5.
+           05 MFC-DC-LOCK-ESCALATION    PIC X USAGE DISPLAY.
+           05 MFC-DC-START-SECS         PIC 9(9) COMP-5.
