@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCLKHD.CBL
+      *
+      *  Function = Shop-owned extract record - one lock held by an
+      *             application, as collected off SQLM-LOCK by MFCCLKW.
+      *             The owning application is carried on every record
+      *             (it is only known from context while walking the
+      *             snapshot buffer - SQLM-LOCK itself does not identify
+      *             its owner). Report programs (MFCR001) join this
+      *             against MFCLKWT.CBL by TABLE-NAME/TABLESPACE-NAME to
+      *             show which specific lock a chain is blocked behind.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-LOCKHELD-REC.
+           05 MFC-LH-OWNER-APPL-ID   PIC X(32) USAGE DISPLAY.
+           05 MFC-LH-OWNER-AGENT-ID  PIC 9(9) COMP-5.
+           05 MFC-LH-LOCK-OBJ-TYPE   PIC 9(9) COMP-5.
+           05 MFC-LH-LOCK-MODE       PIC 9(9) COMP-5.
+           05 MFC-LH-LOCK-STATUS     PIC 9(9) COMP-5.
+           05 MFC-LH-TABLE-SCHEMA    PIC X(20) USAGE DISPLAY.
+           05 MFC-LH-TABLE-NAME      PIC X(20) USAGE DISPLAY.
+           05 MFC-LH-TABLESPACE-NAME PIC X(20) USAGE DISPLAY.
