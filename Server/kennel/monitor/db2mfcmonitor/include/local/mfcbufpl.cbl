@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCBUFPL.CBL
+      *
+      *  Function = Shop-owned history record - one buffer pool's counters
+      *             as of one MFCCBUF collection run, extracted off
+      *             SQLM-BUFFERPOOL (db2GetSnapshot). MFC-BP-COLLECT-SECS
+      *             is the epoch time of the run (from MFCUTIME), so a
+      *             sequence of these records for the same MFC-BP-NAME is
+      *             the trend MFCR003 reports on. The four L-READS/P-READS
+      *             counters are cumulative-since-reset DB2 counters, so
+      *             MFCR003 works from the delta between consecutive runs,
+      *             not the raw values.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-BUFFERPOOL-REC.
+           05 MFC-BP-COLLECT-SECS       PIC 9(9) COMP-5.
+           05 MFC-BP-NAME               PIC X(20) USAGE DISPLAY.
+           05 MFC-BP-DB-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-BP-DATA-L-READS       PIC 9(9) COMP-5.
+           05 MFC-BP-DATA-P-READS       PIC 9(9) COMP-5.
+           05 MFC-BP-INDEX-L-READS      PIC 9(9) COMP-5.
+           05 MFC-BP-INDEX-P-READS      PIC 9(9) COMP-5.
