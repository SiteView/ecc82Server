@@ -0,0 +1,28 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCHADRA.CBL
+      *
+      *  Function = Shop-owned extract record - one HADR
+      *             start/stop/takeover audit entry, appended by MFCCHADR
+      *             every time it is called to issue one of the
+      *             DB2G-HADRSTART-STRUCT/DB2G-HADRSTOP-STRUCT/
+      *             DB2G-HADRTAKEOVER-STRUCT calls on the caller's behalf.
+      *             MFC-HA-RESULT-ROLE is the role the caller asked for
+      *             (START) or reports achieving (TAKEOVER) - the HADR
+      *             control APIs themselves return only SQLCODE, not a
+      *             resulting role, so this is what the caller supplied
+      *             going in, recorded as the intent/outcome of record.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-HADR-AUDIT-REC.
+           05 MFC-HA-TIMESTAMP-SECS     PIC 9(9) COMP-5.
+           05 MFC-HA-OPERATION          PIC X(8).
+           05 MFC-HA-DB-ALIAS           PIC X(20).
+           05 MFC-HA-USER-NAME          PIC X(20).
+           05 MFC-HA-BY-FORCE           PIC X(1).
+           05 MFC-HA-RESULT-ROLE        PIC X(8).
+           05 MFC-HA-SQLCODE            PIC S9(9) COMP-5.
