@@ -0,0 +1,21 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCFCM.CBL
+      *
+      *  Function = Shop-owned extract record - the single instance-wide
+      *             FCM buffer pool snapshot, as collected off SQLM-FCM
+      *             (db2GetSnapshot) by MFCCFCM. This is the resource
+      *             MFCR011 watches directly instead of waiting
+      *             for the "connection reset" errors that show up once
+      *             it is already exhausted.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-FCM-REC.
+           05 MFC-FM-COLLECT-SECS       PIC 9(9) COMP-5.
+           05 MFC-FM-BUFF-FREE          PIC 9(9) COMP-5.
+           05 MFC-FM-BUFF-FREE-BOTTOM   PIC 9(9) COMP-5.
+           05 MFC-FM-NUMBER-NODES       PIC 9(9) COMP-5.
