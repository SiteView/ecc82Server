@@ -0,0 +1,23 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCTCNT.CBL
+      *
+      *  Function = Shop-owned extract record - one table space
+      *             container's health/utilization snapshot, as collected
+      *             off SQLB-TBSCONTQRY-DATA (the "sqlbctnq" container
+      *             query) by MFCCTBS. MFC-TC-TBS-ID matches the owning
+      *             MFC-TB-ID in MFCTBSP.CBL.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-CONTAINER-REC.
+           05 MFC-TC-CONTAINER-ID       PIC 9(9) COMP-5.
+           05 MFC-TC-TBS-ID             PIC 9(9) COMP-5.
+           05 MFC-TC-NAME               PIC X(64) USAGE DISPLAY.
+           05 MFC-TC-CONT-TYPE          PIC 9(9) COMP-5.
+           05 MFC-TC-TOTAL-PAGES        PIC 9(9) COMP-5.
+           05 MFC-TC-USEABLE-PAGES      PIC 9(9) COMP-5.
+           05 MFC-TC-OK                 PIC 9(9) COMP-5.
