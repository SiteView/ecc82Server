@@ -0,0 +1,31 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCINSPO.CBL
+      *
+      *  Function = Shop-owned extract record - one INSPECT (DBCHECK)
+      *             exception. MFCCINSP runs db2gInspect
+      *             twice per MFCINSPP entry - once to CHECK and write
+      *             the (binary) results file, once to FORMAT that
+      *             results file to brief-format text - and copies
+      *             forward only the text lines db2gInspect itself chose
+      *             to report in brief format, which by design is
+      *             exceptions only; a clean object produces no lines at
+      *             all. MFC-IX-RAW-TEXT is that line verbatim, since the
+      *             copybook set here defines the INSPECT API's input
+      *             flags but not the brief-format output grammar (that
+      *             lives in the db2inspf vendor tool, not a COBOL
+      *             structure) - context (which database/tablespace/
+      *             table this came from) is carried in the fields ahead
+      *             of it instead of parsed back out of the text.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-INSPECT-EXCEPT-REC.
+           05 MFC-IX-TIMESTAMP-SECS  PIC 9(9) COMP-5.
+           05 MFC-IX-DB-ALIAS        PIC X(20) USAGE DISPLAY.
+           05 MFC-IX-TABLESPACE-NAME PIC X(128) USAGE DISPLAY.
+           05 MFC-IX-TABLE-NAME      PIC X(128) USAGE DISPLAY.
+           05 MFC-IX-RAW-TEXT        PIC X(132) USAGE DISPLAY.
