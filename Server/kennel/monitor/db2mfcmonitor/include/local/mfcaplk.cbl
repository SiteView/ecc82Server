@@ -0,0 +1,31 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCAPLK.CBL
+      *
+      *  Function = Shop-owned history record - one application's locking
+      *             counters as of one MFCCAPPL collection run, extracted
+      *             off SQLM-APPL (db2GetSnapshot). MFC-PL-COLLECT-SECS is
+      *             the epoch time of the run (from MFCUTIME), so a
+      *             sequence of these records for the same MFC-PL-APPL-ID
+      *             is the trend MFCR049 reports on. LOCK-ESCALS and
+      *             X-LOCK-ESCALS are cumulative-since-connect DB2
+      *             counters, same as the database-level counters
+      *             MFCDBSS.CBL already keeps, so MFCR049
+      *             works from the delta between consecutive runs.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-APPL-LOCK-REC.
+           05 MFC-PL-COLLECT-SECS       PIC 9(9) COMP-5.
+           05 MFC-PL-APPL-ID            PIC X(32) USAGE DISPLAY.
+           05 MFC-PL-APPL-NAME          PIC X(20) USAGE DISPLAY.
+           05 MFC-PL-DB-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-PL-AGENT-ID           PIC 9(9) COMP-5.
+           05 MFC-PL-LOCKS-HELD         PIC 9(9) COMP-5.
+           05 MFC-PL-LOCK-WAITS         PIC 9(9) COMP-5.
+           05 MFC-PL-LOCK-ESCALS        PIC 9(9) COMP-5.
+           05 MFC-PL-X-LOCK-ESCALS      PIC 9(9) COMP-5.
+           05 MFC-PL-DEADLOCKS          PIC 9(9) COMP-5.
