@@ -0,0 +1,20 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCINSPP.CBL
+      *
+      *  Function = Shop-owned copy file defining one INSPECT (DBCHECK)
+      *             scheduling entry: the database, and
+      *             optionally the tablespace/table within it, that
+      *             MFCCINSP is responsible for running a structural
+      *             check against. MFC-IP-TABLESPACE-NAME and
+      *             MFC-IP-TABLE-NAME blank mean "whole database".
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-INSPECT-POLICY-REC.
+           05 MFC-IP-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-IP-TABLESPACE-NAME  PIC X(128) USAGE DISPLAY.
+           05 MFC-IP-TABLE-NAME       PIC X(128) USAGE DISPLAY.
