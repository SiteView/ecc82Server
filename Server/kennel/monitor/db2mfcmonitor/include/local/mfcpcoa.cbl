@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCPCOA.CBL
+      *
+      *  Function = Shop-owned copy file for the build team's actual-value
+      *             export - one row per SQL precompile/bind
+      *             option actually in force for one program, as recorded
+      *             by the precompile/bind step itself (sqlaprep()/
+      *             sqlabndr() populate SQLA-OPTIONS from exactly this
+      *             TYPE/VAL pairing - see SQLA-OPTIONS in sqlaprep.cbl).
+      *             This kennel has no business calling sqlaprep()/
+      *             sqlabndr() itself merely to see what options a program
+      *             was last bound with - those calls perform a precompile
+      *             or bind - so MFCR035 is fed from this build-maintained
+      *             export instead, the same stand-in-for-a-live-query
+      *             shape mfcterra.cbl uses for territory/
+      *             codepage actuals.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-PRECOMPILE-ACTUAL-REC.
+           05 MFC-PA-PROGRAM-NAME      PIC X(8) USAGE DISPLAY.
+           05 MFC-PA-OPTION-TYPE       PIC 9(9) COMP-5.
+           05 MFC-PA-OPTION-VAL        PIC 9(9) COMP-5.
