@@ -0,0 +1,23 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCAGMP.CBL
+      *
+      *  Function = Shop-owned extract record - one subsection-to-agent
+      *             mapping, pairing an SQLM-AGENT
+      *             occurrence's AGENT-PID with the SQLM-SUBSECTION
+      *             occurrence it belongs to (sqlmon.cbl) in the db2Get
+      *             Snapshot buffer MFCCSUBS already walks for MFCR030
+      *             - a subsection's SQLM-AGENT elements are the
+      *             subagent PIDs DB2 fanned that piece of a (possibly
+      *             parallel) statement out to, one row per subagent.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-AGENT-MAP-REC.
+           05 MFC-AM-APPL-ID           PIC X(32) USAGE DISPLAY.
+           05 MFC-AM-SS-NUMBER         PIC 9(4) COMP-5.
+           05 MFC-AM-SS-NODE-NUMBER    PIC 9(4) COMP-5.
+           05 MFC-AM-AGENT-PID         PIC S9(9) COMP-5.
