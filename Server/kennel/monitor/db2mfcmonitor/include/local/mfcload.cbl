@@ -0,0 +1,42 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCLOAD.CBL
+      *
+      *  Function = Shop-owned extract record - one table's LOAD progress
+      *             as of the moment MFCCLOAD polled it, collected by
+      *             calling db2gLoadQuery (DB2G-LOAD-QUERY-STRUCT) against
+      *             a table named in the MFCLDJOBP worklist and copying
+      *             out DB2LOAD-QUERY-OUTPUT-STRUCT. MFC-LD-CURRENT-
+      *             MPPNODE and MFC-LD-WHICH-PHASE are what let MFCR034
+      *             show where a partitioned LOAD actually is (which MPP
+      *             node db2gLoadQuery is reporting against, and whether
+      *             it is in the LOAD, BUILD, DELETE, or INDEXCOPY phase)
+      *             without this shop having to call db2Load itself - the
+      *             partitioned LOAD input/output parameter structures
+      *             (DB2PART-LOAD-IN/DB2PART-LOAD-OUT) and the per-agent
+      *             DB2LOAD-AGENT-INFO array are only populated by the
+      *             db2Load call that actually performs the load, which
+      *             this monitor does not issue.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-LOAD-REC.
+           05 MFC-LD-DB-ALIAS           PIC X(20) USAGE DISPLAY.
+           05 MFC-LD-TABLE-NAME         PIC X(128) USAGE DISPLAY.
+           05 MFC-LD-SQLCODE            PIC S9(9) COMP-5.
+           05 MFC-LD-ROWS-READ          PIC 9(9) COMP-5.
+           05 MFC-LD-ROWS-SKIPPED       PIC 9(9) COMP-5.
+           05 MFC-LD-ROWS-COMMITTED     PIC 9(9) COMP-5.
+           05 MFC-LD-ROWS-LOADED        PIC 9(9) COMP-5.
+           05 MFC-LD-ROWS-REJECTED      PIC 9(9) COMP-5.
+           05 MFC-LD-ROWS-DELETED       PIC 9(9) COMP-5.
+           05 MFC-LD-CURRENT-INDEX      PIC 9(9) COMP-5.
+           05 MFC-LD-NUM-TOTAL-INDEXES  PIC 9(9) COMP-5.
+           05 MFC-LD-CURRENT-MPPNODE    PIC 9(9) COMP-5.
+           05 MFC-LD-LOAD-RESTARTED     PIC 9(9) COMP-5.
+           05 MFC-LD-WHICH-PHASE        PIC 9(9) COMP-5.
+           05 MFC-LD-WARNING-COUNT      PIC 9(9) COMP-5.
+           05 MFC-LD-TABLE-STATE        PIC 9(9) COMP-5.
