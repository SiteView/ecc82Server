@@ -0,0 +1,35 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCSQS.CBL
+      *
+      *  Function = Shop-owned copy file defining one compile/bind staging
+      *             entry - the build team's export of a
+      *             package they have staged for precompile/bind, read by
+      *             MFCR042 to report anything sitting in the staging area
+      *             too long or that never reached a bound state.
+      *
+      *             DB2G-COMPILE-SQL-STRUCT (db2ApiDf.cbl) is the SQL
+      *             flagger's per-statement structure - source line number,
+      *             statement text, and flag tokens for a single statement
+      *             being precompiled - and carries no package name,
+      *             version, or staging timestamp to report on. There is
+      *             no db2g* query that returns "what is currently staged
+      *             for compile/bind", so this extract stands in for that
+      *             missing live query the same way MFCPCOA and
+      *             MFCTERRA stand in for theirs.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-COMPILE-STAGE-REC.
+           05 MFC-CS-PROGRAM-NAME      PIC X(8)  USAGE DISPLAY.
+           05 MFC-CS-PACKAGE-NAME      PIC X(8)  USAGE DISPLAY.
+           05 MFC-CS-PACKAGE-VERSION   PIC X(20) USAGE DISPLAY.
+           05 MFC-CS-STAGED-SECS       PIC 9(9) COMP-5.
+           05 MFC-CS-STATUS            PIC X(10) USAGE DISPLAY.
+               88 MFC-CS-IS-PENDING    VALUE "PENDING".
+               88 MFC-CS-IS-BOUND      VALUE "BOUND".
+               88 MFC-CS-IS-FAILED     VALUE "FAILED".
+           05 MFC-CS-SQLCODE           PIC S9(9) COMP-5.
