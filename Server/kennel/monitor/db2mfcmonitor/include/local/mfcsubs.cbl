@@ -0,0 +1,34 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCSUBS.CBL
+      *
+      *  Function = Shop-owned extract record - one statement subsection,
+      *             as collected off one SQLM-ELM-
+      *             SUBSECTION element (SQLM-SUBSECTION in sqlmon.cbl) by
+      *             MFCCSUBS. The owning application is the most recently
+      *             seen SQLM-ELM-APPL-INFO in the same snapshot buffer,
+      *             the same carry-forward MFCCLKW already uses to tie
+      *             lock elements back to an application - a parallel
+      *             statement fans out into more than one subsection per
+      *             application, so MFC-SS-APPL-ID is not unique in this
+      *             file; counting rows per MFC-SS-APPL-ID is how MFCR030
+      *             measures the degree of parallelism an application's
+      *             statements are actually running at.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-SUBSECTION-REC.
+           05 MFC-SS-APPL-ID           PIC X(32) USAGE DISPLAY.
+           05 MFC-SS-AGENT-ID          PIC 9(9) COMP-5.
+           05 MFC-SS-NUMBER            PIC 9(4) COMP-5.
+           05 MFC-SS-STATUS            PIC 9(4) COMP-5.
+           05 MFC-SS-NODE-NUMBER       PIC 9(4) COMP-5.
+           05 MFC-SS-EXEC-TIME         PIC 9(9) COMP-5.
+           05 MFC-SS-TOT-SEND-SPILLS   PIC 9(9) COMP-5.
+           05 MFC-SS-CUR-SEND-SPILLS   PIC 9(9) COMP-5.
+           05 MFC-SS-ROWS-READ         PIC 9(9) COMP-5.
+           05 MFC-SS-ROWS-WRITTEN      PIC 9(9) COMP-5.
+           05 MFC-SS-NUM-AGENTS        PIC 9(9) COMP-5.
