@@ -0,0 +1,26 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCIOJH.CBL
+      *
+      *  Function = Shop-owned history/audit record for the
+      *             outcome of one MFCCIOJB import/export job run,
+      *             including which of the pre/post validation checks (if
+      *             any) held the job back or flagged it, so MFCIOJBO
+      *             doubles as this shop's audit trail for automated
+      *             import/export runs the way MFCRSTDO
+      *             does for automated restarts.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-IOJOB-HIST-REC.
+           05 MFC-IH-RUN-SECS         PIC 9(9) COMP-5.
+           05 MFC-IH-JOB-TYPE         PIC X(1) USAGE DISPLAY.
+           05 MFC-IH-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-IH-TABLE-NAME       PIC X(128) USAGE DISPLAY.
+           05 MFC-IH-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-IH-ROWS-DONE        PIC 9(18) COMP-5.
+           05 MFC-IH-ROWS-REJECTED    PIC 9(18) COMP-5.
+           05 MFC-IH-OUTCOME          PIC X(20) USAGE DISPLAY.
