@@ -0,0 +1,18 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCFCMND.CBL
+      *
+      *  Function = Shop-owned extract record - one node's FCM connection
+      *             traffic, as collected off SQLM-FCM-NODE (db2GetSnapshot)
+      *             by MFCCFCM.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-FCM-NODE-REC.
+           05 MFC-FN-NODE-NUMBER        PIC 9(4) COMP-5.
+           05 MFC-FN-CONNECTION-STATUS  PIC 9(9) COMP-5.
+           05 MFC-FN-BUFFERS-SENT       PIC 9(9) COMP-5.
+           05 MFC-FN-BUFFERS-RCVD       PIC 9(9) COMP-5.
