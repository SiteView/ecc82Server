@@ -0,0 +1,29 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCAUTH.CBL
+      *
+      *  Function = Shop-owned extract record - one AUTH-ID's authority
+      *             grid, as collected off SQL-AUTHORIZATIONS (legacy
+      *             "sqlgadau" API) by MFCCAUTH. Each flag is "Y" if the
+      *             AUTH-ID holds that authority either individually or
+      *             through a group, "N" otherwise - exactly the
+      *             individual-vs-group distinction an auditor does not
+      *             care about when asking "can this id do X".
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-AUTH-REC.
+           05 MFC-AU-AUTH-ID            PIC X(20).
+           05 MFC-AU-SYSADM             PIC X(1).
+           05 MFC-AU-DBADM              PIC X(1).
+           05 MFC-AU-SYSCTRL            PIC X(1).
+           05 MFC-AU-SYSMAINT           PIC X(1).
+           05 MFC-AU-SYSMON             PIC X(1).
+           05 MFC-AU-SECURITY-ADMIN     PIC X(1).
+           05 MFC-AU-LOAD               PIC X(1).
+           05 MFC-AU-BINDADD            PIC X(1).
+           05 MFC-AU-CONNECT            PIC X(1).
+           05 MFC-AU-CREATETAB          PIC X(1).
