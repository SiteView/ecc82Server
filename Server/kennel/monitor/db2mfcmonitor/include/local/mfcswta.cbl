@@ -0,0 +1,26 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCSWTA.CBL
+      *
+      *  Function = Shop-owned extract record - one monitor switch group's
+      *             before/after audit entry, appended by MFCCSWTC every
+      *             time it is run against the MFCSWTCP control file.
+      *             MFC-SA-BEFORE-STATE is the group's recording state as
+      *             db2MonitorSwitches reported it on the way in,
+      *             MFC-SA-AFTER-STATE is what it reported once the
+      *             control file's desired state was applied - a group
+      *             the control file left alone shows the same value in
+      *             both columns with MFC-SA-CHANGED = "N".
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-SWITCH-AUDIT-REC.
+           05 MFC-SA-TIMESTAMP-SECS   PIC 9(9) COMP-5.
+           05 MFC-SA-GROUP-NAME       PIC X(10) USAGE DISPLAY.
+           05 MFC-SA-BEFORE-STATE     PIC X(4) USAGE DISPLAY.
+           05 MFC-SA-AFTER-STATE      PIC X(4) USAGE DISPLAY.
+           05 MFC-SA-CHANGED          PIC X(1) USAGE DISPLAY.
+           05 MFC-SA-SQLCODE          PIC S9(9) COMP-5.
