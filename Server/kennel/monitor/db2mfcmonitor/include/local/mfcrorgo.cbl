@@ -0,0 +1,27 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRORGO.CBL
+      *
+      *  Function = Shop-owned extract record - one reorg outcome entry,
+      *             appended by MFCCRORG every time it checks a table
+      *             against MFCRORGP and finds it due. MFC-RG-LAST-AGE-DAYS
+      *             is how old the most recent prior REORG history entry
+      *             was when MFCCRORG decided the table was due;
+      *             MFC-RG-SQLCODE is what db2gReorgTable returned for
+      *             the attempt.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-REORG-OUTCOME-REC.
+           05 MFC-RO-TIMESTAMP-SECS   PIC 9(9) COMP-5.
+           05 MFC-RO-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RO-TABLE-NAME       PIC X(128) USAGE DISPLAY.
+           05 MFC-RO-PRIOR-AGE-DAYS   PIC 9(9) COMP-5.
+           05 MFC-RO-EVER-REORGED     PIC X(1) USAGE DISPLAY.
+               88 MFC-RO-HAD-PRIOR    VALUE "Y".
+           05 MFC-RO-SQLCODE          PIC S9(9) COMP-5.
+           05 MFC-RO-SUCCESS          PIC X(1) USAGE DISPLAY.
+               88 MFC-RO-OK           VALUE "Y".
