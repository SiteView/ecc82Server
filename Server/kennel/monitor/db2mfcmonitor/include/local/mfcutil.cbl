@@ -0,0 +1,28 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCUTIL.CBL
+      *
+      *  Function = Shop-owned extract record - one active DB2 utility,
+      *             built by walking the SQLM-ELM-UTILITY
+      *             group of elements (SQLM_ELM_UTILITY_DBNAME/ID/TYPE/
+      *             PRIORITY/START_TIME/DESCRIPTION) off a db2GetSnapshot
+      *             buffer. MFC-UT-PRIORITY is the same priority value
+      *             DB2UTILITY-CONTROL-STRUCT/DB2UTILCTRL-PRIORITY-ATTRIB
+      *             would change if an operator throttled this utility -
+      *             carrying it on the extract is what makes MFCR017 a
+      *             utility CONTROL dashboard rather than a plain list of
+      *             what is running.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-UTIL-REC.
+           05 MFC-UT-COLLECT-SECS     PIC 9(9) COMP-5.
+           05 MFC-UT-DB-NAME          PIC X(20) USAGE DISPLAY.
+           05 MFC-UT-UTILITY-ID       PIC 9(9) COMP-5.
+           05 MFC-UT-UTILITY-TYPE     PIC 9(9) COMP-5.
+           05 MFC-UT-PRIORITY         PIC 9(9) COMP-5.
+           05 MFC-UT-START-SECS       PIC 9(9) COMP-5.
+           05 MFC-UT-DESCRIPTION      PIC X(80) USAGE DISPLAY.
