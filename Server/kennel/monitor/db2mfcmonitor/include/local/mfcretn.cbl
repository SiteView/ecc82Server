@@ -0,0 +1,20 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCRETN.CBL
+      *
+      *  Function = Shop-owned copy file defining one history-retention
+      *             policy entry: per database, keep
+      *             MFC-RT-KEEP-DAYS days of backup history or
+      *             MFC-RT-KEEP-BACKUPS most-recent full backups,
+      *             whichever keeps MORE on file - a backup is pruned
+      *             only when it fails both tests.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-RETENTION-REC.
+           05 MFC-RT-DB-ALIAS         PIC X(20) USAGE DISPLAY.
+           05 MFC-RT-KEEP-DAYS        PIC 9(9) COMP-5.
+           05 MFC-RT-KEEP-BACKUPS     PIC 9(9) COMP-5.
