@@ -0,0 +1,38 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCDBSS.CBL
+      *
+      *  Function = Shop-owned history record - one database's counters
+      *             as of one MFCCDBSS collection run, extracted off
+      *             SQLM-DBASE (db2GetSnapshot). MFC-DS-COLLECT-SECS is
+      *             the epoch time of the run (from MFCUTIME), so a
+      *             sequence of these records for the same MFC-DS-DB-NAME
+      *             is the trend MFCR048 reports on. The buffer pool,
+      *             sort, and row counters are cumulative-since-reset DB2
+      *             counters, same as MFCBUFPL.CBL, so MFCR048 works from
+      *             the delta between consecutive runs, not the raw
+      *             values.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-DBASE-SNAP-REC.
+           05 MFC-DS-COLLECT-SECS       PIC 9(9) COMP-5.
+           05 MFC-DS-DB-NAME            PIC X(20) USAGE DISPLAY.
+           05 MFC-DS-LOCKS-HELD         PIC 9(9) COMP-5.
+           05 MFC-DS-LOCK-WAITS         PIC 9(9) COMP-5.
+           05 MFC-DS-DEADLOCKS          PIC 9(9) COMP-5.
+           05 MFC-DS-LOCK-ESCALS        PIC 9(9) COMP-5.
+           05 MFC-DS-TOTAL-SORTS        PIC 9(9) COMP-5.
+           05 MFC-DS-SORT-OVERFLOWS     PIC 9(9) COMP-5.
+           05 MFC-DS-DATA-L-READS       PIC 9(9) COMP-5.
+           05 MFC-DS-DATA-P-READS       PIC 9(9) COMP-5.
+           05 MFC-DS-INDEX-L-READS      PIC 9(9) COMP-5.
+           05 MFC-DS-INDEX-P-READS      PIC 9(9) COMP-5.
+           05 MFC-DS-ROWS-SELECTED      PIC 9(9) COMP-5.
+           05 MFC-DS-ROWS-INSERTED      PIC 9(9) COMP-5.
+           05 MFC-DS-ROWS-UPDATED       PIC 9(9) COMP-5.
+           05 MFC-DS-ROWS-DELETED       PIC 9(9) COMP-5.
+           05 MFC-DS-APPLS-CUR-CONS     PIC 9(9) COMP-5.
