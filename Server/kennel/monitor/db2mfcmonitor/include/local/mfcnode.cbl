@@ -0,0 +1,33 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCNODE.CBL
+      *
+      *  Function = Shop-owned copy file defining one flattened node
+      *             directory entry. This copybook set has
+      *             no generic API that scans the node directory the way
+      *             db2gDbDirOpenScan/db2gDbDirGetNextEntry does for the
+      *             database directory - sqlenv.cbl defines
+      *             the on-the-wire SQL-NODE-STRUCT record and its
+      *             per-protocol variant records (SQL-NODE-APPC,
+      *             SQL-NODE-NETB, SQL-NODE-APPN, SQL-NODE-TCPIP,
+      *             SQL-NODE-NPIPE, SQL-NODE-LOCAL, SQL-NODE-CPIC,
+      *             SQL-NODE-IPXSPX) but no corresponding scan API, so
+      *             MFC-ND-DETAIL here carries whichever one identifying
+      *             field applies for MFC-ND-PROTOCOL (host name for
+      *             TCPIP, partner LU for APPC, remote workstation name
+      *             for NETBIOS, fileserver name for IPX/SPX, and so on),
+      *             the same flattening the vendor structures' own
+      *             protocol-keyed union already does, for the node
+      *             directory export our node-config team refreshes this
+      *             file from periodically.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-NODE-DIR-REC.
+           05 MFC-ND-NODENAME         PIC X(8) USAGE DISPLAY.
+           05 MFC-ND-PROTOCOL         PIC X(1) USAGE DISPLAY.
+           05 MFC-ND-COMMENT          PIC X(30) USAGE DISPLAY.
+           05 MFC-ND-DETAIL           PIC X(64) USAGE DISPLAY.
