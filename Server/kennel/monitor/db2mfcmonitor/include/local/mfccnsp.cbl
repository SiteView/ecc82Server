@@ -0,0 +1,23 @@
+      ***********************************************************************
+      *
+      *  Source File Name = MFCCNSP.CBL
+      *
+      *  Function = Shop-owned copy file defining one DUOW connection
+      *             setting standard - one of the SQL-*
+      *             connection setting types sqleqryc()/sqlesetc() work
+      *             with (SQL-CONNECT-TYPE, SQL-RULES, SQL-DISCONNECT,
+      *             SQL-SYNCPOINT, SQL-DEFERRED-PREPARE, and so on -
+      *             sqlenv.cbl) this shop mandates a fixed value for
+      *             across every distributed unit of work connection,
+      *             read by MFCR045 into an in-memory policy table keyed
+      *             by MFC-NP-SETTING-TYPE.
+      *
+      *  Notes: this is NOT a vendor DB2 structure - it is this shop's own
+      *         record layout, kept under include/local rather than mixed
+      *         in with the vendor cobol_a/cobol_i/cobol_mf copy books.
+      *
+      ***********************************************************************
+       01 MFC-CONN-SETTING-POLICY-REC.
+           05 MFC-NP-SETTING-TYPE      PIC 9(9) COMP-5.
+           05 MFC-NP-SETTING-LABEL     PIC X(20) USAGE DISPLAY.
+           05 MFC-NP-REQUIRED-VAL      PIC 9(9) COMP-5.
